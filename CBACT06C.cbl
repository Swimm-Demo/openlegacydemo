@@ -0,0 +1,360 @@
+      ******************************************************************
+      * Program:     CBACT06C.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Monthly finance charge batch run.  Walks every   *
+      *              account on ACCTDAT, looks up a monthly rate for  *
+      *              the account's ACCT-GROUP-ID, applies it against  *
+      *              ACCT-CURR-BAL, posts the computed charge into    *
+      *              ACCT-CURR-CYC-DEBIT, and REWRITEs the account.   *
+      *              Accounts with no balance owed are skipped; an    *
+      *              account whose group ID is not in the rate table  *
+      *              is charged the standard default rate.            *
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CBACT06C.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FD-ACCT-ID
+                  FILE STATUS IS ACCTFILE-STATUS.
+
+           SELECT FINCHRPT-FILE ASSIGN TO FINCHRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FINCHRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCTFILE-FILE.
+       01  FD-ACCTFILE-REC.
+           05  FD-ACCT-ID                    PIC 9(11).
+           05  FILLER                        PIC X(299).
+
+       FD  FINCHRPT-FILE.
+       01  FINCHRPT-RECORD                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *************************************************************
+      * File status and end-of-file switches                      *
+      *************************************************************
+       01  FILE-STATUS-VALUES.
+           05  ACCTFILE-STATUS                PIC X(02).
+               88  ACCTFILE-SUCCESS                  VALUE '00'.
+               88  ACCTFILE-EOF                       VALUE '10'.
+           05  FINCHRPT-STATUS                PIC X(02).
+               88  FINCHRPT-SUCCESS                   VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-ACCTFILE-EOF-SW             PIC X(01) VALUE 'N'.
+               88  ACCTFILE-AT-EOF                     VALUE 'Y'.
+           05  WS-RATE-FOUND-SW               PIC X(01) VALUE 'N'.
+               88  WS-RATE-FOUND                       VALUE 'Y'.
+           05  WS-POST-STATUS-SW              PIC X(01) VALUE 'Y'.
+               88  POST-OK                             VALUE 'Y'.
+               88  POST-NOT-OK                         VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-ACCT-COUNT                  PIC 9(07) COMP VALUE 0.
+           05  WS-CHARGED-COUNT               PIC 9(07) COMP VALUE 0.
+           05  WS-RATE-IDX                    PIC 9(02) COMP VALUE 0.
+
+      *************************************************************
+      * Account record layout, via the shared copybook            *
+      *************************************************************
+           COPY CVACT01Y.
+
+      *************************************************************
+      * Monthly finance charge rate table, keyed by ACCT-GROUP-ID. *
+      * Loaded from WORKING-STORAGE literals since this system     *
+      * carries no separate interest rate/disclosure-group file;   *
+      * WS-RATE-DEFAULT-ENTRY is always the last entry and is      *
+      * applied to any account whose group ID matches nothing      *
+      * above it.                                                  *
+      *************************************************************
+       01  WS-RATE-TABLE-VALUES.
+           05  FILLER                  PIC X(14) VALUE 'LOWRISK   0100'.
+           05  FILLER                  PIC X(14) VALUE 'STANDARD  0150'.
+           05  FILLER                  PIC X(14) VALUE 'HIGHRISK  0250'.
+           05  FILLER                  PIC X(14) VALUE 'DEFAULT   0150'.
+
+       01  WS-RATE-TABLE REDEFINES WS-RATE-TABLE-VALUES.
+           05  WS-RATE-ENTRY OCCURS 4 TIMES.
+               10  WS-RATE-GROUP-ID            PIC X(10).
+               10  WS-RATE-MONTHLY-PCT         PIC 9(02)V9(02).
+
+       01  WS-RATE-TABLE-COUNT                 PIC 9(02) VALUE 4.
+       01  WS-APPLIED-RATE                     PIC 9(02)V9(02).
+
+      *************************************************************
+      * Finance charge computation working fields                 *
+      *************************************************************
+       01  WS-COMPUTE-FIELDS.
+           05  WS-FINANCE-CHARGE              PIC S9(09)V99.
+
+      *************************************************************
+      * Report line layouts                                       *
+      *************************************************************
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADING1.
+               10  FILLER                     PIC X(40)
+                   VALUE 'MONTHLY FINANCE CHARGE REPORT          '.
+               10  FILLER                     PIC X(12)
+                   VALUE SPACES.
+           05  WS-RPT-HEADING2.
+               10  FILLER                     PIC X(12)
+                   VALUE 'ACCOUNT ID  '.
+               10  FILLER                     PIC X(11)
+                   VALUE 'GROUP ID   '.
+               10  FILLER                     PIC X(10)
+                   VALUE 'RATE %    '.
+               10  FILLER                     PIC X(16)
+                   VALUE 'CURRENT BALANCE '.
+               10  FILLER                     PIC X(16)
+                   VALUE 'FINANCE CHARGE  '.
+           05  WS-RPT-DETAIL.
+               10  WS-RPT-ACCT-ID             PIC 9(11).
+               10  FILLER                     PIC X(01) VALUE SPACE.
+               10  WS-RPT-GROUP-ID            PIC X(10).
+               10  FILLER                     PIC X(01) VALUE SPACE.
+               10  WS-RPT-RATE                PIC Z9.99.
+               10  FILLER                     PIC X(05) VALUE SPACE.
+               10  WS-RPT-CURR-BAL            PIC Z,ZZZ,ZZ9.99-.
+               10  FILLER                     PIC X(04) VALUE SPACE.
+               10  WS-RPT-CHARGE              PIC Z,ZZZ,ZZ9.99-.
+           05  WS-RPT-SUMMARY.
+               10  FILLER                     PIC X(25)
+                   VALUE 'ACCOUNTS READ..........: '.
+               10  WS-RPT-ACCT-TOTAL          PIC ZZZ,ZZ9.
+               10  FILLER                     PIC X(10) VALUE SPACE.
+           05  WS-RPT-SUMMARY2.
+               10  FILLER                     PIC X(25)
+                   VALUE 'ACCOUNTS CHARGED.......: '.
+               10  WS-RPT-CHARGED-TOTAL       PIC ZZZ,ZZ9.
+               10  FILLER                     PIC X(10) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-ACCOUNT
+              THRU 2000-PROCESS-ACCOUNT-EXIT
+              UNTIL ACCTFILE-AT-EOF
+
+           PERFORM 9000-TERMINATE
+              THRU 9000-TERMINATE-EXIT
+
+           GOBACK
+           .
+       0000-MAIN-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1000-INITIALIZE                                               *
+      * Open the account master for update, open the report and      *
+      * prime the account cursor.                                     *
+      *****************************************************************
+       1000-INITIALIZE.
+
+           OPEN I-O    ACCTFILE-FILE
+           OPEN OUTPUT FINCHRPT-FILE
+
+           WRITE FINCHRPT-RECORD FROM WS-RPT-HEADING1
+           WRITE FINCHRPT-RECORD FROM WS-RPT-HEADING2
+
+           PERFORM 1100-READ-NEXT-ACCOUNT
+              THRU 1100-READ-NEXT-ACCOUNT-EXIT
+           .
+       1000-INITIALIZE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1100-READ-NEXT-ACCOUNT                                        *
+      *****************************************************************
+       1100-READ-NEXT-ACCOUNT.
+
+           READ ACCTFILE-FILE NEXT INTO ACCOUNT-RECORD
+               AT END
+                   SET ACCTFILE-AT-EOF        TO TRUE
+           END-READ
+           .
+       1100-READ-NEXT-ACCOUNT-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2000-PROCESS-ACCOUNT                                          *
+      * An account with nothing owed is skipped - no finance charge   *
+      * is due on a zero or credit balance.                           *
+      *****************************************************************
+       2000-PROCESS-ACCOUNT.
+
+           ADD 1                           TO WS-ACCT-COUNT
+
+           IF ACCT-CURR-BAL > ZERO
+               PERFORM 2100-FIND-RATE-FOR-GROUP
+                  THRU 2100-FIND-RATE-FOR-GROUP-EXIT
+
+               PERFORM 2200-COMPUTE-FINANCE-CHARGE
+                  THRU 2200-COMPUTE-FINANCE-CHARGE-EXIT
+
+               PERFORM 2300-POST-FINANCE-CHARGE
+                  THRU 2300-POST-FINANCE-CHARGE-EXIT
+
+               PERFORM 8000-WRITE-DETAIL-LINE
+                  THRU 8000-WRITE-DETAIL-LINE-EXIT
+           END-IF
+
+           PERFORM 1100-READ-NEXT-ACCOUNT
+              THRU 1100-READ-NEXT-ACCOUNT-EXIT
+           .
+       2000-PROCESS-ACCOUNT-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2100-FIND-RATE-FOR-GROUP                                      *
+      * Searches the rate table for this account's group ID,         *
+      * stopping at WS-RATE-DEFAULT-ENTRY (the table's last entry)    *
+      * when nothing earlier matches.                                 *
+      *****************************************************************
+       2100-FIND-RATE-FOR-GROUP.
+
+           MOVE 'N'                        TO WS-RATE-FOUND-SW
+           MOVE 1                          TO WS-RATE-IDX
+
+           PERFORM 2110-SEARCH-RATE-ENTRY
+              THRU 2110-SEARCH-RATE-ENTRY-EXIT
+              UNTIL WS-RATE-FOUND
+                 OR WS-RATE-IDX > WS-RATE-TABLE-COUNT
+
+           IF WS-RATE-FOUND
+               MOVE WS-RATE-MONTHLY-PCT (WS-RATE-IDX)
+                                            TO WS-APPLIED-RATE
+           ELSE
+               MOVE WS-RATE-MONTHLY-PCT (WS-RATE-TABLE-COUNT)
+                                            TO WS-APPLIED-RATE
+           END-IF
+           .
+       2100-FIND-RATE-FOR-GROUP-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2110-SEARCH-RATE-ENTRY                                        *
+      *****************************************************************
+       2110-SEARCH-RATE-ENTRY.
+
+           IF WS-RATE-GROUP-ID (WS-RATE-IDX) = ACCT-GROUP-ID
+               SET WS-RATE-FOUND            TO TRUE
+           ELSE
+               ADD 1                        TO WS-RATE-IDX
+           END-IF
+           .
+       2110-SEARCH-RATE-ENTRY-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2200-COMPUTE-FINANCE-CHARGE                                   *
+      *****************************************************************
+       2200-COMPUTE-FINANCE-CHARGE.
+
+           COMPUTE WS-FINANCE-CHARGE ROUNDED =
+               ACCT-CURR-BAL * WS-APPLIED-RATE / 100
+           .
+       2200-COMPUTE-FINANCE-CHARGE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2300-POST-FINANCE-CHARGE                                      *
+      * Adds the computed charge to the current cycle's debit total   *
+      * and rewrites the account, the same way COACTUPC posts any     *
+      * other change to ACCTDAT.                                      *
+      *****************************************************************
+       2300-POST-FINANCE-CHARGE.
+
+           SET POST-OK                     TO TRUE
+           ADD WS-FINANCE-CHARGE           TO ACCT-CURR-CYC-DEBIT
+
+           REWRITE FD-ACCTFILE-REC FROM ACCOUNT-RECORD
+               INVALID KEY
+                   SET POST-NOT-OK             TO TRUE
+                   MOVE 'REWRITE OF ACCTDAT FAILED'
+                                            TO FINCHRPT-RECORD
+                   WRITE FINCHRPT-RECORD
+           END-REWRITE
+
+           IF POST-OK
+               ADD 1                       TO WS-CHARGED-COUNT
+           END-IF
+           .
+       2300-POST-FINANCE-CHARGE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 8000-WRITE-DETAIL-LINE                                        *
+      *****************************************************************
+       8000-WRITE-DETAIL-LINE.
+
+           MOVE ACCT-ID                    TO WS-RPT-ACCT-ID
+           MOVE ACCT-GROUP-ID              TO WS-RPT-GROUP-ID
+           MOVE WS-APPLIED-RATE            TO WS-RPT-RATE
+           MOVE ACCT-CURR-BAL              TO WS-RPT-CURR-BAL
+           MOVE WS-FINANCE-CHARGE          TO WS-RPT-CHARGE
+
+           WRITE FINCHRPT-RECORD FROM WS-RPT-DETAIL
+           .
+       8000-WRITE-DETAIL-LINE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 9000-TERMINATE                                                *
+      *****************************************************************
+       9000-TERMINATE.
+
+           MOVE WS-ACCT-COUNT               TO WS-RPT-ACCT-TOTAL
+           WRITE FINCHRPT-RECORD FROM WS-RPT-SUMMARY
+
+           MOVE WS-CHARGED-COUNT            TO WS-RPT-CHARGED-TOTAL
+           WRITE FINCHRPT-RECORD FROM WS-RPT-SUMMARY2
+
+           CLOSE ACCTFILE-FILE
+                 FINCHRPT-FILE
+           .
+       9000-TERMINATE-EXIT.
+           EXIT
+           .
