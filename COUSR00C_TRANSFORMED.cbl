@@ -40,14 +40,14 @@
               10 SCREEN-STATUS            PIC X(01).
                   88 SCREEN-DISPLAY                 VALUE 'D'.
                   88 SCREEN-UPDATE                  VALUE 'U'.
-                  88 STATUS-OK                      VALUE '0'.
-                  88 STATUS-ERROR                   VALUE 'E'.
+                  88 SCREEN-STATUS-OK               VALUE '0'.
+                  88 SCREEN-STATUS-ERROR            VALUE 'E'.
               10 VALIDATION-STATUS        PIC X(01).
                   88 VALIDATION-OK                  VALUE '0'.
                   88 VALIDATION-ERROR              VALUE 'E'.
               10 SCREEN-MESSAGE           PIC X(80).
               10 FUNCTION-CODE            PIC X(10).
-              10 FIELD-IN-ERROR           PIC X(20).
+              10 SCREEN-FIELD-IN-ERROR    PIC X(20).
            05 RECORD-COUNTS.
               10 RECORDS-FOUND            PIC 9(05) COMP.
               10 RECORDS-DISPLAYED        PIC 9(05) COMP.
@@ -71,127 +71,127 @@
               10 TRANSACTION-MESSAGE      PIC X(80).
            05 BUSINESS-DATA.
               10 CURDATE              PIC X(8).
-              10 CURDATE         ERROR    PIC X(01).
+              10 CURDATE-ERROR    PIC X(01).
               10 CURTIME              PIC X(8).
-* Removed screen-related copybook:               10 CURTIME         ERROR    PIC X(01).
+              10 CURTIME-ERROR    PIC X(01).
               10 ERRMSG               PIC X(8).
-              10 ERRMSG          ERROR    PIC X(01).
+              10 ERRMSG-ERROR    PIC X(01).
               10 FNAME                PIC X(20).
-              10 FNAME           ERROR    PIC X(01).
+              10 FNAME-ERROR    PIC X(01).
               10 FNAME01              PIC X(8).
-              10 FNAME01         ERROR    PIC X(01).
-* Removed screen-related copybook:               10 FNAME02              PIC X(8).
-* Removed screen-related copybook:               10 FNAME02         ERROR    PIC X(01).
+              10 FNAME01-ERROR    PIC X(01).
+              10 FNAME02              PIC X(8).
+              10 FNAME02-ERROR    PIC X(01).
               10 FNAME03              PIC X(8).
-              10 FNAME03         ERROR    PIC X(01).
+              10 FNAME03-ERROR    PIC X(01).
               10 FNAME04              PIC X(8).
-              10 FNAME04         ERROR    PIC X(01).
+              10 FNAME04-ERROR    PIC X(01).
               10 FNAME05              PIC X(8).
-              10 FNAME05         ERROR    PIC X(01).
+              10 FNAME05-ERROR    PIC X(01).
               10 FNAME06              PIC X(8).
-              10 FNAME06         ERROR    PIC X(01).
+              10 FNAME06-ERROR    PIC X(01).
               10 FNAME07              PIC X(8).
-              10 FNAME07         ERROR    PIC X(01).
+              10 FNAME07-ERROR    PIC X(01).
               10 FNAME08              PIC X(8).
-              10 FNAME08         ERROR    PIC X(01).
+              10 FNAME08-ERROR    PIC X(01).
               10 FNAME09              PIC X(8).
-              10 FNAME09         ERROR    PIC X(01).
+              10 FNAME09-ERROR    PIC X(01).
               10 FNAME10              PIC X(8).
-              10 FNAME10         ERROR    PIC X(01).
+              10 FNAME10-ERROR    PIC X(01).
               10 LNAME                PIC X(20).
-              10 LNAME           ERROR    PIC X(01).
+              10 LNAME-ERROR    PIC X(01).
               10 LNAME01              PIC X(8).
-              10 LNAME01         ERROR    PIC X(01).
+              10 LNAME01-ERROR    PIC X(01).
               10 LNAME02              PIC X(8).
-              10 LNAME02         ERROR    PIC X(01).
+              10 LNAME02-ERROR    PIC X(01).
               10 LNAME03              PIC X(8).
-              10 LNAME03         ERROR    PIC X(01).
+              10 LNAME03-ERROR    PIC X(01).
               10 LNAME04              PIC X(8).
-              10 LNAME04         ERROR    PIC X(01).
+              10 LNAME04-ERROR    PIC X(01).
               10 LNAME05              PIC X(8).
-              10 LNAME05         ERROR    PIC X(01).
+              10 LNAME05-ERROR    PIC X(01).
               10 LNAME06              PIC X(8).
-              10 LNAME06         ERROR    PIC X(01).
+              10 LNAME06-ERROR    PIC X(01).
               10 LNAME07              PIC X(8).
-              10 LNAME07         ERROR    PIC X(01).
+              10 LNAME07-ERROR    PIC X(01).
               10 LNAME08              PIC X(8).
-              10 LNAME08         ERROR    PIC X(01).
+              10 LNAME08-ERROR    PIC X(01).
               10 LNAME09              PIC X(8).
-              10 LNAME09         ERROR    PIC X(01).
+              10 LNAME09-ERROR    PIC X(01).
               10 LNAME10              PIC X(8).
-              10 LNAME10         ERROR    PIC X(01). * The following SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE evaluation has been transformed: * Updated for nested structure
+              10 LNAME10-ERROR    PIC X(01).
               10 PAGENUM              PIC X(8).
-              10 PAGENUM         ERROR    PIC X(01).
+              10 PAGENUM-ERROR    PIC X(01).
               10 PGMNAME              PIC X(8).
-              10 PGMNAME         ERROR    PIC X(01).
+              10 PGMNAME-ERROR    PIC X(01).
               10 SEL0001              PIC X(8).
-              10 SEL0001         ERROR    PIC X(01).
+              10 SEL0001-ERROR    PIC X(01).
               10 SEL0002              PIC X(8).
-              10 SEL0002         ERROR    PIC X(01).
+              10 SEL0002-ERROR    PIC X(01).
               10 SEL0003              PIC X(8).
-              10 SEL0003         ERROR    PIC X(01).
+              10 SEL0003-ERROR    PIC X(01).
               10 SEL0004              PIC X(8).
-              10 SEL0004         ERROR    PIC X(01).
+              10 SEL0004-ERROR    PIC X(01).
               10 SEL0005              PIC X(8).
-              10 SEL0005         ERROR    PIC X(01).
+              10 SEL0005-ERROR    PIC X(01).
               10 SEL0006              PIC X(8).
-              10 SEL0006         ERROR    PIC X(01).
+              10 SEL0006-ERROR    PIC X(01).
               10 SEL0007              PIC X(8).
-              10 SEL0007         ERROR    PIC X(01).
+              10 SEL0007-ERROR    PIC X(01).
               10 SEL0008              PIC X(8).
-              10 SEL0008         ERROR    PIC X(01).
+              10 SEL0008-ERROR    PIC X(01).
               10 SEL0009              PIC X(8).
-              10 SEL0009         ERROR    PIC X(01).
+              10 SEL0009-ERROR    PIC X(01).
               10 SEL0010              PIC X(8).
-              10 SEL0010         ERROR    PIC X(01).
+              10 SEL0010-ERROR    PIC X(01).
               10 TITLE01              PIC X(8).
-              10 TITLE01         ERROR    PIC X(01).
+              10 TITLE01-ERROR    PIC X(01).
               10 TITLE02              PIC X(8).
-              10 TITLE02         ERROR    PIC X(01).
+              10 TITLE02-ERROR    PIC X(01).
               10 TRNNAME              PIC X(8).
-              10 TRNNAME         ERROR    PIC X(01).
+              10 TRNNAME-ERROR    PIC X(01).
               10 USRID01              PIC X(8).
-              10 USRID01         ERROR    PIC X(01).
+              10 USRID01-ERROR    PIC X(01).
               10 USRID02              PIC X(8).
-              10 USRID02         ERROR    PIC X(01).
+              10 USRID02-ERROR    PIC X(01).
               10 USRID03              PIC X(8).
-              10 USRID03         ERROR    PIC X(01).
+              10 USRID03-ERROR    PIC X(01).
               10 USRID04              PIC X(8).
-              10 USRID04         ERROR    PIC X(01).
+              10 USRID04-ERROR    PIC X(01).
               10 USRID05              PIC X(8).
-              10 USRID05         ERROR    PIC X(01).
+              10 USRID05-ERROR    PIC X(01).
               10 USRID06              PIC X(8).
-              10 USRID06         ERROR    PIC X(01).
+              10 USRID06-ERROR    PIC X(01).
               10 USRID07              PIC X(8).
-              10 USRID07         ERROR    PIC X(01).
+              10 USRID07-ERROR    PIC X(01).
               10 USRID08              PIC X(8).
-              10 USRID08         ERROR    PIC X(01).
+              10 USRID08-ERROR    PIC X(01).
               10 USRID09              PIC X(8).
-              10 USRID09         ERROR    PIC X(01).
+              10 USRID09-ERROR    PIC X(01).
               10 USRID10              PIC X(8).
-              10 USRID10         ERROR    PIC X(01).
+              10 USRID10-ERROR    PIC X(01).
               10 USRIDIN              PIC X(8).
-              10 USRIDIN         ERROR    PIC X(01).
+              10 USRIDIN-ERROR    PIC X(01).
               10 UTYPE01              PIC X(8).
-              10 UTYPE01         ERROR    PIC X(01).
+              10 UTYPE01-ERROR    PIC X(01).
               10 UTYPE02              PIC X(8).
-              10 UTYPE02         ERROR    PIC X(01).
+              10 UTYPE02-ERROR    PIC X(01).
               10 UTYPE03              PIC X(8).
-              10 UTYPE03         ERROR    PIC X(01).
+              10 UTYPE03-ERROR    PIC X(01).
               10 UTYPE04              PIC X(8).
-              10 UTYPE04         ERROR    PIC X(01).
+              10 UTYPE04-ERROR    PIC X(01).
               10 UTYPE05              PIC X(8).
-              10 UTYPE05         ERROR    PIC X(01).
+              10 UTYPE05-ERROR    PIC X(01).
               10 UTYPE06              PIC X(8).
-              10 UTYPE06         ERROR    PIC X(01).
+              10 UTYPE06-ERROR    PIC X(01).
               10 UTYPE07              PIC X(8).
-              10 UTYPE07         ERROR    PIC X(01).
+              10 UTYPE07-ERROR    PIC X(01).
               10 UTYPE08              PIC X(8).
-              10 UTYPE08         ERROR    PIC X(01).
+              10 UTYPE08-ERROR    PIC X(01).
               10 UTYPE09              PIC X(8).
-              10 UTYPE09         ERROR    PIC X(01).
+              10 UTYPE09-ERROR    PIC X(01).
               10 UTYPE10              PIC X(8).
-              10 UTYPE10         ERROR    PIC X(01).
+              10 UTYPE10-ERROR    PIC X(01).
       * LENGTH constants for database operations
            05 LENGTH-USR-ID               PIC S9(04) COMP VALUE 8.
            05 LENGTH-USER-DATA            PIC S9(04) COMP VALUE 80.
@@ -202,14 +202,14 @@
          05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
          05 WS-USRSEC-FILE             PIC X(08) VALUE 'USRSEC  '.
          05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
-           88 STATUS-ERROR                         VALUE 'Y'. * Error handling standardized
-           88 STATUS-OK                        VALUE 'N'. * Error handling standardized
+           88 STATUS-ERROR                         VALUE 'Y'.
+           88 STATUS-OK                        VALUE 'N'.
          05 WS-USER-SEC-EOF            PIC X(01) VALUE 'N'.
            88 USER-SEC-EOF                       VALUE 'Y'.
            88 USER-SEC-NOT-EOF                   VALUE 'N'.
-         05 WS-SEND-* ERASE removed *-FLG          PIC X(01) VALUE 'Y'. * Removed screen ERASE operation
-           88 SEND-* ERASE removed *-YES                     VALUE 'Y'. * Removed screen ERASE operation
-           88 SEND-* ERASE removed *-NO                      VALUE 'N'. * Removed screen ERASE operation
+         05 WS-SEND-ERASE-FLG          PIC X(01) VALUE 'Y'.
+           88 SEND-ERASE-YES                     VALUE 'Y'.
+           88 SEND-ERASE-NO                      VALUE 'N'.
 
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
@@ -228,24 +228,23 @@
            05 USER-TYPE                  PIC X(08).
 
        COPY COCOM01Y.
-          05 CDEMO-CU00-INFO.
-             10 CDEMO-CU00-USRID-FIRST     PIC X(08).
-             10 CDEMO-CU00-USRID-LAST      PIC X(08).
-             10 CDEMO-CU00-PAGE-NUM        PIC 9(08).
-             10 CDEMO-CU00-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.
-                88 NEXT-PAGE-YES                     VALUE 'Y'.
-                88 NEXT-PAGE-NO                      VALUE 'N'.
-             10 CDEMO-CU00-USR-SEL-FLG     PIC X(01).
-             10 CDEMO-CU00-USR-SELECTED    PIC X(08).
-* Removed screen-related copybook:        COPY COUSR00.
+       COPY COUSR00.
 
        COPY COTTL01Y.
        COPY CSDAT01Y.
        COPY CSMSG01Y.
        COPY CSUSR01Y.
 
-* Removed screen-related copybook:        COPY DFHAID.
-* Removed screen-related copybook:        COPY DFHBMSCA.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      *----------------------------------------------------------------*
+      * EXEC interface block fields, normally supplied by the CICS    *
+      * translator.  Declared here explicitly since this program     *
+      * is compiled without a CICS translator step.                  *
+      *----------------------------------------------------------------*
+       01  DFHEIBLK.
+           05  EIBCALEN                              PIC 9(4) COMP.
+           05  EIBAID                                PIC X(01).
 
       *----------------------------------------------------------------*
       *                        LINKAGE SECTION
@@ -330,16 +329,16 @@
        PROCEDURE DIVISION.
        MAIN-PARA.
 
-           SET STATUS-OK TO TRUE * Error handling standardized
+           SET STATUS-OK TO TRUE
            SET USER-SEC-NOT-EOF TO TRUE
            SET NEXT-PAGE-NO TO TRUE
-           SET SEND-* ERASE removed *-YES TO TRUE * Removed screen ERASE operation
+           SET SEND-ERASE-YES TO TRUE
 
-           MOVE SPACES TO SCREEN-FIELDS.SERVICE-INFO.SCREEN-MESSAGE * Error message standardized
-                          SCREEN-FIELDS.BUSINESS-DATA.ERRMSG * Direct screen reference replaced
+           MOVE SPACES TO SCREEN-MESSAGE
+                          ERRMSG
 
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
 
            IF EIBCALEN = 0
                MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
@@ -369,8 +368,8 @@
                        WHEN OTHER
                            MOVE 'Y'                       TO WS-ERR-FLG
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-           MOVE CCDA-MSG-INVALID-KEY TO SCREEN-FIELDS.SERVICE-INFO.SCREEN-MESSAGE * Error message standardized
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
+           MOVE CCDA-MSG-INVALID-KEY TO SCREEN-MESSAGE
                            SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
                    END-EVALUATE
@@ -388,36 +387,36 @@
        PROCESS-ENTER-KEY.
 
            EVALUATE TRUE
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.SEL0001 NOT = SPACES AND LOW-VALUES * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.SEL0001 TO CDEMO-CU00-USR-SEL-FLG * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.USRID01 TO CDEMO-CU00-USR-SELECTED * Direct screen reference replaced
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.SEL0002 NOT = SPACES AND LOW-VALUES * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.SEL0002 TO CDEMO-CU00-USR-SEL-FLG * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.USRID02 TO CDEMO-CU00-USR-SELECTED * Direct screen reference replaced
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.SEL0003 NOT = SPACES AND LOW-VALUES * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.SEL0003 TO CDEMO-CU00-USR-SEL-FLG * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.USRID03 TO CDEMO-CU00-USR-SELECTED * Direct screen reference replaced
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.SEL0004 NOT = SPACES AND LOW-VALUES * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.SEL0004 TO CDEMO-CU00-USR-SEL-FLG * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.USRID04 TO CDEMO-CU00-USR-SELECTED * Direct screen reference replaced
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.SEL0005 NOT = SPACES AND LOW-VALUES * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.SEL0005 TO CDEMO-CU00-USR-SEL-FLG * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.USRID05 TO CDEMO-CU00-USR-SELECTED * Direct screen reference replaced
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.SEL0006 NOT = SPACES AND LOW-VALUES * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.SEL0006 TO CDEMO-CU00-USR-SEL-FLG * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.USRID06 TO CDEMO-CU00-USR-SELECTED * Direct screen reference replaced
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.SEL0007 NOT = SPACES AND LOW-VALUES * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.SEL0007 TO CDEMO-CU00-USR-SEL-FLG * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.USRID07 TO CDEMO-CU00-USR-SELECTED * Direct screen reference replaced
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.SEL0008 NOT = SPACES AND LOW-VALUES * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.SEL0008 TO CDEMO-CU00-USR-SEL-FLG * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.USRID08 TO CDEMO-CU00-USR-SELECTED * Direct screen reference replaced
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.SEL0009 NOT = SPACES AND LOW-VALUES * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.SEL0009 TO CDEMO-CU00-USR-SEL-FLG * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.USRID09 TO CDEMO-CU00-USR-SELECTED * Direct screen reference replaced
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.SEL0010 NOT = SPACES AND LOW-VALUES * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.SEL0010 TO CDEMO-CU00-USR-SEL-FLG * Direct screen reference replaced
-                   MOVE SCREEN-FIELDS.BUSINESS-DATA.USRID10 TO CDEMO-CU00-USR-SELECTED * Direct screen reference replaced
+               WHEN SEL0001 NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0001 TO CDEMO-CU00-USR-SEL-FLG
+                   MOVE USRID01 TO CDEMO-CU00-USR-SELECTED
+               WHEN SEL0002 NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0002 TO CDEMO-CU00-USR-SEL-FLG
+                   MOVE USRID02 TO CDEMO-CU00-USR-SELECTED
+               WHEN SEL0003 NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0003 TO CDEMO-CU00-USR-SEL-FLG
+                   MOVE USRID03 TO CDEMO-CU00-USR-SELECTED
+               WHEN SEL0004 NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0004 TO CDEMO-CU00-USR-SEL-FLG
+                   MOVE USRID04 TO CDEMO-CU00-USR-SELECTED
+               WHEN SEL0005 NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0005 TO CDEMO-CU00-USR-SEL-FLG
+                   MOVE USRID05 TO CDEMO-CU00-USR-SELECTED
+               WHEN SEL0006 NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0006 TO CDEMO-CU00-USR-SEL-FLG
+                   MOVE USRID06 TO CDEMO-CU00-USR-SELECTED
+               WHEN SEL0007 NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0007 TO CDEMO-CU00-USR-SEL-FLG
+                   MOVE USRID07 TO CDEMO-CU00-USR-SELECTED
+               WHEN SEL0008 NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0008 TO CDEMO-CU00-USR-SEL-FLG
+                   MOVE USRID08 TO CDEMO-CU00-USR-SELECTED
+               WHEN SEL0009 NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0009 TO CDEMO-CU00-USR-SEL-FLG
+                   MOVE USRID09 TO CDEMO-CU00-USR-SELECTED
+               WHEN SEL0010 NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0010 TO CDEMO-CU00-USR-SEL-FLG
+                   MOVE USRID10 TO CDEMO-CU00-USR-SELECTED
                WHEN OTHER
                    MOVE SPACES   TO CDEMO-CU00-USR-SEL-FLG
                    MOVE SPACES   TO CDEMO-CU00-USR-SELECTED
@@ -451,25 +450,25 @@
                        'Invalid selection. Valid values are U and D' TO
                                        WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
                END-EVALUATE
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRIDIN = SPACES OR LOW-VALUES * Direct screen reference replaced
+           IF USRIDIN = SPACES OR LOW-VALUES
                MOVE LOW-VALUES TO SEC-USR-ID
            ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.USRIDIN TO SEC-USR-ID * Complete screen reference replacement
+               MOVE USRIDIN TO SEC-USR-ID
            END-IF
 
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
 
 
            MOVE 0       TO CDEMO-CU00-PAGE-NUM
            PERFORM PROCESS-PAGE-FORWARD
 
-           IF NOT STATUS-ERROR * Error handling standardized
-               MOVE SPACE   TO SCREEN-FIELDS.BUSINESS-DATA.USRIDIN * Complete screen reference replacement
+           IF NOT STATUS-ERROR
+               MOVE SPACE   TO USRIDIN
            END-IF.
 
       *----------------------------------------------------------------*
@@ -485,14 +484,14 @@
 
            SET NEXT-PAGE-YES TO TRUE
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
 
            IF CDEMO-CU00-PAGE-NUM > 1
                PERFORM PROCESS-PAGE-BACKWARD
            ELSE
-               MOVE 'You are already at the SCREEN-FIELDS.BUSINESS-DATA.top page...' TO * Complete screen reference replacement
+               MOVE 'You are already at the top page...' TO
                                WS-MESSAGE
-               SET SEND-* ERASE removed *-NO TO TRUE * Removed screen ERASE operation
+               SET SEND-ERASE-NO TO TRUE
                SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
            END-IF.
@@ -509,14 +508,14 @@
            END-IF
 
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
 
            IF NEXT-PAGE-YES
                PERFORM PROCESS-PAGE-FORWARD
            ELSE
-               MOVE 'You are already at the SCREEN-FIELDS.BUSINESS-DATA.bottom page...' TO * Complete screen reference replacement
+               MOVE 'You are already at the bottom page...' TO
                                WS-MESSAGE
-               SET SEND-* ERASE removed *-NO TO TRUE * Removed screen ERASE operation
+               SET SEND-ERASE-NO TO TRUE
                SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
            END-IF.
@@ -528,13 +527,13 @@
 
            PERFORM STARTBR-USER-SEC-FILE
 
-           IF NOT STATUS-ERROR * Error handling standardized
+           IF NOT STATUS-ERROR
 
-               IF SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE NOT = "ENTER" AND "PF7" AND "PF3" * Updated for nested structure
+               IF FUNCTION-CODE NOT = "ENTER" AND "PF7" AND "PF3"
                    PERFORM READNEXT-USER-SEC-FILE
                END-IF
 
-               IF USER-SEC-NOT-EOF AND STATUS-OK * Error handling standardized
+               IF USER-SEC-NOT-EOF AND STATUS-OK
                PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
                    PERFORM INITIALIZE-USER-DATA
                END-PERFORM
@@ -542,19 +541,20 @@
 
                MOVE 1             TO  WS-IDX
 
-               PERFORM UNTIL WS-IDX >= 11 OR USER-SEC-EOF OR STATUS-ERROR * Error handling standardized
+               PERFORM UNTIL WS-IDX >= 11 OR USER-SEC-EOF
+                                            OR STATUS-ERROR
                    PERFORM READNEXT-USER-SEC-FILE
-                   IF USER-SEC-NOT-EOF AND STATUS-OK * Error handling standardized
+                   IF USER-SEC-NOT-EOF AND STATUS-OK
                        PERFORM POPULATE-USER-DATA
                        COMPUTE WS-IDX = WS-IDX + 1
                    END-IF
                END-PERFORM
 
-               IF USER-SEC-NOT-EOF AND STATUS-OK * Error handling standardized
+               IF USER-SEC-NOT-EOF AND STATUS-OK
                    COMPUTE CDEMO-CU00-PAGE-NUM =
                            CDEMO-CU00-PAGE-NUM + 1
                    PERFORM READNEXT-USER-SEC-FILE
-                   IF USER-SEC-NOT-EOF AND STATUS-OK * Error handling standardized
+                   IF USER-SEC-NOT-EOF AND STATUS-OK
                        SET NEXT-PAGE-YES TO TRUE
                    ELSE
                        SET NEXT-PAGE-NO TO TRUE
@@ -569,8 +569,8 @@
 
                PERFORM ENDBR-USER-SEC-FILE
 
-               MOVE CDEMO-CU00-PAGE-NUM TO SCREEN-FIELDS.BUSINESS-DATA.PAGENUM * Complete screen reference replacement
-               MOVE SPACE   TO SCREEN-FIELDS.BUSINESS-DATA.USRIDIN * Complete screen reference replacement
+               MOVE CDEMO-CU00-PAGE-NUM TO PAGENUM
+               MOVE SPACE   TO USRIDIN
                SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
 
@@ -583,13 +583,13 @@
 
            PERFORM STARTBR-USER-SEC-FILE
 
-           IF NOT STATUS-ERROR * Error handling standardized
+           IF NOT STATUS-ERROR
 
-               IF SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE NOT = "ENTER"  AND "PF8" * Updated for nested structure
+               IF FUNCTION-CODE NOT = "ENTER"  AND "PF8"
                    PERFORM READPREV-USER-SEC-FILE
                END-IF
 
-               IF USER-SEC-NOT-EOF AND STATUS-OK * Error handling standardized
+               IF USER-SEC-NOT-EOF AND STATUS-OK
                PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
                    PERFORM INITIALIZE-USER-DATA
                END-PERFORM
@@ -597,18 +597,18 @@
 
                MOVE 10          TO  WS-IDX
 
-               PERFORM UNTIL WS-IDX <= 0 OR USER-SEC-EOF OR STATUS-ERROR * Error handling standardized
+               PERFORM UNTIL WS-IDX <= 0 OR USER-SEC-EOF OR STATUS-ERROR
                    PERFORM READPREV-USER-SEC-FILE
-                   IF USER-SEC-NOT-EOF AND STATUS-OK * Error handling standardized
+                   IF USER-SEC-NOT-EOF AND STATUS-OK
                        PERFORM POPULATE-USER-DATA
                        COMPUTE WS-IDX = WS-IDX - 1
                    END-IF
                END-PERFORM
 
-               IF USER-SEC-NOT-EOF AND STATUS-OK * Error handling standardized
+               IF USER-SEC-NOT-EOF AND STATUS-OK
                PERFORM READPREV-USER-SEC-FILE
                IF NEXT-PAGE-YES
-                   IF USER-SEC-NOT-EOF AND STATUS-OK AND * Error handling standardized
+                   IF USER-SEC-NOT-EOF AND STATUS-OK AND
                        CDEMO-CU00-PAGE-NUM > 1
                        SUBTRACT 1 FROM CDEMO-CU00-PAGE-NUM
                    ELSE
@@ -619,7 +619,7 @@
 
                PERFORM ENDBR-USER-SEC-FILE
 
-               MOVE CDEMO-CU00-PAGE-NUM TO SCREEN-FIELDS.BUSINESS-DATA.PAGENUM * Complete screen reference replacement
+               MOVE CDEMO-CU00-PAGE-NUM TO PAGENUM
                SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
 
@@ -632,57 +632,57 @@
 
            EVALUATE WS-IDX
                WHEN 1
-                   MOVE SEC-USR-ID    TO SCREEN-FIELDS.BUSINESS-DATA.USRID01 * Direct screen reference replaced
+                   MOVE SEC-USR-ID    TO USRID01
                                          CDEMO-CU00-USRID-FIRST
-                   MOVE SEC-USR-FNAME TO SCREEN-FIELDS.BUSINESS-DATA.FNAME01 * Direct screen reference replaced
-                   MOVE SEC-USR-LNAME TO SCREEN-FIELDS.BUSINESS-DATA.LNAME01 * Direct screen reference replaced
-                   MOVE SEC-USR-TYPE  TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE01 * Direct screen reference replaced
+                   MOVE SEC-USR-FNAME TO FNAME01
+                   MOVE SEC-USR-LNAME TO LNAME01
+                   MOVE SEC-USR-TYPE  TO UTYPE01
                WHEN 2
-                   MOVE SEC-USR-ID    TO SCREEN-FIELDS.BUSINESS-DATA.USRID02 * Direct screen reference replaced
-                   MOVE SEC-USR-FNAME TO SCREEN-FIELDS.BUSINESS-DATA.FNAME02 * Direct screen reference replaced
-                   MOVE SEC-USR-LNAME TO SCREEN-FIELDS.BUSINESS-DATA.LNAME02 * Direct screen reference replaced
-                   MOVE SEC-USR-TYPE  TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE02 * Direct screen reference replaced
+                   MOVE SEC-USR-ID    TO USRID02
+                   MOVE SEC-USR-FNAME TO FNAME02
+                   MOVE SEC-USR-LNAME TO LNAME02
+                   MOVE SEC-USR-TYPE  TO UTYPE02
                WHEN 3
-                   MOVE SEC-USR-ID    TO SCREEN-FIELDS.BUSINESS-DATA.USRID03 * Direct screen reference replaced
-                   MOVE SEC-USR-FNAME TO SCREEN-FIELDS.BUSINESS-DATA.FNAME03 * Direct screen reference replaced
-                   MOVE SEC-USR-LNAME TO SCREEN-FIELDS.BUSINESS-DATA.LNAME03 * Direct screen reference replaced
-                   MOVE SEC-USR-TYPE  TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE03 * Direct screen reference replaced
+                   MOVE SEC-USR-ID    TO USRID03
+                   MOVE SEC-USR-FNAME TO FNAME03
+                   MOVE SEC-USR-LNAME TO LNAME03
+                   MOVE SEC-USR-TYPE  TO UTYPE03
                WHEN 4
-                   MOVE SEC-USR-ID    TO SCREEN-FIELDS.BUSINESS-DATA.USRID04 * Direct screen reference replaced
-                   MOVE SEC-USR-FNAME TO SCREEN-FIELDS.BUSINESS-DATA.FNAME04 * Direct screen reference replaced
-                   MOVE SEC-USR-LNAME TO SCREEN-FIELDS.BUSINESS-DATA.LNAME04 * Direct screen reference replaced
-                   MOVE SEC-USR-TYPE  TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE04 * Direct screen reference replaced
+                   MOVE SEC-USR-ID    TO USRID04
+                   MOVE SEC-USR-FNAME TO FNAME04
+                   MOVE SEC-USR-LNAME TO LNAME04
+                   MOVE SEC-USR-TYPE  TO UTYPE04
                WHEN 5
-                   MOVE SEC-USR-ID    TO SCREEN-FIELDS.BUSINESS-DATA.USRID05 * Direct screen reference replaced
-                   MOVE SEC-USR-FNAME TO SCREEN-FIELDS.BUSINESS-DATA.FNAME05 * Direct screen reference replaced
-                   MOVE SEC-USR-LNAME TO SCREEN-FIELDS.BUSINESS-DATA.LNAME05 * Direct screen reference replaced
-                   MOVE SEC-USR-TYPE  TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE05 * Direct screen reference replaced
+                   MOVE SEC-USR-ID    TO USRID05
+                   MOVE SEC-USR-FNAME TO FNAME05
+                   MOVE SEC-USR-LNAME TO LNAME05
+                   MOVE SEC-USR-TYPE  TO UTYPE05
                WHEN 6
-                   MOVE SEC-USR-ID    TO SCREEN-FIELDS.BUSINESS-DATA.USRID06 * Direct screen reference replaced
-                   MOVE SEC-USR-FNAME TO SCREEN-FIELDS.BUSINESS-DATA.FNAME06 * Direct screen reference replaced
-                   MOVE SEC-USR-LNAME TO SCREEN-FIELDS.BUSINESS-DATA.LNAME06 * Direct screen reference replaced
-                   MOVE SEC-USR-TYPE  TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE06 * Direct screen reference replaced
+                   MOVE SEC-USR-ID    TO USRID06
+                   MOVE SEC-USR-FNAME TO FNAME06
+                   MOVE SEC-USR-LNAME TO LNAME06
+                   MOVE SEC-USR-TYPE  TO UTYPE06
                WHEN 7
-                   MOVE SEC-USR-ID    TO SCREEN-FIELDS.BUSINESS-DATA.USRID07 * Direct screen reference replaced
-                   MOVE SEC-USR-FNAME TO SCREEN-FIELDS.BUSINESS-DATA.FNAME07 * Direct screen reference replaced
-                   MOVE SEC-USR-LNAME TO SCREEN-FIELDS.BUSINESS-DATA.LNAME07 * Direct screen reference replaced
-                   MOVE SEC-USR-TYPE  TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE07 * Direct screen reference replaced
+                   MOVE SEC-USR-ID    TO USRID07
+                   MOVE SEC-USR-FNAME TO FNAME07
+                   MOVE SEC-USR-LNAME TO LNAME07
+                   MOVE SEC-USR-TYPE  TO UTYPE07
                WHEN 8
-                   MOVE SEC-USR-ID    TO SCREEN-FIELDS.BUSINESS-DATA.USRID08 * Direct screen reference replaced
-                   MOVE SEC-USR-FNAME TO SCREEN-FIELDS.BUSINESS-DATA.FNAME08 * Direct screen reference replaced
-                   MOVE SEC-USR-LNAME TO SCREEN-FIELDS.BUSINESS-DATA.LNAME08 * Direct screen reference replaced
-                   MOVE SEC-USR-TYPE  TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE08 * Direct screen reference replaced
+                   MOVE SEC-USR-ID    TO USRID08
+                   MOVE SEC-USR-FNAME TO FNAME08
+                   MOVE SEC-USR-LNAME TO LNAME08
+                   MOVE SEC-USR-TYPE  TO UTYPE08
                WHEN 9
-                   MOVE SEC-USR-ID    TO SCREEN-FIELDS.BUSINESS-DATA.USRID09 * Direct screen reference replaced
-                   MOVE SEC-USR-FNAME TO SCREEN-FIELDS.BUSINESS-DATA.FNAME09 * Direct screen reference replaced
-                   MOVE SEC-USR-LNAME TO SCREEN-FIELDS.BUSINESS-DATA.LNAME09 * Direct screen reference replaced
-                   MOVE SEC-USR-TYPE  TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE09 * Direct screen reference replaced
+                   MOVE SEC-USR-ID    TO USRID09
+                   MOVE SEC-USR-FNAME TO FNAME09
+                   MOVE SEC-USR-LNAME TO LNAME09
+                   MOVE SEC-USR-TYPE  TO UTYPE09
                WHEN 10
-                   MOVE SEC-USR-ID    TO SCREEN-FIELDS.BUSINESS-DATA.USRID10 * Direct screen reference replaced
+                   MOVE SEC-USR-ID    TO USRID10
                                          CDEMO-CU00-USRID-LAST
-                   MOVE SEC-USR-FNAME TO SCREEN-FIELDS.BUSINESS-DATA.FNAME10 * Direct screen reference replaced
-                   MOVE SEC-USR-LNAME TO SCREEN-FIELDS.BUSINESS-DATA.LNAME10 * Direct screen reference replaced
-                   MOVE SEC-USR-TYPE  TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE10 * Direct screen reference replaced
+                   MOVE SEC-USR-FNAME TO FNAME10
+                   MOVE SEC-USR-LNAME TO LNAME10
+                   MOVE SEC-USR-TYPE  TO UTYPE10
                WHEN OTHER
                    CONTINUE
            END-EVALUATE.
@@ -694,55 +694,55 @@
 
            EVALUATE WS-IDX
                WHEN 1
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.USRID01 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.FNAME01 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.LNAME01 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE01 * Direct screen reference replaced
+                   MOVE SPACES TO USRID01
+                   MOVE SPACES TO FNAME01
+                   MOVE SPACES TO LNAME01
+                   MOVE SPACES TO UTYPE01
                WHEN 2
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.USRID02 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.FNAME02 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.LNAME02 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE02 * Direct screen reference replaced
+                   MOVE SPACES TO USRID02
+                   MOVE SPACES TO FNAME02
+                   MOVE SPACES TO LNAME02
+                   MOVE SPACES TO UTYPE02
                WHEN 3
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.USRID03 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.FNAME03 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.LNAME03 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE03 * Direct screen reference replaced
+                   MOVE SPACES TO USRID03
+                   MOVE SPACES TO FNAME03
+                   MOVE SPACES TO LNAME03
+                   MOVE SPACES TO UTYPE03
                WHEN 4
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.USRID04 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.FNAME04 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.LNAME04 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE04 * Direct screen reference replaced
+                   MOVE SPACES TO USRID04
+                   MOVE SPACES TO FNAME04
+                   MOVE SPACES TO LNAME04
+                   MOVE SPACES TO UTYPE04
                WHEN 5
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.USRID05 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.FNAME05 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.LNAME05 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE05 * Direct screen reference replaced
+                   MOVE SPACES TO USRID05
+                   MOVE SPACES TO FNAME05
+                   MOVE SPACES TO LNAME05
+                   MOVE SPACES TO UTYPE05
                WHEN 6
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.USRID06 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.FNAME06 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.LNAME06 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE06 * Direct screen reference replaced
+                   MOVE SPACES TO USRID06
+                   MOVE SPACES TO FNAME06
+                   MOVE SPACES TO LNAME06
+                   MOVE SPACES TO UTYPE06
                WHEN 7
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.USRID07 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.FNAME07 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.LNAME07 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE07 * Direct screen reference replaced
+                   MOVE SPACES TO USRID07
+                   MOVE SPACES TO FNAME07
+                   MOVE SPACES TO LNAME07
+                   MOVE SPACES TO UTYPE07
                WHEN 8
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.USRID08 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.FNAME08 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.LNAME08 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE08 * Direct screen reference replaced
+                   MOVE SPACES TO USRID08
+                   MOVE SPACES TO FNAME08
+                   MOVE SPACES TO LNAME08
+                   MOVE SPACES TO UTYPE08
                WHEN 9
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.USRID09 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.FNAME09 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.LNAME09 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE09 * Direct screen reference replaced
+                   MOVE SPACES TO USRID09
+                   MOVE SPACES TO FNAME09
+                   MOVE SPACES TO LNAME09
+                   MOVE SPACES TO UTYPE09
                WHEN 10
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.USRID10 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.FNAME10 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.LNAME10 * Direct screen reference replaced
-                   MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE10 * Direct screen reference replaced
+                   MOVE SPACES TO USRID10
+                   MOVE SPACES TO FNAME10
+                   MOVE SPACES TO LNAME10
+                   MOVE SPACES TO UTYPE10
                WHEN OTHER
                    CONTINUE
            END-EVALUATE.
@@ -770,14 +770,14 @@
 
            PERFORM POPULATE-HEADER-INFO
 
-           MOVE WS-MESSAGE TO SCREEN-FIELDS.BUSINESS-DATA.ERRMSG * Direct screen reference replaced
+           MOVE WS-MESSAGE TO ERRMSG
 
-           IF SEND-* ERASE removed *-YES * Removed screen ERASE operation
+           IF SEND-ERASE-YES
                EXEC CICS SEND
       * Removed direct MAP reference:                          MAP('COUSR0A')
       * Removed mapset reference:       * Removed direct MAPSET reference:                          MAPSET('COUSR00')
                          FROM(COUSR0AO)
-                         * ERASE removed * * Removed screen ERASE operation
+                         ERASE
       * Removed cursor operation:                          CURSOR
                END-EXEC
            ELSE
@@ -785,7 +785,7 @@
       * Removed direct MAP reference:                          MAP('COUSR0A')
       * Removed mapset reference:       * Removed direct MAPSET reference:                          MAPSET('COUSR00')
                          FROM(COUSR0AO)
-      *                  * ERASE removed * * Removed screen ERASE operation
+      *                  ERASE
       * Removed cursor operation:                          CURSOR
                END-EXEC
            END-IF.
@@ -810,22 +810,22 @@
 
            MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
 
-           MOVE CCDA-TITLE01           TO SCREEN-FIELDS.BUSINESS-DATA.TITLE01 * Direct screen reference replaced
-           MOVE CCDA-TITLE02           TO SCREEN-FIELDS.BUSINESS-DATA.TITLE02 * Direct screen reference replaced
-           MOVE WS-TRANID              TO SCREEN-FIELDS.BUSINESS-DATA.TRNNAME * Direct screen reference replaced
-           MOVE WS-PGMNAME             TO SCREEN-FIELDS.BUSINESS-DATA.PGMNAME * Direct screen reference replaced
+           MOVE CCDA-TITLE01           TO TITLE01
+           MOVE CCDA-TITLE02           TO TITLE02
+           MOVE WS-TRANID              TO TRNNAME
+           MOVE WS-PGMNAME             TO PGMNAME
 
            MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
            MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
            MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
 
-           MOVE WS-CURDATE-MM-DD-YY    TO SCREEN-FIELDS.BUSINESS-DATA.CURDATE * Direct screen reference replaced
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATE
 
            MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
            MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
            MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
 
-           MOVE WS-CURTIME-HH-MM-SS    TO SCREEN-FIELDS.BUSINESS-DATA.CURTIME. * Direct screen reference replaced
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIME.
 
       *----------------------------------------------------------------*
       *                      STARTBR-USER-SEC-FILE
@@ -835,7 +835,7 @@
            EXEC CICS STARTBR
                 DATASET   (WS-USRSEC-FILE)
                 RIDFLD    (SEC-USR-ID)
-                KEYLENGTH (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-USR-ID) * Complete screen reference replacement
+                KEYLENGTH (LENGTH-USR-ID)
       *         GTEQ
                 RESP      (WS-RESP-CD)
                 RESP2     (WS-REAS-CD)
@@ -847,10 +847,10 @@
                WHEN DFHRESP(NOTFND)
                    CONTINUE
                    SET USER-SEC-EOF TO TRUE
-                   MOVE 'You are at the SCREEN-FIELDS.BUSINESS-DATA.top page...' TO * Complete screen reference replacement
+                   MOVE 'You are at the top page...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
                WHEN OTHER
@@ -859,7 +859,7 @@
                    MOVE 'Unable to lookup User...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
            END-EVALUATE.
@@ -872,9 +872,9 @@
            EXEC CICS READNEXT
                 DATASET   (WS-USRSEC-FILE)
                 INTO      (SEC-USER-DATA)
-                LENGTH    (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-USER-DATA) * Complete screen reference replacement
+                LENGTH    (LENGTH-USER-DATA)
                 RIDFLD    (SEC-USR-ID)
-                KEYLENGTH (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-USR-ID) * Complete screen reference replacement
+                KEYLENGTH (LENGTH-USR-ID)
                 RESP      (WS-RESP-CD)
                 RESP2     (WS-REAS-CD)
            END-EXEC.
@@ -885,10 +885,10 @@
                WHEN DFHRESP(ENDFILE)
                    CONTINUE
                    SET USER-SEC-EOF TO TRUE
-                   MOVE 'You have reached the SCREEN-FIELDS.BUSINESS-DATA.bottom page...' TO * Complete screen reference replacement
+                   MOVE 'You have reached the bottom page...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
                WHEN OTHER
@@ -897,7 +897,7 @@
                    MOVE 'Unable to lookup User...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
            END-EVALUATE.
@@ -910,9 +910,9 @@
            EXEC CICS READPREV
                 DATASET   (WS-USRSEC-FILE)
                 INTO      (SEC-USER-DATA)
-                LENGTH    (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-USER-DATA) * Complete screen reference replacement
+                LENGTH    (LENGTH-USER-DATA)
                 RIDFLD    (SEC-USR-ID)
-                KEYLENGTH (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-USR-ID) * Complete screen reference replacement
+                KEYLENGTH (LENGTH-USR-ID)
                 RESP      (WS-RESP-CD)
                 RESP2     (WS-REAS-CD)
            END-EXEC.
@@ -923,10 +923,10 @@
                WHEN DFHRESP(ENDFILE)
                    CONTINUE
                    SET USER-SEC-EOF TO TRUE
-                   MOVE 'You have reached the SCREEN-FIELDS.BUSINESS-DATA.top page...' TO * Complete screen reference replacement
+                   MOVE 'You have reached the top page...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
                WHEN OTHER
@@ -935,7 +935,7 @@
                    MOVE 'Unable to lookup User...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO USRIDIN-ERROR
-           MOVE 'USRIDIN' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRIDIN' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
            END-EVALUATE.
@@ -953,74 +953,74 @@
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:34 CDT
        MAP-COMMAREA-TO-SCREEN SECTION.
            MOVE LOW-VALUES TO COUSR0AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ERRMSG TO ERRMSGO OF COUSR0AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.USRIDIN TO USRIDINO OF COUSR0AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TITLE01 TO TITLE01O OF COUSR0AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TITLE02 TO TITLE02O OF COUSR0AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TRNNAME TO TRNNAMEO OF COUSR0AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.PGMNAME TO PGMNAMEO OF COUSR0AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CURDATE TO CURDATEO OF COUSR0AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CURTIME TO CURTIMEO OF COUSR0AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.LNAME TO LNAMEO OF COUSR0AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.FNAME TO FNAMEO OF COUSR0AO
+           MOVE ERRMSG TO ERRMSGO OF COUSR0AO
+           MOVE USRIDIN TO USRIDINO OF COUSR0AO
+           MOVE TITLE01 TO TITLE01O OF COUSR0AO
+           MOVE TITLE02 TO TITLE02O OF COUSR0AO
+           MOVE TRNNAME TO TRNNAMEO OF COUSR0AO
+           MOVE PGMNAME TO PGMNAMEO OF COUSR0AO
+           MOVE CURDATE TO CURDATEO OF COUSR0AO
+           MOVE CURTIME TO CURTIMEO OF COUSR0AO
+           MOVE LNAME TO LNAMEO OF COUSR0AO
+           MOVE FNAME TO FNAMEO OF COUSR0AO
            EXIT.
 
        MAP-SCREEN-TO-COMMAREA SECTION.
-           MOVE SEL0001I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.SEL0001
-           MOVE USRID01I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.USRID01
-           MOVE SEL0002I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.SEL0002
-           MOVE USRID02I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.USRID02
-           MOVE SEL0003I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.SEL0003
-           MOVE USRID03I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.USRID03
-           MOVE SEL0004I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.SEL0004
-           MOVE USRID04I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.USRID04
-           MOVE SEL0005I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.SEL0005
-           MOVE USRID05I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.USRID05
-           MOVE SEL0006I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.SEL0006
-           MOVE USRID06I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.USRID06
-           MOVE SEL0007I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.SEL0007
-           MOVE USRID07I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.USRID07
-           MOVE SEL0008I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.SEL0008
-           MOVE USRID08I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.USRID08
-           MOVE SEL0009I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.SEL0009
-           MOVE USRID09I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.USRID09
-           MOVE SEL0010I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.SEL0010
-           MOVE USRID10I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.USRID10
-           MOVE USRIDINI OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.USRIDIN
-           MOVE PAGENUMI OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.PAGENUM
-           MOVE FNAME01I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.FNAME01
-           MOVE LNAME01I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.LNAME01
-           MOVE UTYPE01I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE01
-           MOVE FNAME02I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.FNAME02
-           MOVE LNAME02I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.LNAME02
-           MOVE UTYPE02I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE02
-           MOVE FNAME03I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.FNAME03
-           MOVE LNAME03I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.LNAME03
-           MOVE UTYPE03I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE03
-           MOVE FNAME04I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.FNAME04
-           MOVE LNAME04I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.LNAME04
-           MOVE UTYPE04I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE04
-           MOVE FNAME05I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.FNAME05
-           MOVE LNAME05I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.LNAME05
-           MOVE UTYPE05I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE05
-           MOVE FNAME06I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.FNAME06
-           MOVE LNAME06I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.LNAME06
-           MOVE UTYPE06I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE06
-           MOVE FNAME07I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.FNAME07
-           MOVE LNAME07I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.LNAME07
-           MOVE UTYPE07I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE07
-           MOVE FNAME08I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.FNAME08
-           MOVE LNAME08I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.LNAME08
-           MOVE UTYPE08I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE08
-           MOVE FNAME09I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.FNAME09
-           MOVE LNAME09I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.LNAME09
-           MOVE UTYPE09I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE09
-           MOVE FNAME10I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.FNAME10
-           MOVE LNAME10I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.LNAME10
-           MOVE UTYPE10I OF COUSR0AI TO SCREEN-FIELDS.BUSINESS-DATA.UTYPE10
+           MOVE SEL0001I OF COUSR0AI TO SEL0001
+           MOVE USRID01I OF COUSR0AI TO USRID01
+           MOVE SEL0002I OF COUSR0AI TO SEL0002
+           MOVE USRID02I OF COUSR0AI TO USRID02
+           MOVE SEL0003I OF COUSR0AI TO SEL0003
+           MOVE USRID03I OF COUSR0AI TO USRID03
+           MOVE SEL0004I OF COUSR0AI TO SEL0004
+           MOVE USRID04I OF COUSR0AI TO USRID04
+           MOVE SEL0005I OF COUSR0AI TO SEL0005
+           MOVE USRID05I OF COUSR0AI TO USRID05
+           MOVE SEL0006I OF COUSR0AI TO SEL0006
+           MOVE USRID06I OF COUSR0AI TO USRID06
+           MOVE SEL0007I OF COUSR0AI TO SEL0007
+           MOVE USRID07I OF COUSR0AI TO USRID07
+           MOVE SEL0008I OF COUSR0AI TO SEL0008
+           MOVE USRID08I OF COUSR0AI TO USRID08
+           MOVE SEL0009I OF COUSR0AI TO SEL0009
+           MOVE USRID09I OF COUSR0AI TO USRID09
+           MOVE SEL0010I OF COUSR0AI TO SEL0010
+           MOVE USRID10I OF COUSR0AI TO USRID10
+           MOVE USRIDINI OF COUSR0AI TO USRIDIN
+           MOVE PAGENUMI OF COUSR0AI TO PAGENUM
+           MOVE FNAME01I OF COUSR0AI TO FNAME01
+           MOVE LNAME01I OF COUSR0AI TO LNAME01
+           MOVE UTYPE01I OF COUSR0AI TO UTYPE01
+           MOVE FNAME02I OF COUSR0AI TO FNAME02
+           MOVE LNAME02I OF COUSR0AI TO LNAME02
+           MOVE UTYPE02I OF COUSR0AI TO UTYPE02
+           MOVE FNAME03I OF COUSR0AI TO FNAME03
+           MOVE LNAME03I OF COUSR0AI TO LNAME03
+           MOVE UTYPE03I OF COUSR0AI TO UTYPE03
+           MOVE FNAME04I OF COUSR0AI TO FNAME04
+           MOVE LNAME04I OF COUSR0AI TO LNAME04
+           MOVE UTYPE04I OF COUSR0AI TO UTYPE04
+           MOVE FNAME05I OF COUSR0AI TO FNAME05
+           MOVE LNAME05I OF COUSR0AI TO LNAME05
+           MOVE UTYPE05I OF COUSR0AI TO UTYPE05
+           MOVE FNAME06I OF COUSR0AI TO FNAME06
+           MOVE LNAME06I OF COUSR0AI TO LNAME06
+           MOVE UTYPE06I OF COUSR0AI TO UTYPE06
+           MOVE FNAME07I OF COUSR0AI TO FNAME07
+           MOVE LNAME07I OF COUSR0AI TO LNAME07
+           MOVE UTYPE07I OF COUSR0AI TO UTYPE07
+           MOVE FNAME08I OF COUSR0AI TO FNAME08
+           MOVE LNAME08I OF COUSR0AI TO LNAME08
+           MOVE UTYPE08I OF COUSR0AI TO UTYPE08
+           MOVE FNAME09I OF COUSR0AI TO FNAME09
+           MOVE LNAME09I OF COUSR0AI TO LNAME09
+           MOVE UTYPE09I OF COUSR0AI TO UTYPE09
+           MOVE FNAME10I OF COUSR0AI TO FNAME10
+           MOVE LNAME10I OF COUSR0AI TO LNAME10
+           MOVE UTYPE10I OF COUSR0AI TO UTYPE10
            EXIT.
        VALIDATE-INPUT-FIELDS SECTION.
-           SET STATUS-OK TO TRUE * Error handling standardized
+           SET STATUS-OK TO TRUE
            MOVE SPACES TO SCREEN-MESSAGE
            MOVE 'N' TO VALIDATION-ERROR
            MOVE SPACES TO FIELD-IN-ERROR
@@ -1090,8 +1090,8 @@
 
       * Field required validations
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.SEL0001 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF SEL0001 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0001' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0001-ERROR
@@ -1100,8 +1100,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRID01 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRID01 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID01' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID01-ERROR
@@ -1110,8 +1110,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.SEL0002 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF SEL0002 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0002' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0002-ERROR
@@ -1120,8 +1120,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRID02 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRID02 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID02' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID02-ERROR
@@ -1130,8 +1130,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.SEL0003 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF SEL0003 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0003' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0003-ERROR
@@ -1140,8 +1140,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRID03 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRID03 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID03' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID03-ERROR
@@ -1150,8 +1150,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.SEL0004 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF SEL0004 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0004' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0004-ERROR
@@ -1160,8 +1160,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRID04 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRID04 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID04' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID04-ERROR
@@ -1170,8 +1170,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.SEL0005 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF SEL0005 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0005' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0005-ERROR
@@ -1180,8 +1180,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRID05 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRID05 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID05' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID05-ERROR
@@ -1190,8 +1190,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.SEL0006 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF SEL0006 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0006' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0006-ERROR
@@ -1200,8 +1200,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRID06 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRID06 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID06' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID06-ERROR
@@ -1210,8 +1210,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.SEL0007 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF SEL0007 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0007' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0007-ERROR
@@ -1220,8 +1220,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRID07 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRID07 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID07' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID07-ERROR
@@ -1230,8 +1230,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.SEL0008 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF SEL0008 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0008' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0008-ERROR
@@ -1240,8 +1240,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRID08 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRID08 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID08' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID08-ERROR
@@ -1250,8 +1250,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.SEL0009 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF SEL0009 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0009' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0009-ERROR
@@ -1260,8 +1260,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRID09 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRID09 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID09' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID09-ERROR
@@ -1270,8 +1270,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.SEL0010 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF SEL0010 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0010' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0010-ERROR
@@ -1280,8 +1280,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRID10 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRID10 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID10' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID10-ERROR
@@ -1290,8 +1290,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRIDIN = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRIDIN = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRIDIN' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRIDIN-ERROR
@@ -1300,8 +1300,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.PAGENUM = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF PAGENUM = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'PAGENUM' TO FIELD-IN-ERROR
                MOVE 'Y' TO PAGENUM-ERROR
@@ -1310,8 +1310,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.FNAME01 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FNAME01 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME01' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME01-ERROR
@@ -1320,8 +1320,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.LNAME01 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF LNAME01 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME01' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME01-ERROR
@@ -1330,8 +1330,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.UTYPE01 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF UTYPE01 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE01' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE01-ERROR
@@ -1340,8 +1340,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.FNAME02 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FNAME02 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME02' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME02-ERROR
@@ -1350,8 +1350,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.LNAME02 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF LNAME02 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME02' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME02-ERROR
@@ -1360,8 +1360,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.UTYPE02 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF UTYPE02 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE02' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE02-ERROR
@@ -1370,8 +1370,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.FNAME03 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FNAME03 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME03' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME03-ERROR
@@ -1380,8 +1380,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.LNAME03 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF LNAME03 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME03' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME03-ERROR
@@ -1390,8 +1390,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.UTYPE03 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF UTYPE03 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE03' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE03-ERROR
@@ -1400,8 +1400,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.FNAME04 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FNAME04 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME04' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME04-ERROR
@@ -1410,8 +1410,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.LNAME04 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF LNAME04 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME04' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME04-ERROR
@@ -1420,8 +1420,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.UTYPE04 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF UTYPE04 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE04' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE04-ERROR
@@ -1430,8 +1430,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.FNAME05 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FNAME05 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME05' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME05-ERROR
@@ -1440,8 +1440,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.LNAME05 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF LNAME05 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME05' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME05-ERROR
@@ -1450,8 +1450,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.UTYPE05 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF UTYPE05 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE05' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE05-ERROR
@@ -1460,8 +1460,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.FNAME06 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FNAME06 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME06' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME06-ERROR
@@ -1470,8 +1470,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.LNAME06 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF LNAME06 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME06' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME06-ERROR
@@ -1480,8 +1480,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.UTYPE06 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF UTYPE06 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE06' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE06-ERROR
@@ -1490,8 +1490,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.FNAME07 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FNAME07 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME07' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME07-ERROR
@@ -1500,8 +1500,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.LNAME07 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF LNAME07 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME07' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME07-ERROR
@@ -1510,8 +1510,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.UTYPE07 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF UTYPE07 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE07' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE07-ERROR
@@ -1520,8 +1520,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.FNAME08 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FNAME08 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME08' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME08-ERROR
@@ -1530,8 +1530,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.LNAME08 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF LNAME08 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME08' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME08-ERROR
@@ -1540,8 +1540,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.UTYPE08 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF UTYPE08 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE08' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE08-ERROR
@@ -1550,8 +1550,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.FNAME09 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FNAME09 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME09' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME09-ERROR
@@ -1560,8 +1560,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.LNAME09 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF LNAME09 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME09' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME09-ERROR
@@ -1570,8 +1570,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.UTYPE09 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF UTYPE09 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE09' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE09-ERROR
@@ -1580,8 +1580,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.FNAME10 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FNAME10 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME10' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME10-ERROR
@@ -1590,8 +1590,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.LNAME10 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF LNAME10 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME10' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME10-ERROR
@@ -1600,8 +1600,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.UTYPE10 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF UTYPE10 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE10' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE10-ERROR
@@ -1612,8 +1612,8 @@
 
       * Field length validations
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.SEL0001)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEL0001)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0001' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0001-ERROR
@@ -1622,8 +1622,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRID01)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRID01)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID01' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID01-ERROR
@@ -1632,8 +1632,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.SEL0002)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEL0002)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0002' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0002-ERROR
@@ -1642,8 +1642,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRID02)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRID02)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID02' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID02-ERROR
@@ -1652,8 +1652,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.SEL0003)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEL0003)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0003' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0003-ERROR
@@ -1662,8 +1662,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRID03)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRID03)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID03' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID03-ERROR
@@ -1672,8 +1672,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.SEL0004)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEL0004)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0004' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0004-ERROR
@@ -1682,8 +1682,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRID04)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRID04)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID04' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID04-ERROR
@@ -1692,8 +1692,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.SEL0005)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEL0005)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0005' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0005-ERROR
@@ -1702,8 +1702,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRID05)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRID05)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID05' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID05-ERROR
@@ -1712,8 +1712,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.SEL0006)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEL0006)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0006' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0006-ERROR
@@ -1722,8 +1722,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRID06)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRID06)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID06' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID06-ERROR
@@ -1732,8 +1732,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.SEL0007)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEL0007)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0007' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0007-ERROR
@@ -1742,8 +1742,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRID07)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRID07)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID07' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID07-ERROR
@@ -1752,8 +1752,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.SEL0008)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEL0008)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0008' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0008-ERROR
@@ -1762,8 +1762,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRID08)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRID08)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID08' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID08-ERROR
@@ -1772,8 +1772,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.SEL0009)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEL0009)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0009' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0009-ERROR
@@ -1782,8 +1782,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRID09)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRID09)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID09' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID09-ERROR
@@ -1792,8 +1792,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.SEL0010)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(SEL0010)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'SEL0010' TO FIELD-IN-ERROR
                MOVE 'Y' TO SEL0010-ERROR
@@ -1802,8 +1802,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRID10)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRID10)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRID10' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRID10-ERROR
@@ -1812,8 +1812,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRIDIN)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRIDIN)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRIDIN' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRIDIN-ERROR
@@ -1822,8 +1822,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.PAGENUM)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(PAGENUM)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'PAGENUM' TO FIELD-IN-ERROR
                MOVE 'Y' TO PAGENUM-ERROR
@@ -1832,8 +1832,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.FNAME01)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(FNAME01)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME01' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME01-ERROR
@@ -1842,8 +1842,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.LNAME01)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(LNAME01)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME01' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME01-ERROR
@@ -1852,8 +1852,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.UTYPE01)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(UTYPE01)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE01' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE01-ERROR
@@ -1862,8 +1862,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.FNAME02)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(FNAME02)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME02' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME02-ERROR
@@ -1872,8 +1872,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.LNAME02)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(LNAME02)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME02' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME02-ERROR
@@ -1882,8 +1882,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.UTYPE02)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(UTYPE02)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE02' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE02-ERROR
@@ -1892,8 +1892,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.FNAME03)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(FNAME03)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME03' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME03-ERROR
@@ -1902,8 +1902,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.LNAME03)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(LNAME03)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME03' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME03-ERROR
@@ -1912,8 +1912,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.UTYPE03)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(UTYPE03)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE03' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE03-ERROR
@@ -1922,8 +1922,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.FNAME04)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(FNAME04)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME04' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME04-ERROR
@@ -1932,8 +1932,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.LNAME04)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(LNAME04)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME04' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME04-ERROR
@@ -1942,8 +1942,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.UTYPE04)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(UTYPE04)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE04' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE04-ERROR
@@ -1952,8 +1952,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.FNAME05)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(FNAME05)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME05' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME05-ERROR
@@ -1962,8 +1962,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.LNAME05)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(LNAME05)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME05' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME05-ERROR
@@ -1972,8 +1972,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.UTYPE05)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(UTYPE05)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE05' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE05-ERROR
@@ -1982,8 +1982,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.FNAME06)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(FNAME06)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME06' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME06-ERROR
@@ -1992,8 +1992,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.LNAME06)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(LNAME06)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME06' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME06-ERROR
@@ -2002,8 +2002,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.UTYPE06)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(UTYPE06)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE06' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE06-ERROR
@@ -2012,8 +2012,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.FNAME07)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(FNAME07)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME07' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME07-ERROR
@@ -2022,8 +2022,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.LNAME07)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(LNAME07)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME07' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME07-ERROR
@@ -2032,8 +2032,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.UTYPE07)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(UTYPE07)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE07' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE07-ERROR
@@ -2042,8 +2042,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.FNAME08)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(FNAME08)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME08' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME08-ERROR
@@ -2052,8 +2052,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.LNAME08)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(LNAME08)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME08' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME08-ERROR
@@ -2062,8 +2062,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.UTYPE08)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(UTYPE08)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE08' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE08-ERROR
@@ -2072,8 +2072,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.FNAME09)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(FNAME09)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME09' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME09-ERROR
@@ -2082,8 +2082,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.LNAME09)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(LNAME09)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME09' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME09-ERROR
@@ -2092,8 +2092,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.UTYPE09)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(UTYPE09)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE09' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE09-ERROR
@@ -2102,8 +2102,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.FNAME10)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(FNAME10)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME10' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME10-ERROR
@@ -2112,8 +2112,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.LNAME10)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(LNAME10)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME10' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME10-ERROR
@@ -2122,8 +2122,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.UTYPE10)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(UTYPE10)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'UTYPE10' TO FIELD-IN-ERROR
                MOVE 'Y' TO UTYPE10-ERROR
@@ -2133,9 +2133,9 @@
            END-IF
 
       * Special validations for USERID
-           IF SCREEN-FIELDS.BUSINESS-DATA.USERID NOT = SPACES AND
-              FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USERID)) < 3
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USERID NOT = SPACES AND
+              FUNCTION LENGTH(FUNCTION TRIM(USERID)) < 3
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USERID' TO FIELD-IN-ERROR
                MOVE 'Y' TO USERID-ERROR
@@ -2145,9 +2145,9 @@
            END-IF
 
       * Special validations for PASSWORD
-           IF SCREEN-FIELDS.BUSINESS-DATA.PASSWD NOT = SPACES AND
-              FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.PASSWD)) < 4
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF PASSWD NOT = SPACES AND
+              FUNCTION LENGTH(FUNCTION TRIM(PASSWD)) < 4
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'PASSWD' TO FIELD-IN-ERROR
                MOVE 'Y' TO PASSWD-ERROR
@@ -2157,9 +2157,9 @@
            END-IF
 
       * Special validations for USRTYPE
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRTYPE NOT = 'A' AND
-              SCREEN-FIELDS.BUSINESS-DATA.USRTYPE NOT = 'U'
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRTYPE NOT = 'A' AND
+              USRTYPE NOT = 'U'
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRTYPE' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRTYPE-ERROR
@@ -2169,9 +2169,9 @@
            END-IF
 
       * Business logic validations
-           IF SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE = "U" OR SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE = "D" * Updated for nested structure
-               IF SCREEN-FIELDS.BUSINESS-DATA.USERID = SPACES
-                   SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION-CODE = "U" OR FUNCTION-CODE = "D"
+               IF USERID = SPACES
+                   SET STATUS-ERROR TO TRUE
                    SET ERROR-PRESENT TO TRUE
                    MOVE 'USERID' TO FIELD-IN-ERROR
                    MOVE 'Y' TO USERID-ERROR
@@ -2191,7 +2191,7 @@
            EXIT.
 
        RETURN-WITH-ERROR SECTION.
-           SET STATUS-ERROR TO TRUE * Error handling standardized
+           SET STATUS-ERROR TO TRUE
            SET SCREEN-DISPLAY TO TRUE
            PERFORM HANDLE-ERROR
            EXEC CICS
@@ -2204,9 +2204,9 @@
        GET-FIELD-IN-ERROR SECTION.
       * Removed cursor operation:       * This section replaces cursor positioning with field identification
            IF ERROR-PRESENT
-               MOVE FIELD-IN-ERROR TO SCREEN-FIELDS.BUSINESS-DATA.SERVICE-INFO.FIELD-IN-ERROR
+               MOVE FIELD-IN-ERROR TO FIELD-IN-ERROR
            ELSE
-               MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.SERVICE-INFO.FIELD-IN-ERROR
+               MOVE SPACES TO FIELD-IN-ERROR
            END-IF.
            EXIT.
       *
