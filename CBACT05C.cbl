@@ -0,0 +1,484 @@
+      ******************************************************************
+      * Program:     CBACT05C.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Bulk account maintenance.  Reads a flat file of  *
+      *              account corrections (credit limit, cash credit   *
+      *              limit and/or group ID), applies the same         *
+      *              field-level edits COACTUPC uses online, and      *
+      *              REWRITEs ACCTDAT.  Checkpoints every              *
+      *              WS-CHECKPOINT-INTERVAL applied corrections so a  *
+      *              job that fails partway through can be resubmitted*
+      *              without reapplying corrections already on file.  *
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CBACT05C.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FD-ACCT-ID
+                  FILE STATUS IS ACCTFILE-STATUS.
+
+           SELECT CORRFILE-FILE ASSIGN TO CORRFILE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CORRFILE-STATUS.
+
+           SELECT CHKPTFL-FILE ASSIGN TO CHKPTFL
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CHKPTFL-STATUS.
+
+           SELECT CORRRPT-FILE ASSIGN TO CORRRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CORRRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCTFILE-FILE.
+       01  FD-ACCTFILE-REC.
+           05  FD-ACCT-ID                    PIC 9(11).
+           05  FILLER                        PIC X(299).
+
+      *****************************************************************
+      * One correction per account.  A zero limit or a blank group ID *
+      * means "leave this field as it is on ACCTDAT".                 *
+      *****************************************************************
+       FD  CORRFILE-FILE.
+       01  FD-CORRFILE-REC.
+           05  CORR-ACCT-ID                  PIC 9(11).
+           05  CORR-CREDIT-LIMIT             PIC S9(10)V99.
+           05  CORR-CASH-CREDIT-LIMIT        PIC S9(10)V99.
+           05  CORR-GROUP-ID                 PIC X(10).
+           05  FILLER                        PIC X(20).
+
+      *****************************************************************
+      * Restart checkpoint - the count of corrections already applied *
+      * by a prior run of this job against the same correction file.  *
+      *****************************************************************
+       FD  CHKPTFL-FILE.
+       01  CHKPTFL-RECORD.
+           05  CHKPT-APPLIED-COUNT           PIC 9(07).
+
+       FD  CORRRPT-FILE.
+       01  CORRRPT-RECORD                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *************************************************************
+      * File status and end-of-file switches                      *
+      *************************************************************
+       01  FILE-STATUS-VALUES.
+           05  ACCTFILE-STATUS                PIC X(02).
+               88  ACCTFILE-SUCCESS                  VALUE '00'.
+           05  CORRFILE-STATUS                PIC X(02).
+               88  CORRFILE-SUCCESS                  VALUE '00'.
+               88  CORRFILE-EOF                       VALUE '10'.
+           05  CHKPTFL-STATUS                 PIC X(02).
+               88  CHKPTFL-SUCCESS                    VALUE '00'.
+               88  CHKPTFL-NOTFOUND                   VALUE '35'.
+           05  CORRRPT-STATUS                 PIC X(02).
+               88  CORRRPT-SUCCESS                    VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-CORRFILE-EOF-SW             PIC X(01) VALUE 'N'.
+               88  CORRFILE-AT-EOF                     VALUE 'Y'.
+           05  WS-CORRECTION-SW               PIC X(01) VALUE 'Y'.
+               88  CORRECTION-OK                       VALUE 'Y'.
+               88  CORRECTION-NOT-OK                   VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT                  PIC 9(07) COMP VALUE 0.
+           05  WS-APPLIED-COUNT               PIC 9(07) COMP VALUE 0.
+           05  WS-REJECTED-COUNT              PIC 9(07) COMP VALUE 0.
+           05  WS-RESTART-COUNT               PIC 9(07) COMP VALUE 0.
+           05  WS-SKIP-COUNT                  PIC 9(07) COMP VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL         PIC 9(07) COMP VALUE 50.
+           05  WS-CKPT-REMAINDER              PIC 9(07) COMP VALUE 0.
+
+      *************************************************************
+      * Working copies of the limits being edited, before they    *
+      * are written back to ACCT-CREDIT-LIMIT/ACCT-CASH-CREDIT-   *
+      * LIMIT, so the balance-vs-limits cross check can be made   *
+      * against the limits as they will be after the correction.  *
+      *************************************************************
+       01  WS-EDIT-FIELDS.
+           05  WS-NEW-CREDIT-LIMIT            PIC S9(10)V99.
+           05  WS-NEW-CASH-CREDIT-LIMIT       PIC S9(10)V99.
+           05  WS-REJECT-REASON               PIC X(40).
+
+      *************************************************************
+      * Account record layout, via the shared copybook            *
+      *************************************************************
+           COPY CVACT01Y.
+
+      *************************************************************
+      * Report line layouts                                       *
+      *************************************************************
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADING1.
+               10  FILLER                     PIC X(40)
+                   VALUE 'BULK ACCOUNT MAINTENANCE EXCEPTION REPO'.
+               10  FILLER                     PIC X(12)
+                   VALUE 'RT          '.
+           05  WS-RPT-HEADING2.
+               10  FILLER                     PIC X(12)
+                   VALUE 'ACCOUNT ID  '.
+               10  FILLER                     PIC X(40)
+                   VALUE 'REASON                                  '.
+           05  WS-RPT-DETAIL.
+               10  WS-RPT-ACCT-ID             PIC 9(11).
+               10  FILLER                     PIC X(01) VALUE SPACE.
+               10  WS-RPT-REASON              PIC X(40).
+           05  WS-RPT-SUMMARY1.
+               10  FILLER                     PIC X(25)
+                   VALUE 'CORRECTIONS READ.......: '.
+               10  WS-RPT-READ-TOTAL          PIC ZZZ,ZZ9.
+               10  FILLER                     PIC X(10) VALUE SPACE.
+           05  WS-RPT-SUMMARY2.
+               10  FILLER                     PIC X(25)
+                   VALUE 'CORRECTIONS APPLIED....: '.
+               10  WS-RPT-APPLIED-TOTAL       PIC ZZZ,ZZ9.
+               10  FILLER                     PIC X(10) VALUE SPACE.
+           05  WS-RPT-SUMMARY3.
+               10  FILLER                     PIC X(25)
+                   VALUE 'CORRECTIONS REJECTED...: '.
+               10  WS-RPT-REJECTED-TOTAL      PIC ZZZ,ZZ9.
+               10  FILLER                     PIC X(10) VALUE SPACE.
+           05  WS-RPT-SUMMARY4.
+               10  FILLER                     PIC X(25)
+                   VALUE 'RESTARTED AFTER........: '.
+               10  WS-RPT-RESTART-TOTAL       PIC ZZZ,ZZ9.
+               10  FILLER                     PIC X(10) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-APPLY-CORRECTIONS
+              THRU 2000-APPLY-CORRECTIONS-EXIT
+              UNTIL CORRFILE-AT-EOF
+
+           PERFORM 9000-TERMINATE
+              THRU 9000-TERMINATE-EXIT
+
+           GOBACK
+           .
+       0000-MAIN-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1000-INITIALIZE                                               *
+      * Open every file, load the restart checkpoint (if this is a    *
+      * resubmission of a job that failed partway through), skip the  *
+      * corrections already applied on the prior run, and prime the   *
+      * correction cursor.                                            *
+      *****************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  CORRFILE-FILE
+           OPEN I-O    ACCTFILE-FILE
+           OPEN OUTPUT CORRRPT-FILE
+
+           WRITE CORRRPT-RECORD FROM WS-RPT-HEADING1
+           WRITE CORRRPT-RECORD FROM WS-RPT-HEADING2
+
+           PERFORM 1050-LOAD-CHECKPOINT
+              THRU 1050-LOAD-CHECKPOINT-EXIT
+
+           MOVE WS-RESTART-COUNT        TO WS-SKIP-COUNT
+
+           PERFORM 1100-READ-NEXT-CORRECTION
+              THRU 1100-READ-NEXT-CORRECTION-EXIT
+
+           PERFORM 1060-SKIP-APPLIED-CORRECTION
+              THRU 1060-SKIP-APPLIED-CORRECTION-EXIT
+              UNTIL WS-SKIP-COUNT = 0
+                 OR CORRFILE-AT-EOF
+           .
+       1000-INITIALIZE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1050-LOAD-CHECKPOINT                                          *
+      * A missing checkpoint file simply means this is the first run  *
+      * of the job against this correction file.                      *
+      *****************************************************************
+       1050-LOAD-CHECKPOINT.
+
+           MOVE 0                       TO WS-RESTART-COUNT
+           OPEN INPUT CHKPTFL-FILE
+
+           IF CHKPTFL-SUCCESS
+              READ CHKPTFL-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE CHKPT-APPLIED-COUNT TO WS-RESTART-COUNT
+              END-READ
+              CLOSE CHKPTFL-FILE
+           END-IF
+           .
+       1050-LOAD-CHECKPOINT-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1060-SKIP-APPLIED-CORRECTION                                  *
+      *****************************************************************
+       1060-SKIP-APPLIED-CORRECTION.
+
+           PERFORM 1100-READ-NEXT-CORRECTION
+              THRU 1100-READ-NEXT-CORRECTION-EXIT
+           SUBTRACT 1                   FROM WS-SKIP-COUNT
+           .
+       1060-SKIP-APPLIED-CORRECTION-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1100-READ-NEXT-CORRECTION                                     *
+      *****************************************************************
+       1100-READ-NEXT-CORRECTION.
+
+           READ CORRFILE-FILE
+               AT END
+                   SET CORRFILE-AT-EOF      TO TRUE
+           END-READ
+           .
+       1100-READ-NEXT-CORRECTION-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2000-APPLY-CORRECTIONS                                        *
+      *****************************************************************
+       2000-APPLY-CORRECTIONS.
+
+           ADD 1                        TO WS-READ-COUNT
+           SET CORRECTION-OK            TO TRUE
+           MOVE SPACES                  TO WS-REJECT-REASON
+
+           PERFORM 2100-READ-ACCOUNT
+              THRU 2100-READ-ACCOUNT-EXIT
+
+           IF CORRECTION-OK
+              PERFORM 2200-EDIT-CORRECTION
+                 THRU 2200-EDIT-CORRECTION-EXIT
+           END-IF
+
+           IF CORRECTION-OK
+              PERFORM 2300-APPLY-CORRECTION
+                 THRU 2300-APPLY-CORRECTION-EXIT
+           END-IF
+
+           IF CORRECTION-OK
+              ADD 1                     TO WS-APPLIED-COUNT
+              PERFORM 2400-CHECKPOINT-IF-DUE
+                 THRU 2400-CHECKPOINT-IF-DUE-EXIT
+           ELSE
+              ADD 1                     TO WS-REJECTED-COUNT
+              PERFORM 8000-WRITE-EXCEPTION
+                 THRU 8000-WRITE-EXCEPTION-EXIT
+           END-IF
+
+           PERFORM 1100-READ-NEXT-CORRECTION
+              THRU 1100-READ-NEXT-CORRECTION-EXIT
+           .
+       2000-APPLY-CORRECTIONS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2100-READ-ACCOUNT                                             *
+      *****************************************************************
+       2100-READ-ACCOUNT.
+
+           MOVE CORR-ACCT-ID            TO FD-ACCT-ID
+           READ ACCTFILE-FILE INTO ACCOUNT-RECORD
+               INVALID KEY
+                   SET CORRECTION-NOT-OK    TO TRUE
+                   MOVE 'ACCOUNT NOT ON FILE'
+                                             TO WS-REJECT-REASON
+           END-READ
+           .
+       2100-READ-ACCOUNT-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2200-EDIT-CORRECTION                                          *
+      * The same two checks COACTUPC applies online: each supplied    *
+      * limit must be a positive amount, and the resulting limits     *
+      * must not leave the current balance exceeding them combined    *
+      * (the same rule as COACTUPC's 1285-EDIT-BALANCE-VS-LIMITS).    *
+      *****************************************************************
+       2200-EDIT-CORRECTION.
+
+           MOVE ACCT-CREDIT-LIMIT       TO WS-NEW-CREDIT-LIMIT
+           MOVE ACCT-CASH-CREDIT-LIMIT  TO WS-NEW-CASH-CREDIT-LIMIT
+
+           IF CORR-CREDIT-LIMIT NOT = 0
+              IF CORR-CREDIT-LIMIT > 0
+                 MOVE CORR-CREDIT-LIMIT    TO WS-NEW-CREDIT-LIMIT
+              ELSE
+                 SET CORRECTION-NOT-OK     TO TRUE
+                 MOVE 'CREDIT LIMIT MUST BE A POSITIVE AMOUNT'
+                                             TO WS-REJECT-REASON
+                 GO TO 2200-EDIT-CORRECTION-EXIT
+              END-IF
+           END-IF
+
+           IF CORR-CASH-CREDIT-LIMIT NOT = 0
+              IF CORR-CASH-CREDIT-LIMIT > 0
+                 MOVE CORR-CASH-CREDIT-LIMIT
+                                             TO WS-NEW-CASH-CREDIT-LIMIT
+              ELSE
+                 SET CORRECTION-NOT-OK     TO TRUE
+                 MOVE 'CASH CREDIT LIMIT MUST BE A POSITIVE AMOUNT'
+                                             TO WS-REJECT-REASON
+                 GO TO 2200-EDIT-CORRECTION-EXIT
+              END-IF
+           END-IF
+
+           IF ACCT-CURR-BAL >
+              WS-NEW-CREDIT-LIMIT + WS-NEW-CASH-CREDIT-LIMIT
+              SET CORRECTION-NOT-OK        TO TRUE
+              MOVE 'BALANCE EXCEEDS COMBINED CREDIT AND CASH LIMITS'
+                                             TO WS-REJECT-REASON
+              GO TO 2200-EDIT-CORRECTION-EXIT
+           END-IF
+           .
+       2200-EDIT-CORRECTION-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2300-APPLY-CORRECTION                                         *
+      *****************************************************************
+       2300-APPLY-CORRECTION.
+
+           MOVE WS-NEW-CREDIT-LIMIT      TO ACCT-CREDIT-LIMIT
+           MOVE WS-NEW-CASH-CREDIT-LIMIT TO ACCT-CASH-CREDIT-LIMIT
+
+           IF CORR-GROUP-ID NOT = SPACES
+              MOVE CORR-GROUP-ID         TO ACCT-GROUP-ID
+           END-IF
+
+           REWRITE FD-ACCTFILE-REC FROM ACCOUNT-RECORD
+               INVALID KEY
+                   SET CORRECTION-NOT-OK     TO TRUE
+                   MOVE 'REWRITE OF ACCTDAT FAILED'
+                                             TO WS-REJECT-REASON
+           END-REWRITE
+           .
+       2300-APPLY-CORRECTION-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2400-CHECKPOINT-IF-DUE                                        *
+      *****************************************************************
+       2400-CHECKPOINT-IF-DUE.
+
+           DIVIDE WS-APPLIED-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-REMAINDER
+               REMAINDER WS-CKPT-REMAINDER
+
+           IF WS-CKPT-REMAINDER = 0
+              PERFORM 7000-WRITE-CHECKPOINT
+                 THRU 7000-WRITE-CHECKPOINT-EXIT
+           END-IF
+           .
+       2400-CHECKPOINT-IF-DUE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 7000-WRITE-CHECKPOINT                                         *
+      *****************************************************************
+       7000-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHKPTFL-FILE
+           COMPUTE CHKPT-APPLIED-COUNT = WS-RESTART-COUNT
+                                        + WS-APPLIED-COUNT
+           WRITE CHKPTFL-RECORD
+           CLOSE CHKPTFL-FILE
+           .
+       7000-WRITE-CHECKPOINT-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 8000-WRITE-EXCEPTION                                          *
+      *****************************************************************
+       8000-WRITE-EXCEPTION.
+
+           MOVE CORR-ACCT-ID             TO WS-RPT-ACCT-ID
+           MOVE WS-REJECT-REASON         TO WS-RPT-REASON
+           WRITE CORRRPT-RECORD FROM WS-RPT-DETAIL
+           .
+       8000-WRITE-EXCEPTION-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 9000-TERMINATE                                                *
+      * The whole correction file has now been read, so this run is   *
+      * complete - reset the checkpoint to zero so the next run of    *
+      * this job starts from the top of a new correction file.        *
+      *****************************************************************
+       9000-TERMINATE.
+
+           MOVE WS-READ-COUNT            TO WS-RPT-READ-TOTAL
+           WRITE CORRRPT-RECORD FROM WS-RPT-SUMMARY1
+
+           MOVE WS-APPLIED-COUNT         TO WS-RPT-APPLIED-TOTAL
+           WRITE CORRRPT-RECORD FROM WS-RPT-SUMMARY2
+
+           MOVE WS-REJECTED-COUNT        TO WS-RPT-REJECTED-TOTAL
+           WRITE CORRRPT-RECORD FROM WS-RPT-SUMMARY3
+
+           MOVE WS-RESTART-COUNT         TO WS-RPT-RESTART-TOTAL
+           WRITE CORRRPT-RECORD FROM WS-RPT-SUMMARY4
+
+           MOVE 0                        TO CHKPT-APPLIED-COUNT
+           OPEN OUTPUT CHKPTFL-FILE
+           WRITE CHKPTFL-RECORD
+           CLOSE CHKPTFL-FILE
+
+           CLOSE ACCTFILE-FILE
+                 CORRFILE-FILE
+                 CORRRPT-FILE
+           .
+       9000-TERMINATE-EXIT.
+           EXIT
+           .
