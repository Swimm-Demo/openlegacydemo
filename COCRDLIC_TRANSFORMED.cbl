@@ -52,7 +52,7 @@
                   88 VALIDATION-ERROR              VALUE 'E'.
               10 SCREEN-MESSAGE           PIC X(80).
               10 FUNCTION-CODE            PIC X(10).
-              10 FIELD-IN-ERROR           PIC X(20).
+              10 SCREEN-FIELD-IN-ERROR    PIC X(20).
            05 RECORD-COUNTS.
               10 RECORDS-FOUND            PIC 9(05) COMP.
               10 RECORDS-DISPLAYED        PIC 9(05) COMP.
@@ -76,83 +76,133 @@
               10 TRANSACTION-MESSAGE      PIC X(80).
            05 BUSINESS-DATA.
               10 ACCTNO1              PIC X(8).
-              10 ACCTNO1         ERROR    PIC X(01).
+              10 ACCTNO1-ERROR    PIC X(01).
               10 ACCTNO2              PIC X(8).
-              10 ACCTNO2         ERROR    PIC X(01).
+              10 ACCTNO2-ERROR    PIC X(01).
               10 ACCTNO3              PIC X(8).
-              10 ACCTNO3         ERROR    PIC X(01).
+              10 ACCTNO3-ERROR    PIC X(01).
               10 ACCTNO4              PIC X(8).
-              10 ACCTNO4         ERROR    PIC X(01).
+              10 ACCTNO4-ERROR    PIC X(01).
               10 ACCTNO5              PIC X(8).
-              10 ACCTNO5         ERROR    PIC X(01).
+              10 ACCTNO5-ERROR    PIC X(01).
               10 ACCTNO6              PIC X(8).
-              10 ACCTNO6         ERROR    PIC X(01).
+              10 ACCTNO6-ERROR    PIC X(01).
               10 ACCTNO7              PIC X(8).
-              10 ACCTNO7         ERROR    PIC X(01).
+              10 ACCTNO7-ERROR    PIC X(01).
               10 ACCTSID              PIC X(8).
-              10 ACCTSID         ERROR    PIC X(01).
+              10 ACCTSID-ERROR    PIC X(01).
+              10 ACCTSIDA             PIC X(01).
+              10 ACCTSIDC             PIC X(01).
               10 CARDSID              PIC X(8).
-              10 CARDSID         ERROR    PIC X(01).
+              10 CARDSID-ERROR    PIC X(01).
+              10 CARDSIDA             PIC X(01).
+              10 CARDSIDC             PIC X(01).
+              10 STATSID              PIC X(8).
+              10 STATSID-ERROR    PIC X(01).
+              10 STATSIDA             PIC X(01).
+              10 STATSIDC             PIC X(01).
+              10 CUSTSID              PIC X(9).
+              10 CUSTSID-ERROR    PIC X(01).
+              10 CUSTSIDA             PIC X(01).
+              10 CUSTSIDC             PIC X(01).
+              10 GOTOPG               PIC X(4).
+              10 GOTOPG-N REDEFINES GOTOPG
+                                     PIC 9(4).
+              10 GOTOPG-ERROR    PIC X(01).
+              10 BULKSTS              PIC X(8).
+              10 BULKSTS-ERROR    PIC X(01).
               10 CRDNUM1              PIC X(8).
-              10 CRDNUM1         ERROR    PIC X(01).
+              10 CRDNUM1-ERROR    PIC X(01).
               10 CRDNUM2              PIC X(8).
-              10 CRDNUM2         ERROR    PIC X(01).
+              10 CRDNUM2-ERROR    PIC X(01).
               10 CRDNUM3              PIC X(8).
-              10 CRDNUM3         ERROR    PIC X(01).
+              10 CRDNUM3-ERROR    PIC X(01).
               10 CRDNUM4              PIC X(8).
-              10 CRDNUM4         ERROR    PIC X(01).
+              10 CRDNUM4-ERROR    PIC X(01).
               10 CRDNUM5              PIC X(8).
-              10 CRDNUM5         ERROR    PIC X(01).
+              10 CRDNUM5-ERROR    PIC X(01).
               10 CRDNUM6              PIC X(8).
-              10 CRDNUM6         ERROR    PIC X(01).
+              10 CRDNUM6-ERROR    PIC X(01).
               10 CRDNUM7              PIC X(8).
-              10 CRDNUM7         ERROR    PIC X(01).
+              10 CRDNUM7-ERROR    PIC X(01).
               10 CRDSEL1              PIC X(8).
-              10 CRDSEL1         ERROR    PIC X(01).
+              10 CRDSEL1-ERROR    PIC X(01).
+              10 CRDSEL1A             PIC X(01).
+              10 CRDSEL1C             PIC X(01).
               10 CRDSEL2              PIC X(8).
-              10 CRDSEL2         ERROR    PIC X(01).
+              10 CRDSEL2-ERROR    PIC X(01).
+              10 CRDSEL2A             PIC X(01).
+              10 CRDSEL2C             PIC X(01).
               10 CRDSEL3              PIC X(8).
-              10 CRDSEL3         ERROR    PIC X(01).
+              10 CRDSEL3-ERROR    PIC X(01).
+              10 CRDSEL3A             PIC X(01).
+              10 CRDSEL3C             PIC X(01).
               10 CRDSEL4              PIC X(8).
-              10 CRDSEL4         ERROR    PIC X(01).
+              10 CRDSEL4-ERROR    PIC X(01).
+              10 CRDSEL4A             PIC X(01).
+              10 CRDSEL4C             PIC X(01).
               10 CRDSEL5              PIC X(8).
-              10 CRDSEL5         ERROR    PIC X(01).
+              10 CRDSEL5-ERROR    PIC X(01).
+              10 CRDSEL5A             PIC X(01).
+              10 CRDSEL5C             PIC X(01).
               10 CRDSEL6              PIC X(8).
-              10 CRDSEL6         ERROR    PIC X(01).
+              10 CRDSEL6-ERROR    PIC X(01).
+              10 CRDSEL6A             PIC X(01).
+              10 CRDSEL6C             PIC X(01).
               10 CRDSEL7              PIC X(8).
-              10 CRDSEL7         ERROR    PIC X(01).
+              10 CRDSEL7-ERROR    PIC X(01).
+              10 CRDSEL7A             PIC X(01).
+              10 CRDSEL7C             PIC X(01).
               10 CRDSTS1              PIC X(8).
-              10 CRDSTS1         ERROR    PIC X(01).
+              10 CRDSTS1-ERROR    PIC X(01).
               10 CRDSTS2              PIC X(8).
-              10 CRDSTS2         ERROR    PIC X(01).
+              10 CRDSTS2-ERROR    PIC X(01).
               10 CRDSTS3              PIC X(8).
-              10 CRDSTS3         ERROR    PIC X(01).
+              10 CRDSTS3-ERROR    PIC X(01).
               10 CRDSTS4              PIC X(8).
-              10 CRDSTS4         ERROR    PIC X(01).
+              10 CRDSTS4-ERROR    PIC X(01).
               10 CRDSTS5              PIC X(8).
-              10 CRDSTS5         ERROR    PIC X(01).
+              10 CRDSTS5-ERROR    PIC X(01).
               10 CRDSTS6              PIC X(8).
-              10 CRDSTS6         ERROR    PIC X(01).
+              10 CRDSTS6-ERROR    PIC X(01).
               10 CRDSTS7              PIC X(8).
-              10 CRDSTS7         ERROR    PIC X(01).
+              10 CRDSTS7-ERROR    PIC X(01).
+              10 CRDTYP1              PIC X(8).
+              10 CRDTYP1-ERROR    PIC X(01).
+              10 CRDTYP2              PIC X(8).
+              10 CRDTYP2-ERROR    PIC X(01).
+              10 CRDTYP3              PIC X(8).
+              10 CRDTYP3-ERROR    PIC X(01).
+              10 CRDTYP4              PIC X(8).
+              10 CRDTYP4-ERROR    PIC X(01).
+              10 CRDTYP5              PIC X(8).
+              10 CRDTYP5-ERROR    PIC X(01).
+              10 CRDTYP6              PIC X(8).
+              10 CRDTYP6-ERROR    PIC X(01).
+              10 CRDTYP7              PIC X(8).
+              10 CRDTYP7-ERROR    PIC X(01).
               10 CURDATE              PIC X(8).
-              10 CURDATE         ERROR    PIC X(01).
+              10 CURDATE-ERROR    PIC X(01).
               10 CURTIME              PIC X(8).
-              10 CURTIME         ERROR    PIC X(01).
+              10 CURTIME-ERROR    PIC X(01).
               10 ERRMSG               PIC X(8).
-              10 ERRMSG          ERROR    PIC X(01).
+              10 ERRMSG-ERROR    PIC X(01).
               10 INFOMSG              PIC X(8).
-              10 INFOMSG         ERROR    PIC X(01).
+              10 INFOMSG-ERROR    PIC X(01).
+              10 INFOMSGA             PIC X(01).
+              10 INFOMSGC             PIC X(01).
               10 PAGENO               PIC X(8).
-              10 PAGENO          ERROR    PIC X(01).
+              10 PAGENO-ERROR    PIC X(01).
+              10 TOTMAT               PIC X(9).
+              10 TOTMAT-ERROR    PIC X(01).
               10 PGMNAME              PIC X(8).
-              10 PGMNAME         ERROR    PIC X(01).
+              10 PGMNAME-ERROR    PIC X(01).
               10 TITLE01              PIC X(8).
-              10 TITLE01         ERROR    PIC X(01).
+              10 TITLE01-ERROR    PIC X(01).
               10 TITLE02              PIC X(8).
-              10 TITLE02         ERROR    PIC X(01).
+              10 TITLE02-ERROR    PIC X(01).
               10 TRNNAME              PIC X(8).
-              10 TRNNAME         ERROR    PIC X(01).
+              10 TRNNAME-ERROR    PIC X(01).
       * LENGTH constants for database operations
            05 LENGTH-USR-ID               PIC S9(04) COMP VALUE 8.
            05 LENGTH-USER-DATA            PIC S9(04) COMP VALUE 80.
@@ -182,11 +232,67 @@
            88  FLG-ACCTFILTER-NOT-OK               VALUE '0'.                   
            88  FLG-ACCTFILTER-ISVALID             VALUE '1'.                    
            88  FLG-ACCTFILTER-BLANK                VALUE ' '.                   
-         05  WS-EDIT-CARD-FLAG                     PIC X(1).                    
-           88  FLG-CARDFILTER-NOT-OK               VALUE '0'.                   
-           88  FLG-CARDFILTER-ISVALID             VALUE '1'.                    
-           88  FLG-CARDFILTER-BLANK                VALUE ' '.                   
-         05 WS-EDIT-SELECT-COUNTER                PIC S9(04)                    
+         05  WS-EDIT-CARD-FLAG                     PIC X(1).
+           88  FLG-CARDFILTER-NOT-OK               VALUE '0'.
+           88  FLG-CARDFILTER-ISVALID             VALUE '1'.
+           88  FLG-CARDFILTER-BLANK                VALUE ' '.
+         05  WS-EDIT-STATUS-FLAG                   PIC X(1).
+           88  FLG-STATUSFILTER-NOT-OK             VALUE '0'.
+           88  FLG-STATUSFILTER-ISVALID            VALUE '1'.
+           88  FLG-STATUSFILTER-BLANK              VALUE ' '.
+         05  WS-CARD-STATUS-FILTER                 PIC X(1).
+         05  WS-EDIT-CUST-FLAG                     PIC X(1).
+           88  FLG-CUSTFILTER-NOT-OK               VALUE '0'.
+           88  FLG-CUSTFILTER-ISVALID              VALUE '1'.
+           88  FLG-CUSTFILTER-BLANK                VALUE ' '.
+         05  WS-CUST-ID-FILTER                     PIC 9(9).
+         05  WS-CUST-ID-FILTER-X REDEFINES
+             WS-CUST-ID-FILTER                     PIC X(9).
+      ******************************************************************
+      * Bulk status change - selecting several rows with 'U' and a    *
+      * single target status applies that status to all of them       *
+      * instead of rejecting with WS-MORE-THAN-1-ACTION.               *
+      ******************************************************************
+         05  WS-EDIT-BULK-STATUS-FLAG               PIC X(1).
+           88  FLG-BULKSTATUS-NOT-OK               VALUE '0'.
+           88  FLG-BULKSTATUS-ISVALID              VALUE '1'.
+           88  FLG-BULKSTATUS-BLANK                VALUE ' '.
+         05  WS-BULK-TARGET-STATUS                  PIC X(1).
+         05  WS-BULK-UPDATE-SW                      PIC X(1) VALUE 'N'.
+           88  WS-BULK-UPDATE-REQUESTED            VALUE 'Y'.
+         05  WS-SELECT-S-COUNT                      PIC S9(4) COMP.
+         05  WS-SELECT-U-COUNT                      PIC S9(4) COMP.
+         05  WS-BULK-UPDATED-COUNT                  PIC S9(4) COMP.
+         05  WS-BULK-UPDATE-COUNT-ED                PIC ZZZ9.
+      ******************************************************************
+      * Total match count and jump-to-page                             *
+      ******************************************************************
+         05  WS-EDIT-GOTOPG-FLAG                   PIC X(1).
+           88  FLG-GOTOPG-NOT-OK                   VALUE '0'.
+           88  FLG-GOTOPG-ISVALID                  VALUE '1'.
+           88  FLG-GOTOPG-BLANK                     VALUE ' '.
+         05  WS-GOTOPG-N                           PIC 9(1).
+         05  WS-MATCH-COUNTER                      PIC S9(5) COMP.
+         05  WS-TARGET-SKIP-COUNT                  PIC S9(5) COMP.
+         05  WS-JUMP-KEY-FOUND-SW                  PIC X(1).
+           88  WS-JUMP-KEY-FOUND                   VALUE 'Y'.
+         05  WS-JUMP-CARD-NUM                      PIC X(16).
+         05  WS-JUMP-CARD-ACCT-ID                  PIC 9(11).
+         05  WS-TOTAL-PAGES                        PIC 9(3).
+         05  WS-TOTAL-MATCHES-ED                   PIC ZZZZ9.
+         05  WS-TOTAL-PAGES-ED                     PIC ZZ9.
+         05  WS-ACCTFILTER-WILD-SW                 PIC X(1).
+           88  FLG-ACCTFILTER-WILD                 VALUE 'Y'.
+         05  WS-ACCT-FILTER-LEN                    PIC S9(4) COMP.
+         05  WS-CARDFILTER-WILD-SW                 PIC X(1).
+           88  FLG-CARDFILTER-WILD                 VALUE 'Y'.
+         05  WS-CARD-FILTER-LEN                    PIC S9(4) COMP.
+         05  WS-CARD-ACCT-ID-X                     PIC X(11).
+         05  WS-ACCT-FILTER-TRIMMED                PIC X(11).
+         05  WS-ACCT-TRIMMED-LEN                   PIC S9(4) COMP.
+         05  WS-CARD-FILTER-TRIMMED                PIC X(16).
+         05  WS-CARD-TRIMMED-LEN                   PIC S9(4) COMP.
+         05 WS-EDIT-SELECT-COUNTER                PIC S9(04)
                                                   USAGE COMP-3                  
                                                   VALUE 0.                      
          05 WS-EDIT-SELECT-FLAGS                  PIC X(7)                      
@@ -264,8 +370,8 @@
                                                                                 
          05  WS-SCRN-COUNTER               PIC S9(4) COMP VALUE 0.              
                                                                                 
-* Removed screen-related copybook:          05  WS-FILTER-RECORD-FLAG                 PIC X(1).                    
-* Removed screen-related copybook:            88  WS-EXCLUDE-THIS-RECORD               VALUE '0'.                  
+         05  WS-FILTER-RECORD-FLAG                 PIC X(1).
+           88  WS-EXCLUDE-THIS-RECORD               VALUE '0'.
            88  WS-DONOT-EXCLUDE-THIS-RECORD         VALUE '1'.                  
          05  WS-RECORDS-TO-PROCESS-FLAG            PIC X(1).                    
            88  READ-LOOP-EXIT                      VALUE '0'.                   
@@ -332,13 +438,16 @@
                                                                                 
          05  LIT-CARD-FILE                          PIC X(8)                    
                                                    VALUE 'CARDDAT '.            
-         05  LIT-CARD-FILE-ACCT-PATH                PIC X(8)                    
-                                                                                
-                                                   VALUE 'CARDAIX '.            
+         05  LIT-CARD-FILE-ACCT-PATH                PIC X(8)
+
+                                                   VALUE 'CARDAIX '.
+         05  LIT-CARDXREFNAME-ACCT-PATH             PIC X(8)
+                                                   VALUE 'CXACAIX '.
       ******************************************************************        
       *Other common working storage Variables                                   
       ******************************************************************        
-       COPY CVCRD01Y.                                                           
+       COPY CVCRD01Y.
+       COPY CVACT03Y.                                                           
                                                                                 
       ******************************************************************        
       *  Commarea manipulations                                                 
@@ -363,30 +472,50 @@
                88 CA-NEXT-PAGE-NOT-EXISTS             VALUE LOW-VALUES.         
                88 CA-NEXT-PAGE-EXISTS                 VALUE 'Y'.                
                                                                                 
-            10 WS-RETURN-FLAG                        PIC X(1).                  
-           88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.            
-           88  WS-RETURN-FLAG-ON                   VALUE '1'.                   
-      ******************************************************************        
-      *  File Data Array         28 CHARS X 7 ROWS = 196                        
-      ******************************************************************        
-         05 WS-SCREEN-DATA.                                                     
-            10 WS-ALL-ROWS                         PIC X(196).                  
-            10 FILLER REDEFINES WS-ALL-ROWS.                                    
-               15 WS-SCREEN-ROWS OCCURS  7 TIMES.                               
-                  20 WS-EACH-ROW.                                               
-                     25 WS-EACH-CARD.                                           
-                        30 WS-ROW-ACCTNO           PIC X(11).                   
-                        30 WS-ROW-CARD-NUM         PIC X(16).                   
-                        30 WS-ROW-CARD-STATUS      PIC X(1).                    
-                                                                                
-       01  WS-COMMAREA                             PIC X(2000).                 
+            10 WS-RETURN-FLAG                        PIC X(1).
+           88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.
+           88  WS-RETURN-FLAG-ON                   VALUE '1'.
+            10 WS-CA-TOTAL-MATCHES                   PIC 9(5).
+      ******************************************************************
+      *  File Data Array         29 CHARS X 7 ROWS = 203
+      ******************************************************************
+         05 WS-SCREEN-DATA.
+            10 WS-ALL-ROWS                         PIC X(203).
+            10 FILLER REDEFINES WS-ALL-ROWS.
+               15 WS-SCREEN-ROWS OCCURS  7 TIMES.
+                  20 WS-EACH-ROW.
+                     25 WS-EACH-CARD.
+                        30 WS-ROW-ACCTNO           PIC X(11).
+                        30 WS-ROW-CARD-NUM         PIC X(16).
+                        30 WS-ROW-CARD-STATUS      PIC X(1).
+                        30 WS-ROW-CARD-TYPE        PIC X(1).
+                                                                                
+       01  WS-COMMAREA                             PIC X(2000).
+
+      *************************************************************
+      * EXEC interface block fields, normally supplied by the     *
+      * CICS translator.  Declared here explicitly since this     *
+      * program is compiled without a CICS translator step.       *
+      *************************************************************
+       01  DFHEIBLK.
+           05  EIBCALEN                              PIC 9(4) COMP.
+           05  EIBAID                                PIC X(01).
+
+       77  LENGTH-COMMAREA                 PIC S9(4) COMP VALUE +2000.
+       77  LENGTH-THIS-PROGCOMMAREA        PIC S9(4) COMP VALUE +266.
+       77  LENGTH-RECORD                   PIC S9(4) COMP VALUE +150.
+       77  LENGTH-CARD-RID-CARDNUM         PIC S9(4) COMP VALUE +16.
+       77  LENGTH-CARD-RID-ACCT-ID-X       PIC S9(4) COMP VALUE +11.
+       77  LENGTH-XREF-RECORD              PIC S9(4) COMP VALUE +50.
+       77  WS-XREF-LOOKUP-ACCT-ID-X        PIC X(11).
+       77  WS-XREF-CUST-ID                 PIC 9(09).
+
                                                                                 
                                                                                 
                                                                                 
       *IBM SUPPLIED COPYBOOKS                                                   
-* Removed screen-related copybook:        COPY DFHBMSCA.                                                           
-* Removed screen-related copybook:        COPY DFHAID.                                                             
-                                                                                
+       COPY DFHBMSCA.
+       COPY DFHAID.
       *COMMON COPYBOOKS                                                         
       *Screen Titles                                                            
        COPY COTTL01Y.                                                           
@@ -438,28 +567,37 @@
            05 CURDATE-ERROR      PIC X(01) VALUE 'N'.
            05 CURTIME-ERROR      PIC X(01) VALUE 'N'.
            05 PAGENO-ERROR      PIC X(01) VALUE 'N'.
+           05 TOTMAT-ERROR      PIC X(01) VALUE 'N'.
+           05 GOTOPG-ERROR      PIC X(01) VALUE 'N'.
            05 INFOMSG-ERROR      PIC X(01) VALUE 'N'.
            05 ACCTNO1-ERROR      PIC X(01) VALUE 'N'.
            05 CRDNUM1-ERROR      PIC X(01) VALUE 'N'.
            05 CRDSTS1-ERROR      PIC X(01) VALUE 'N'.
+           05 CRDTYP1-ERROR      PIC X(01) VALUE 'N'.
            05 ACCTNO2-ERROR      PIC X(01) VALUE 'N'.
            05 CRDNUM2-ERROR      PIC X(01) VALUE 'N'.
            05 CRDSTS2-ERROR      PIC X(01) VALUE 'N'.
+           05 CRDTYP2-ERROR      PIC X(01) VALUE 'N'.
            05 ACCTNO3-ERROR      PIC X(01) VALUE 'N'.
            05 CRDNUM3-ERROR      PIC X(01) VALUE 'N'.
            05 CRDSTS3-ERROR      PIC X(01) VALUE 'N'.
+           05 CRDTYP3-ERROR      PIC X(01) VALUE 'N'.
            05 ACCTNO4-ERROR      PIC X(01) VALUE 'N'.
            05 CRDNUM4-ERROR      PIC X(01) VALUE 'N'.
            05 CRDSTS4-ERROR      PIC X(01) VALUE 'N'.
+           05 CRDTYP4-ERROR      PIC X(01) VALUE 'N'.
            05 ACCTNO5-ERROR      PIC X(01) VALUE 'N'.
            05 CRDNUM5-ERROR      PIC X(01) VALUE 'N'.
            05 CRDSTS5-ERROR      PIC X(01) VALUE 'N'.
+           05 CRDTYP5-ERROR      PIC X(01) VALUE 'N'.
            05 ACCTNO6-ERROR      PIC X(01) VALUE 'N'.
            05 CRDNUM6-ERROR      PIC X(01) VALUE 'N'.
            05 CRDSTS6-ERROR      PIC X(01) VALUE 'N'.
+           05 CRDTYP6-ERROR      PIC X(01) VALUE 'N'.
            05 ACCTNO7-ERROR      PIC X(01) VALUE 'N'.
            05 CRDNUM7-ERROR      PIC X(01) VALUE 'N'.
            05 CRDSTS7-ERROR      PIC X(01) VALUE 'N'.
+           05 CRDTYP7-ERROR      PIC X(01) VALUE 'N'.
            05 ERRMSG-ERROR      PIC X(01) VALUE 'N'.
        PROCEDURE DIVISION.                                                      
        0000-MAIN.                                                               
@@ -491,10 +629,10 @@
               SET CA-FIRST-PAGE          TO TRUE                                
               SET CA-LAST-PAGE-NOT-SHOWN TO TRUE                                
            ELSE
-              MOVE DFHCOMMAREA (1:SCREEN-FIELDS.BUSINESS-DATA.LENGTH-COMMAREA) TO                * Complete screen reference replacement
+              MOVE DFHCOMMAREA (1:LENGTH-COMMAREA) TO
                                 CARDDEMO-COMMAREA                               
-              MOVE DFHCOMMAREA(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-COMMAREA + 1:                  * Complete screen reference replacement
-                               SCREEN-FIELDS.BUSINESS-DATA.LENGTH-THIS-PROGCOMMAREA )TO                * Complete screen reference replacement
+              MOVE DFHCOMMAREA(LENGTH-COMMAREA + 1:
+                               LENGTH-THIS-PROGCOMMAREA )TO
                                 WS-THIS-PROGCOMMAREA                            
            END-IF                                                               
       *****************************************************************         
@@ -550,10 +688,12 @@
       *****************************************************************         
            IF  (CCARD-AID-PFK03                                                 
            AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM)                           
-              MOVE LIT-THISTRANID   TO CDEMO-FROM-TRANID                        
-              MOVE LIT-THISPGM      TO CDEMO-FROM-PROGRAM                       
-              SET  CDEMO-USRTYP-USER TO TRUE                                    
-              SET  CDEMO-PGM-ENTER  TO TRUE                                     
+              MOVE LIT-THISTRANID   TO CDEMO-FROM-TRANID
+              MOVE LIT-THISPGM      TO CDEMO-FROM-PROGRAM
+              IF NOT CDEMO-USRTYP-SELFSVC
+                 SET  CDEMO-USRTYP-USER TO TRUE
+              END-IF
+              SET  CDEMO-PGM-ENTER  TO TRUE
       * Removed mapset reference:               MOVE LIT-THISMAPSET   TO CDEMO-LAST-MAPSET                        
               MOVE LIT-THISMAP      TO CDEMO-LAST-MAP                           
               MOVE LIT-MENUPGM      TO CDEMO-TO-PROGRAM                         
@@ -628,10 +768,12 @@
                                                                                 
                     INITIALIZE CARDDEMO-COMMAREA                                
                                WS-THIS-PROGCOMMAREA                             
-                    MOVE LIT-THISTRANID      TO CDEMO-FROM-TRANID               
-                    MOVE LIT-THISPGM         TO CDEMO-FROM-PROGRAM              
-                    SET CDEMO-USRTYP-USER    TO TRUE                            
-                    SET CDEMO-PGM-ENTER      TO TRUE                            
+                    MOVE LIT-THISTRANID      TO CDEMO-FROM-TRANID
+                    MOVE LIT-THISPGM         TO CDEMO-FROM-PROGRAM
+                    IF NOT CDEMO-USRTYP-SELFSVC
+                       SET CDEMO-USRTYP-USER TO TRUE
+                    END-IF
+                    SET CDEMO-PGM-ENTER      TO TRUE
                     MOVE LIT-THISMAP         TO CDEMO-LAST-MAP                  
       * Removed mapset reference:                     MOVE LIT-THISMAPSET      TO CDEMO-LAST-MAPSET               
                     SET CA-FIRST-PAGE        TO TRUE                            
@@ -642,13 +784,15 @@
       *             MOVE WS-CA-FIRST-CARD-ACCT-ID                               
       *                           TO WS-CARD-RID-ACCT-ID                        
                                                                                 
-                    PERFORM 9000-READ-FORWARD                                   
-                       THRU 9000-READ-FORWARD-EXIT                              
-                    PERFORM 1000-SEND-MAP                                       
-                       THRU 1000-SEND-MAP                                       
-                    GO TO COMMON-RETURN                                         
-      *****************************************************************         
-      *        PAGE DOWN                                                        
+                    PERFORM 9000-READ-FORWARD
+                       THRU 9000-READ-FORWARD-EXIT
+                    PERFORM 9600-COUNT-MATCHES
+                       THRU 9600-COUNT-MATCHES-EXIT
+                    PERFORM 1000-SEND-MAP
+                       THRU 1000-SEND-MAP
+                    GO TO COMMON-RETURN
+      *****************************************************************
+      *        PAGE DOWN
       *****************************************************************         
                WHEN CCARD-AID-PFK08                                             
                     AND CA-NEXT-PAGE-EXISTS                                     
@@ -684,13 +828,15 @@
                WHEN CCARD-AID-ENTER                                             
                 AND VIEW-REQUESTED-ON(I-SELECTED)                               
                 AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM                       
-                   MOVE LIT-THISTRANID    TO CDEMO-FROM-TRANID                  
-                   MOVE LIT-THISPGM       TO CDEMO-FROM-PROGRAM                 
-                   SET  CDEMO-USRTYP-USER TO TRUE                               
-                   SET  CDEMO-PGM-ENTER   TO TRUE                               
-      * Removed mapset reference:                    MOVE LIT-THISMAPSET    TO CDEMO-LAST-MAPSET                  
-                   MOVE LIT-THISMAP       TO CDEMO-LAST-MAP                     
-                   MOVE LIT-CARDDTLPGM    TO CCARD-NEXT-PROG                    
+                   MOVE LIT-THISTRANID    TO CDEMO-FROM-TRANID
+                   MOVE LIT-THISPGM       TO CDEMO-FROM-PROGRAM
+                   IF NOT CDEMO-USRTYP-SELFSVC
+                      SET  CDEMO-USRTYP-USER TO TRUE
+                   END-IF
+                   SET  CDEMO-PGM-ENTER   TO TRUE
+      * Removed mapset reference:                    MOVE LIT-THISMAPSET    TO CDEMO-LAST-MAPSET
+                   MOVE LIT-THISMAP       TO CDEMO-LAST-MAP
+                   MOVE LIT-CARDDTLPGM    TO CCARD-NEXT-PROG
                                                                                 
       * Removed mapset reference:                    MOVE LIT-CARDDTLMAPSET TO CCARD-NEXT-MAPSET                  
                    MOVE LIT-CARDDTLMAP    TO CCARD-NEXT-MAP                     
@@ -706,19 +852,37 @@
                         PROGRAM (CCARD-NEXT-PROG)                               
                         COMMAREA(CARDDEMO-COMMAREA)                             
                    END-EXEC                                                     
-      *****************************************************************         
-      *        TRANSFER TO CARD UPDATED PROGRAM                                 
-      *****************************************************************         
-               WHEN CCARD-AID-ENTER                                             
-                AND UPDATE-REQUESTED-ON(I-SELECTED)                             
+      *****************************************************************
+      *        BULK STATUS CHANGE ACROSS ALL 'U' SELECTED ROWS
+      *****************************************************************
+               WHEN CCARD-AID-ENTER
+                AND WS-BULK-UPDATE-REQUESTED
+                AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM
+                   PERFORM 8500-BULK-UPDATE-STATUS
+                      THRU 8500-BULK-UPDATE-STATUS-EXIT
+
+                   MOVE WS-CA-FIRST-CARD-NUM
+                                 TO WS-CARD-RID-CARDNUM
+                   PERFORM 9000-READ-FORWARD
+                      THRU 9000-READ-FORWARD-EXIT
+                   PERFORM 1000-SEND-MAP
+                      THRU 1000-SEND-MAP-EXIT
+                   GO TO COMMON-RETURN
+      *****************************************************************
+      *        TRANSFER TO CARD UPDATED PROGRAM
+      *****************************************************************
+               WHEN CCARD-AID-ENTER
+                AND UPDATE-REQUESTED-ON(I-SELECTED)
                 AND CDEMO-FROM-PROGRAM  EQUAL LIT-THISPGM                       
-                   MOVE LIT-THISTRANID    TO CDEMO-FROM-TRANID                  
-                   MOVE LIT-THISPGM       TO CDEMO-FROM-PROGRAM                 
-                   SET  CDEMO-USRTYP-USER TO TRUE                               
-                   SET  CDEMO-PGM-ENTER   TO TRUE                               
-      * Removed mapset reference:                    MOVE LIT-THISMAPSET    TO CDEMO-LAST-MAPSET                  
-                   MOVE LIT-THISMAP       TO CDEMO-LAST-MAP                     
-                   MOVE LIT-CARDUPDPGM    TO CCARD-NEXT-PROG                    
+                   MOVE LIT-THISTRANID    TO CDEMO-FROM-TRANID
+                   MOVE LIT-THISPGM       TO CDEMO-FROM-PROGRAM
+                   IF NOT CDEMO-USRTYP-SELFSVC
+                      SET  CDEMO-USRTYP-USER TO TRUE
+                   END-IF
+                   SET  CDEMO-PGM-ENTER   TO TRUE
+      * Removed mapset reference:                    MOVE LIT-THISMAPSET    TO CDEMO-LAST-MAPSET
+                   MOVE LIT-THISMAP       TO CDEMO-LAST-MAP
+                   MOVE LIT-CARDUPDPGM    TO CCARD-NEXT-PROG
                                                                                 
       * Removed mapset reference:                    MOVE LIT-CARDUPDMAPSET TO CCARD-NEXT-MAPSET                  
                    MOVE LIT-CARDUPDMAP    TO CCARD-NEXT-MAP                     
@@ -736,16 +900,34 @@
                    END-EXEC                                                     
                                                                                 
       *****************************************************************         
-               WHEN OTHER                                                       
-      *****************************************************************         
-                    MOVE WS-CA-FIRST-CARD-NUM                                   
-                                  TO WS-CARD-RID-CARDNUM                        
-      *             MOVE WS-CA-FIRST-CARD-ACCT-ID                               
-      *                           TO WS-CARD-RID-ACCT-ID                        
-                    PERFORM 9000-READ-FORWARD                                   
-                       THRU 9000-READ-FORWARD-EXIT                              
-                    PERFORM 1000-SEND-MAP                                       
-                       THRU 1000-SEND-MAP                                       
+               WHEN OTHER
+      *****************************************************************
+                    PERFORM 9600-COUNT-MATCHES
+                       THRU 9600-COUNT-MATCHES-EXIT
+
+                    IF FLG-GOTOPG-ISVALID
+                       IF WS-JUMP-KEY-FOUND
+                          MOVE WS-JUMP-CARD-NUM  TO WS-CARD-RID-CARDNUM
+                          MOVE WS-GOTOPG-N       TO WS-CA-SCREEN-NUM
+                       ELSE
+                          MOVE WS-CA-FIRST-CARD-NUM
+                                        TO WS-CARD-RID-CARDNUM
+                          IF WS-ERROR-MSG-OFF
+                             MOVE 'REQUESTED PAGE IS PAST THE LAST PAGE'
+                                             TO WS-ERROR-MSG
+                          END-IF
+                       END-IF
+                    ELSE
+                       MOVE WS-CA-FIRST-CARD-NUM
+                                  TO WS-CARD-RID-CARDNUM
+      *             MOVE WS-CA-FIRST-CARD-ACCT-ID
+      *                           TO WS-CARD-RID-ACCT-ID
+                       MOVE 1     TO WS-CA-SCREEN-NUM
+                    END-IF
+                    PERFORM 9000-READ-FORWARD
+                       THRU 9000-READ-FORWARD-EXIT
+                    PERFORM 1000-SEND-MAP
+                       THRU 1000-SEND-MAP
                     GO TO COMMON-RETURN                                         
            END-EVALUATE                                                         
                                                                                 
@@ -775,14 +957,14 @@
            MOVE  LIT-THISMAP     TO CDEMO-LAST-MAP                              
            MOVE  CARDDEMO-COMMAREA    TO WS-COMMAREA                            
            MOVE  WS-THIS-PROGCOMMAREA TO                                        
-                  WS-COMMAREA(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-COMMAREA + 1:                   * Complete screen reference replacement
-                               SCREEN-FIELDS.BUSINESS-DATA.LENGTH-THIS-PROGCOMMAREA )                  * Complete screen reference replacement
+                  WS-COMMAREA(LENGTH-COMMAREA + 1:
+                               LENGTH-THIS-PROGCOMMAREA )
                                                                                 
                                                                                 
            EXEC CICS RETURN                                                     
                 TRANSID (LIT-THISTRANID)                                        
                 COMMAREA (WS-COMMAREA)                                          
-                LENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-COMMAREA)                                    * Complete screen reference replacement
+                LENGTH(LENGTH-COMMAREA)
            END-EXEC                                                             
            .                                                                    
        0000-MAIN-EXIT.                                                          
@@ -811,10 +993,10 @@
                                                                                 
            MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA                       
                                                                                 
-           MOVE CCDA-TITLE01           TO SCREEN-FIELDS.BUSINESS-DATA.TITLE01                   * Direct screen reference replaced
-           MOVE CCDA-TITLE02           TO SCREEN-FIELDS.BUSINESS-DATA.TITLE02                   * Direct screen reference replaced
-           MOVE LIT-THISTRANID         TO SCREEN-FIELDS.BUSINESS-DATA.TRNNAME                   * Direct screen reference replaced
-           MOVE LIT-THISPGM            TO SCREEN-FIELDS.BUSINESS-DATA.PGMNAME                   * Direct screen reference replaced
+           MOVE CCDA-TITLE01           TO TITLE01
+           MOVE CCDA-TITLE02           TO TITLE02
+           MOVE LIT-THISTRANID         TO TRNNAME
+           MOVE LIT-THISPGM            TO PGMNAME
                                                                                 
            MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA                       
                                                                                 
@@ -822,20 +1004,34 @@
            MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD                         
            MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY                         
                                                                                 
-           MOVE WS-CURDATE-MM-DD-YY    TO SCREEN-FIELDS.BUSINESS-DATA.CURDATE                   * Direct screen reference replaced
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATE
                                                                                 
            MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH                         
            MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM                         
            MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS                         
                                                                                 
-           MOVE WS-CURTIME-HH-MM-SS    TO SCREEN-FIELDS.BUSINESS-DATA.CURTIME                   * Direct screen reference replaced
-      *    PAGE NUMBER                                                          
-      *                                                                         
-           MOVE WS-CA-SCREEN-NUM       TO SCREEN-FIELDS.BUSINESS-DATA.PAGENO                   * Complete screen reference replacement
-                                                                                
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIME
+      *    PAGE NUMBER
+      *
+           MOVE WS-CA-SCREEN-NUM       TO PAGENO
+      *    TOTAL MATCHES AND PAGE COUNT - MMMMM/PPP
+      *
+           MOVE WS-CA-TOTAL-MATCHES    TO WS-TOTAL-MATCHES-ED
+           DIVIDE WS-CA-TOTAL-MATCHES BY WS-MAX-SCREEN-LINES
+                GIVING WS-TOTAL-PAGES
+                REMAINDER WS-MATCH-COUNTER
+           IF WS-MATCH-COUNTER > 0
+              ADD 1 TO WS-TOTAL-PAGES
+           END-IF
+           MOVE WS-TOTAL-PAGES         TO WS-TOTAL-PAGES-ED
+           STRING WS-TOTAL-MATCHES-ED DELIMITED BY SIZE
+                  '/'                 DELIMITED BY SIZE
+                  WS-TOTAL-PAGES-ED   DELIMITED BY SIZE
+                  INTO TOTMAT
+
            SET WS-NO-INFO-MESSAGE      TO TRUE                                  
-           MOVE WS-INFO-MSG            TO SCREEN-FIELDS.BUSINESS-DATA.INFOMSG                   * Direct screen reference replaced
-           MOVE DFHBMDAR               TO SCREEN-FIELDS.BUSINESS-DATA.INFOMSGC                   * Complete screen reference replacement
+           MOVE WS-INFO-MSG            TO INFOMSG
+           MOVE DFHBMDAR               TO INFOMSGC
            .                                                                    
                                                                                 
        1100-SCREEN-INIT-EXIT.                                                   
@@ -847,65 +1043,72 @@
            IF   WS-EACH-CARD(1)            EQUAL LOW-VALUES                     
               CONTINUE                                                          
            ELSE                                                                 
-              MOVE WS-EDIT-SELECT(1)       TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL1               * Complete screen reference replacement
-              MOVE WS-ROW-ACCTNO(1)        TO SCREEN-FIELDS.BUSINESS-DATA.ACCTNO1               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-NUM(1)      TO SCREEN-FIELDS.BUSINESS-DATA.CRDNUM1               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-STATUS(1)   TO SCREEN-FIELDS.BUSINESS-DATA.CRDSTS1               * Direct screen reference replaced
+              MOVE WS-EDIT-SELECT(1)       TO CRDSEL1
+              MOVE WS-ROW-ACCTNO(1)        TO ACCTNO1
+              MOVE WS-ROW-CARD-NUM(1)      TO CRDNUM1
+              MOVE WS-ROW-CARD-STATUS(1)   TO CRDSTS1
+              MOVE WS-ROW-CARD-TYPE(1)     TO CRDTYP1
            END-IF                                                               
                                                                                 
            IF   WS-EACH-CARD(2)        EQUAL LOW-VALUES                         
               CONTINUE                                                          
            ELSE                                                                 
-              MOVE WS-EDIT-SELECT(2)       TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL2               * Complete screen reference replacement
-              MOVE WS-ROW-ACCTNO(2)        TO SCREEN-FIELDS.BUSINESS-DATA.ACCTNO2               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-NUM(2)      TO SCREEN-FIELDS.BUSINESS-DATA.CRDNUM2               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-STATUS(2)   TO SCREEN-FIELDS.BUSINESS-DATA.CRDSTS2               * Direct screen reference replaced
+              MOVE WS-EDIT-SELECT(2)       TO CRDSEL2
+              MOVE WS-ROW-ACCTNO(2)        TO ACCTNO2
+              MOVE WS-ROW-CARD-NUM(2)      TO CRDNUM2
+              MOVE WS-ROW-CARD-STATUS(2)   TO CRDSTS2
+              MOVE WS-ROW-CARD-TYPE(2)     TO CRDTYP2
            END-IF                                                               
                                                                                 
            IF   WS-EACH-CARD(3)        EQUAL LOW-VALUES                         
               CONTINUE                                                          
            ELSE                                                                 
-              MOVE WS-EDIT-SELECT(3)       TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL3               * Complete screen reference replacement
-              MOVE WS-ROW-ACCTNO(3)        TO SCREEN-FIELDS.BUSINESS-DATA.ACCTNO3               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-NUM(3)      TO SCREEN-FIELDS.BUSINESS-DATA.CRDNUM3               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-STATUS(3)   TO SCREEN-FIELDS.BUSINESS-DATA.CRDSTS3               * Direct screen reference replaced
+              MOVE WS-EDIT-SELECT(3)       TO CRDSEL3
+              MOVE WS-ROW-ACCTNO(3)        TO ACCTNO3
+              MOVE WS-ROW-CARD-NUM(3)      TO CRDNUM3
+              MOVE WS-ROW-CARD-STATUS(3)   TO CRDSTS3
+              MOVE WS-ROW-CARD-TYPE(3)     TO CRDTYP3
            END-IF                                                               
                                                                                 
            IF   WS-EACH-CARD(4)        EQUAL LOW-VALUES                         
               CONTINUE                                                          
            ELSE                                                                 
-              MOVE WS-EDIT-SELECT(4)       TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL4               * Complete screen reference replacement
-              MOVE WS-ROW-ACCTNO(4)        TO SCREEN-FIELDS.BUSINESS-DATA.ACCTNO4               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-NUM(4)      TO SCREEN-FIELDS.BUSINESS-DATA.CRDNUM4               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-STATUS(4)   TO SCREEN-FIELDS.BUSINESS-DATA.CRDSTS4               * Direct screen reference replaced
+              MOVE WS-EDIT-SELECT(4)       TO CRDSEL4
+              MOVE WS-ROW-ACCTNO(4)        TO ACCTNO4
+              MOVE WS-ROW-CARD-NUM(4)      TO CRDNUM4
+              MOVE WS-ROW-CARD-STATUS(4)   TO CRDSTS4
+              MOVE WS-ROW-CARD-TYPE(4)     TO CRDTYP4
            END-IF                                                               
                                                                                 
            IF   WS-EACH-CARD(5)        EQUAL LOW-VALUES                         
               CONTINUE                                                          
            ELSE                                                                 
-              MOVE WS-EDIT-SELECT(5)       TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL5               * Complete screen reference replacement
-              MOVE WS-ROW-ACCTNO(5)        TO SCREEN-FIELDS.BUSINESS-DATA.ACCTNO5               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-NUM(5)      TO SCREEN-FIELDS.BUSINESS-DATA.CRDNUM5               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-STATUS(5)   TO SCREEN-FIELDS.BUSINESS-DATA.CRDSTS5               * Direct screen reference replaced
+              MOVE WS-EDIT-SELECT(5)       TO CRDSEL5
+              MOVE WS-ROW-ACCTNO(5)        TO ACCTNO5
+              MOVE WS-ROW-CARD-NUM(5)      TO CRDNUM5
+              MOVE WS-ROW-CARD-STATUS(5)   TO CRDSTS5
+              MOVE WS-ROW-CARD-TYPE(5)     TO CRDTYP5
            END-IF                                                               
                                                                                 
                                                                                 
            IF   WS-EACH-CARD(6)        EQUAL LOW-VALUES                         
               CONTINUE                                                          
            ELSE                                                                 
-              MOVE WS-EDIT-SELECT(6)       TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL6               * Complete screen reference replacement
-              MOVE WS-ROW-ACCTNO(6)        TO SCREEN-FIELDS.BUSINESS-DATA.ACCTNO6               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-NUM(6)      TO SCREEN-FIELDS.BUSINESS-DATA.CRDNUM6               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-STATUS(6)   TO SCREEN-FIELDS.BUSINESS-DATA.CRDSTS6               * Direct screen reference replaced
+              MOVE WS-EDIT-SELECT(6)       TO CRDSEL6
+              MOVE WS-ROW-ACCTNO(6)        TO ACCTNO6
+              MOVE WS-ROW-CARD-NUM(6)      TO CRDNUM6
+              MOVE WS-ROW-CARD-STATUS(6)   TO CRDSTS6
+              MOVE WS-ROW-CARD-TYPE(6)     TO CRDTYP6
            END-IF                                                               
                                                                                 
            IF   WS-EACH-CARD(7)        EQUAL LOW-VALUES                         
               CONTINUE                                                          
            ELSE                                                                 
-              MOVE WS-EDIT-SELECT(7)       TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL7               * Complete screen reference replacement
-              MOVE WS-ROW-ACCTNO(7)        TO SCREEN-FIELDS.BUSINESS-DATA.ACCTNO7               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-NUM(7)      TO SCREEN-FIELDS.BUSINESS-DATA.CRDNUM7               * Direct screen reference replaced
-              MOVE WS-ROW-CARD-STATUS(7)   TO SCREEN-FIELDS.BUSINESS-DATA.CRDSTS7               * Direct screen reference replaced
+              MOVE WS-EDIT-SELECT(7)       TO CRDSEL7
+              MOVE WS-ROW-ACCTNO(7)        TO ACCTNO7
+              MOVE WS-ROW-CARD-NUM(7)      TO CRDNUM7
+              MOVE WS-ROW-CARD-STATUS(7)   TO CRDSTS7
+              MOVE WS-ROW-CARD-TYPE(7)     TO CRDTYP7
            END-IF                                                               
            .                                                                    
                                                                                 
@@ -917,90 +1120,90 @@
                                                                                 
            IF   WS-EACH-CARD(1)            EQUAL LOW-VALUES                     
            OR   FLG-PROTECT-SELECT-ROWS-YES                                     
-              MOVE DFHBMPRF                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL1A               * Complete screen reference replacement
+              MOVE DFHBMPRF                TO CRDSEL1A
            ELSE                                                                 
               IF WS-ROW-CRDSELECT-ERROR(1) = '1'                                
-                 MOVE "ERROR"               TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL1C               * Complete screen reference replacement * Replaced color attribute with semantic value
+                 MOVE "ERROR"               TO CRDSEL1C
                  IF WS-EDIT-SELECT(1) = SPACE OR LOW-VALUES                     
-                    MOVE '*'               TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL1               * Complete screen reference replacement
+                    MOVE '*'               TO CRDSEL1
                  END-IF                                                         
               END-IF                                                            
-              MOVE DFHBMFSE                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL1A               * Complete screen reference replacement
+              MOVE DFHBMFSE                TO CRDSEL1A
            END-IF                                                               
                                                                                 
            IF   WS-EACH-CARD(2)            EQUAL LOW-VALUES                     
            OR   FLG-PROTECT-SELECT-ROWS-YES                                     
-              MOVE DFHBMPRO                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL2A               * Complete screen reference replacement
+              MOVE DFHBMPRO                TO CRDSEL2A
            ELSE                                                                 
               IF WS-ROW-CRDSELECT-ERROR(2) = '1'                                
-                 MOVE "ERROR"               TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL2C               * Complete screen reference replacement * Replaced color attribute with semantic value
+                 MOVE "ERROR"               TO CRDSEL2C
       * Removed cursor operation:            MOVE 'Y' TO CRDSEL2-ERROR
-           MOVE 'CRDSEL2' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'CRDSEL2' TO FIELD-IN-ERROR
               END-IF                                                            
-              MOVE DFHBMFSE                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL2A               * Complete screen reference replacement
+              MOVE DFHBMFSE                TO CRDSEL2A
            END-IF                                                               
                                                                                 
            IF   WS-EACH-CARD(3)            EQUAL LOW-VALUES                     
            OR   FLG-PROTECT-SELECT-ROWS-YES                                     
-              MOVE DFHBMPRO                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL3A               * Complete screen reference replacement
+              MOVE DFHBMPRO                TO CRDSEL3A
                                                                                 
            ELSE                                                                 
               IF WS-ROW-CRDSELECT-ERROR(3) = '1'                                
-                 MOVE "ERROR"               TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL3C               * Complete screen reference replacement * Replaced color attribute with semantic value
+                 MOVE "ERROR"               TO CRDSEL3C
       * Removed cursor operation:            MOVE 'Y' TO CRDSEL3-ERROR
-           MOVE 'CRDSEL3' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'CRDSEL3' TO FIELD-IN-ERROR
               END-IF                                                            
-              MOVE DFHBMFSE                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL3A               * Complete screen reference replacement
+              MOVE DFHBMFSE                TO CRDSEL3A
            END-IF                                                               
                                                                                 
            IF   WS-EACH-CARD(4)            EQUAL LOW-VALUES                     
            OR   FLG-PROTECT-SELECT-ROWS-YES                                     
-              MOVE DFHBMPRO                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL4A               * Complete screen reference replacement
+              MOVE DFHBMPRO                TO CRDSEL4A
               I                                                                 
            ELSE                                                                 
               IF WS-ROW-CRDSELECT-ERROR(4) = '1'                                
-                 MOVE "ERROR"               TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL4C               * Complete screen reference replacement * Replaced color attribute with semantic value
+                 MOVE "ERROR"               TO CRDSEL4C
       * Removed cursor operation:            MOVE 'Y' TO CRDSEL4-ERROR
-           MOVE 'CRDSEL4' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'CRDSEL4' TO FIELD-IN-ERROR
               END-IF                                                            
-              MOVE DFHBMFSE                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL4A               * Complete screen reference replacement
+              MOVE DFHBMFSE                TO CRDSEL4A
            END-IF                                                               
                                                                                 
            IF   WS-EACH-CARD(5)            EQUAL LOW-VALUES                     
            OR   FLG-PROTECT-SELECT-ROWS-YES                                     
-              MOVE DFHBMPRO                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL5A               * Complete screen reference replacement
+              MOVE DFHBMPRO                TO CRDSEL5A
            ELSE                                                                 
               IF WS-ROW-CRDSELECT-ERROR(5) = '1'                                
-                 MOVE "ERROR"               TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL5C               * Complete screen reference replacement * Replaced color attribute with semantic value
+                 MOVE "ERROR"               TO CRDSEL5C
       * Removed cursor operation:            MOVE 'Y' TO CRDSEL5-ERROR
-           MOVE 'CRDSEL5' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'CRDSEL5' TO FIELD-IN-ERROR
               END-IF                                                            
-              MOVE DFHBMFSE                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL5A               * Complete screen reference replacement
+              MOVE DFHBMFSE                TO CRDSEL5A
            END-IF                                                               
                                                                                 
            IF   WS-EACH-CARD(6)            EQUAL LOW-VALUES                     
            OR   FLG-PROTECT-SELECT-ROWS-YES                                     
-              MOVE DFHBMPRO                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL6A               * Complete screen reference replacement
+              MOVE DFHBMPRO                TO CRDSEL6A
                                                                                 
            ELSE                                                                 
               IF WS-ROW-CRDSELECT-ERROR(6) = '1'                                
-                 MOVE "ERROR"               TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL6C               * Complete screen reference replacement * Replaced color attribute with semantic value
+                 MOVE "ERROR"               TO CRDSEL6C
       * Removed cursor operation:            MOVE 'Y' TO CRDSEL6-ERROR
-           MOVE 'CRDSEL6' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'CRDSEL6' TO FIELD-IN-ERROR
               END-IF                                                            
-              MOVE DFHBMFSE                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL6A               * Complete screen reference replacement
+              MOVE DFHBMFSE                TO CRDSEL6A
            END-IF                                                               
                                                                                 
            IF   WS-EACH-CARD(7)            EQUAL LOW-VALUES                     
            OR   FLG-PROTECT-SELECT-ROWS-YES                                     
-              MOVE DFHBMPRO                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL7A               * Complete screen reference replacement
+              MOVE DFHBMPRO                TO CRDSEL7A
            ELSE                                                                 
               IF WS-ROW-CRDSELECT-ERROR(7) = '1'                                
-                 MOVE "ERROR"               TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL7C               * Complete screen reference replacement * Replaced color attribute with semantic value
+                 MOVE "ERROR"               TO CRDSEL7C
       * Removed cursor operation:            MOVE 'Y' TO CRDSEL7-ERROR
-           MOVE 'CRDSEL7' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'CRDSEL7' TO FIELD-IN-ERROR
               END-IF                                                            
-              MOVE DFHBMFSE                TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL7A               * Complete screen reference replacement
+              MOVE DFHBMFSE                TO CRDSEL7A
            END-IF                                                               
            .                                                                    
                                                                                 
@@ -1017,48 +1220,86 @@
               EVALUATE TRUE                                                     
                   WHEN FLG-ACCTFILTER-ISVALID                                   
                   WHEN FLG-ACCTFILTER-NOT-OK                                    
-                     MOVE CC-ACCT-ID   TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSID                   * Complete screen reference replacement
-                     MOVE DFHBMFSE     TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSIDA                   * Complete screen reference replacement
-                  WHEN CDEMO-ACCT-ID = 0                                        
-      * Removed screen initialization:                      MOVE LOW-VALUES   TO ACCTSIDO OF CCRDLIAO                  
-                  WHEN OTHER                                                    
-                    MOVE CDEMO-ACCT-ID TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSID                   * Complete screen reference replacement
-                    MOVE DFHBMFSE      TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSIDA                   * Complete screen reference replacement
+                     MOVE CC-ACCT-ID   TO ACCTSID
+                     MOVE DFHBMFSE     TO ACCTSIDA
+                  WHEN CDEMO-ACCT-ID = 0
+                     MOVE SPACES       TO ACCTSID
+                  WHEN OTHER
+                    MOVE CDEMO-ACCT-ID TO ACCTSID
+                    MOVE DFHBMFSE      TO ACCTSIDA
               END-EVALUATE                                                      
                                                                                 
               EVALUATE TRUE                                                     
                   WHEN FLG-CARDFILTER-ISVALID                                   
                   WHEN FLG-CARDFILTER-NOT-OK                                    
-                     MOVE CC-CARD-NUM  TO SCREEN-FIELDS.BUSINESS-DATA.CARDSID                   * Complete screen reference replacement
-                     MOVE DFHBMFSE     TO SCREEN-FIELDS.BUSINESS-DATA.CARDSIDA                   * Complete screen reference replacement
-                  WHEN CDEMO-CARD-NUM = 0                                       
-      * Removed screen initialization:                      MOVE LOW-VALUES   TO CARDSIDO OF CCRDLIAO                  
-                  WHEN OTHER                                                    
-                    MOVE CDEMO-CARD-NUM                                         
-                                       TO SCREEN-FIELDS.BUSINESS-DATA.CARDSID                   * Complete screen reference replacement
-                    MOVE DFHBMFSE      TO SCREEN-FIELDS.BUSINESS-DATA.CARDSIDA                   * Complete screen reference replacement
+                     MOVE CC-CARD-NUM  TO CARDSID
+                     MOVE DFHBMFSE     TO CARDSIDA
+                  WHEN CDEMO-CARD-NUM = 0
+                     MOVE SPACES       TO CARDSID
+                  WHEN OTHER
+                    MOVE CDEMO-CARD-NUM
+                                       TO CARDSID
+                    MOVE DFHBMFSE      TO CARDSIDA
               END-EVALUATE                                                      
-           END-IF                                                               
-                                                                                
-      * Removed cursor operation:       *    POSITION CURSOR                                                      
+
+              EVALUATE TRUE
+                  WHEN FLG-STATUSFILTER-ISVALID
+                  WHEN FLG-STATUSFILTER-NOT-OK
+                     MOVE WS-CARD-STATUS-FILTER
+                                       TO STATSID
+                     MOVE DFHBMFSE     TO STATSIDA
+                  WHEN CDEMO-CC-CARD-STATUS = SPACES
+                     MOVE SPACES       TO STATSID
+                  WHEN OTHER
+                    MOVE CDEMO-CC-CARD-STATUS
+                                       TO STATSID
+                    MOVE DFHBMFSE      TO STATSIDA
+              END-EVALUATE
+
+              EVALUATE TRUE
+                  WHEN FLG-CUSTFILTER-ISVALID
+                  WHEN FLG-CUSTFILTER-NOT-OK
+                     MOVE WS-CUST-ID-FILTER-X
+                                       TO CUSTSID
+                     MOVE DFHBMFSE     TO CUSTSIDA
+                  WHEN CDEMO-CC-CUST-ID = 0
+                     MOVE SPACES       TO CUSTSID
+                  WHEN OTHER
+                    MOVE CDEMO-CC-CUST-ID
+                                       TO CUSTSID
+                    MOVE DFHBMFSE      TO CUSTSIDA
+              END-EVALUATE
+           END-IF
+
+      * Removed cursor operation:       *    POSITION CURSOR
                                                                                 
            IF FLG-ACCTFILTER-NOT-OK                                             
-              MOVE  "ERROR"             TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSIDC                   * Complete screen reference replacement * Replaced color attribute with semantic value
+              MOVE  "ERROR"             TO ACCTSIDC
       * Removed cursor operation:            MOVE 'Y' TO ACCTSID-ERROR
-           MOVE 'ACCTSID' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'ACCTSID' TO FIELD-IN-ERROR
            END-IF                                                               
                                                                                 
-           IF FLG-CARDFILTER-NOT-OK                                             
-              MOVE  "ERROR"             TO SCREEN-FIELDS.BUSINESS-DATA.CARDSIDC                   * Complete screen reference replacement * Replaced color attribute with semantic value
+           IF FLG-CARDFILTER-NOT-OK
+              MOVE  "ERROR"             TO CARDSIDC
       * Removed cursor operation:            MOVE 'Y' TO CARDSID-ERROR
-           MOVE 'CARDSID' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-           END-IF                                                               
-                                                                                
-      * Removed cursor operation:       *    IF NO ERRORS POSITION CURSOR AT ACCTID                               
+           MOVE 'CARDSID' TO FIELD-IN-ERROR
+           END-IF
+
+           IF FLG-STATUSFILTER-NOT-OK
+              MOVE  "ERROR"             TO STATSIDC
+           MOVE 'STATSID' TO FIELD-IN-ERROR
+           END-IF
+
+           IF FLG-CUSTFILTER-NOT-OK
+              MOVE  "ERROR"             TO CUSTSIDC
+           MOVE 'CUSTSID' TO FIELD-IN-ERROR
+           END-IF
+
+      * Removed cursor operation:       *    IF NO ERRORS POSITION CURSOR AT ACCTID
                                                                                 
            IF INPUT-OK                                                          
       * Removed cursor operation:            MOVE 'Y' TO ACCTSID-ERROR
-           MOVE 'ACCTSID' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'ACCTSID' TO FIELD-IN-ERROR
            END-IF                                                               
                                                                                 
                                                                                 
@@ -1071,9 +1312,11 @@
        1400-SETUP-MESSAGE.                                                      
       *    SETUP MESSAGE                                                        
            EVALUATE TRUE                                                        
-                WHEN FLG-ACCTFILTER-NOT-OK                                      
-                WHEN FLG-CARDFILTER-NOT-OK                                      
-                  CONTINUE                                                      
+                WHEN FLG-ACCTFILTER-NOT-OK
+                WHEN FLG-CARDFILTER-NOT-OK
+                WHEN FLG-STATUSFILTER-NOT-OK
+                WHEN FLG-CUSTFILTER-NOT-OK
+                  CONTINUE
                 WHEN CCARD-AID-PFK07                                            
                     AND CA-FIRST-PAGE                                           
                   MOVE 'NO PREVIOUS PAGES TO DISPLAY'                           
@@ -1097,12 +1340,12 @@
                    SET WS-NO-INFO-MESSAGE TO TRUE                               
            END-EVALUATE                                                         
                                                                                 
-           MOVE WS-ERROR-MSG          TO SCREEN-FIELDS.BUSINESS-DATA.ERRMSG                     * Direct screen reference replaced
+           MOVE WS-ERROR-MSG          TO ERRMSG
                                                                                 
            IF  NOT WS-NO-INFO-MESSAGE                                           
            AND NOT WS-NO-RECORDS-FOUND                                          
-              MOVE WS-INFO-MSG        TO SCREEN-FIELDS.BUSINESS-DATA.INFOMSG                    * Direct screen reference replaced
-              MOVE DFHNEUTR           TO SCREEN-FIELDS.BUSINESS-DATA.INFOMSGC                    * Complete screen reference replacement
+              MOVE WS-INFO-MSG        TO INFOMSG
+              MOVE DFHNEUTR           TO INFOMSGC
            END-IF                                                               
                                                                                 
            .                                                                    
@@ -1142,134 +1385,297 @@
            PERFORM VALIDATE-INPUT-FIELDS
 
                                                                                 
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACCTSID  TO CC-ACCT-ID                              * Direct screen reference replaced
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CARDSID  TO CC-CARD-NUM                             * Direct screen reference replaced
-                                                                                
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL1  TO WS-EDIT-SELECT(1)                       * Direct screen reference replaced
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL2  TO WS-EDIT-SELECT(2)                       * Direct screen reference replaced
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL3  TO WS-EDIT-SELECT(3)                       * Direct screen reference replaced
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL4  TO WS-EDIT-SELECT(4)                       * Direct screen reference replaced
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL5  TO WS-EDIT-SELECT(5)                       * Direct screen reference replaced
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL6  TO WS-EDIT-SELECT(6)                       * Direct screen reference replaced
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL7  TO WS-EDIT-SELECT(7)                       * Direct screen reference replaced
+           MOVE ACCTSID  TO CC-ACCT-ID
+           MOVE CARDSID  TO CC-CARD-NUM
+           MOVE STATSID(1:1) TO WS-CARD-STATUS-FILTER
+           MOVE CUSTSID  TO WS-CUST-ID-FILTER-X
+
+           MOVE CRDSEL1  TO WS-EDIT-SELECT(1)
+           MOVE CRDSEL2  TO WS-EDIT-SELECT(2)
+           MOVE CRDSEL3  TO WS-EDIT-SELECT(3)
+           MOVE CRDSEL4  TO WS-EDIT-SELECT(4)
+           MOVE CRDSEL5  TO WS-EDIT-SELECT(5)
+           MOVE CRDSEL6  TO WS-EDIT-SELECT(6)
+           MOVE CRDSEL7  TO WS-EDIT-SELECT(7)
            .                                                                    
                                                                                 
        2100-RECEIVE-SCREEN-EXIT.                                                
            EXIT                                                                 
            .                                                                    
                                                                                 
-       2200-EDIT-INPUTS.                                                        
-           SET INPUT-OK                   TO TRUE                               
-           SET FLG-PROTECT-SELECT-ROWS-NO TO TRUE                               
-                                                                                
+       2200-EDIT-INPUTS.
+           SET INPUT-OK                   TO TRUE
+           SET FLG-PROTECT-SELECT-ROWS-NO TO TRUE
+           MOVE 'N'                       TO WS-BULK-UPDATE-SW
+
            PERFORM 2210-EDIT-ACCOUNT                                            
               THRU 2210-EDIT-ACCOUNT-EXIT                                       
                                                                                 
-           PERFORM 2220-EDIT-CARD                                               
-              THRU 2220-EDIT-CARD-EXIT                                          
-                                                                                
-           PERFORM 2250-EDIT-ARRAY                                              
-              THRU 2250-EDIT-ARRAY-EXIT                                         
-           .                                                                    
-                                                                                
-       2200-EDIT-INPUTS-EXIT.                                                   
+           PERFORM 2220-EDIT-CARD
+              THRU 2220-EDIT-CARD-EXIT
+
+           PERFORM 2230-EDIT-STATUS
+              THRU 2230-EDIT-STATUS-EXIT
+
+           PERFORM 2240-EDIT-CUSTOMER
+              THRU 2240-EDIT-CUSTOMER-EXIT
+
+           PERFORM 2250-EDIT-ARRAY
+              THRU 2250-EDIT-ARRAY-EXIT
+
+           PERFORM 2260-EDIT-BULK-STATUS
+              THRU 2260-EDIT-BULK-STATUS-EXIT
+
+           PERFORM 2270-EDIT-GOTOPG
+              THRU 2270-EDIT-GOTOPG-EXIT
+           .
+
+       2200-EDIT-INPUTS-EXIT.
            EXIT                                                                 
            .                                                                    
                                                                                 
-       2210-EDIT-ACCOUNT.                                                       
-           SET FLG-ACCTFILTER-BLANK TO TRUE                                     
-                                                                                
-      *    Not supplied                                                         
-           IF CC-ACCT-ID   EQUAL LOW-VALUES                                     
-           OR CC-ACCT-ID   EQUAL SPACES                                         
-           OR CC-ACCT-ID-N EQUAL ZEROS                                          
-              SET FLG-ACCTFILTER-BLANK  TO TRUE                                 
-              MOVE ZEROES       TO CDEMO-ACCT-ID                                
-              GO TO  2210-EDIT-ACCOUNT-EXIT                                     
-           END-IF                                                               
-      *                                                                         
-      *    Not numeric                                                          
-      *    Not 11 characters                                                    
-           IF CC-ACCT-ID  IS NOT NUMERIC                                        
-              SET INPUT-ERROR TO TRUE                                           
-              SET FLG-ACCTFILTER-NOT-OK TO TRUE                                 
-              SET FLG-PROTECT-SELECT-ROWS-YES TO TRUE                           
-              MOVE                                                              
-              'ACCOUNT FILTER,IF SUPPLIED MUST BE A 11 DIGIT NUMBER'            
-                              TO WS-ERROR-MSG                                   
-              MOVE ZERO       TO CDEMO-ACCT-ID                                  
-              GO TO 2210-EDIT-ACCOUNT-EXIT                                      
-           ELSE                                                                 
-              MOVE CC-ACCT-ID TO CDEMO-ACCT-ID                                  
-              SET FLG-ACCTFILTER-ISVALID TO TRUE                                
-           END-IF                                                               
+       2210-EDIT-ACCOUNT.
+           SET FLG-ACCTFILTER-BLANK TO TRUE
+           MOVE SPACE              TO WS-ACCTFILTER-WILD-SW
+           MOVE ZERO               TO WS-ACCT-FILTER-LEN
+
+      *    A self-service user is tied to one account - the list is
+      *    filtered to that account only, regardless of what was
+      *    keyed into the account filter field.
+           IF CDEMO-USRTYP-SELFSVC
+              MOVE CDEMO-SELFSVC-ACCT-ID TO CC-ACCT-ID-N
+           END-IF
+
+      *    Not supplied
+           IF CC-ACCT-ID   EQUAL LOW-VALUES
+           OR CC-ACCT-ID   EQUAL SPACES
+           OR CC-ACCT-ID-N EQUAL ZEROS
+              SET FLG-ACCTFILTER-BLANK  TO TRUE
+              MOVE ZEROES       TO CDEMO-ACCT-ID
+              GO TO  2210-EDIT-ACCOUNT-EXIT
+           END-IF
+      *
+      *    Partial match - digits followed by a trailing '*' list every
+      *    card whose account number begins with the digits supplied.
+           MOVE SPACES TO WS-ACCT-FILTER-TRIMMED
+           MOVE FUNCTION TRIM(CC-ACCT-ID) TO WS-ACCT-FILTER-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CC-ACCT-ID))
+                                    TO WS-ACCT-TRIMMED-LEN
+
+           IF WS-ACCT-TRIMMED-LEN > 1
+           AND WS-ACCT-FILTER-TRIMMED(WS-ACCT-TRIMMED-LEN:1) = '*'
+              COMPUTE WS-ACCT-FILTER-LEN = WS-ACCT-TRIMMED-LEN - 1
+              IF WS-ACCT-FILTER-TRIMMED(1:WS-ACCT-FILTER-LEN) IS NUMERIC
+                 MOVE WS-ACCT-FILTER-TRIMMED TO CC-ACCT-ID
+                 SET FLG-ACCTFILTER-WILD     TO TRUE
+                 SET FLG-ACCTFILTER-ISVALID  TO TRUE
+                 MOVE ZERO                   TO CDEMO-ACCT-ID
+              ELSE
+                 SET INPUT-ERROR TO TRUE
+                 SET FLG-ACCTFILTER-NOT-OK TO TRUE
+                 SET FLG-PROTECT-SELECT-ROWS-YES TO TRUE
+                 MOVE
+              'ACCOUNT FILTER MUST BE 1-11 DIGITS, OPTIONALLY WITH A *'
+                                 TO WS-ERROR-MSG
+                 MOVE ZERO       TO CDEMO-ACCT-ID
+              END-IF
+              GO TO 2210-EDIT-ACCOUNT-EXIT
+           END-IF
+      *
+      *    Not numeric
+      *    Not 11 characters
+           IF CC-ACCT-ID  IS NOT NUMERIC
+              SET INPUT-ERROR TO TRUE
+              SET FLG-ACCTFILTER-NOT-OK TO TRUE
+              SET FLG-PROTECT-SELECT-ROWS-YES TO TRUE
+              MOVE
+              'ACCOUNT FILTER MUST BE 1-11 DIGITS, OPTIONALLY WITH A *'
+                              TO WS-ERROR-MSG
+              MOVE ZERO       TO CDEMO-ACCT-ID
+              GO TO 2210-EDIT-ACCOUNT-EXIT
+           ELSE
+              MOVE CC-ACCT-ID TO CDEMO-ACCT-ID
+              SET FLG-ACCTFILTER-ISVALID TO TRUE
+           END-IF
            .                                                                    
                                                                                 
        2210-EDIT-ACCOUNT-EXIT.                                                  
            EXIT                                                                 
            .                                                                    
                                                                                 
-       2220-EDIT-CARD.                                                          
-      *    Not numeric                                                          
-      *    Not 16 characters                                                    
-           SET FLG-CARDFILTER-BLANK TO TRUE                                     
-                                                                                
-      *    Not supplied                                                         
-           IF CC-CARD-NUM   EQUAL LOW-VALUES                                    
-           OR CC-CARD-NUM   EQUAL SPACES                                        
-           OR CC-CARD-NUM-N EQUAL ZEROS                                         
-              SET FLG-CARDFILTER-BLANK  TO TRUE                                 
-              MOVE ZEROES       TO CDEMO-CARD-NUM                               
-              GO TO  2220-EDIT-CARD-EXIT                                        
-           END-IF                                                               
-      *                                                                         
-      *    Not numeric                                                          
-      *    Not 16 characters                                                    
-           IF CC-CARD-NUM  IS NOT NUMERIC                                       
-              SET INPUT-ERROR TO TRUE                                           
-              SET FLG-CARDFILTER-NOT-OK TO TRUE                                 
-              SET FLG-PROTECT-SELECT-ROWS-YES TO TRUE                           
-              IF WS-ERROR-MSG-OFF                                               
-                 MOVE                                                           
-              'CARD ID FILTER,IF SUPPLIED MUST BE A 16 DIGIT NUMBER'            
-                              TO WS-ERROR-MSG                                   
-              END-IF                                                            
-              MOVE ZERO       TO CDEMO-CARD-NUM                                 
-              GO TO 2220-EDIT-CARD-EXIT                                         
-           ELSE                                                                 
-              MOVE CC-CARD-NUM-N TO CDEMO-CARD-NUM                              
-              SET FLG-CARDFILTER-ISVALID TO TRUE                                
-           END-IF                                                               
-           .                                                                    
-                                                                                
-       2220-EDIT-CARD-EXIT.                                                     
-           EXIT                                                                 
+       2220-EDIT-CARD.
+      *    Not numeric
+      *    Not 16 characters
+           SET FLG-CARDFILTER-BLANK TO TRUE
+           MOVE SPACE              TO WS-CARDFILTER-WILD-SW
+           MOVE ZERO               TO WS-CARD-FILTER-LEN
+
+      *    Not supplied
+           IF CC-CARD-NUM   EQUAL LOW-VALUES
+           OR CC-CARD-NUM   EQUAL SPACES
+           OR CC-CARD-NUM-N EQUAL ZEROS
+              SET FLG-CARDFILTER-BLANK  TO TRUE
+              MOVE ZEROES       TO CDEMO-CARD-NUM
+              GO TO  2220-EDIT-CARD-EXIT
+           END-IF
+      *
+      *    Partial match - digits followed by a trailing '*' list every
+      *    card number that begins with the digits supplied.
+           MOVE SPACES TO WS-CARD-FILTER-TRIMMED
+           MOVE FUNCTION TRIM(CC-CARD-NUM) TO WS-CARD-FILTER-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CC-CARD-NUM))
+                                    TO WS-CARD-TRIMMED-LEN
+
+           IF WS-CARD-TRIMMED-LEN > 1
+           AND WS-CARD-FILTER-TRIMMED(WS-CARD-TRIMMED-LEN:1) = '*'
+              COMPUTE WS-CARD-FILTER-LEN = WS-CARD-TRIMMED-LEN - 1
+              IF WS-CARD-FILTER-TRIMMED(1:WS-CARD-FILTER-LEN) IS NUMERIC
+                 MOVE WS-CARD-FILTER-TRIMMED TO CC-CARD-NUM
+                 SET FLG-CARDFILTER-WILD     TO TRUE
+                 SET FLG-CARDFILTER-ISVALID  TO TRUE
+                 MOVE ZERO                   TO CDEMO-CARD-NUM
+              ELSE
+                 SET INPUT-ERROR TO TRUE
+                 SET FLG-CARDFILTER-NOT-OK TO TRUE
+                 SET FLG-PROTECT-SELECT-ROWS-YES TO TRUE
+                 IF WS-ERROR-MSG-OFF
+                    MOVE
+              'CARD ID FILTER MUST BE 1-16 DIGITS, OPTIONALLY WITH A *'
+                                 TO WS-ERROR-MSG
+                 END-IF
+                 MOVE ZERO       TO CDEMO-CARD-NUM
+              END-IF
+              GO TO 2220-EDIT-CARD-EXIT
+           END-IF
+      *
+      *    Not numeric
+      *    Not 16 characters
+           IF CC-CARD-NUM  IS NOT NUMERIC
+              SET INPUT-ERROR TO TRUE
+              SET FLG-CARDFILTER-NOT-OK TO TRUE
+              SET FLG-PROTECT-SELECT-ROWS-YES TO TRUE
+              IF WS-ERROR-MSG-OFF
+                 MOVE
+              'CARD ID FILTER MUST BE 1-16 DIGITS, OPTIONALLY WITH A *'
+                              TO WS-ERROR-MSG
+              END-IF
+              MOVE ZERO       TO CDEMO-CARD-NUM
+              GO TO 2220-EDIT-CARD-EXIT
+           ELSE
+              MOVE CC-CARD-NUM-N TO CDEMO-CARD-NUM
+              SET FLG-CARDFILTER-ISVALID TO TRUE
+           END-IF
            .                                                                    
                                                                                 
-       2250-EDIT-ARRAY.                                                         
+       2220-EDIT-CARD-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * Card status filter, for reissue campaigns - so the operator   *
+      * can list only the active (Y) or inactive (N) cards for an     *
+      * account instead of every card on it.                          *
+      *****************************************************************
+       2230-EDIT-STATUS.
+           SET FLG-STATUSFILTER-BLANK TO TRUE
+
+      *    Not supplied
+           IF WS-CARD-STATUS-FILTER  EQUAL LOW-VALUES
+           OR WS-CARD-STATUS-FILTER  EQUAL SPACES
+              SET FLG-STATUSFILTER-BLANK  TO TRUE
+              MOVE SPACES       TO CDEMO-CC-CARD-STATUS
+              GO TO  2230-EDIT-STATUS-EXIT
+           END-IF
+
+           IF WS-CARD-STATUS-FILTER EQUAL 'Y' OR 'N'
+              MOVE WS-CARD-STATUS-FILTER TO CDEMO-CC-CARD-STATUS
+              SET FLG-STATUSFILTER-ISVALID TO TRUE
+           ELSE
+              SET INPUT-ERROR TO TRUE
+              SET FLG-STATUSFILTER-NOT-OK TO TRUE
+              SET FLG-PROTECT-SELECT-ROWS-YES TO TRUE
+              IF WS-ERROR-MSG-OFF
+                 MOVE
+              'STATUS FILTER,IF SUPPLIED MUST BE Y OR N'
+                              TO WS-ERROR-MSG
+              END-IF
+              MOVE SPACES       TO CDEMO-CC-CARD-STATUS
+           END-IF
+           .
+
+       2230-EDIT-STATUS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * Customer ID filter - lists every card on every account that   *
+      * belongs to the given customer, instead of just one account.   *
+      *****************************************************************
+       2240-EDIT-CUSTOMER.
+           SET FLG-CUSTFILTER-BLANK TO TRUE
+
+      *    Not supplied
+           IF WS-CUST-ID-FILTER-X  EQUAL LOW-VALUES
+           OR WS-CUST-ID-FILTER-X  EQUAL SPACES
+              SET FLG-CUSTFILTER-BLANK  TO TRUE
+              MOVE ZERO         TO CDEMO-CC-CUST-ID
+              GO TO  2240-EDIT-CUSTOMER-EXIT
+           END-IF
+
+           IF WS-CUST-ID-FILTER NUMERIC
+           AND WS-CUST-ID-FILTER > 0
+              MOVE WS-CUST-ID-FILTER TO CDEMO-CC-CUST-ID
+              SET FLG-CUSTFILTER-ISVALID TO TRUE
+           ELSE
+              SET INPUT-ERROR TO TRUE
+              SET FLG-CUSTFILTER-NOT-OK TO TRUE
+              SET FLG-PROTECT-SELECT-ROWS-YES TO TRUE
+              IF WS-ERROR-MSG-OFF
+                 MOVE
+              'CUSTOMER FILTER,IF SUPPLIED MUST BE A 9 DIGIT NUMBER'
+                              TO WS-ERROR-MSG
+              END-IF
+              MOVE ZERO         TO CDEMO-CC-CUST-ID
+           END-IF
+           .
+
+       2240-EDIT-CUSTOMER-EXIT.
+           EXIT
+           .
+
+       2250-EDIT-ARRAY.
                                                                                 
            IF INPUT-ERROR                                                       
               GO TO 2250-EDIT-ARRAY-EXIT                                        
            END-IF                                                               
                                                                                 
-           INSPECT  WS-EDIT-SELECT-FLAGS                                        
-           TALLYING I                                                           
-           FOR ALL 'S'                                                          
-               ALL 'U'                                                          
-                                                                                
-           IF I > +1                                                            
-               SET INPUT-ERROR      TO TRUE                                     
-               SET WS-MORE-THAN-1-ACTION TO TRUE                                
-                                                                                
-               MOVE WS-EDIT-SELECT-FLAGS                                        
-                                   TO WS-EDIT-SELECT-ERROR-FLAGS                
-               INSPECT WS-EDIT-SELECT-ERROR-FLAGS                               
-                 REPLACING ALL 'S' BY '1'                                       
-                           ALL 'U' BY '1'                                       
-                 CHARACTERS        BY '0'                                       
-                                                                                
-           END-IF                                                               
-                                                                                
+           INSPECT  WS-EDIT-SELECT-FLAGS
+           TALLYING I
+           FOR ALL 'S'
+               ALL 'U'
+
+           MOVE ZERO TO WS-SELECT-S-COUNT
+           MOVE ZERO TO WS-SELECT-U-COUNT
+           INSPECT WS-EDIT-SELECT-FLAGS
+               TALLYING WS-SELECT-S-COUNT FOR ALL 'S'
+                        WS-SELECT-U-COUNT FOR ALL 'U'
+
+           IF I > +1
+               IF WS-SELECT-S-COUNT = 0
+                  SET WS-BULK-UPDATE-REQUESTED TO TRUE
+               ELSE
+                  SET INPUT-ERROR      TO TRUE
+                  SET WS-MORE-THAN-1-ACTION TO TRUE
+
+                  MOVE WS-EDIT-SELECT-FLAGS
+                                      TO WS-EDIT-SELECT-ERROR-FLAGS
+                  INSPECT WS-EDIT-SELECT-ERROR-FLAGS
+                    REPLACING ALL 'S' BY '1'
+                              ALL 'U' BY '1'
+                    CHARACTERS        BY '0'
+               END-IF
+           END-IF
+
            MOVE ZERO TO I-SELECTED                                              
                                                                                 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7                            
@@ -1292,11 +1698,163 @@
                                                                                 
            .                                                                    
                                                                                 
-       2250-EDIT-ARRAY-EXIT.                                                    
-           EXIT                                                                 
-           .                                                                    
-                                                                                
-       9000-READ-FORWARD.                                                       
+       2250-EDIT-ARRAY-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2260-EDIT-BULK-STATUS                                         *
+      * Only meaningful when 2250-EDIT-ARRAY found several rows       *
+      * selected with 'U' and none with 'S' - BULKSTS then carries    *
+      * the single target status to apply to every selected row.      *
+      *****************************************************************
+       2260-EDIT-BULK-STATUS.
+           SET FLG-BULKSTATUS-BLANK TO TRUE
+
+           IF NOT WS-BULK-UPDATE-REQUESTED
+              GO TO 2260-EDIT-BULK-STATUS-EXIT
+           END-IF
+
+           MOVE BULKSTS(1:1)        TO WS-BULK-TARGET-STATUS
+
+           IF WS-BULK-TARGET-STATUS EQUAL 'Y' OR 'N'
+              SET FLG-BULKSTATUS-ISVALID TO TRUE
+           ELSE
+              SET INPUT-ERROR TO TRUE
+              SET FLG-BULKSTATUS-NOT-OK TO TRUE
+              IF WS-ERROR-MSG-OFF
+                 MOVE
+              'BULK UPDATE REQUIRES A TARGET STATUS OF Y OR N'
+                              TO WS-ERROR-MSG
+              END-IF
+           END-IF
+           .
+
+       2260-EDIT-BULK-STATUS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2270-EDIT-GOTOPG                                               *
+      * Jump-to-page is optional - when supplied it must be a single   *
+      * digit between 1 and 9, the same range WS-CA-SCREEN-NUM already *
+      * limits this browse to.                                        *
+      *****************************************************************
+       2270-EDIT-GOTOPG.
+           SET FLG-GOTOPG-BLANK TO TRUE
+           MOVE ZERO            TO WS-GOTOPG-N
+
+      *    Not supplied
+           IF GOTOPG  EQUAL LOW-VALUES
+           OR GOTOPG  EQUAL SPACES
+              SET FLG-GOTOPG-BLANK  TO TRUE
+              GO TO  2270-EDIT-GOTOPG-EXIT
+           END-IF
+
+           IF GOTOPG(1:1) IS NUMERIC
+           AND GOTOPG(1:1) > '0'
+              MOVE GOTOPG(1:1) TO WS-GOTOPG-N
+              SET FLG-GOTOPG-ISVALID TO TRUE
+           ELSE
+              SET INPUT-ERROR TO TRUE
+              SET FLG-GOTOPG-NOT-OK TO TRUE
+              SET FLG-PROTECT-SELECT-ROWS-YES TO TRUE
+              IF WS-ERROR-MSG-OFF
+                 MOVE 'GO TO PAGE MUST BE A NUMBER FROM 1 TO 9'
+                                 TO WS-ERROR-MSG
+              END-IF
+           END-IF
+           .
+
+       2270-EDIT-GOTOPG-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 8500-BULK-UPDATE-STATUS                                       *
+      * Applies WS-BULK-TARGET-STATUS to every row selected with 'U', *
+      * instead of the usual one-card-at-a-time XCTL into the card    *
+      * update program.                                               *
+      *****************************************************************
+       8500-BULK-UPDATE-STATUS.
+           MOVE ZERO TO WS-BULK-UPDATED-COUNT
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
+               IF UPDATE-REQUESTED-ON(I)
+                  PERFORM 8510-UPDATE-ONE-CARD-STATUS
+                     THRU 8510-UPDATE-ONE-CARD-STATUS-EXIT
+               END-IF
+           END-PERFORM
+
+           IF WS-ERROR-MSG-OFF
+              MOVE WS-BULK-UPDATED-COUNT TO WS-BULK-UPDATE-COUNT-ED
+              STRING
+                 FUNCTION TRIM(WS-BULK-UPDATE-COUNT-ED)
+                                        DELIMITED BY SIZE
+                 ' CARD(S) UPDATED TO STATUS '
+                                        DELIMITED BY SIZE
+                 WS-BULK-TARGET-STATUS  DELIMITED BY SIZE
+                 INTO WS-ERROR-MSG
+              END-STRING
+           END-IF
+           .
+       8500-BULK-UPDATE-STATUS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 8510-UPDATE-ONE-CARD-STATUS                                   *
+      *****************************************************************
+       8510-UPDATE-ONE-CARD-STATUS.
+           MOVE WS-ROW-CARD-NUM(I)  TO WS-CARD-RID-CARDNUM
+
+           EXEC CICS READ
+                DATASET(LIT-CARD-FILE)
+                INTO (CARD-RECORD)
+                LENGTH(LENGTH-RECORD)
+                RIDFLD(WS-CARD-RID-CARDNUM)
+                KEYLENGTH(LENGTH-CARD-RID-CARDNUM)
+                UPDATE
+                RESP(WS-RESP-CD)
+                RESP2(WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+              MOVE 'READ'              TO ERROR-OPNAME
+              MOVE LIT-CARD-FILE       TO ERROR-FILE
+              MOVE WS-RESP-CD          TO ERROR-RESP
+              MOVE WS-REAS-CD          TO ERROR-RESP2
+              MOVE WS-FILE-ERROR-MESSAGE
+                                       TO WS-ERROR-MSG
+              GO TO 8510-UPDATE-ONE-CARD-STATUS-EXIT
+           END-IF
+
+           MOVE WS-BULK-TARGET-STATUS TO CARD-ACTIVE-STATUS
+
+           EXEC CICS REWRITE
+                DATASET(LIT-CARD-FILE)
+                FROM (CARD-RECORD)
+                LENGTH(LENGTH-RECORD)
+                RESP(WS-RESP-CD)
+                RESP2(WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+              ADD 1 TO WS-BULK-UPDATED-COUNT
+           ELSE
+              MOVE 'REWRITE'           TO ERROR-OPNAME
+              MOVE LIT-CARD-FILE       TO ERROR-FILE
+              MOVE WS-RESP-CD          TO ERROR-RESP
+              MOVE WS-REAS-CD          TO ERROR-RESP2
+              MOVE WS-FILE-ERROR-MESSAGE
+                                       TO WS-ERROR-MSG
+           END-IF
+           .
+       8510-UPDATE-ONE-CARD-STATUS-EXIT.
+           EXIT
+           .
+
+       9000-READ-FORWARD.
            MOVE LOW-VALUES           TO WS-ALL-ROWS                             
                                                                                 
       *****************************************************************         
@@ -1305,7 +1863,7 @@
            EXEC CICS STARTBR                                                    
                 DATASET(LIT-CARD-FILE)                                          
                 RIDFLD(WS-CARD-RID-CARDNUM)                                     
-                KEYLENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-CARD-RID-CARDNUM)                         * Complete screen reference replacement
+                KEYLENGTH(LENGTH-CARD-RID-CARDNUM)
                 GTEQ                                                            
                 RESP(WS-RESP-CD)                                                
                 RESP2(WS-REAS-CD)                                               
@@ -1322,9 +1880,9 @@
            EXEC CICS READNEXT                                                   
                 DATASET(LIT-CARD-FILE)                                          
                 INTO (CARD-RECORD)                                              
-                LENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-RECORD)                                    * Complete screen reference replacement
+                LENGTH(LENGTH-RECORD)
                 RIDFLD(WS-CARD-RID-CARDNUM)                                     
-                KEYLENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-CARD-RID-CARDNUM)                         * Complete screen reference replacement
+                KEYLENGTH(LENGTH-CARD-RID-CARDNUM)
                 RESP(WS-RESP-CD)                                                
                 RESP2(WS-REAS-CD)                                               
            END-EXEC                                                             
@@ -1342,11 +1900,14 @@
                       WS-SCRN-COUNTER)                                          
                       MOVE CARD-ACCT-ID TO                                      
                       WS-ROW-ACCTNO(WS-SCRN-COUNTER)                            
-                      MOVE CARD-ACTIVE-STATUS                                   
-                                        TO WS-ROW-CARD-STATUS(                  
-                                        WS-SCRN-COUNTER)                        
-                                                                                
-                      IF WS-SCRN-COUNTER = 1                                    
+                      MOVE CARD-ACTIVE-STATUS
+                                        TO WS-ROW-CARD-STATUS(
+                                        WS-SCRN-COUNTER)
+                      MOVE CARD-TYPE-CD
+                                        TO WS-ROW-CARD-TYPE(
+                                        WS-SCRN-COUNTER)
+
+                      IF WS-SCRN-COUNTER = 1
                          MOVE CARD-ACCT-ID                                      
                                         TO WS-CA-FIRST-CARD-ACCT-ID             
                          MOVE CARD-NUM  TO WS-CA-FIRST-CARD-NUM                 
@@ -1373,9 +1934,9 @@
                       EXEC CICS READNEXT                                        
                         DATASET(LIT-CARD-FILE)                                  
                         INTO (CARD-RECORD)                                      
-                        LENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-RECORD)                            * Complete screen reference replacement
+                        LENGTH(LENGTH-RECORD)
                         RIDFLD(WS-CARD-RID-CARDNUM)                             
-                        KEYLENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-CARD-RID-CARDNUM)                 * Complete screen reference replacement
+                        KEYLENGTH(LENGTH-CARD-RID-CARDNUM)
                         RESP(WS-RESP-CD)                                        
                         RESP2(WS-REAS-CD)                                       
                       END-EXEC                                                  
@@ -1449,7 +2010,7 @@
            EXEC CICS STARTBR                                                    
                 DATASET(LIT-CARD-FILE)                                          
                 RIDFLD(WS-CARD-RID-CARDNUM)                                     
-                KEYLENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-CARD-RID-CARDNUM)                         * Complete screen reference replacement
+                KEYLENGTH(LENGTH-CARD-RID-CARDNUM)
                 GTEQ                                                            
                 RESP(WS-RESP-CD)                                                
                 RESP2(WS-REAS-CD)                                               
@@ -1470,9 +2031,9 @@
            EXEC CICS READPREV                                                   
                 DATASET(LIT-CARD-FILE)                                          
                 INTO (CARD-RECORD)                                              
-                LENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-RECORD)                                    * Complete screen reference replacement
+                LENGTH(LENGTH-RECORD)
                 RIDFLD(WS-CARD-RID-CARDNUM)                                     
-                KEYLENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-CARD-RID-CARDNUM)                         * Complete screen reference replacement
+                KEYLENGTH(LENGTH-CARD-RID-CARDNUM)
                 RESP(WS-RESP-CD)                                                
                 RESP2(WS-REAS-CD)                                               
            END-EXEC                                                             
@@ -1498,9 +2059,9 @@
            EXEC CICS READPREV                                                   
                 DATASET(LIT-CARD-FILE)                                          
                 INTO (CARD-RECORD)                                              
-                LENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-RECORD)                                    * Complete screen reference replacement
+                LENGTH(LENGTH-RECORD)
                 RIDFLD(WS-CARD-RID-CARDNUM)                                     
-                KEYLENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-CARD-RID-CARDNUM)                         * Complete screen reference replacement
+                KEYLENGTH(LENGTH-CARD-RID-CARDNUM)
                 RESP(WS-RESP-CD)                                                
                 RESP2(WS-REAS-CD)                                               
            END-EXEC                                                             
@@ -1515,11 +2076,14 @@
                                   TO WS-ROW-CARD-NUM(WS-SCRN-COUNTER)           
                       MOVE CARD-ACCT-ID                                         
                                   TO WS-ROW-ACCTNO(WS-SCRN-COUNTER)             
-                      MOVE CARD-ACTIVE-STATUS                                   
-                                  TO                                            
-                                  WS-ROW-CARD-STATUS(WS-SCRN-COUNTER)           
-                                                                                
-                      SUBTRACT 1  FROM WS-SCRN-COUNTER                          
+                      MOVE CARD-ACTIVE-STATUS
+                                  TO
+                                  WS-ROW-CARD-STATUS(WS-SCRN-COUNTER)
+                      MOVE CARD-TYPE-CD
+                                  TO
+                                  WS-ROW-CARD-TYPE(WS-SCRN-COUNTER)
+
+                      SUBTRACT 1  FROM WS-SCRN-COUNTER
                       IF WS-SCRN-COUNTER = 0                                    
                          SET READ-LOOP-EXIT  TO TRUE                            
                                                                                 
@@ -1558,36 +2122,179 @@
        9500-FILTER-RECORDS.                                                     
            SET WS-DONOT-EXCLUDE-THIS-RECORD TO TRUE                             
                                                                                 
-           IF FLG-ACCTFILTER-ISVALID                                            
-              IF  CARD-ACCT-ID = CC-ACCT-ID                                     
-                  CONTINUE                                                      
-              ELSE                                                              
-                  SET WS-EXCLUDE-THIS-RECORD  TO TRUE                           
-                  GO TO 9500-FILTER-RECORDS-EXIT                                
-              END-IF                                                            
-           ELSE                                                                 
-             CONTINUE                                                           
-           END-IF                                                               
-                                                                                
-           IF FLG-CARDFILTER-ISVALID                                            
-              IF  CARD-NUM = CC-CARD-NUM-N                                      
-                  CONTINUE                                                      
-              ELSE                                                              
-                  SET WS-EXCLUDE-THIS-RECORD TO TRUE                            
-                  GO TO 9500-FILTER-RECORDS-EXIT                                
-              END-IF                                                            
-           ELSE                                                                 
-             CONTINUE                                                           
-           END-IF                                                               
-                                                                                
-           .                                                                    
-                                                                                
-       9500-FILTER-RECORDS-EXIT.                                                
-           EXIT                                                                 
-           .                                                                    
-                                                                                
+           IF FLG-ACCTFILTER-ISVALID
+              MOVE CARD-ACCT-ID  TO WS-CARD-ACCT-ID-X
+              IF  FLG-ACCTFILTER-WILD
+                  AND  WS-CARD-ACCT-ID-X(1:WS-ACCT-FILTER-LEN)
+                     = CC-ACCT-ID(1:WS-ACCT-FILTER-LEN)
+                  CONTINUE
+              ELSE
+              IF  NOT FLG-ACCTFILTER-WILD
+                  AND  CARD-ACCT-ID = CC-ACCT-ID
+                  CONTINUE
+              ELSE
+                  SET WS-EXCLUDE-THIS-RECORD  TO TRUE
+                  GO TO 9500-FILTER-RECORDS-EXIT
+              END-IF
+              END-IF
+           ELSE
+             CONTINUE
+           END-IF
+
+           IF FLG-CARDFILTER-ISVALID
+              IF  FLG-CARDFILTER-WILD
+                  AND  CARD-NUM(1:WS-CARD-FILTER-LEN)
+                     = CC-CARD-NUM(1:WS-CARD-FILTER-LEN)
+                  CONTINUE
+              ELSE
+              IF  NOT FLG-CARDFILTER-WILD
+                  AND  CARD-NUM = CC-CARD-NUM-N
+                  CONTINUE
+              ELSE
+                  SET WS-EXCLUDE-THIS-RECORD TO TRUE
+                  GO TO 9500-FILTER-RECORDS-EXIT
+              END-IF
+              END-IF
+           ELSE
+             CONTINUE
+           END-IF
+
+           IF FLG-STATUSFILTER-ISVALID
+              IF  CARD-ACTIVE-STATUS = CDEMO-CC-CARD-STATUS
+                  CONTINUE
+              ELSE
+                  SET WS-EXCLUDE-THIS-RECORD TO TRUE
+                  GO TO 9500-FILTER-RECORDS-EXIT
+              END-IF
+           ELSE
+             CONTINUE
+           END-IF
+
+           IF FLG-CUSTFILTER-ISVALID
+              PERFORM 9550-GETCUSTID-BYACCT
+                 THRU 9550-GETCUSTID-BYACCT-EXIT
+              IF  WS-XREF-CUST-ID = CDEMO-CC-CUST-ID
+                  CONTINUE
+              ELSE
+                  SET WS-EXCLUDE-THIS-RECORD TO TRUE
+                  GO TO 9500-FILTER-RECORDS-EXIT
+              END-IF
+           ELSE
+             CONTINUE
+           END-IF
+
+           .
+
+       9500-FILTER-RECORDS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * Look up the customer that owns the account on the current     *
+      * card record, via the cross-reference file's account path, so  *
+      * the customer filter can be applied to a full CARDDAT browse.  *
       *****************************************************************
-      *Common code to store PFKey                                      
+       9550-GETCUSTID-BYACCT.
+           MOVE CARD-ACCT-ID  TO WS-XREF-LOOKUP-ACCT-ID-X
+
+           EXEC CICS READ
+                DATASET   (LIT-CARDXREFNAME-ACCT-PATH)
+                RIDFLD    (WS-XREF-LOOKUP-ACCT-ID-X)
+                KEYLENGTH (LENGTH-CARD-RID-ACCT-ID-X)
+                INTO      (CARD-XREF-RECORD)
+                LENGTH    (LENGTH-XREF-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  MOVE XREF-CUST-ID         TO WS-XREF-CUST-ID
+               WHEN OTHER
+                  MOVE ZERO                 TO WS-XREF-CUST-ID
+           END-EVALUATE
+           .
+
+       9550-GETCUSTID-BYACCT-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 9600-COUNT-MATCHES                                             *
+      * Browses the whole file once against the current filters to     *
+      * get a total match count for the screen, and - when GOTOPG was  *
+      * supplied - also remembers the key of the card that starts the  *
+      * requested page, so 9000-READ-FORWARD can STARTBR from there    *
+      * the same way it STARTBRs from WS-CA-LAST-CARD-NUM on PF8.      *
+      *****************************************************************
+       9600-COUNT-MATCHES.
+           MOVE LOW-VALUES           TO WS-CARD-RID-CARDNUM
+           MOVE ZERO                 TO WS-MATCH-COUNTER
+           MOVE LOW-VALUES           TO WS-JUMP-KEY-FOUND-SW
+
+           MOVE ZERO                 TO WS-TARGET-SKIP-COUNT
+           IF FLG-GOTOPG-ISVALID
+              COMPUTE WS-TARGET-SKIP-COUNT =
+                      (WS-GOTOPG-N - 1) * WS-MAX-SCREEN-LINES
+           END-IF
+
+           EXEC CICS STARTBR
+                DATASET(LIT-CARD-FILE)
+                RIDFLD(WS-CARD-RID-CARDNUM)
+                KEYLENGTH(LENGTH-CARD-RID-CARDNUM)
+                GTEQ
+                RESP(WS-RESP-CD)
+                RESP2(WS-REAS-CD)
+           END-EXEC
+
+           SET MORE-RECORDS-TO-READ  TO TRUE
+           PERFORM UNTIL READ-LOOP-EXIT
+
+           EXEC CICS READNEXT
+                DATASET(LIT-CARD-FILE)
+                INTO (CARD-RECORD)
+                LENGTH(LENGTH-RECORD)
+                RIDFLD(WS-CARD-RID-CARDNUM)
+                KEYLENGTH(LENGTH-CARD-RID-CARDNUM)
+                RESP(WS-RESP-CD)
+                RESP2(WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+               WHEN DFHRESP(DUPREC)
+                   PERFORM 9500-FILTER-RECORDS
+                      THRU 9500-FILTER-RECORDS-EXIT
+
+                   IF WS-DONOT-EXCLUDE-THIS-RECORD
+                      ADD 1 TO WS-MATCH-COUNTER
+                      IF FLG-GOTOPG-ISVALID
+                      AND NOT WS-JUMP-KEY-FOUND
+                      AND WS-MATCH-COUNTER = WS-TARGET-SKIP-COUNT + 1
+                         MOVE CARD-NUM     TO WS-JUMP-CARD-NUM
+                         MOVE CARD-ACCT-ID TO WS-JUMP-CARD-ACCT-ID
+                         SET WS-JUMP-KEY-FOUND TO TRUE
+                      END-IF
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   SET READ-LOOP-EXIT  TO TRUE
+               WHEN OTHER
+                   SET READ-LOOP-EXIT  TO TRUE
+           END-EVALUATE
+           END-PERFORM
+
+           EXEC CICS ENDBR FILE(LIT-CARD-FILE)
+           END-EXEC
+
+           MOVE WS-MATCH-COUNTER      TO WS-CA-TOTAL-MATCHES
+           .
+
+       9600-COUNT-MATCHES-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      *Common code to store PFKey
       *****************************************************************
        COPY 'CSSTRPFY'
            .
@@ -1598,8 +2305,8 @@
        SEND-PLAIN-TEXT.                                                         
            EXEC CICS SEND TEXT                                                  
                      FROM(WS-ERROR-MSG)                                         
-                     LENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-ERROR-MSG)                              * Complete screen reference replacement
-                     * ERASE removed *                                                       * Removed screen ERASE operation
+                     LENGTH(LENGTH-ERROR-MSG)
+                     * ERASE removed *
                      FREEKB                                                     
            END-EXEC                                                             
                                                                                 
@@ -1617,8 +2324,8 @@
        SEND-LONG-TEXT.                                                          
            EXEC CICS SEND TEXT                                                  
                      FROM(WS-LONG-MSG)                                          
-                     LENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-LONG-MSG)                               * Complete screen reference replacement
-                     * ERASE removed *                                                       * Removed screen ERASE operation
+                     LENGTH(LENGTH-LONG-MSG)
+                     * ERASE removed *
                      FREEKB                                                     
            END-EXEC                                                             
                                                                                 
@@ -1634,60 +2341,72 @@
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:33 CDT
        MAP-COMMAREA-TO-SCREEN SECTION.
            MOVE LOW-VALUES TO DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TITLE01 TO TITLE01O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TITLE02 TO TITLE02O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TRNNAME TO TRNNAMEO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.PGMNAME TO PGMNAMEO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CURDATE TO CURDATEO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CURTIME TO CURTIMEO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.PAGENO TO PAGENOO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.INFOMSG TO INFOMSGO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL1 TO CRDSEL1O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACCTNO1 TO ACCTNO1O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDNUM1 TO CRDNUM1O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSTS1 TO CRDSTS1O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL2 TO CRDSEL2O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACCTNO2 TO ACCTNO2O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDNUM2 TO CRDNUM2O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSTS2 TO CRDSTS2O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL3 TO CRDSEL3O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACCTNO3 TO ACCTNO3O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDNUM3 TO CRDNUM3O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSTS3 TO CRDSTS3O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL4 TO CRDSEL4O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACCTNO4 TO ACCTNO4O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDNUM4 TO CRDNUM4O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSTS4 TO CRDSTS4O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL5 TO CRDSEL5O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACCTNO5 TO ACCTNO5O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDNUM5 TO CRDNUM5O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSTS5 TO CRDSTS5O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL6 TO CRDSEL6O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACCTNO6 TO ACCTNO6O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDNUM6 TO CRDNUM6O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSTS6 TO CRDSTS6O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSEL7 TO CRDSEL7O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACCTNO7 TO ACCTNO7O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDNUM7 TO CRDNUM7O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CRDSTS7 TO CRDSTS7O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACCTSID TO ACCTSIDO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CARDSID TO CARDSIDO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ERRMSG TO ERRMSGO OF DEFAULTMAPO
+           MOVE TITLE01 TO TITLE01O OF DEFAULTMAPO
+           MOVE TITLE02 TO TITLE02O OF DEFAULTMAPO
+           MOVE TRNNAME TO TRNNAMEO OF DEFAULTMAPO
+           MOVE PGMNAME TO PGMNAMEO OF DEFAULTMAPO
+           MOVE CURDATE TO CURDATEO OF DEFAULTMAPO
+           MOVE CURTIME TO CURTIMEO OF DEFAULTMAPO
+           MOVE PAGENO TO PAGENOO OF DEFAULTMAPO
+           MOVE TOTMAT TO TOTMATO OF DEFAULTMAPO
+           MOVE INFOMSG TO INFOMSGO OF DEFAULTMAPO
+           MOVE CRDSEL1 TO CRDSEL1O OF DEFAULTMAPO
+           MOVE ACCTNO1 TO ACCTNO1O OF DEFAULTMAPO
+           MOVE CRDNUM1 TO CRDNUM1O OF DEFAULTMAPO
+           MOVE CRDSTS1 TO CRDSTS1O OF DEFAULTMAPO
+           MOVE CRDTYP1 TO CRDTYP1O OF DEFAULTMAPO
+           MOVE CRDSEL2 TO CRDSEL2O OF DEFAULTMAPO
+           MOVE ACCTNO2 TO ACCTNO2O OF DEFAULTMAPO
+           MOVE CRDNUM2 TO CRDNUM2O OF DEFAULTMAPO
+           MOVE CRDSTS2 TO CRDSTS2O OF DEFAULTMAPO
+           MOVE CRDTYP2 TO CRDTYP2O OF DEFAULTMAPO
+           MOVE CRDSEL3 TO CRDSEL3O OF DEFAULTMAPO
+           MOVE ACCTNO3 TO ACCTNO3O OF DEFAULTMAPO
+           MOVE CRDNUM3 TO CRDNUM3O OF DEFAULTMAPO
+           MOVE CRDSTS3 TO CRDSTS3O OF DEFAULTMAPO
+           MOVE CRDTYP3 TO CRDTYP3O OF DEFAULTMAPO
+           MOVE CRDSEL4 TO CRDSEL4O OF DEFAULTMAPO
+           MOVE ACCTNO4 TO ACCTNO4O OF DEFAULTMAPO
+           MOVE CRDNUM4 TO CRDNUM4O OF DEFAULTMAPO
+           MOVE CRDSTS4 TO CRDSTS4O OF DEFAULTMAPO
+           MOVE CRDTYP4 TO CRDTYP4O OF DEFAULTMAPO
+           MOVE CRDSEL5 TO CRDSEL5O OF DEFAULTMAPO
+           MOVE ACCTNO5 TO ACCTNO5O OF DEFAULTMAPO
+           MOVE CRDNUM5 TO CRDNUM5O OF DEFAULTMAPO
+           MOVE CRDSTS5 TO CRDSTS5O OF DEFAULTMAPO
+           MOVE CRDTYP5 TO CRDTYP5O OF DEFAULTMAPO
+           MOVE CRDSEL6 TO CRDSEL6O OF DEFAULTMAPO
+           MOVE ACCTNO6 TO ACCTNO6O OF DEFAULTMAPO
+           MOVE CRDNUM6 TO CRDNUM6O OF DEFAULTMAPO
+           MOVE CRDSTS6 TO CRDSTS6O OF DEFAULTMAPO
+           MOVE CRDTYP6 TO CRDTYP6O OF DEFAULTMAPO
+           MOVE CRDSEL7 TO CRDSEL7O OF DEFAULTMAPO
+           MOVE ACCTNO7 TO ACCTNO7O OF DEFAULTMAPO
+           MOVE CRDNUM7 TO CRDNUM7O OF DEFAULTMAPO
+           MOVE CRDSTS7 TO CRDSTS7O OF DEFAULTMAPO
+           MOVE CRDTYP7 TO CRDTYP7O OF DEFAULTMAPO
+           MOVE ACCTSID TO ACCTSIDO OF DEFAULTMAPO
+           MOVE CARDSID TO CARDSIDO OF DEFAULTMAPO
+           MOVE ERRMSG TO ERRMSGO OF DEFAULTMAPO
            EXIT.
 
        MAP-SCREEN-TO-COMMAREA SECTION.
-           MOVE ACCTSIDI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSID
-           MOVE CARDSIDI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.CARDSID
-           MOVE CRDSEL1I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL1
-           MOVE CRDSEL2I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL2
-           MOVE CRDSEL3I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL3
-           MOVE CRDSEL4I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL4
-           MOVE CRDSEL5I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL5
-           MOVE CRDSEL6I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL6
-           MOVE CRDSEL7I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.CRDSEL7
+           MOVE ACCTSIDI OF DEFAULTMAPI TO ACCTSID
+           MOVE CARDSIDI OF DEFAULTMAPI TO CARDSID
+           MOVE STATSIDI OF DEFAULTMAPI TO STATSID
+           MOVE CUSTSIDI OF DEFAULTMAPI TO CUSTSID
+           MOVE GOTOPGI  OF DEFAULTMAPI TO GOTOPG
+           MOVE BULKSTSI OF DEFAULTMAPI TO BULKSTS
+           MOVE CRDSEL1I OF DEFAULTMAPI TO CRDSEL1
+           MOVE CRDSEL2I OF DEFAULTMAPI TO CRDSEL2
+           MOVE CRDSEL3I OF DEFAULTMAPI TO CRDSEL3
+           MOVE CRDSEL4I OF DEFAULTMAPI TO CRDSEL4
+           MOVE CRDSEL5I OF DEFAULTMAPI TO CRDSEL5
+           MOVE CRDSEL6I OF DEFAULTMAPI TO CRDSEL6
+           MOVE CRDSEL7I OF DEFAULTMAPI TO CRDSEL7
            EXIT.
        VALIDATE-INPUT-FIELDS SECTION.
-           SET STATUS-OK TO TRUE * Error handling standardized
+           SET STATUS-OK TO TRUE
            MOVE SPACES TO SCREEN-MESSAGE
            MOVE 'N' TO VALIDATION-ERROR
            MOVE SPACES TO FIELD-IN-ERROR
@@ -1713,30 +2432,37 @@
            MOVE 'N' TO ACCTNO1-ERROR
            MOVE 'N' TO CRDNUM1-ERROR
            MOVE 'N' TO CRDSTS1-ERROR
+           MOVE 'N' TO CRDTYP1-ERROR
            MOVE 'N' TO ACCTNO2-ERROR
            MOVE 'N' TO CRDNUM2-ERROR
            MOVE 'N' TO CRDSTS2-ERROR
+           MOVE 'N' TO CRDTYP2-ERROR
            MOVE 'N' TO ACCTNO3-ERROR
            MOVE 'N' TO CRDNUM3-ERROR
            MOVE 'N' TO CRDSTS3-ERROR
+           MOVE 'N' TO CRDTYP3-ERROR
            MOVE 'N' TO ACCTNO4-ERROR
            MOVE 'N' TO CRDNUM4-ERROR
            MOVE 'N' TO CRDSTS4-ERROR
+           MOVE 'N' TO CRDTYP4-ERROR
            MOVE 'N' TO ACCTNO5-ERROR
            MOVE 'N' TO CRDNUM5-ERROR
            MOVE 'N' TO CRDSTS5-ERROR
+           MOVE 'N' TO CRDTYP5-ERROR
            MOVE 'N' TO ACCTNO6-ERROR
            MOVE 'N' TO CRDNUM6-ERROR
            MOVE 'N' TO CRDSTS6-ERROR
+           MOVE 'N' TO CRDTYP6-ERROR
            MOVE 'N' TO ACCTNO7-ERROR
            MOVE 'N' TO CRDNUM7-ERROR
            MOVE 'N' TO CRDSTS7-ERROR
+           MOVE 'N' TO CRDTYP7-ERROR
            MOVE 'N' TO ERRMSG-ERROR
 
       * Field required validations
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACCTSID = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACCTSID = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACCTSID' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACCTSID-ERROR
@@ -1745,8 +2471,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.CARDSID = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF CARDSID = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CARDSID' TO FIELD-IN-ERROR
                MOVE 'Y' TO CARDSID-ERROR
@@ -1755,8 +2481,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.CRDSEL1 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF CRDSEL1 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL1' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL1-ERROR
@@ -1765,8 +2491,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.CRDSEL2 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF CRDSEL2 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL2' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL2-ERROR
@@ -1775,8 +2501,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.CRDSEL3 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF CRDSEL3 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL3' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL3-ERROR
@@ -1785,8 +2511,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.CRDSEL4 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF CRDSEL4 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL4' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL4-ERROR
@@ -1795,8 +2521,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.CRDSEL5 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF CRDSEL5 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL5' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL5-ERROR
@@ -1805,8 +2531,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.CRDSEL6 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF CRDSEL6 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL6' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL6-ERROR
@@ -1815,8 +2541,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.CRDSEL7 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF CRDSEL7 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL7' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL7-ERROR
@@ -1827,8 +2553,8 @@
 
       * Field length validations
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACCTSID)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACCTSID)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACCTSID' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACCTSID-ERROR
@@ -1837,8 +2563,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.CARDSID)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(CARDSID)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CARDSID' TO FIELD-IN-ERROR
                MOVE 'Y' TO CARDSID-ERROR
@@ -1847,8 +2573,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.CRDSEL1)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(CRDSEL1)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL1' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL1-ERROR
@@ -1857,8 +2583,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.CRDSEL2)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(CRDSEL2)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL2' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL2-ERROR
@@ -1867,8 +2593,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.CRDSEL3)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(CRDSEL3)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL3' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL3-ERROR
@@ -1877,8 +2603,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.CRDSEL4)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(CRDSEL4)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL4' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL4-ERROR
@@ -1887,8 +2613,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.CRDSEL5)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(CRDSEL5)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL5' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL5-ERROR
@@ -1897,8 +2623,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.CRDSEL6)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(CRDSEL6)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL6' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL6-ERROR
@@ -1907,8 +2633,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.CRDSEL7)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(CRDSEL7)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'CRDSEL7' TO FIELD-IN-ERROR
                MOVE 'Y' TO CRDSEL7-ERROR
@@ -1918,9 +2644,9 @@
            END-IF
 
       * Special validations for USERID
-           IF SCREEN-FIELDS.BUSINESS-DATA.USERID NOT = SPACES AND
-              FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USERID)) < 3
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USERID NOT = SPACES AND
+              FUNCTION LENGTH(FUNCTION TRIM(USERID)) < 3
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USERID' TO FIELD-IN-ERROR
                MOVE 'Y' TO USERID-ERROR
@@ -1930,9 +2656,9 @@
            END-IF
 
       * Special validations for PASSWORD
-           IF SCREEN-FIELDS.BUSINESS-DATA.PASSWD NOT = SPACES AND
-              FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.PASSWD)) < 4
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF PASSWD NOT = SPACES AND
+              FUNCTION LENGTH(FUNCTION TRIM(PASSWD)) < 4
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'PASSWD' TO FIELD-IN-ERROR
                MOVE 'Y' TO PASSWD-ERROR
@@ -1942,9 +2668,9 @@
            END-IF
 
       * Special validations for USRTYPE
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRTYPE NOT = 'A' AND
-              SCREEN-FIELDS.BUSINESS-DATA.USRTYPE NOT = 'U'
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRTYPE NOT = 'A' AND
+              USRTYPE NOT = 'U'
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRTYPE' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRTYPE-ERROR
@@ -1954,9 +2680,9 @@
            END-IF
 
       * Business logic validations
-           IF SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE = "U" OR SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE = "D" * Updated for nested structure
-               IF SCREEN-FIELDS.BUSINESS-DATA.USERID = SPACES
-                   SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION-CODE = "U" OR FUNCTION-CODE = "D"
+               IF USERID = SPACES
+                   SET STATUS-ERROR TO TRUE
                    SET ERROR-PRESENT TO TRUE
                    MOVE 'USERID' TO FIELD-IN-ERROR
                    MOVE 'Y' TO USERID-ERROR
@@ -1976,7 +2702,7 @@
            EXIT.
 
        RETURN-WITH-ERROR SECTION.
-           SET STATUS-ERROR TO TRUE * Error handling standardized
+           SET STATUS-ERROR TO TRUE
            SET SCREEN-DISPLAY TO TRUE
            PERFORM HANDLE-ERROR
            EXEC CICS
@@ -1989,9 +2715,9 @@
        GET-FIELD-IN-ERROR SECTION.
       * Removed cursor operation:       * This section replaces cursor positioning with field identification
            IF ERROR-PRESENT
-               MOVE FIELD-IN-ERROR TO SCREEN-FIELDS.BUSINESS-DATA.SERVICE-INFO.FIELD-IN-ERROR
+               MOVE FIELD-IN-ERROR TO FIELD-IN-ERROR
            ELSE
-               MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.SERVICE-INFO.FIELD-IN-ERROR
+               MOVE SPACES TO FIELD-IN-ERROR
            END-IF.
            EXIT.
       *
