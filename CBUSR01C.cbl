@@ -0,0 +1,245 @@
+      ******************************************************************
+      * Program:     CBUSR01C.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Spool report of the user security file, for the  *
+      *              quarterly access review.  Walks the whole USRSEC *
+      *              file and lists every user, optionally narrowed   *
+      *              to SEC-USR-TYPE admin rows only, so security no  *
+      *              longer has to page through COUSR00C by hand.     *
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CBUSR01C.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USRSEC-FILE ASSIGN TO USRSEC
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FD-USR-ID
+                  FILE STATUS IS USRSEC-STATUS.
+
+           SELECT USERRPT-FILE ASSIGN TO USERRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS USERRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  USRSEC-FILE.
+       01  FD-USRSEC-REC.
+           05  FD-USR-ID                     PIC X(08).
+           05  FILLER                        PIC X(72).
+
+       FD  USERRPT-FILE.
+       01  USERRPT-RECORD                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *************************************************************
+      * File status and end-of-file switches                      *
+      *************************************************************
+       01  FILE-STATUS-VALUES.
+           05  USRSEC-STATUS                  PIC X(02).
+               88  USRSEC-SUCCESS                     VALUE '00'.
+               88  USRSEC-EOF                          VALUE '10'.
+           05  USERRPT-STATUS                 PIC X(02).
+               88  USERRPT-SUCCESS                     VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-USRSEC-EOF-SW               PIC X(01) VALUE 'N'.
+               88  USRSEC-AT-EOF                        VALUE 'Y'.
+
+      *************************************************************
+      * WS-REPORT-FILTER comes from a SYSIN parameter card - 'A'   *
+      * narrows the roster to SEC-USR-TYPE admin rows only, any    *
+      * other value (or none at all) lists every user on file.     *
+      *************************************************************
+       01  WS-REPORT-FILTER                   PIC X(01) VALUE SPACE.
+           88  WS-ADMIN-ONLY                         VALUE 'A'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT                  PIC 9(07) COMP VALUE 0.
+           05  WS-LISTED-COUNT                PIC 9(07) COMP VALUE 0.
+
+      *************************************************************
+      * User security record layout, via the shared copybook      *
+      *************************************************************
+           COPY CSUSR01Y.
+
+      *************************************************************
+      * Report line layouts                                       *
+      *************************************************************
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADING1.
+               10  FILLER                     PIC X(40)
+                   VALUE 'USER SECURITY ROSTER                   '.
+               10  FILLER                     PIC X(12)
+                   VALUE '            '.
+           05  WS-RPT-HEADING2.
+               10  FILLER                     PIC X(10)
+                   VALUE 'USER ID   '.
+               10  FILLER                     PIC X(21)
+                   VALUE 'FIRST NAME           '.
+               10  FILLER                     PIC X(21)
+                   VALUE 'LAST NAME            '.
+               10  FILLER                     PIC X(06)
+                   VALUE 'TYPE  '.
+               10  FILLER                     PIC X(16)
+                   VALUE 'PWD CHANGED     '.
+           05  WS-RPT-DETAIL.
+               10  WS-RPT-USR-ID              PIC X(08).
+               10  FILLER                     PIC X(02) VALUE SPACES.
+               10  WS-RPT-FNAME               PIC X(20).
+               10  FILLER                     PIC X(01) VALUE SPACE.
+               10  WS-RPT-LNAME               PIC X(20).
+               10  FILLER                     PIC X(01) VALUE SPACE.
+               10  WS-RPT-TYPE                PIC X(01).
+               10  FILLER                     PIC X(05) VALUE SPACES.
+               10  WS-RPT-PWD-CHANGED         PIC X(08).
+           05  WS-RPT-SUMMARY1.
+               10  FILLER                     PIC X(25)
+                   VALUE 'USERS READ.............: '.
+               10  WS-RPT-READ-TOTAL          PIC ZZZ,ZZ9.
+               10  FILLER                     PIC X(10) VALUE SPACE.
+           05  WS-RPT-SUMMARY2.
+               10  FILLER                     PIC X(25)
+                   VALUE 'USERS LISTED...........: '.
+               10  WS-RPT-LISTED-TOTAL        PIC ZZZ,ZZ9.
+               10  FILLER                     PIC X(10) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-LIST-USERS
+              THRU 2000-LIST-USERS-EXIT
+              UNTIL USRSEC-AT-EOF
+
+           PERFORM 9000-TERMINATE
+              THRU 9000-TERMINATE-EXIT
+
+           GOBACK
+           .
+       0000-MAIN-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1000-INITIALIZE                                               *
+      *****************************************************************
+       1000-INITIALIZE.
+
+           ACCEPT WS-REPORT-FILTER FROM SYSIN
+
+           OPEN INPUT  USRSEC-FILE
+           OPEN OUTPUT USERRPT-FILE
+
+           WRITE USERRPT-RECORD FROM WS-RPT-HEADING1
+           WRITE USERRPT-RECORD FROM WS-RPT-HEADING2
+
+           PERFORM 1100-READ-NEXT-USER
+              THRU 1100-READ-NEXT-USER-EXIT
+           .
+       1000-INITIALIZE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1100-READ-NEXT-USER                                           *
+      *****************************************************************
+       1100-READ-NEXT-USER.
+
+           READ USRSEC-FILE NEXT INTO SEC-USER-DATA
+               AT END
+                   SET USRSEC-AT-EOF        TO TRUE
+           END-READ
+
+           IF NOT USRSEC-AT-EOF
+              ADD 1                         TO WS-READ-COUNT
+           END-IF
+           .
+       1100-READ-NEXT-USER-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2000-LIST-USERS                                               *
+      *****************************************************************
+       2000-LIST-USERS.
+
+           IF WS-ADMIN-ONLY
+              IF SEC-USR-TYPE = 'A'
+                 PERFORM 2100-WRITE-DETAIL
+                    THRU 2100-WRITE-DETAIL-EXIT
+              END-IF
+           ELSE
+              PERFORM 2100-WRITE-DETAIL
+                 THRU 2100-WRITE-DETAIL-EXIT
+           END-IF
+
+           PERFORM 1100-READ-NEXT-USER
+              THRU 1100-READ-NEXT-USER-EXIT
+           .
+       2000-LIST-USERS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2100-WRITE-DETAIL                                             *
+      *****************************************************************
+       2100-WRITE-DETAIL.
+
+           MOVE SEC-USR-ID               TO WS-RPT-USR-ID
+           MOVE SEC-USR-FNAME            TO WS-RPT-FNAME
+           MOVE SEC-USR-LNAME            TO WS-RPT-LNAME
+           MOVE SEC-USR-TYPE             TO WS-RPT-TYPE
+           MOVE SEC-USR-PWD-CHANGED-DATE TO WS-RPT-PWD-CHANGED
+           WRITE USERRPT-RECORD FROM WS-RPT-DETAIL
+           ADD 1                          TO WS-LISTED-COUNT
+           .
+       2100-WRITE-DETAIL-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 9000-TERMINATE                                                *
+      *****************************************************************
+       9000-TERMINATE.
+
+           MOVE WS-READ-COUNT             TO WS-RPT-READ-TOTAL
+           WRITE USERRPT-RECORD FROM WS-RPT-SUMMARY1
+
+           MOVE WS-LISTED-COUNT           TO WS-RPT-LISTED-TOTAL
+           WRITE USERRPT-RECORD FROM WS-RPT-SUMMARY2
+
+           CLOSE USRSEC-FILE
+                 USERRPT-FILE
+           .
+       9000-TERMINATE-EXIT.
+           EXIT
+           .
