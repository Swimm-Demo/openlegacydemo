@@ -1,37 +1,37 @@
-      **************************************** *************************
-      * Program:     COACTUPC.CBL                                     *
-      * Layer:       Business logic                                   *
-      * Function:    Accept and process ACCOUNT UPDATE                *
-      ******************************************************************
-      * Copyright Amazon.com, Inc. or its affiliates.                   
-      * All Rights Reserved.                                            
-      *                                                                 
-      * Licensed under the Apache License, Version 2.0 (the "License"). 
-      * You may not use this file except in compliance with the License.
-      * You may obtain a copy of the License at                         
-      *                                                                 
-      *    http://www.apache.org/licenses/LICENSE-2.0                   
-      *                                                                 
-      * Unless required by applicable law or agreed to in writing,      
-      * software distributed under the License is distributed on an     
-      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,    
-      * either express or implied. See the License for the specific     
-      * language governing permissions and limitations under the License
-      ******************************************************************      
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.
-           COACTUPC.
-       DATE-WRITTEN.
-           July 2022.
-       DATE-COMPILED.
-           Today.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
+      **************************************** *************************
+      * Program:     COACTUPC.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Accept and process ACCOUNT UPDATE                *
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.                   
+      * All Rights Reserved.                                            
+      *                                                                 
+      * Licensed under the Apache License, Version 2.0 (the "License"). 
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at                         
+      *                                                                 
+      *    http://www.apache.org/licenses/LICENSE-2.0                   
+      *                                                                 
+      * Unless required by applicable law or agreed to in writing,      
+      * software distributed under the License is distributed on an     
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,    
+      * either express or implied. See the License for the specific     
+      * language governing permissions and limitations under the License
+      ******************************************************************      
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           COACTUPC.
+       DATE-WRITTEN.
+           July 2022.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
 
       *************************************************************
       * SCREEN-FIELDS - Service-oriented replacement for screen   *
@@ -72,937 +72,1023 @@
               10 TRANSACTION-MESSAGE      PIC X(80).
            05 BUSINESS-DATA.
               10 AADDGRP              PIC X(8).
-              10 AADDGRP         ERROR    PIC X(01).
+              10 AADDGRP-ERROR    PIC X(01).
               10 ACCTSID              PIC X(8).
-              10 ACCTSID         ERROR    PIC X(01).
+              10 ACCTSID-ERROR    PIC X(01).
+              10 ACCTSIDA             PIC X(01).
+              10 ACCTSIDC             PIC X(01).
               10 ACRCYCR              PIC X(8).
-              10 ACRCYCR         ERROR    PIC X(01).
+              10 ACRCYCR-ERROR    PIC X(01).
               10 ACRCYDB              PIC X(8).
-              10 ACRCYDB         ERROR    PIC X(01).
+              10 ACRCYDB-ERROR    PIC X(01).
               10 ACRDLIM              PIC X(8).
-              10 ACRDLIM         ERROR    PIC X(01).
+              10 ACRDLIM-ERROR    PIC X(01).
               10 ACSADL1              PIC X(8).
-              10 ACSADL1         ERROR    PIC X(01).
+              10 ACSADL1-ERROR    PIC X(01).
               10 ACSADL2              PIC X(8).
-              10 ACSADL2         ERROR    PIC X(01).
+              10 ACSADL2-ERROR    PIC X(01).
               10 ACSCITY              PIC X(8).
-              10 ACSCITY         ERROR    PIC X(01).
+              10 ACSCITY-ERROR    PIC X(01).
               10 ACSCTRY              PIC X(8).
-              10 ACSCTRY         ERROR    PIC X(01).
+              10 ACSCTRY-ERROR    PIC X(01).
+              10 ACSCTRYA             PIC X(01).
               10 ACSEFTC              PIC X(8).
-              10 ACSEFTC         ERROR    PIC X(01).
+              10 ACSEFTC-ERROR    PIC X(01).
               10 ACSFNAM              PIC X(8).
-              10 ACSFNAM         ERROR    PIC X(01).
-              10 ACSGOVT              PIC X(8).
-              10 ACSGOVT         ERROR    PIC X(01).
+              10 ACSFNAM-ERROR    PIC X(01).
+              10 ACSGOVT              PIC X(9).
+              10 ACSGOVT-ERROR    PIC X(01).
               10 ACSHLIM              PIC X(8).
-              10 ACSHLIM         ERROR    PIC X(01).
+              10 ACSHLIM-ERROR    PIC X(01).
               10 ACSLNAM              PIC X(8).
-              10 ACSLNAM         ERROR    PIC X(01).
+              10 ACSLNAM-ERROR    PIC X(01).
               10 ACSMNAM              PIC X(8).
-              10 ACSMNAM         ERROR    PIC X(01).
+              10 ACSMNAM-ERROR    PIC X(01).
               10 ACSPFLG              PIC X(8).
-              10 ACSPFLG         ERROR    PIC X(01).
+              10 ACSPFLG-ERROR    PIC X(01).
               10 ACSPH1A              PIC X(8).
-              10 ACSPH1A         ERROR    PIC X(01).
+              10 ACSPH1A-ERROR    PIC X(01).
+              10 ACSPH1AA             PIC X(01).
               10 ACSPH1B              PIC X(8).
-              10 ACSPH1B         ERROR    PIC X(01).
+              10 ACSPH1B-ERROR    PIC X(01).
               10 ACSPH1C              PIC X(8).
-              10 ACSPH1C         ERROR    PIC X(01).
+              10 ACSPH1C-ERROR    PIC X(01).
               10 ACSPH2A              PIC X(8).
-              10 ACSPH2A         ERROR    PIC X(01).
+              10 ACSPH2A-ERROR    PIC X(01).
+              10 ACSPH2AA             PIC X(01).
               10 ACSPH2B              PIC X(8).
-              10 ACSPH2B         ERROR    PIC X(01).
+              10 ACSPH2B-ERROR    PIC X(01).
               10 ACSPH2C              PIC X(8).
-              10 ACSPH2C         ERROR    PIC X(01).
+              10 ACSPH2C-ERROR    PIC X(01).
               10 ACSSTTE              PIC X(8).
-              10 ACSSTTE         ERROR    PIC X(01).
+              10 ACSSTTE-ERROR    PIC X(01).
               10 ACSTFCO              PIC X(8).
-              10 ACSTFCO         ERROR    PIC X(01).
+              10 ACSTFCO-ERROR    PIC X(01).
               10 ACSTNUM              PIC X(8).
-              10 ACSTNUM         ERROR    PIC X(01).
+              10 ACSTNUM-ERROR    PIC X(01).
+              10 ACSTNUMA             PIC X(01).
               10 ACSTTUS              PIC X(8).
-              10 ACSTTUS         ERROR    PIC X(01).
+              10 ACSTTUS-ERROR    PIC X(01).
+              10 ACSTTUSA             PIC X(01).
               10 ACSZIPC              PIC X(8).
-              10 ACSZIPC         ERROR    PIC X(01).
+              10 ACSZIPC-ERROR    PIC X(01).
               10 ACTSSN1              PIC X(8).
-              10 ACTSSN1         ERROR    PIC X(01).
+              10 ACTSSN1-ERROR    PIC X(01).
+              10 ACTSSN1A             PIC X(01).
               10 ACTSSN2              PIC X(8).
-              10 ACTSSN2         ERROR    PIC X(01).
+              10 ACTSSN2-ERROR    PIC X(01).
               10 ACTSSN3              PIC X(8).
-              10 ACTSSN3         ERROR    PIC X(01).
+              10 ACTSSN3-ERROR    PIC X(01).
               10 ACURBAL              PIC X(8).
-              10 ACURBAL         ERROR    PIC X(01).
+              10 ACURBAL-ERROR    PIC X(01).
               10 CURDATE              PIC X(8).
-              10 CURDATE         ERROR    PIC X(01).
+              10 CURDATE-ERROR    PIC X(01).
               10 CURTIME              PIC X(8).
-              10 CURTIME         ERROR    PIC X(01).
+              10 CURTIME-ERROR    PIC X(01).
+              10 CUSTFNM              PIC X(20).
+              10 CUSTFNM-ERROR    PIC X(01).
+              10 CUSTLNM              PIC X(20).
+              10 CUSTLNM-ERROR    PIC X(01).
+              10 CUSTSSN              PIC X(9).
+              10 CUSTSSN-ERROR    PIC X(01).
               10 DOBDAY               PIC X(8).
-              10 DOBDAY          ERROR    PIC X(01).
+              10 DOBDAY-ERROR    PIC X(01).
               10 DOBMON               PIC X(8).
-              10 DOBMON          ERROR    PIC X(01).
+              10 DOBMON-ERROR    PIC X(01).
               10 DOBYEAR              PIC X(8).
-              10 DOBYEAR         ERROR    PIC X(01).
+              10 DOBYEAR-ERROR    PIC X(01).
               10 ERRMSG               PIC X(8).
-              10 ERRMSG          ERROR    PIC X(01).
+              10 ERRMSG-ERROR    PIC X(01).
               10 EXPDAY               PIC X(8).
-              10 EXPDAY          ERROR    PIC X(01).
+              10 EXPDAY-ERROR    PIC X(01).
               10 EXPMON               PIC X(8).
-              10 EXPMON          ERROR    PIC X(01).
+              10 EXPMON-ERROR    PIC X(01).
               10 EXPYEAR              PIC X(8).
-              10 EXPYEAR         ERROR    PIC X(01).
+              10 EXPYEAR-ERROR    PIC X(01).
               10 FNAME                PIC X(20).
-              10 FNAME           ERROR    PIC X(01).
+              10 FNAME-ERROR    PIC X(01).
               10 INFOMSG              PIC X(8).
-              10 INFOMSG         ERROR    PIC X(01).
+              10 INFOMSG-ERROR    PIC X(01).
+              10 INFOMSGA             PIC X(01).
+              10 FKEY05A              PIC X(01).
+              10 FKEY12A              PIC X(01).
               10 LNAME                PIC X(20).
-              10 LNAME           ERROR    PIC X(01).
+              10 LNAME-ERROR    PIC X(01).
               10 OPNDAY               PIC X(8).
-              10 OPNDAY          ERROR    PIC X(01).
+              10 OPNDAY-ERROR    PIC X(01).
               10 OPNMON               PIC X(8).
-              10 OPNMON          ERROR    PIC X(01).
+              10 OPNMON-ERROR    PIC X(01).
               10 OPNYEAR              PIC X(8).
-              10 OPNYEAR         ERROR    PIC X(01).
+              10 OPNYEAR-ERROR    PIC X(01).
               10 PGMNAME              PIC X(8).
-              10 PGMNAME         ERROR    PIC X(01).
+              10 PGMNAME-ERROR    PIC X(01).
               10 RISDAY               PIC X(8).
-              10 RISDAY          ERROR    PIC X(01).
+              10 RISDAY-ERROR    PIC X(01).
               10 RISMON               PIC X(8).
-              10 RISMON          ERROR    PIC X(01).
+              10 RISMON-ERROR    PIC X(01).
               10 RISYEAR              PIC X(8).
-              10 RISYEAR         ERROR    PIC X(01).
+              10 RISYEAR-ERROR    PIC X(01).
               10 TITLE01              PIC X(8).
-              10 TITLE01         ERROR    PIC X(01).
+              10 TITLE01-ERROR    PIC X(01).
               10 TITLE02              PIC X(8).
-              10 TITLE02         ERROR    PIC X(01).
+              10 TITLE02-ERROR    PIC X(01).
               10 TRNNAME              PIC X(8).
-              10 TRNNAME         ERROR    PIC X(01).
+              10 TRNNAME-ERROR    PIC X(01).
       * LENGTH constants for database operations
            05 LENGTH-USR-ID               PIC S9(04) COMP VALUE 8.
            05 LENGTH-USER-DATA            PIC S9(04) COMP VALUE 80.
-       01  WS-MISC-STORAGE.
-      ******************************************************************
-      * General CICS related
-      ******************************************************************
-         05 WS-CICS-PROCESSNG-VARS.
-            07 WS-RESP-CD                          PIC S9(09) COMP
-                                                   VALUE ZEROS.
-            07 WS-REAS-CD                          PIC S9(09) COMP
-                                                   VALUE ZEROS.
-            07 WS-TRANID                           PIC X(4)
-                                                   VALUE SPACES.
-            07 WS-UCTRANS                          PIC X(4)
-                                                   VALUE SPACES.
-      ******************************************************************
-      *      Input edits
-      ******************************************************************
-      *  Generic Input Edits
-         05  WS-GENERIC-EDITS.
-           10 WS-EDIT-VARIABLE-NAME                PIC X(25).
-
-           10 WS-EDIT-SIGNED-NUMBER-9V2-X          PIC X(15).
-           10 WS-FLG-SIGNED-NUMBER-EDIT            PIC X(1).
-              88  FLG-SIGNED-NUMBER-ISVALID        VALUE LOW-VALUES.
-              88  FLG-SIGNED-NUMBER-NOT-OK         VALUE '0'.
-              88  FLG-SIGNED-NUMBER-BLANK          VALUE 'B'.
-
-           10 WS-EDIT-ALPHANUM-ONLY                PIC X(256).
-           10 WS-EDIT-ALPHANUM-LENGTH              PIC S9(4) COMP-3.
-
-           10 WS-EDIT-ALPHA-ONLY-FLAGS             PIC X(1).
-              88  FLG-ALPHA-ISVALID                VALUE LOW-VALUES.
-              88  FLG-ALPHA-NOT-OK                 VALUE '0'.
-              88  FLG-ALPHA-BLANK                  VALUE 'B'.
-           10 WS-EDIT-ALPHANUM-ONLY-FLAGS          PIC X(1).
-              88  FLG-ALPHNANUM-ISVALID            VALUE LOW-VALUES.
-              88  FLG-ALPHNANUM-NOT-OK             VALUE '0'.
-              88  FLG-ALPHNANUM-BLANK              VALUE 'B'.
-           10 WS-EDIT-MANDATORY-FLAGS              PIC X(1).
-              88  FLG-MANDATORY-ISVALID            VALUE LOW-VALUES.
-              88  FLG-MANDATORY-NOT-OK             VALUE '0'.
-              88  FLG-MANDATORY-BLANK              VALUE 'B'.
-           10 WS-EDIT-YES-NO                       PIC X(1)
-                                                   VALUE 'N'.
-              88 FLG-YES-NO-ISVALID                VALUES 'Y', 'N'.
-              88 FLG-YES-NO-NOT-OK                 VALUE '0'.
-              88 FLG-YES-NO-BLANK                  VALUE 'B'.
-
-           10 WS-EDIT-US-PHONE-NUM                 PIC X(15).
-           10 WS-EDIT-US-PHONE-NUM-X REDEFINES
-              WS-EDIT-US-PHONE-NUM.
-              20 FILLER                            PIC X(1).
-      *                                            VALUE '('
-              20 WS-EDIT-US-PHONE-NUMA             PIC X(3).
-              20 WS-EDIT-US-PHONE-NUMA-N REDEFINES
-                 WS-EDIT-US-PHONE-NUMA             PIC 9(3).
-              20 FILLER                            PIC X(1).
-      *                                            VALUE ')'
-              20 WS-EDIT-US-PHONE-NUMB             PIC X(3).
-              20 WS-EDIT-US-PHONE-NUMB-N REDEFINES
-                 WS-EDIT-US-PHONE-NUMB             PIC 9(3).
-              20 FILLER                            PIC X(1).
-      *                                            VALUE '-'
-              20 WS-EDIT-US-PHONE-NUMC             PIC X(4).
-              20 WS-EDIT-US-PHONE-NUMC-N REDEFINES
-                 WS-EDIT-US-PHONE-NUMC             PIC 9(4).
-              20 FILLER                            PIC X(2).
-           10 WS-EDIT-US-PHONE-NUM-FLGS.
-               88 WS-EDIT-US-PHONE-IS-INVALID      VALUE '000'.
-               88 WS-EDIT-US-PHONE-IS-VALID        VALUE LOW-VALUES.
-               20 WS-EDIT-US-PHONEA-FLG            PIC X(01).
-                  88 FLG-EDIT-US-PHONEA-ISVALID    VALUE LOW-VALUES.
-                  88 FLG-EDIT-US-PHONEA-NOT-OK     VALUE '0'.
-                  88 FLG-EDIT-US-PHONEA-BLANK      VALUE 'B'.
-               20 WS-EDIT-EDIT-US-PHONEB           PIC X(01).
-                  88 FLG-EDIT-US-PHONEB-ISVALID    VALUE LOW-VALUES.
-                  88 FLG-EDIT-US-PHONEB-NOT-OK     VALUE '0'.
-                  88 FLG-EDIT-US-PHONEB-BLANK      VALUE 'B'.
-               20 WS-EDIT-EDIT-PHONEC              PIC X(01).
-                  88 FLG-EDIT-US-PHONEC-ISVALID    VALUE LOW-VALUES.
-                  88 FLG-EDIT-US-PHONEC-NOT-OK     VALUE '0'.
-                  88 FLG-EDIT-US-PHONEC-BLANK      VALUE 'B'.
-
-           10 WS-EDIT-US-SSN.
-               20 WS-EDIT-US-SSN-PART1              PIC X(3).
-               20 WS-EDIT-US-SSN-PART1-N REDEFINES
-                  WS-EDIT-US-SSN-PART1              PIC 9(3).
-                  88 INVALID-SSN-PART1  VALUES      0,
-                                                    666,
-                                                    900 THRU 999.
-               20 WS-EDIT-US-SSN-PART2              PIC X(2).
-               20 WS-EDIT-US-SSN-PART2-N REDEFINES
-                  WS-EDIT-US-SSN-PART2              PIC 9(2).
-               20 WS-EDIT-US-SSN-PART3              PIC X(4).
-               20 WS-EDIT-US-SSN-PART3-N REDEFINES
-                  WS-EDIT-US-SSN-PART3              PIC 9(4).
-           10 WS-EDIT-US-SSN-N REDEFINES
-              WS-EDIT-US-SSN                        PIC 9(09).
-           10 WS-EDIT-US-SSN-FLGS.
-               88 WS-EDIT-US-SSN-IS-INVALID         VALUE '000'.
-               88 WS-EDIT-US-SSN-IS-VALID           VALUE LOW-VALUES.
-               20 WS-EDIT-US-SSN-PART1-FLGS         PIC X(01).
-                  88 FLG-EDIT-US-SSN-PART1-ISVALID  VALUE LOW-VALUES.
-                  88 FLG-EDIT-US-SSN-PART1-NOT-OK   VALUE '0'.
-                  88 FLG-EDIT-US-SSN-PART1-BLANK    VALUE 'B'.
-               20 WS-EDIT-US-SSN-PART2-FLGS         PIC X(01).
-                  88 FLG-EDIT-US-SSN-PART2-ISVALID  VALUE LOW-VALUES.
-                  88 FLG-EDIT-US-SSN-PART2-NOT-OK   VALUE '0'.
-                  88 FLG-EDIT-US-SSN-PART2-BLANK    VALUE 'B'.
-               20 WS-EDIT-US-SSN-PART3-FLGS         PIC X(01).
-                  88 FLG-EDIT-US-SSN-PART3-ISVALID  VALUE LOW-VALUES.
-                  88 FLG-EDIT-US-SSN-PART3-NOT-OK   VALUE '0'.
-                  88 FLG-EDIT-US-SSN-PART3-BLANK    VALUE 'B'.
-
-      ******************************************************************
-      *    Work variables
-      ******************************************************************
-         05 WS-CALCULATION-VARS.
-          10 WS-DIV-BY                             PIC S9(4) COMP-3
-                                                   VALUE 4.
-          10 WS-DIVIDEND                           PIC S9(4) COMP-3
-                                                   VALUE 0.
-
-          10 WS-REMAINDER                          PIC S9(4) COMP-3
-                                                   VALUE 0.
-          10 WS-CURR-DATE                          PIC X(21)
-                                                   VALUE SPACES.
-
-
-      ******************************************************************
-      *    Generic date edit variables CCYYMMDD
-      ******************************************************************
-           COPY 'CSUTLDWY'.
-      ******************************************************************
-         05  WS-DATACHANGED-FLAG                   PIC X(1).
-           88  NO-CHANGES-FOUND                    VALUE '0'.
-           88  CHANGE-HAS-OCCURRED                 VALUE '1'.
-         05  WS-INPUT-FLAG                         PIC X(1).
-           88  INPUT-OK                            VALUE '0'.
-           88  INPUT-ERROR                         VALUE '1'.
-           88  INPUT-PENDING                       VALUE LOW-VALUES.
-         05  WS-RETURN-FLAG                        PIC X(1).
-           88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.
-           88  WS-RETURN-FLAG-ON                   VALUE '1'.
-         05  WS-PFK-FLAG                           PIC X(1).
-           88  PFK-VALID                           VALUE '0'.
-           88  PFK-INVALID                         VALUE '1'.
-
-      *  Program specific edits
-         05  WS-EDIT-ACCT-FLAG                     PIC X(1).
-           88  FLG-ACCTFILTER-ISVALID              VALUE '1'.
-           88  FLG-ACCTFILTER-NOT-OK               VALUE '0'.
-           88  FLG-ACCTFILTER-BLANK                VALUE ' '.
-         05  WS-EDIT-CUST-FLAG                     PIC X(1).
-           88  FLG-CUSTFILTER-ISVALID              VALUE '1'.
-           88  FLG-CUSTFILTER-NOT-OK               VALUE '0'.
-           88  FLG-CUSTFILTER-BLANK                VALUE ' '.
-         05 WS-NON-KEY-FLAGS.
-           10  WS-EDIT-ACCT-STATUS                 PIC  X(1).
-               88  FLG-ACCT-STATUS-ISVALID         VALUES 'Y', 'N'.
-               88  FLG-ACCT-STATUS-NOT-OK          VALUE '0'.
-               88  FLG-ACCT-STATUS-BLANK           VALUE 'B'.
-           10  WS-EDIT-CREDIT-LIMIT                PIC  X(1).
-               88  FLG-CRED-LIMIT-ISVALID          VALUE LOW-VALUES.
-               88  FLG-CRED-LIMIT-NOT-OK           VALUE '0'.
-               88  FLG-CRED-LIMIT-BLANK            VALUE 'B'.
-           10  WS-EDIT-CASH-CREDIT-LIMIT           PIC  X(1).
-               88  FLG-CASH-CREDIT-LIMIT-ISVALID   VALUE LOW-VALUES.
-               88  FLG-CASH-CREDIT-LIMIT-NOT-OK    VALUE '0'.
-               88  FLG-CASH-CREDIT-LIMIT-BLANK     VALUE 'B'.
-           10  WS-EDIT-CURR-BAL                    PIC  X(1).
-               88  FLG-CURR-BAL-ISVALID            VALUE LOW-VALUES.
-               88  FLG-CURR-BAL-NOT-OK             VALUE '0'.
-               88  FLG-CURR-BAL-BLANK              VALUE 'B'.
-           10  WS-EDIT-CURR-CYC-CREDIT             PIC  X(1).
-               88  FLG-CURR-CYC-CREDIT-ISVALID     VALUE LOW-VALUES.
-               88  FLG-CURR-CYC-CREDIT-NOT-OK      VALUE '0'.
-               88  FLG-CURR-CYC-CREDIT-BLANK       VALUE 'B'.
-           10  WS-EDIT-CURR-CYC-DEBIT              PIC  X(1).
-               88  FLG-CURR-CYC-DEBIT-ISVALID      VALUE LOW-VALUES.
-               88  FLG-CURR-CYC-DEBIT-NOT-OK       VALUE '0'.
-               88  FLG-CURR-CYC-DEBIT-BLANK        VALUE 'B'.
-           10 WS-EDIT-DT-OF-BIRTH-FLGS.
-               88 WS-EDIT-DT-OF-BIRTH-INVALID      VALUE '000'.
-               88 WS-EDIT-DT-OF-BIRTH-ISVALID      VALUE LOW-VALUES.
-               20 WS-EDIT-DT-OF-BIRTH-YEAR-FLG     PIC X(01).
-                  88 FLG-DT-OF-BIRTH-YEAR-ISVALID  VALUE LOW-VALUES.
-                  88 FLG-DT-OF-BIRTH-YEAR-NOT-OK   VALUE '0'.
-                  88 FLG-DT-OF-BIRTH-YEAR-BLANK    VALUE 'B'.
-               20 WS-EDIT-DT-OF-BIRTH-MONTH        PIC X(01).
-                  88 FLG-DT-OF-BIRTH-MONTH-ISVALID VALUE LOW-VALUES.
-                  88 FLG-DT-OF-BIRTH-MONTH-NOT-OK  VALUE '0'.
-                  88 FLG-DT-OF-BIRTH-MONTH-BLANK   VALUE 'B'.
-               20 WS-EDIT-DT-OF-BIRTH-DAY          PIC X(01).
-                  88 FLG-DT-OF-BIRTH-DAY-ISVALID   VALUE LOW-VALUES.
-                  88 FLG-DT-OF-BIRTH-DAY-NOT-OK    VALUE '0'.
-                  88 FLG-DT-OF-BIRTH-DAY-BLANK     VALUE 'B'.
-           10  WS-EDIT-FICO-SCORE-FLGS             PIC  X(1).
-               88  FLG-FICO-SCORE-ISVALID          VALUE LOW-VALUES.
-               88  FLG-FICO-SCORE-NOT-OK           VALUE '0'.
-               88  FLG-FICO-SCORE-BLANK            VALUE 'B'.
-           10 WS-EDIT-OPEN-DATE-FLGS.
-               88 WS-EDIT-OPEN-DATE-IS-INVALID     VALUE '000'.
-               20 WS-EDIT-OPEN-YEAR-FLG            PIC X(01).
-                  88 FLG-OPEN-YEAR-ISVALID         VALUE LOW-VALUES.
-                  88 FLG-OPEN-YEAR-NOT-OK          VALUE '0'.
-                  88 FLG-OPEN-YEAR-BLANK           VALUE 'B'.
-               20 WS-EDIT-OPEN-MONTH               PIC X(01).
-                  88 FLG-OPEN-MONTH-ISVALID        VALUE LOW-VALUES.
-                  88 FLG-OPEN-MONTH-NOT-OK         VALUE '0'.
-                  88 FLG-OPEN-MONTH-BLANK          VALUE 'B'.
-               20 WS-EDIT-OPEN-DAY                 PIC X(01).
-                  88 FLG-OPEN-DAY-ISVALID          VALUE LOW-VALUES.
-                  88 FLG-OPEN-DAY-NOT-OK           VALUE '0'.
-                  88 FLG-OPEN-DAY-BLANK            VALUE 'B'.
-           10 WS-EXPIRY-DATE-FLGS.
-               88 WS-EDIT-EXPIRY-IS-INVALID        VALUE '000'.
-               20 WS-EDIT-EXPIRY-YEAR-FLG          PIC X(01).
-                  88 FLG-EXPIRY-YEAR-ISVALID       VALUE LOW-VALUES.
-                  88 FLG-EXPIRY-YEAR-NOT-OK        VALUE '0'.
-                  88 FLG-EXPIRY-YEAR-BLANK         VALUE 'B'.
-               20 WS-EDIT-EXPIRY-MONTH             PIC X(01).
-                  88 FLG-EXPIRY-MONTH-ISVALID      VALUE LOW-VALUES.
-                  88 FLG-EXPIRY-MONTH-NOT-OK       VALUE '0'.
-                  88 FLG-EXPIRY-MONTH-BLANK        VALUE 'B'.
-               20 WS-EDIT-EXPIRY-DAY               PIC X(01).
-                  88 FLG-EXPIRY-DAY-ISVALID        VALUE LOW-VALUES.
-                  88 FLG-EXPIRY-DAY-NOT-OK         VALUE '0'.
-                  88 FLG-EXPIRY-DAY-BLANK          VALUE 'B'.
-           10 WS-EDIT-REISSUE-DATE-FLGS.
-               88 WS-EDIT-REISSUE-DATE-INVALID     VALUE '000'.
-               20 WS-EDIT-REISSUE-YEAR-FLG         PIC X(01).
-                  88 FLG-REISSUE-YEAR-ISVALID      VALUE LOW-VALUES.
-                  88 FLG-REISSUE-YEAR-NOT-OK       VALUE '0'.
-                  88 FLG-REISSUE-YEAR-BLANK        VALUE 'B'.
-               20 WS-EDIT-REISSUE-MONTH            PIC X(01).
-                  88 FLG-REISSUE-MONTH-ISVALID     VALUE LOW-VALUES.
-                  88 FLG-REISSUE-MONTH-NOT-OK      VALUE '0'.
-                  88 FLG-REISSUE-MONTH-BLANK       VALUE 'B'.
-               20 WS-EDIT-REISSUE-DAY              PIC X(01).
-                  88 FLG-REISSUE-DAY-ISVALID       VALUE LOW-VALUES.
-                  88 FLG-REISSUE-DAY-NOT-OK        VALUE '0'.
-                  88 FLG-REISSUE-DAY-BLANK         VALUE 'B'.
-           10 WS-EDIT-NAME-FLAGS.
-               20 WS-EDIT-FIRST-NAME-FLGS          PIC X(01).
-                  88 FLG-FIRST-NAME-ISVALID        VALUE LOW-VALUES.
-                  88 FLG-FIRST-NAME-NOT-OK         VALUE '0'.
-                  88 FLG-FIRST-NAME-BLANK          VALUE 'B'.
-               20 WS-EDIT-MIDDLE-NAME-FLGS         PIC X(01).
-                  88 FLG-MIDDLE-NAME-ISVALID       VALUE LOW-VALUES.
-                  88 FLG-MIDDLE-NAME-NOT-OK        VALUE '0'.
-                  88 FLG-MIDDLE-NAME-BLANK         VALUE 'B'.
-               20 WS-EDIT-LAST-NAME-FLGS           PIC X(01).
-                  88 FLG-LAST-NAME-ISVALID         VALUE LOW-VALUES.
-                  88 FLG-LAST-NAME-NOT-OK          VALUE '0'.
-                  88 FLG-LAST-NAME-BLANK           VALUE 'B'.
-           10 WS-EDIT-ADDRESS-FLAGS.
-               20 WS-EDIT-ADDRESS-LINE-1-FLGS      PIC X(01).
-                  88 FLG-ADDRESS-LINE-1-ISVALID    VALUE LOW-VALUES.
-                  88 FLG-ADDRESS-LINE-1-NOT-OK     VALUE '0'.
-                  88 FLG-ADDRESS-LINE-1-BLANK      VALUE 'B'.
-               20 WS-EDIT-ADDRESS-LINE-2-FLGS      PIC X(01).
-                  88 FLG-ADDRESS-LINE-2-ISVALID    VALUE LOW-VALUES.
-                  88 FLG-ADDRESS-LINE-2-NOT-OK     VALUE '0'.
-                  88 FLG-ADDRESS-LINE-2-BLANK      VALUE 'B'.
-               20 WS-EDIT-CITY-FLGS                PIC X(01).
-                  88 FLG-CITY-ISVALID              VALUE LOW-VALUES.
-                  88 FLG-CITY-NOT-OK               VALUE '0'.
-                  88 FLG-CITY-BLANK                VALUE 'B'.
-               20 WS-EDIT-STATE-FLGS               PIC X(01).
-                  88 FLG-STATE-ISVALID             VALUE LOW-VALUES.
-                  88 FLG-STATE-NOT-OK              VALUE '0'.
-                  88 FLG-STATE-BLANK               VALUE 'B'.
-               20 WS-EDIT-ZIPCODE-FLGS             PIC X(01).
-                  88 FLG-ZIPCODE-ISVALID           VALUE LOW-VALUES.
-                  88 FLG-ZIPCODE-NOT-OK            VALUE '0'.
-                  88 FLG-ZIPCODE-BLANK             VALUE 'B'.
-               20 WS-EDIT-COUNTRY-FLGS             PIC X(01).
-                  88 FLG-COUNTRY-ISVALID           VALUE LOW-VALUES.
-                  88 FLG-COUNTRY-NOT-OK            VALUE '0'.
-                  88 FLG-COUNTRY-BLANK             VALUE 'B'.
-               20 WS-EDIT-PHONE-NUM-1-FLGS.
-                  88 WS-EDIT-PHONE-NUM-1-IS-INVALID
-                                                   VALUE '000'.
-                  30 WS-EDIT-PHONE-NUM-1A-FLG      PIC X(01).
-                     88 FLG-PHONE-NUM-1A-ISVALID   VALUE LOW-VALUES.
-                     88 FLG-PHONE-NUM-1A-NOT-OK    VALUE '0'.
-                     88 FLG-PHONE-NUM-1A-BLANK     VALUE 'B'.
-                  30 WS-EDIT-PHONE-NUM-1B          PIC X(01).
-                     88 FLG-PHONE-NUM-1B-ISVALID   VALUE LOW-VALUES.
-                     88 FLG-PHONE-NUM-1B-NOT-OK    VALUE '0'.
-                     88 FLG-PHONE-NUM-1B-BLANK     VALUE 'B'.
-                  30 WS-EDIT-PHONE-NUM-1C          PIC X(01).
-                     88 FLG-PHONE-NUM-1C-ISVALID   VALUE LOW-VALUES.
-                     88 FLG-PHONE-NUM-1C-NOT-OK    VALUE '0'.
-                     88 FLG-PHONE-NUM-1C-BLANK     VALUE 'B'.
-               20 WS-EDIT-PHONE-NUM-2-FLGS.
-                  88 WS-EDIT-PHONE-NUM-2-IS-INVALID
-                                                   VALUE '000'.
-                  30 WS-EDIT-PHONE-NUM-2A-FLG      PIC X(01).
-                     88 FLG-PHONE-NUM-2A-ISVALID   VALUE LOW-VALUES.
-                     88 FLG-PHONE-NUM-2A-NOT-OK    VALUE '0'.
-                     88 FLG-PHONE-NUM-2A-BLANK     VALUE 'B'.
-                  30 WS-EDIT-PHONE-NUM-2B          PIC X(01).
-                     88 FLG-PHONE-NUM-2B-ISVALID   VALUE LOW-VALUES.
-                     88 FLG-PHONE-NUM-2B-NOT-OK    VALUE '0'.
-                     88 FLG-PHONE-NUM-2B-BLANK     VALUE 'B'.
-                  30 WS-EDIT-PHONE-NUM-2C          PIC X(01).
-                     88 FLG-PHONE-NUM-2C-ISVALID   VALUE LOW-VALUES.
-                     88 FLG-PHONE-NUM-2C-NOT-OK    VALUE '0'.
-                     88 FLG-PHONE-NUM-2C-BLANK     VALUE 'B'.
-           10  WS-EFT-ACCOUNT-ID-FLGS              PIC X(01).
-               88 FLG-EFT-ACCOUNT-ID-ISVALID       VALUE LOW-VALUES.
-               88 FLG-EFT-ACCOUNT-ID-NOT-OK        VALUE '0'.
-               88 FLG-EFT-ACCOUNT-ID-BLANK         VALUE 'B'.
-           10  WS-EDIT-PRI-CARDHOLDER              PIC  X(1).
-               88  FLG-PRI-CARDHOLDER-ISVALID      VALUES 'Y', 'N'.
-               88  FLG-PRI-CARDHOLDER-NOT-OK       VALUE '0'.
-               88  FLG-PRI-CARDHOLDER-BLANK        VALUE 'B'.
-
-      ******************************************************************
-      * Output edits
-      ******************************************************************
-         05 CICS-OUTPUT-EDIT-VARS.
-           10  CUST-ACCT-ID-X                      PIC X(11).
-           10  CUST-ACCT-ID-N REDEFINES CUST-ACCT-ID-X
-                                                   PIC 9(11).
-           10  WS-EDIT-DATE-X                      PIC X(10).
-           10  FILLER REDEFINES WS-EDIT-DATE-X.
-               20 WS-EDIT-DATE-X-YEAR              PIC X(4).
-               20 FILLER                           PIC X(1).
-               20 WS-EDIT-DATE-MONTH               PIC X(2).
-               20 FILLER                           PIC X(1).
-               20 WS-EDIT-DATE-DAY                 PIC X(2).
-           10  WS-EDIT-DATE-X REDEFINES
-               WS-EDIT-DATE-X                      PIC 9(10).
-           10  WS-EDIT-CURRENCY-9-2                PIC X(15).
-           10  WS-EDIT-CURRENCY-9-2-F              PIC +ZZZ,ZZZ,ZZZ.99.
-
-      ******************************************************************
-      *      File and data Handling
-      ******************************************************************
-         05 WS-XREF-RID.
-           10  WS-CARD-RID-CARDNUM                 PIC X(16).
-           10  WS-CARD-RID-CUST-ID                 PIC 9(09).
-           10  WS-CARD-RID-CUST-ID-X REDEFINES
-                  WS-CARD-RID-CUST-ID              PIC X(09).
-           10  WS-CARD-RID-ACCT-ID                 PIC 9(11).
-           10  WS-CARD-RID-ACCT-ID-X REDEFINES
-                  WS-CARD-RID-ACCT-ID              PIC X(11).
-         05  WS-FILE-READ-FLAGS.
-           10 WS-ACCOUNT-MASTER-READ-FLAG          PIC X(1).
-              88 FOUND-ACCT-IN-MASTER              VALUE '1'.
-           10 WS-CUST-MASTER-READ-FLAG             PIC X(1).
-              88 FOUND-CUST-IN-MASTER              VALUE '1'.
-         05  WS-FILE-ERROR-MESSAGE.
-           10  FILLER                         PIC X(12)
-                                                   VALUE 'File Error: '.
-           10  ERROR-OPNAME                        PIC X(8)
-                                                   VALUE SPACES.
-           10  FILLER                              PIC X(4)
-                                                   VALUE ' on '.
-           10  ERROR-FILE                          PIC X(9)
-                                                   VALUE SPACES.
-           10  FILLER                              PIC X(15)
-                                                   VALUE
-                                                   ' returned RESP '.
-           10  ERROR-RESP                          PIC X(10)
-                                                   VALUE SPACES.
-           10  FILLER                              PIC X(7)
-                                                   VALUE ',RESP2 '.
-           10  ERROR-RESP2                         PIC X(10)
-                                                   VALUE SPACES.
-          10  FILLER                               PIC X(5)
-                                                   VALUE SPACES.
-      *  Alpha variables for editing numerics
-      *
-          05 ALPHA-VARS-FOR-DATA-EDITING.
-             15 ACUP-NEW-CREDIT-LIMIT-X            PIC X(15).
-             15 ACUP-NEW-CASH-CREDIT-LIMIT-X       PIC X(15).
-             15 ACUP-NEW-CURR-BAL-X                PIC X(15).
-             15 ACUP-NEW-CURR-CYC-CREDIT-X         PIC X(15).
-             15 ACUP-NEW-CURR-CYC-DEBIT-X          PIC X(15).
-
-          05 ACCT-UPDATE-RECORD.
-      *****************************************************************
-      *    Data-structure for  account entity (RECLN 300)
-      *****************************************************************
-               15  ACCT-UPDATE-ID                      PIC 9(11).
-               15  ACCT-UPDATE-ACTIVE-STATUS           PIC X(01).
-               15  ACCT-UPDATE-CURR-BAL                PIC S9(10)V99.
-               15  ACCT-UPDATE-CREDIT-LIMIT            PIC S9(10)V99.
-               15  ACCT-UPDATE-CASH-CREDIT-LIMIT       PIC S9(10)V99.
-               15  ACCT-UPDATE-OPEN-DATE               PIC X(10).
-               15  ACCT-UPDATE-EXPIRAION-DATE          PIC X(10).
-               15  ACCT-UPDATE-REISSUE-DATE            PIC X(10).
-               15  ACCT-UPDATE-CURR-CYC-CREDIT         PIC S9(10)V99.
-               15  ACCT-UPDATE-CURR-CYC-DEBIT          PIC S9(10)V99.
-               15  ACCT-UPDATE-GROUP-ID                PIC X(10).
-               15  FILLER                              PIC X(188).
-          05 CUST-UPDATE-RECORD.
-      *****************************************************************
-      *    Data-structure for  CUSTOMER entity (RECLN 300)
-      *****************************************************************
-               15  CUST-UPDATE-ID                      PIC 9(09).
-               15  CUST-UPDATE-FIRST-NAME              PIC X(25).
-               15  CUST-UPDATE-MIDDLE-NAME             PIC X(25).
-               15  CUST-UPDATE-LAST-NAME               PIC X(25).
-               15  CUST-UPDATE-ADDR-LINE-1             PIC X(50).
-               15  CUST-UPDATE-ADDR-LINE-2             PIC X(50).
-               15  CUST-UPDATE-ADDR-LINE-3             PIC X(50).
-               15  CUST-UPDATE-ADDR-STATE-CD           PIC X(02).
-               15  CUST-UPDATE-ADDR-COUNTRY-CD         PIC X(03).
-               15  CUST-UPDATE-ADDR-ZIP                PIC X(10).
-               15  CUST-UPDATE-PHONE-NUM-1             PIC X(15).
-               15  CUST-UPDATE-PHONE-NUM-2             PIC X(15).
-               15  CUST-UPDATE-SSN                     PIC 9(09).
-               15  CUST-UPDATE-GOVT-ISSUED-ID          PIC X(20).
-               15  CUST-UPDATE-DOB-YYYY-MM-DD          PIC X(10).
-               15  CUST-UPDATE-EFT-ACCOUNT-ID          PIC X(10).
-               15  CUST-UPDATE-PRI-CARD-IND            PIC X(01).
-               15  CUST-UPDATE-FICO-CREDIT-SCORE       PIC 9(03).
-               15  FILLER                              PIC X(168).
-
-
-      ******************************************************************
-      *      Output Message Construction
-      ******************************************************************
-         05  WS-LONG-MSG                           PIC X(500).
-         05  WS-INFO-MSG                           PIC X(40).
-           88  WS-NO-INFO-MESSAGE                 VALUES
-                                                  SPACES LOW-VALUES.
-           88  FOUND-ACCOUNT-DATA             VALUE
-* Removed screen-related copybook:                'Details of selected account shown above'.
-* Removed screen-related copybook:            88  PROMPT-FOR-SEARCH-KEYS              VALUE
-               'Enter or update SCREEN-FIELDS.BUSINESS-DATA.id to update'. * Complete screen reference replacement
-           88  PROMPT-FOR-CHANGES                  VALUE
-               'Update account details presented above.'.
-           88  PROMPT-FOR-CONFIRMATION             VALUE
-               'Changes validated.Press F5 to save'.
-           88  CONFIRM-UPDATE-SUCCESS              VALUE
-               'Changes committed to database'.
-           88  INFORM-FAILURE                      VALUE
-               'Changes unsuccessful. Please try again'.
-
-         05  WS-RETURN-MSG                         PIC X(75).
-           88  WS-RETURN-MSG-OFF                   VALUE SPACES.
-           88  WS-EXIT-MESSAGE                     VALUE
-               'PF03 pressed.Exiting              '.
-           88  WS-PROMPT-FOR-ACCT                  VALUE
-               'Account number not provided'.
-           88  WS-PROMPT-FOR-LASTNAME              VALUE
-               'Last name not provided'.
-           88  WS-NAME-MUST-BE-ALPHA               VALUE
-               'Name can only contain alphabets and spaces'.
-           88  NO-SEARCH-CRITERIA-RECEIVED         VALUE
-               'No input received'.
-           88  NO-CHANGES-DETECTED                 VALUE
-               'No change detected with respect to values fetched.'.
-           88  SEARCHED-ACCT-ZEROES                VALUE
-               'Account number must be a non zero 11 digit number'.
-           88  SEARCHED-ACCT-NOT-NUMERIC           VALUE
-               'Account number must be a non zero 11 digit number'.
-           88  DID-NOT-FIND-ACCT-IN-CARDXREF       VALUE
-               'Did not find this account in account card xref file'.
-           88  DID-NOT-FIND-ACCT-IN-ACCTDAT        VALUE
-               'Did not find this account in account master file'.
-           88  DID-NOT-FIND-CUST-IN-CUSTDAT        VALUE
-               'Did not find associated customer in master file'.
-           88  ACCT-STATUS-MUST-BE-YES-NO          VALUE
-               'Account Active Status must be Y or N'.
-           88  CRED-LIMIT-IS-BLANK                 VALUE
-               'Credit Limit must be supplied'.
-           88  CRED-LIMIT-IS-NOT-VALID             VALUE
-               'Credit Limit is not valid'.
-           88  THIS-MONTH-NOT-VALID                VALUE
-               'Card expiry month must be between 1 and 12'.
-           88  THIS-YEAR-NOT-VALID                 VALUE
-               'Invalid card expiry year'.
-           88  DID-NOT-FIND-ACCT-IN-CARDXREF       VALUE
-               'Did not find this account in cards database'.
-           88  DID-NOT-FIND-ACCTCARD-COMBO         VALUE
-               'Did not find cards for this search condition'.
-           88  COULD-NOT-LOCK-ACCT-FOR-UPDATE      VALUE
-               'Could not lock account record for update'.
-           88  COULD-NOT-LOCK-CUST-FOR-UPDATE      VALUE
-               'Could not lock customer record for update'.
-           88  DATA-WAS-CHANGED-BEFORE-UPDATE      VALUE
-               'Record changed by some one else. Please review'.
-           88  LOCKED-BUT-UPDATE-FAILED            VALUE
-               'SCREEN-FIELDS.BUSINESS-DATA.Update failed'. * Complete screen reference replacement
-           88  XREF-READ-ERROR                     VALUE
-               'Error reading Card Data File'.
-           88  CODING-TO-BE-DONE                   VALUE
-               'Looks Good.... so far'.
-      ******************************************************************
-      *      Literals and Constants
-      ******************************************************************
-       01 WS-LITERALS.
-          05 LIT-THISPGM                           PIC X(8)
-                                                   VALUE 'COACTUPC'.
-          05 LIT-THISTRANID                        PIC X(4)
-                                                   VALUE 'CAUP'.
-          05 LIT-THISMAPSET                        PIC X(8)
-                                                   VALUE 'COACTUP '.
-          05 LIT-THISMAP                           PIC X(7)
-                                                   VALUE 'CACTUPA'.
-          05 LIT-CARDUPDATE-PGM                    PIC X(8)
-                                                   VALUE 'COCRDUPC'.
-          05 LIT-CARDUPDATE-TRANID                 PIC X(4)
-                                                   VALUE 'CCUP'.
-      * Removed mapset reference:           05 LIT-CARDUPDATE-MAPSET                 PIC X(8)
-                                                   VALUE 'COCRDUP '.
-          05 LIT-CARDUPDATE-MAP                    PIC X(7)
-                                                   VALUE 'CCRDUPA'.
-          05 LIT-CCLISTPGM                         PIC X(8)
-                                                   VALUE 'COCRDLIC'.
-          05 LIT-CCLISTTRANID                      PIC X(4)
-                                                   VALUE 'CCLI'.
-          05 LIT-CCLISTMAPSET                      PIC X(7)
-                                                   VALUE 'COCRDLI'.
-          05 LIT-CCLISTMAP                         PIC X(7)
-                                                   VALUE 'CCRDSLA'.
-          05 LIT-MENUPGM                           PIC X(8)
-                                                   VALUE 'COMEN01C'.
-          05 LIT-MENUTRANID                        PIC X(4)
-                                                   VALUE 'CM00'.
-          05 LIT-MENUMAPSET                        PIC X(7)
-                                                   VALUE 'COMEN01'.
-          05 LIT-MENUMAP                           PIC X(7)
-                                                   VALUE 'COMEN1A'.
-          05 LIT-CARDDTLPGM                        PIC X(8)
-                                                   VALUE 'COCRDSLC'.
-          05 LIT-CARDDTLTRANID                     PIC X(4)
-                                                   VALUE 'CCDL'.
-          05 LIT-CARDDTLMAPSET                     PIC X(7)
-                                                   VALUE 'COCRDSL'.
-          05 LIT-CARDDTLMAP                        PIC X(7)
-                                                   VALUE 'CCRDSLA'.
-          05 LIT-ACCTFILENAME                      PIC X(8)
-                                                   VALUE 'ACCTDAT '.
-          05 LIT-CUSTFILENAME                      PIC X(8)
-                                                   VALUE 'CUSTDAT '.
-          05 LIT-CARDFILENAME                      PIC X(8)
-                                                   VALUE 'CARDDAT '.
-          05 LIT-CARDFILENAME-ACCT-PATH            PIC X(8)
-                                                   VALUE 'CARDAIX '.
-          05 LIT-CARDXREFNAME-ACCT-PATH            PIC X(8)
-                                                   VALUE 'CXACAIX '.
-      ******************************************************************
-      * Literals for use in INSPECT statements
-      ******************************************************************
-          05 LIT-ALL-ALPHANUM-FROM-X.
-             10 LIT-ALL-ALPHA-FROM-X.
-                15 LIT-UPPER                       PIC X(26)
-                                 VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
-                15 LIT-LOWER                       PIC X(26)
-                                 VALUE 'abcdefghijklmnopqrstuvwxyz'.
-             10 LIT-NUMBERS                        PIC X(10)
-                                 VALUE '0123456789'.             
-      ******************************************************************
-      *Other common working storage Variables
-      ******************************************************************
-       COPY CVCRD01Y.
-      ******************************************************************
-      *Lookups
-      ******************************************************************
-      *North America Phone Area codes
-       COPY CSLKPCDY.
-
-      ******************************************************************
-      * Variables for use in INSPECT statements
-      ******************************************************************
-       01  LIT-ALL-ALPHA-FROM     PIC X(52) VALUE SPACES.
-       01  LIT-ALL-ALPHANUM-FROM  PIC X(62) VALUE SPACES.
-       01  LIT-ALL-NUM-FROM       PIC X(10) VALUE SPACES.
-       77  LIT-ALPHA-SPACES-TO    PIC X(52) VALUE SPACES.
-       77  LIT-ALPHANUM-SPACES-TO PIC X(62) VALUE SPACES.
-       77  LIT-NUM-SPACES-TO      PIC X(10) VALUE SPACES.
-
-      *IBM SUPPLIED COPYBOOKS
-* Removed screen-related copybook:        COPY DFHBMSCA.
-* Removed screen-related copybook:        COPY DFHAID.
-
-      *COMMON COPYBOOKS
-      *Screen Titles
-       COPY COTTL01Y.
-
-      *Account Update Screen Layout
-       COPY COACTUP.
-
-      *Current Date
-       COPY CSDAT01Y.
-
-      *Common Messages
-       COPY CSMSG01Y.
-
-      *Abend Variables
-       COPY CSMSG02Y.
-
-      *Signed on user data
-       COPY CSUSR01Y.
-
-      *Dataset layouts
-
-      *ACCT RECORD LAYOUT
-       COPY CVACT01Y.
-
-      *CARD XREF LAYOUT
-       COPY CVACT03Y.
-
-      *CUSTOMER LAYOUT
-       COPY CVCUS01Y.
-
-      ******************************************************************
-      *Application Commmarea Copybook
-       COPY COCOM01Y.
-
-       01 WS-THIS-PROGCOMMAREA.
-          05 ACCT-UPDATE-SCREEN-DATA.
-             10 ACUP-CHANGE-ACTION                     PIC X(1)
-                                                       VALUE LOW-VALUES.
-                88 ACUP-DETAILS-NOT-FETCHED            VALUES
-                                                       LOW-VALUES,
-                                                       SPACES.
-                88 ACUP-SHOW-DETAILS                   VALUE 'S'.
-                88 ACUP-CHANGES-MADE                   VALUES 'E', 'N'
-                                                            , 'C', 'L'
-                                                            , 'F'.
-                88 ACUP-CHANGES-NOT-OK                 VALUE 'E'.
-                88 ACUP-CHANGES-OK-NOT-CONFIRMED       VALUE 'N'.
-                88 ACUP-CHANGES-OKAYED-AND-DONE        VALUE 'C'.
-                88 ACUP-CHANGES-FAILED                 VALUES 'L', 'F'.
-                88 ACUP-CHANGES-OKAYED-LOCK-ERROR      VALUE 'L'.
-                88 ACUP-CHANGES-OKAYED-BUT-FAILED      VALUE 'F'.
-          05 ACUP-OLD-DETAILS.
-             10 ACUP-OLD-ACCT-DATA.
-                15  ACUP-OLD-ACCT-ID-X                 PIC X(11).
-                15  ACUP-OLD-ACCT-ID                   REDEFINES
-                    ACUP-OLD-ACCT-ID-X                 PIC 9(11).
-                15  ACUP-OLD-ACTIVE-STATUS             PIC X(01).
-                15  ACUP-OLD-CURR-BAL                  PIC X(12).
-                15  ACUP-OLD-CURR-BAL-N REDEFINES
-                    ACUP-OLD-CURR-BAL                  PIC S9(10)V99.
-                15  ACUP-OLD-CREDIT-LIMIT              PIC X(12).
-                15  ACUP-OLD-CREDIT-LIMIT-N            REDEFINES
-                    ACUP-OLD-CREDIT-LIMIT              PIC S9(10)V99.
-                15  ACUP-OLD-CASH-CREDIT-LIMIT         PIC X(12).
-                15  ACUP-OLD-CASH-CREDIT-LIMIT-N       REDEFINES
-                    ACUP-OLD-CASH-CREDIT-LIMIT         PIC S9(10)V99.
-                15  ACUP-OLD-OPEN-DATE                 PIC X(08).
-                15  ACUP-OLD-OPEN-DATE-PARTS           REDEFINES
-                    ACUP-OLD-OPEN-DATE.
-                    20 ACUP-OLD-OPEN-YEAR              PIC X(4).
-                    20 ACUP-OLD-OPEN-MON               PIC X(2).
-                    20 ACUP-OLD-OPEN-DAY               PIC X(2).
-                15  ACUP-OLD-EXPIRAION-DATE            PIC X(08).
-                15  ACUP-OLD-EXPIRAION-DATE-PARTS      REDEFINES
-                    ACUP-OLD-EXPIRAION-DATE.
-                    20 ACUP-OLD-EXP-YEAR                PIC X(4).
-                    20 ACUP-OLD-EXP-MON                 PIC X(2).
-                    20 ACUP-OLD-EXP-DAY                 PIC X(2).
-                15  ACUP-OLD-REISSUE-DATE              PIC X(08).
-                15  ACUP-OLD-REISSUE-DATE-PARTS        REDEFINES
-                    ACUP-OLD-REISSUE-DATE.
-                    20 ACUP-OLD-REISSUE-YEAR           PIC X(4).
-                    20 ACUP-OLD-REISSUE-MON            PIC X(2).
-                    20 ACUP-OLD-REISSUE-DAY            PIC X(2).
-                15  ACUP-OLD-CURR-CYC-CREDIT           PIC X(12).
-                15  ACUP-OLD-CURR-CYC-CREDIT-N         REDEFINES
-                    ACUP-OLD-CURR-CYC-CREDIT           PIC S9(10)V99.
-                15  ACUP-OLD-CURR-CYC-DEBIT            PIC X(12).
-                15  ACUP-OLD-CURR-CYC-DEBIT-N          REDEFINES
-                    ACUP-OLD-CURR-CYC-DEBIT            PIC S9(10)V99.
-                15  ACUP-OLD-GROUP-ID                  PIC X(10).
-             10 ACUP-OLD-CUST-DATA.
-                15  ACUP-OLD-CUST-ID-X                 PIC X(09).
-                15  ACUP-OLD-CUST-ID                   REDEFINES
-                    ACUP-OLD-CUST-ID-X                 PIC 9(09).
-                15  ACUP-OLD-CUST-FIRST-NAME           PIC X(25).
-                15  ACUP-OLD-CUST-MIDDLE-NAME          PIC X(25).
-                15  ACUP-OLD-CUST-LAST-NAME            PIC X(25).
-                15  ACUP-OLD-CUST-ADDR-LINE-1          PIC X(50).
-                15  ACUP-OLD-CUST-ADDR-LINE-2          PIC X(50).
-                15  ACUP-OLD-CUST-ADDR-LINE-3          PIC X(50).
-                15  ACUP-OLD-CUST-ADDR-STATE-CD        PIC X(02).
-                15  ACUP-OLD-CUST-ADDR-COUNTRY-CD      PIC X(03).
-                15  ACUP-OLD-CUST-ADDR-ZIP             PIC X(10).
-                15  ACUP-OLD-CUST-PHONE-NUM-1          PIC X(15).
-                15  ACUP-OLD-CUST-PHONE-NUM-1-X REDEFINES
-                    ACUP-OLD-CUST-PHONE-NUM-1.
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-OLD-CUST-PHONE-NUM-1A      PIC X(3).
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-OLD-CUST-PHONE-NUM-1B      PIC X(3).
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-OLD-CUST-PHONE-NUM-1C      PIC X(4).
-                    20 FILLER                          PIC X(2).
-                15  ACUP-OLD-CUST-PHONE-NUM-2          PIC X(15).
-                15  ACUP-OLD-CUST-PHONE-NUM-2-X REDEFINES
-                    ACUP-OLD-CUST-PHONE-NUM-2.
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-OLD-CUST-PHONE-NUM-2A      PIC X(3).
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-OLD-CUST-PHONE-NUM-2B      PIC X(3).
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-OLD-CUST-PHONE-NUM-2C      PIC X(4).
-                    20 FILLER                          PIC X(2).
-                15  ACUP-OLD-CUST-SSN-X                PIC X(09).
-                15  ACUP-OLD-CUST-SSN                  REDEFINES
-                    ACUP-OLD-CUST-SSN-X                PIC 9(09).
-                15  ACUP-OLD-CUST-GOVT-ISSUED-ID       PIC X(20).
-                15  ACUP-OLD-CUST-DOB-YYYY-MM-DD       PIC X(08).
-                15  ACUP-OLD-CUST-DOB-PARTS            REDEFINES
-                    ACUP-OLD-CUST-DOB-YYYY-MM-DD.
-                    20 ACUP-OLD-CUST-DOB-YEAR          PIC X(4).
-                    20 ACUP-OLD-CUST-DOB-MON           PIC X(2).
-                    20 ACUP-OLD-CUST-DOB-DAY           PIC X(2).
-                15  ACUP-OLD-CUST-EFT-ACCOUNT-ID       PIC X(10).
-                15  ACUP-OLD-CUST-PRI-HOLDER-IND       PIC X(01).
-                15  ACUP-OLD-CUST-FICO-SCORE-X         PIC X(03).
-                15  ACUP-OLD-CUST-FICO-SCORE           REDEFINES
-                    ACUP-OLD-CUST-FICO-SCORE-X         PIC 9(03).
-          05 ACUP-NEW-DETAILS.
-             10 ACUP-NEW-ACCT-DATA.
-                15  ACUP-NEW-ACCT-ID-X                 PIC X(11).
-                15  ACUP-NEW-ACCT-ID                   REDEFINES
-                    ACUP-NEW-ACCT-ID-X                 PIC 9(11).
-                15  ACUP-NEW-ACTIVE-STATUS             PIC X(01).
-                15  ACUP-NEW-CURR-BAL                  PIC X(12).
-                15  ACUP-NEW-CURR-BAL-N                REDEFINES
-                    ACUP-NEW-CURR-BAL                  PIC S9(10)V99.
-                15  ACUP-NEW-CREDIT-LIMIT              PIC X(12).
-                15  ACUP-NEW-CREDIT-LIMIT-N            REDEFINES
-                    ACUP-NEW-CREDIT-LIMIT              PIC S9(10)V99.
-                15  ACUP-NEW-CASH-CREDIT-LIMIT         PIC X(12).
-                15  ACUP-NEW-CASH-CREDIT-LIMIT-N       REDEFINES
-                    ACUP-NEW-CASH-CREDIT-LIMIT         PIC S9(10)V99.
-                15  ACUP-NEW-OPEN-DATE                 PIC X(08).
-                15  ACUP-NEW-OPEN-DATE-PARTS           REDEFINES
-                    ACUP-NEW-OPEN-DATE.
-                    20 ACUP-NEW-OPEN-YEAR              PIC X(4).
-                    20 ACUP-NEW-OPEN-MON               PIC X(2).
-                    20 ACUP-NEW-OPEN-DAY               PIC X(2).
-                15  ACUP-NEW-EXPIRAION-DATE            PIC X(08).
-                15  ACUP-NEW-EXPIRAION-DATE-PARTS      REDEFINES
-                    ACUP-NEW-EXPIRAION-DATE.
-                    20 ACUP-NEW-EXP-YEAR                PIC X(4).
-                    20 ACUP-NEW-EXP-MON                 PIC X(2).
-                    20 ACUP-NEW-EXP-DAY                 PIC X(2).
-                15  ACUP-NEW-REISSUE-DATE              PIC X(08).
-                15  ACUP-NEW-REISSUE-DATE-PARTS        REDEFINES
-                    ACUP-NEW-REISSUE-DATE.
-                    20 ACUP-NEW-REISSUE-YEAR           PIC X(4).
-                    20 ACUP-NEW-REISSUE-MON            PIC X(2).
-                    20 ACUP-NEW-REISSUE-DAY            PIC X(2).
-                15  ACUP-NEW-CURR-CYC-CREDIT           PIC X(12).
-                15  ACUP-NEW-CURR-CYC-CREDIT-N         REDEFINES
-                    ACUP-NEW-CURR-CYC-CREDIT           PIC S9(10)V99.
-                15  ACUP-NEW-CURR-CYC-DEBIT            PIC X(12).
-                15  ACUP-NEW-CURR-CYC-DEBIT-N          REDEFINES
-                    ACUP-NEW-CURR-CYC-DEBIT            PIC S9(10)V99.
-                15  ACUP-NEW-GROUP-ID                  PIC X(10).
-             10 ACUP-NEW-CUST-DATA.
-                15  ACUP-NEW-CUST-ID-X                 PIC X(09).
-                15  ACUP-NEW-CUST-ID                   REDEFINES
-                    ACUP-NEW-CUST-ID-X                 PIC 9(09).
-                15  ACUP-NEW-CUST-FIRST-NAME           PIC X(25).
-                15  ACUP-NEW-CUST-MIDDLE-NAME          PIC X(25).
-                15  ACUP-NEW-CUST-LAST-NAME            PIC X(25).
-                15  ACUP-NEW-CUST-ADDR-LINE-1          PIC X(50).
-                15  ACUP-NEW-CUST-ADDR-LINE-2          PIC X(50).
-                15  ACUP-NEW-CUST-ADDR-LINE-3          PIC X(50).
-                15  ACUP-NEW-CUST-ADDR-STATE-CD        PIC X(02).
-                15  ACUP-NEW-CUST-ADDR-COUNTRY-CD      PIC X(03).
-                15  ACUP-NEW-CUST-ADDR-ZIP             PIC X(10).
-                15  ACUP-NEW-CUST-PHONE-NUM-1          PIC X(15).
-                15  ACUP-NEW-CUST-PHONE-NUM-1-X REDEFINES
-                    ACUP-NEW-CUST-PHONE-NUM-1.
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-NEW-CUST-PHONE-NUM-1A      PIC X(3).
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-NEW-CUST-PHONE-NUM-1B      PIC X(3).
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-NEW-CUST-PHONE-NUM-1C      PIC X(4).
-                    20 FILLER                          PIC X(2).
-                15  ACUP-NEW-CUST-PHONE-NUM-2          PIC X(15).
-                15  ACUP-NEW-CUST-PHONE-NUM-2-X REDEFINES
-                    ACUP-NEW-CUST-PHONE-NUM-2.
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-NEW-CUST-PHONE-NUM-2A      PIC X(3).
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-NEW-CUST-PHONE-NUM-2B      PIC X(3).
-                    20 FILLER                          PIC X(1).
-                    20 ACUP-NEW-CUST-PHONE-NUM-2C      PIC X(4).
-                    20 FILLER                          PIC X(2).
-                15  ACUP-NEW-CUST-SSN-X.
-                    20 ACUP-NEW-CUST-SSN-1             PIC X(03).
-                    20 ACUP-NEW-CUST-SSN-2             PIC X(02).
-                    20 ACUP-NEW-CUST-SSN-3             PIC X(04).
-                15  ACUP-NEW-CUST-SSN                  REDEFINES
-                    ACUP-NEW-CUST-SSN-X                PIC 9(09).
-                15  ACUP-NEW-CUST-GOVT-ISSUED-ID       PIC X(20).
-                15  ACUP-NEW-CUST-DOB-YYYY-MM-DD       PIC X(08).
-                15  ACUP-NEW-CUST-DOB-PARTS            REDEFINES
-                    ACUP-NEW-CUST-DOB-YYYY-MM-DD.
-                    20 ACUP-NEW-CUST-DOB-YEAR          PIC X(4).
-                    20 ACUP-NEW-CUST-DOB-MON           PIC X(2).
-                    20 ACUP-NEW-CUST-DOB-DAY           PIC X(2).
-                15  ACUP-NEW-CUST-EFT-ACCOUNT-ID       PIC X(10).
-                15  ACUP-NEW-CUST-PRI-HOLDER-IND       PIC X(01).
-                15  ACUP-NEW-CUST-FICO-SCORE-X         PIC X(03).
-                15  ACUP-NEW-CUST-FICO-SCORE           REDEFINES
-                    ACUP-NEW-CUST-FICO-SCORE-X         PIC 9(03).
-                    88 FICO-RANGE-IS-VALID             VALUES 300
-                                                       THROUGH 850.
-       01  WS-COMMAREA                                 PIC X(2000).
-
-
-       LINKAGE SECTION.
-       01  DFHCOMMAREA.
-         05  FILLER                                PIC X(1)
-             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
-
+       01  WS-MISC-STORAGE.
+      ******************************************************************
+      * General CICS related
+      ******************************************************************
+         05 WS-CICS-PROCESSNG-VARS.
+            07 WS-RESP-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-REAS-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-TRANID                           PIC X(4)
+                                                   VALUE SPACES.
+            07 WS-UCTRANS                          PIC X(4)
+                                                   VALUE SPACES.
+      ******************************************************************
+      *      Input edits
+      ******************************************************************
+      *  Generic Input Edits
+         05  WS-GENERIC-EDITS.
+           10 WS-EDIT-VARIABLE-NAME                PIC X(25).
+
+           10 WS-EDIT-SIGNED-NUMBER-9V2-X          PIC X(15).
+           10 WS-FLG-SIGNED-NUMBER-EDIT            PIC X(1).
+              88  FLG-SIGNED-NUMBER-ISVALID        VALUE LOW-VALUES.
+              88  FLG-SIGNED-NUMBER-NOT-OK         VALUE '0'.
+              88  FLG-SIGNED-NUMBER-BLANK          VALUE 'B'.
+
+           10 WS-EDIT-ALPHANUM-ONLY                PIC X(256).
+           10 WS-EDIT-ALPHANUM-LENGTH              PIC S9(4) COMP-3.
+
+           10 WS-EDIT-ALPHA-ONLY-FLAGS             PIC X(1).
+              88  FLG-ALPHA-ISVALID                VALUE LOW-VALUES.
+              88  FLG-ALPHA-NOT-OK                 VALUE '0'.
+              88  FLG-ALPHA-BLANK                  VALUE 'B'.
+           10 WS-EDIT-ALPHANUM-ONLY-FLAGS          PIC X(1).
+              88  FLG-ALPHNANUM-ISVALID            VALUE LOW-VALUES.
+              88  FLG-ALPHNANUM-NOT-OK             VALUE '0'.
+              88  FLG-ALPHNANUM-BLANK              VALUE 'B'.
+           10 WS-EDIT-MANDATORY-FLAGS              PIC X(1).
+              88  FLG-MANDATORY-ISVALID            VALUE LOW-VALUES.
+              88  FLG-MANDATORY-NOT-OK             VALUE '0'.
+              88  FLG-MANDATORY-BLANK              VALUE 'B'.
+           10 WS-EDIT-YES-NO                       PIC X(1)
+                                                   VALUE 'N'.
+              88 FLG-YES-NO-ISVALID                VALUES 'Y', 'N'.
+              88 FLG-YES-NO-NOT-OK                 VALUE '0'.
+              88 FLG-YES-NO-BLANK                  VALUE 'B'.
+
+           10 WS-EDIT-US-PHONE-NUM                 PIC X(15).
+           10 WS-EDIT-US-PHONE-NUM-X REDEFINES
+              WS-EDIT-US-PHONE-NUM.
+              20 FILLER                            PIC X(1).
+      *                                            VALUE '('
+              20 WS-EDIT-US-PHONE-NUMA             PIC X(3).
+              20 WS-EDIT-US-PHONE-NUMA-N REDEFINES
+                 WS-EDIT-US-PHONE-NUMA             PIC 9(3).
+              20 FILLER                            PIC X(1).
+      *                                            VALUE ')'
+              20 WS-EDIT-US-PHONE-NUMB             PIC X(3).
+              20 WS-EDIT-US-PHONE-NUMB-N REDEFINES
+                 WS-EDIT-US-PHONE-NUMB             PIC 9(3).
+              20 FILLER                            PIC X(1).
+      *                                            VALUE '-'
+              20 WS-EDIT-US-PHONE-NUMC             PIC X(4).
+              20 WS-EDIT-US-PHONE-NUMC-N REDEFINES
+                 WS-EDIT-US-PHONE-NUMC             PIC 9(4).
+              20 FILLER                            PIC X(2).
+           10 WS-EDIT-US-PHONE-NUM-FLGS.
+               88 WS-EDIT-US-PHONE-IS-INVALID      VALUE '000'.
+               88 WS-EDIT-US-PHONE-IS-VALID        VALUE LOW-VALUES.
+               20 WS-EDIT-US-PHONEA-FLG            PIC X(01).
+                  88 FLG-EDIT-US-PHONEA-ISVALID    VALUE LOW-VALUES.
+                  88 FLG-EDIT-US-PHONEA-NOT-OK     VALUE '0'.
+                  88 FLG-EDIT-US-PHONEA-BLANK      VALUE 'B'.
+               20 WS-EDIT-EDIT-US-PHONEB           PIC X(01).
+                  88 FLG-EDIT-US-PHONEB-ISVALID    VALUE LOW-VALUES.
+                  88 FLG-EDIT-US-PHONEB-NOT-OK     VALUE '0'.
+                  88 FLG-EDIT-US-PHONEB-BLANK      VALUE 'B'.
+               20 WS-EDIT-EDIT-PHONEC              PIC X(01).
+                  88 FLG-EDIT-US-PHONEC-ISVALID    VALUE LOW-VALUES.
+                  88 FLG-EDIT-US-PHONEC-NOT-OK     VALUE '0'.
+                  88 FLG-EDIT-US-PHONEC-BLANK      VALUE 'B'.
+
+           10 WS-EDIT-US-SSN.
+               20 WS-EDIT-US-SSN-PART1              PIC X(3).
+               20 WS-EDIT-US-SSN-PART1-N REDEFINES
+                  WS-EDIT-US-SSN-PART1              PIC 9(3).
+                  88 INVALID-SSN-PART1  VALUES      0,
+                                                    666,
+                                                    900 THRU 999.
+               20 WS-EDIT-US-SSN-PART2              PIC X(2).
+               20 WS-EDIT-US-SSN-PART2-N REDEFINES
+                  WS-EDIT-US-SSN-PART2              PIC 9(2).
+               20 WS-EDIT-US-SSN-PART3              PIC X(4).
+               20 WS-EDIT-US-SSN-PART3-N REDEFINES
+                  WS-EDIT-US-SSN-PART3              PIC 9(4).
+           10 WS-EDIT-US-SSN-N REDEFINES
+              WS-EDIT-US-SSN                        PIC 9(09).
+           10 WS-EDIT-US-SSN-FLGS.
+               88 WS-EDIT-US-SSN-IS-INVALID         VALUE '000'.
+               88 WS-EDIT-US-SSN-IS-VALID           VALUE LOW-VALUES.
+               20 WS-EDIT-US-SSN-PART1-FLGS         PIC X(01).
+                  88 FLG-EDIT-US-SSN-PART1-ISVALID  VALUE LOW-VALUES.
+                  88 FLG-EDIT-US-SSN-PART1-NOT-OK   VALUE '0'.
+                  88 FLG-EDIT-US-SSN-PART1-BLANK    VALUE 'B'.
+               20 WS-EDIT-US-SSN-PART2-FLGS         PIC X(01).
+                  88 FLG-EDIT-US-SSN-PART2-ISVALID  VALUE LOW-VALUES.
+                  88 FLG-EDIT-US-SSN-PART2-NOT-OK   VALUE '0'.
+                  88 FLG-EDIT-US-SSN-PART2-BLANK    VALUE 'B'.
+               20 WS-EDIT-US-SSN-PART3-FLGS         PIC X(01).
+                  88 FLG-EDIT-US-SSN-PART3-ISVALID  VALUE LOW-VALUES.
+                  88 FLG-EDIT-US-SSN-PART3-NOT-OK   VALUE '0'.
+                  88 FLG-EDIT-US-SSN-PART3-BLANK    VALUE 'B'.
+
+      ******************************************************************
+      *    Work variables
+      ******************************************************************
+         05 WS-CALCULATION-VARS.
+          10 WS-DIV-BY                             PIC S9(4) COMP-3
+                                                   VALUE 4.
+          10 WS-DIVIDEND                           PIC S9(4) COMP-3
+                                                   VALUE 0.
+
+          10 WS-REMAINDER                          PIC S9(4) COMP-3
+                                                   VALUE 0.
+          10 WS-CURR-DATE                          PIC X(21)
+                                                   VALUE SPACES.
+
+
+      ******************************************************************
+      *    Generic date edit variables CCYYMMDD
+      ******************************************************************
+           COPY 'CSUTLDWY'.
+      ******************************************************************
+         05  WS-DATACHANGED-FLAG                   PIC X(1).
+           88  NO-CHANGES-FOUND                    VALUE '0'.
+           88  CHANGE-HAS-OCCURRED                 VALUE '1'.
+         05  WS-INPUT-FLAG                         PIC X(1).
+           88  INPUT-OK                            VALUE '0'.
+           88  INPUT-ERROR                         VALUE '1'.
+           88  INPUT-PENDING                       VALUE LOW-VALUES.
+         05  WS-RETURN-FLAG                        PIC X(1).
+           88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.
+           88  WS-RETURN-FLAG-ON                   VALUE '1'.
+         05  WS-PFK-FLAG                           PIC X(1).
+           88  PFK-VALID                           VALUE '0'.
+           88  PFK-INVALID                         VALUE '1'.
+
+      *  Program specific edits
+         05  WS-EDIT-ACCT-FLAG                     PIC X(1).
+           88  FLG-ACCTFILTER-ISVALID              VALUE '1'.
+           88  FLG-ACCTFILTER-NOT-OK               VALUE '0'.
+           88  FLG-ACCTFILTER-BLANK                VALUE ' '.
+         05  WS-EDIT-CUST-FLAG                     PIC X(1).
+           88  FLG-CUSTFILTER-ISVALID              VALUE '1'.
+           88  FLG-CUSTFILTER-NOT-OK               VALUE '0'.
+           88  FLG-CUSTFILTER-BLANK                VALUE ' '.
+      *****************************************************************
+      * Alternate account entry - SSN or last/first name search,      *
+      * resolved to a CUST-ID/ACCT-ID pair via 9150-RESOLVE-ACCT-BY-  *
+      * CUSTOMER when ACCTSID itself is left blank.                   *
+      *****************************************************************
+         05  WS-EDIT-CUSTLOOKUP-FLAG                PIC X(1).
+           88  FLG-CUSTLOOKUP-FOUND                VALUE '1'.
+           88  FLG-CUSTLOOKUP-NOT-FOUND            VALUE '0'.
+         05  WS-CUSTLOOKUP-SSN-N                    PIC 9(09).
+         05  WS-CUSTLOOKUP-CUST-ID                  PIC 9(09).
+         05  WS-CUSTLOOKUP-ACCT-ID                  PIC 9(11).
+         05  WS-CUSTLOOKUP-BROWSE-SW                PIC X(1).
+           88  WS-CUSTLOOKUP-BROWSE-DONE           VALUE 'Y'.
+         05 WS-NON-KEY-FLAGS.
+           10  WS-EDIT-ACCT-STATUS                 PIC  X(1).
+               88  FLG-ACCT-STATUS-ISVALID         VALUES 'Y', 'N'.
+               88  FLG-ACCT-STATUS-NOT-OK          VALUE '0'.
+               88  FLG-ACCT-STATUS-BLANK           VALUE 'B'.
+           10  WS-EDIT-CREDIT-LIMIT                PIC  X(1).
+               88  FLG-CRED-LIMIT-ISVALID          VALUE LOW-VALUES.
+               88  FLG-CRED-LIMIT-NOT-OK           VALUE '0'.
+               88  FLG-CRED-LIMIT-BLANK            VALUE 'B'.
+           10  WS-EDIT-CASH-CREDIT-LIMIT           PIC  X(1).
+               88  FLG-CASH-CREDIT-LIMIT-ISVALID   VALUE LOW-VALUES.
+               88  FLG-CASH-CREDIT-LIMIT-NOT-OK    VALUE '0'.
+               88  FLG-CASH-CREDIT-LIMIT-BLANK     VALUE 'B'.
+           10  WS-EDIT-CURR-BAL                    PIC  X(1).
+               88  FLG-CURR-BAL-ISVALID            VALUE LOW-VALUES.
+               88  FLG-CURR-BAL-NOT-OK             VALUE '0'.
+               88  FLG-CURR-BAL-BLANK              VALUE 'B'.
+           10  WS-EDIT-CURR-CYC-CREDIT             PIC  X(1).
+               88  FLG-CURR-CYC-CREDIT-ISVALID     VALUE LOW-VALUES.
+               88  FLG-CURR-CYC-CREDIT-NOT-OK      VALUE '0'.
+               88  FLG-CURR-CYC-CREDIT-BLANK       VALUE 'B'.
+           10  WS-EDIT-CURR-CYC-DEBIT              PIC  X(1).
+               88  FLG-CURR-CYC-DEBIT-ISVALID      VALUE LOW-VALUES.
+               88  FLG-CURR-CYC-DEBIT-NOT-OK       VALUE '0'.
+               88  FLG-CURR-CYC-DEBIT-BLANK        VALUE 'B'.
+           10 WS-EDIT-DT-OF-BIRTH-FLGS.
+               88 WS-EDIT-DT-OF-BIRTH-INVALID      VALUE '000'.
+               88 WS-EDIT-DT-OF-BIRTH-ISVALID      VALUE LOW-VALUES.
+               20 WS-EDIT-DT-OF-BIRTH-YEAR-FLG     PIC X(01).
+                  88 FLG-DT-OF-BIRTH-YEAR-ISVALID  VALUE LOW-VALUES.
+                  88 FLG-DT-OF-BIRTH-YEAR-NOT-OK   VALUE '0'.
+                  88 FLG-DT-OF-BIRTH-YEAR-BLANK    VALUE 'B'.
+               20 WS-EDIT-DT-OF-BIRTH-MONTH        PIC X(01).
+                  88 FLG-DT-OF-BIRTH-MONTH-ISVALID VALUE LOW-VALUES.
+                  88 FLG-DT-OF-BIRTH-MONTH-NOT-OK  VALUE '0'.
+                  88 FLG-DT-OF-BIRTH-MONTH-BLANK   VALUE 'B'.
+               20 WS-EDIT-DT-OF-BIRTH-DAY          PIC X(01).
+                  88 FLG-DT-OF-BIRTH-DAY-ISVALID   VALUE LOW-VALUES.
+                  88 FLG-DT-OF-BIRTH-DAY-NOT-OK    VALUE '0'.
+                  88 FLG-DT-OF-BIRTH-DAY-BLANK     VALUE 'B'.
+           10  WS-EDIT-FICO-SCORE-FLGS             PIC  X(1).
+               88  FLG-FICO-SCORE-ISVALID          VALUE LOW-VALUES.
+               88  FLG-FICO-SCORE-NOT-OK           VALUE '0'.
+               88  FLG-FICO-SCORE-BLANK            VALUE 'B'.
+           10 WS-EDIT-OPEN-DATE-FLGS.
+               88 WS-EDIT-OPEN-DATE-IS-INVALID     VALUE '000'.
+               20 WS-EDIT-OPEN-YEAR-FLG            PIC X(01).
+                  88 FLG-OPEN-YEAR-ISVALID         VALUE LOW-VALUES.
+                  88 FLG-OPEN-YEAR-NOT-OK          VALUE '0'.
+                  88 FLG-OPEN-YEAR-BLANK           VALUE 'B'.
+               20 WS-EDIT-OPEN-MONTH               PIC X(01).
+                  88 FLG-OPEN-MONTH-ISVALID        VALUE LOW-VALUES.
+                  88 FLG-OPEN-MONTH-NOT-OK         VALUE '0'.
+                  88 FLG-OPEN-MONTH-BLANK          VALUE 'B'.
+               20 WS-EDIT-OPEN-DAY                 PIC X(01).
+                  88 FLG-OPEN-DAY-ISVALID          VALUE LOW-VALUES.
+                  88 FLG-OPEN-DAY-NOT-OK           VALUE '0'.
+                  88 FLG-OPEN-DAY-BLANK            VALUE 'B'.
+           10 WS-EXPIRY-DATE-FLGS.
+               88 WS-EDIT-EXPIRY-IS-INVALID        VALUE '000'.
+               20 WS-EDIT-EXPIRY-YEAR-FLG          PIC X(01).
+                  88 FLG-EXPIRY-YEAR-ISVALID       VALUE LOW-VALUES.
+                  88 FLG-EXPIRY-YEAR-NOT-OK        VALUE '0'.
+                  88 FLG-EXPIRY-YEAR-BLANK         VALUE 'B'.
+               20 WS-EDIT-EXPIRY-MONTH             PIC X(01).
+                  88 FLG-EXPIRY-MONTH-ISVALID      VALUE LOW-VALUES.
+                  88 FLG-EXPIRY-MONTH-NOT-OK       VALUE '0'.
+                  88 FLG-EXPIRY-MONTH-BLANK        VALUE 'B'.
+               20 WS-EDIT-EXPIRY-DAY               PIC X(01).
+                  88 FLG-EXPIRY-DAY-ISVALID        VALUE LOW-VALUES.
+                  88 FLG-EXPIRY-DAY-NOT-OK         VALUE '0'.
+                  88 FLG-EXPIRY-DAY-BLANK          VALUE 'B'.
+           10 WS-EDIT-REISSUE-DATE-FLGS.
+               88 WS-EDIT-REISSUE-DATE-INVALID     VALUE '000'.
+               20 WS-EDIT-REISSUE-YEAR-FLG         PIC X(01).
+                  88 FLG-REISSUE-YEAR-ISVALID      VALUE LOW-VALUES.
+                  88 FLG-REISSUE-YEAR-NOT-OK       VALUE '0'.
+                  88 FLG-REISSUE-YEAR-BLANK        VALUE 'B'.
+               20 WS-EDIT-REISSUE-MONTH            PIC X(01).
+                  88 FLG-REISSUE-MONTH-ISVALID     VALUE LOW-VALUES.
+                  88 FLG-REISSUE-MONTH-NOT-OK      VALUE '0'.
+                  88 FLG-REISSUE-MONTH-BLANK       VALUE 'B'.
+               20 WS-EDIT-REISSUE-DAY              PIC X(01).
+                  88 FLG-REISSUE-DAY-ISVALID       VALUE LOW-VALUES.
+                  88 FLG-REISSUE-DAY-NOT-OK        VALUE '0'.
+                  88 FLG-REISSUE-DAY-BLANK         VALUE 'B'.
+           10 WS-EDIT-NAME-FLAGS.
+               20 WS-EDIT-FIRST-NAME-FLGS          PIC X(01).
+                  88 FLG-FIRST-NAME-ISVALID        VALUE LOW-VALUES.
+                  88 FLG-FIRST-NAME-NOT-OK         VALUE '0'.
+                  88 FLG-FIRST-NAME-BLANK          VALUE 'B'.
+               20 WS-EDIT-MIDDLE-NAME-FLGS         PIC X(01).
+                  88 FLG-MIDDLE-NAME-ISVALID       VALUE LOW-VALUES.
+                  88 FLG-MIDDLE-NAME-NOT-OK        VALUE '0'.
+                  88 FLG-MIDDLE-NAME-BLANK         VALUE 'B'.
+               20 WS-EDIT-LAST-NAME-FLGS           PIC X(01).
+                  88 FLG-LAST-NAME-ISVALID         VALUE LOW-VALUES.
+                  88 FLG-LAST-NAME-NOT-OK          VALUE '0'.
+                  88 FLG-LAST-NAME-BLANK           VALUE 'B'.
+           10 WS-EDIT-ADDRESS-FLAGS.
+               20 WS-EDIT-ADDRESS-LINE-1-FLGS      PIC X(01).
+                  88 FLG-ADDRESS-LINE-1-ISVALID    VALUE LOW-VALUES.
+                  88 FLG-ADDRESS-LINE-1-NOT-OK     VALUE '0'.
+                  88 FLG-ADDRESS-LINE-1-BLANK      VALUE 'B'.
+               20 WS-EDIT-ADDRESS-LINE-2-FLGS      PIC X(01).
+                  88 FLG-ADDRESS-LINE-2-ISVALID    VALUE LOW-VALUES.
+                  88 FLG-ADDRESS-LINE-2-NOT-OK     VALUE '0'.
+                  88 FLG-ADDRESS-LINE-2-BLANK      VALUE 'B'.
+               20 WS-EDIT-CITY-FLGS                PIC X(01).
+                  88 FLG-CITY-ISVALID              VALUE LOW-VALUES.
+                  88 FLG-CITY-NOT-OK               VALUE '0'.
+                  88 FLG-CITY-BLANK                VALUE 'B'.
+               20 WS-EDIT-STATE-FLGS               PIC X(01).
+                  88 FLG-STATE-ISVALID             VALUE LOW-VALUES.
+                  88 FLG-STATE-NOT-OK              VALUE '0'.
+                  88 FLG-STATE-BLANK               VALUE 'B'.
+               20 WS-EDIT-ZIPCODE-FLGS             PIC X(01).
+                  88 FLG-ZIPCODE-ISVALID           VALUE LOW-VALUES.
+                  88 FLG-ZIPCODE-NOT-OK            VALUE '0'.
+                  88 FLG-ZIPCODE-BLANK             VALUE 'B'.
+               20 WS-EDIT-COUNTRY-FLGS             PIC X(01).
+                  88 FLG-COUNTRY-ISVALID           VALUE LOW-VALUES.
+                  88 FLG-COUNTRY-NOT-OK            VALUE '0'.
+                  88 FLG-COUNTRY-BLANK             VALUE 'B'.
+               20 WS-EDIT-PHONE-NUM-1-FLGS.
+                  88 WS-EDIT-PHONE-NUM-1-IS-INVALID
+                                                   VALUE '000'.
+                  30 WS-EDIT-PHONE-NUM-1A-FLG      PIC X(01).
+                     88 FLG-PHONE-NUM-1A-ISVALID   VALUE LOW-VALUES.
+                     88 FLG-PHONE-NUM-1A-NOT-OK    VALUE '0'.
+                     88 FLG-PHONE-NUM-1A-BLANK     VALUE 'B'.
+                  30 WS-EDIT-PHONE-NUM-1B          PIC X(01).
+                     88 FLG-PHONE-NUM-1B-ISVALID   VALUE LOW-VALUES.
+                     88 FLG-PHONE-NUM-1B-NOT-OK    VALUE '0'.
+                     88 FLG-PHONE-NUM-1B-BLANK     VALUE 'B'.
+                  30 WS-EDIT-PHONE-NUM-1C          PIC X(01).
+                     88 FLG-PHONE-NUM-1C-ISVALID   VALUE LOW-VALUES.
+                     88 FLG-PHONE-NUM-1C-NOT-OK    VALUE '0'.
+                     88 FLG-PHONE-NUM-1C-BLANK     VALUE 'B'.
+               20 WS-EDIT-PHONE-NUM-2-FLGS.
+                  88 WS-EDIT-PHONE-NUM-2-IS-INVALID
+                                                   VALUE '000'.
+                  30 WS-EDIT-PHONE-NUM-2A-FLG      PIC X(01).
+                     88 FLG-PHONE-NUM-2A-ISVALID   VALUE LOW-VALUES.
+                     88 FLG-PHONE-NUM-2A-NOT-OK    VALUE '0'.
+                     88 FLG-PHONE-NUM-2A-BLANK     VALUE 'B'.
+                  30 WS-EDIT-PHONE-NUM-2B          PIC X(01).
+                     88 FLG-PHONE-NUM-2B-ISVALID   VALUE LOW-VALUES.
+                     88 FLG-PHONE-NUM-2B-NOT-OK    VALUE '0'.
+                     88 FLG-PHONE-NUM-2B-BLANK     VALUE 'B'.
+                  30 WS-EDIT-PHONE-NUM-2C          PIC X(01).
+                     88 FLG-PHONE-NUM-2C-ISVALID   VALUE LOW-VALUES.
+                     88 FLG-PHONE-NUM-2C-NOT-OK    VALUE '0'.
+                     88 FLG-PHONE-NUM-2C-BLANK     VALUE 'B'.
+           10  WS-EFT-ACCOUNT-ID-FLGS              PIC X(01).
+               88 FLG-EFT-ACCOUNT-ID-ISVALID       VALUE LOW-VALUES.
+               88 FLG-EFT-ACCOUNT-ID-NOT-OK        VALUE '0'.
+               88 FLG-EFT-ACCOUNT-ID-BLANK         VALUE 'B'.
+           10  WS-EFT-ROUTING-NUM                  PIC X(10).
+           10  WS-EFT-ROUTING-NUM-R REDEFINES
+               WS-EFT-ROUTING-NUM.
+               20 WS-EFT-RTG-D1                    PIC 9.
+               20 WS-EFT-RTG-D2                    PIC 9.
+               20 WS-EFT-RTG-D3                    PIC 9.
+               20 WS-EFT-RTG-D4                    PIC 9.
+               20 WS-EFT-RTG-D5                    PIC 9.
+               20 WS-EFT-RTG-D6                    PIC 9.
+               20 WS-EFT-RTG-D7                    PIC 9.
+               20 WS-EFT-RTG-D8                    PIC 9.
+               20 WS-EFT-RTG-D9                    PIC 9.
+               20 FILLER                           PIC X(1).
+           10  WS-EFT-ROUTING-CHECK                PIC 9(02).
+           10  WS-EDIT-GOVT-ID-FLGS                PIC X(01).
+               88 FLG-GOVT-ID-ISVALID              VALUE LOW-VALUES.
+               88 FLG-GOVT-ID-NOT-OK               VALUE '0'.
+               88 FLG-GOVT-ID-BLANK                VALUE 'B'.
+           10  WS-EDIT-PRI-CARDHOLDER              PIC  X(1).
+               88  FLG-PRI-CARDHOLDER-ISVALID      VALUES 'Y', 'N'.
+               88  FLG-PRI-CARDHOLDER-NOT-OK       VALUE '0'.
+               88  FLG-PRI-CARDHOLDER-BLANK        VALUE 'B'.
+
+      ******************************************************************
+      * Output edits
+      ******************************************************************
+         05 CICS-OUTPUT-EDIT-VARS.
+           10  CUST-ACCT-ID-X                      PIC X(11).
+           10  CUST-ACCT-ID-N REDEFINES CUST-ACCT-ID-X
+                                                   PIC 9(11).
+           10  WS-EDIT-DATE-X                      PIC X(10).
+           10  FILLER REDEFINES WS-EDIT-DATE-X.
+               20 WS-EDIT-DATE-X-YEAR              PIC X(4).
+               20 FILLER                           PIC X(1).
+               20 WS-EDIT-DATE-MONTH               PIC X(2).
+               20 FILLER                           PIC X(1).
+               20 WS-EDIT-DATE-DAY                 PIC X(2).
+           10  WS-EDIT-DATE-N REDEFINES
+               WS-EDIT-DATE-X                      PIC 9(10).
+           10  WS-EDIT-CURRENCY-9-2                PIC X(15).
+           10  WS-EDIT-CURRENCY-9-2-F              PIC +ZZZ,ZZZ,ZZZ.99.
+
+      ******************************************************************
+      *      File and data Handling
+      ******************************************************************
+         05 WS-XREF-RID.
+           10  WS-CARD-RID-CARDNUM                 PIC X(16).
+           10  WS-CARD-RID-CUST-ID                 PIC 9(09).
+           10  WS-CARD-RID-CUST-ID-X REDEFINES
+                  WS-CARD-RID-CUST-ID              PIC X(09).
+           10  WS-CARD-RID-ACCT-ID                 PIC 9(11).
+           10  WS-CARD-RID-ACCT-ID-X REDEFINES
+                  WS-CARD-RID-ACCT-ID              PIC X(11).
+         05  WS-FILE-READ-FLAGS.
+           10 WS-ACCOUNT-MASTER-READ-FLAG          PIC X(1).
+              88 FOUND-ACCT-IN-MASTER              VALUE '1'.
+           10 WS-CUST-MASTER-READ-FLAG             PIC X(1).
+              88 FOUND-CUST-IN-MASTER              VALUE '1'.
+         05  WS-FILE-ERROR-MESSAGE.
+           10  FILLER                         PIC X(12)
+                                                   VALUE 'File Error: '.
+           10  ERROR-OPNAME                        PIC X(8)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(4)
+                                                   VALUE ' on '.
+           10  ERROR-FILE                          PIC X(9)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(15)
+                                                   VALUE
+                                                   ' returned RESP '.
+           10  ERROR-RESP                          PIC X(10)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(7)
+                                                   VALUE ',RESP2 '.
+           10  ERROR-RESP2                         PIC X(10)
+                                                   VALUE SPACES.
+          10  FILLER                               PIC X(5)
+                                                   VALUE SPACES.
+      *  Alpha variables for editing numerics
+      *
+          05 ALPHA-VARS-FOR-DATA-EDITING.
+             15 ACUP-NEW-CREDIT-LIMIT-X            PIC X(15).
+             15 ACUP-NEW-CASH-CREDIT-LIMIT-X       PIC X(15).
+             15 ACUP-NEW-CURR-BAL-X                PIC X(15).
+             15 ACUP-NEW-CURR-CYC-CREDIT-X         PIC X(15).
+             15 ACUP-NEW-CURR-CYC-DEBIT-X          PIC X(15).
+
+          05 ACCT-UPDATE-RECORD.
+      *****************************************************************
+      *    Data-structure for  account entity (RECLN 300)
+      *****************************************************************
+               15  ACCT-UPDATE-ID                      PIC 9(11).
+               15  ACCT-UPDATE-ACTIVE-STATUS           PIC X(01).
+               15  ACCT-UPDATE-CURR-BAL                PIC S9(10)V99.
+               15  ACCT-UPDATE-CREDIT-LIMIT            PIC S9(10)V99.
+               15  ACCT-UPDATE-CASH-CREDIT-LIMIT       PIC S9(10)V99.
+               15  ACCT-UPDATE-OPEN-DATE               PIC X(10).
+               15  ACCT-UPDATE-EXPIRAION-DATE          PIC X(10).
+               15  ACCT-UPDATE-REISSUE-DATE            PIC X(10).
+               15  ACCT-UPDATE-CURR-CYC-CREDIT         PIC S9(10)V99.
+               15  ACCT-UPDATE-CURR-CYC-DEBIT          PIC S9(10)V99.
+               15  ACCT-UPDATE-GROUP-ID                PIC X(10).
+               15  FILLER                              PIC X(188).
+          05 CUST-UPDATE-RECORD.
+      *****************************************************************
+      *    Data-structure for  CUSTOMER entity (RECLN 300)
+      *****************************************************************
+               15  CUST-UPDATE-ID                      PIC 9(09).
+               15  CUST-UPDATE-FIRST-NAME              PIC X(25).
+               15  CUST-UPDATE-MIDDLE-NAME             PIC X(25).
+               15  CUST-UPDATE-LAST-NAME               PIC X(25).
+               15  CUST-UPDATE-ADDR-LINE-1             PIC X(50).
+               15  CUST-UPDATE-ADDR-LINE-2             PIC X(50).
+               15  CUST-UPDATE-ADDR-LINE-3             PIC X(50).
+               15  CUST-UPDATE-ADDR-STATE-CD           PIC X(02).
+               15  CUST-UPDATE-ADDR-COUNTRY-CD         PIC X(03).
+               15  CUST-UPDATE-ADDR-ZIP                PIC X(10).
+               15  CUST-UPDATE-PHONE-NUM-1             PIC X(15).
+               15  CUST-UPDATE-PHONE-NUM-2             PIC X(15).
+               15  CUST-UPDATE-SSN                     PIC 9(09).
+               15  CUST-UPDATE-GOVT-ISSUED-ID          PIC X(20).
+               15  CUST-UPDATE-DOB-YYYY-MM-DD          PIC X(10).
+               15  CUST-UPDATE-EFT-ACCOUNT-ID          PIC X(10).
+               15  CUST-UPDATE-PRI-CARD-IND            PIC X(01).
+               15  CUST-UPDATE-FICO-CREDIT-SCORE       PIC 9(03).
+               15  FILLER                              PIC X(168).
+
+
+      ******************************************************************
+      *      Output Message Construction
+      ******************************************************************
+         05  WS-LONG-MSG                           PIC X(500).
+         05  WS-INFO-MSG                           PIC X(40).
+           88  WS-NO-INFO-MESSAGE                 VALUES
+                                                  SPACES LOW-VALUES.
+           88  FOUND-ACCOUNT-DATA             VALUE
+               'Details of selected account shown above'.
+           88  PROMPT-FOR-SEARCH-KEYS              VALUE
+               'Enter or update account id to update'.
+           88  PROMPT-FOR-CHANGES                  VALUE
+               'Update account details presented above.'.
+           88  PROMPT-FOR-CONFIRMATION             VALUE
+               'Changes validated.Press F5 to save'.
+           88  CONFIRM-UPDATE-SUCCESS              VALUE
+               'Changes committed to database'.
+           88  INFORM-FAILURE                      VALUE
+               'Changes unsuccessful. Please try again'.
+
+         05  WS-RETURN-MSG                         PIC X(75).
+           88  WS-RETURN-MSG-OFF                   VALUE SPACES.
+           88  WS-EXIT-MESSAGE                     VALUE
+               'PF03 pressed.Exiting              '.
+           88  WS-PROMPT-FOR-ACCT                  VALUE
+               'Account number not provided'.
+           88  WS-PROMPT-FOR-LASTNAME              VALUE
+               'Last name not provided'.
+           88  WS-NAME-MUST-BE-ALPHA               VALUE
+               'Name can only contain alphabets and spaces'.
+           88  NO-SEARCH-CRITERIA-RECEIVED         VALUE
+               'No input received'.
+           88  NO-CHANGES-DETECTED                 VALUE
+               'No change detected with respect to values fetched.'.
+           88  SEARCHED-ACCT-ZEROES                VALUE
+               'Account number must be a non zero 11 digit number'.
+           88  SEARCHED-ACCT-NOT-NUMERIC           VALUE
+               'Account number must be a non zero 11 digit number'.
+           88  DID-NOT-FIND-ACCT-IN-CARDXREF       VALUE
+               'Did not find this account in account card xref file'.
+           88  DID-NOT-FIND-ACCT-IN-ACCTDAT        VALUE
+               'Did not find this account in account master file'.
+           88  DID-NOT-FIND-CUST-IN-CUSTDAT        VALUE
+               'Did not find associated customer in master file'.
+           88  ACCT-STATUS-MUST-BE-YES-NO          VALUE
+               'Account Active Status must be Y or N'.
+           88  CRED-LIMIT-IS-BLANK                 VALUE
+               'Credit Limit must be supplied'.
+           88  CRED-LIMIT-IS-NOT-VALID             VALUE
+               'Credit Limit is not valid'.
+           88  THIS-MONTH-NOT-VALID                VALUE
+               'Card expiry month must be between 1 and 12'.
+           88  THIS-YEAR-NOT-VALID                 VALUE
+               'Invalid card expiry year'.
+           88  DID-NOT-FIND-ACCT-IN-CARDXREF       VALUE
+               'Did not find this account in cards database'.
+           88  DID-NOT-FIND-ACCTCARD-COMBO         VALUE
+               'Did not find cards for this search condition'.
+           88  COULD-NOT-LOCK-ACCT-FOR-UPDATE      VALUE
+               'Could not lock account record for update'.
+           88  COULD-NOT-LOCK-CUST-FOR-UPDATE      VALUE
+               'Could not lock customer record for update'.
+           88  DATA-WAS-CHANGED-BEFORE-UPDATE      VALUE
+               'Record changed by some one else. Please review'.
+           88  LOCKED-BUT-UPDATE-FAILED            VALUE
+               'Update failed'.
+           88  XREF-READ-ERROR                     VALUE
+               'Error reading Card Data File'.
+           88  CODING-TO-BE-DONE                   VALUE
+               'Looks Good.... so far'.
+
+         05  WS-CONFLICT-FIELD-MSG                 PIC X(75)
+                                                   VALUE SPACES.
+         05  WS-CONFLICT-FIELD-NAME                PIC X(25)
+                                                   VALUE SPACES.
+         05  WS-CONFLICT-FIELD-SW                  PIC X(01)
+                                                   VALUE 'N'.
+           88  WS-CONFLICT-FIELD-FOUND             VALUE 'Y'.
+      ******************************************************************
+      *      Literals and Constants
+      ******************************************************************
+       01 WS-LITERALS.
+          05 LIT-THISPGM                           PIC X(8)
+                                                   VALUE 'COACTUPC'.
+          05 LIT-THISTRANID                        PIC X(4)
+                                                   VALUE 'CAUP'.
+          05 LIT-THISMAPSET                        PIC X(8)
+                                                   VALUE 'COACTUP '.
+          05 LIT-THISMAP                           PIC X(7)
+                                                   VALUE 'CACTUPA'.
+          05 LIT-CARDUPDATE-PGM                    PIC X(8)
+                                                   VALUE 'COCRDUPC'.
+          05 LIT-CARDUPDATE-TRANID                 PIC X(4)
+                                                   VALUE 'CCUP'.
+          05 LIT-CARDUPDATE-MAPSET                 PIC X(8)
+                                                   VALUE 'COCRDUP '.
+          05 LIT-CARDUPDATE-MAP                    PIC X(7)
+                                                   VALUE 'CCRDUPA'.
+          05 LIT-CCLISTPGM                         PIC X(8)
+                                                   VALUE 'COCRDLIC'.
+          05 LIT-CCLISTTRANID                      PIC X(4)
+                                                   VALUE 'CCLI'.
+          05 LIT-CCLISTMAPSET                      PIC X(7)
+                                                   VALUE 'COCRDLI'.
+          05 LIT-CCLISTMAP                         PIC X(7)
+                                                   VALUE 'CCRDSLA'.
+          05 LIT-MENUPGM                           PIC X(8)
+                                                   VALUE 'COMEN01C'.
+          05 LIT-MENUTRANID                        PIC X(4)
+                                                   VALUE 'CM00'.
+          05 LIT-MENUMAPSET                        PIC X(7)
+                                                   VALUE 'COMEN01'.
+          05 LIT-MENUMAP                           PIC X(7)
+                                                   VALUE 'COMEN1A'.
+          05 LIT-CARDDTLPGM                        PIC X(8)
+                                                   VALUE 'COCRDSLC'.
+          05 LIT-CARDDTLTRANID                     PIC X(4)
+                                                   VALUE 'CCDL'.
+          05 LIT-CARDDTLMAPSET                     PIC X(7)
+                                                   VALUE 'COCRDSL'.
+          05 LIT-CARDDTLMAP                        PIC X(7)
+                                                   VALUE 'CCRDSLA'.
+          05 LIT-ACCTFILENAME                      PIC X(8)
+                                                   VALUE 'ACCTDAT '.
+          05 LIT-CUSTFILENAME                      PIC X(8)
+                                                   VALUE 'CUSTDAT '.
+          05 LIT-CARDFILENAME                      PIC X(8)
+                                                   VALUE 'CARDDAT '.
+          05 LIT-CARDFILENAME-ACCT-PATH            PIC X(8)
+                                                   VALUE 'CARDAIX '.
+          05 LIT-CARDXREFNAME-ACCT-PATH            PIC X(8)
+                                                   VALUE 'CXACAIX '.
+          05 LIT-ACCTAUDITNAME                     PIC X(8)
+                                                   VALUE 'ACCTAUD '.
+      ******************************************************************
+      * Literals for use in INSPECT statements
+      ******************************************************************
+          05 LIT-ALL-ALPHANUM-FROM-X.
+             10 LIT-ALL-ALPHA-FROM-X.
+                15 LIT-UPPER                       PIC X(26)
+                                 VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+                15 LIT-LOWER                       PIC X(26)
+                                 VALUE 'abcdefghijklmnopqrstuvwxyz'.
+             10 LIT-NUMBERS                        PIC X(10)
+                                 VALUE '0123456789'.             
+      ******************************************************************
+      *Other common working storage Variables
+      ******************************************************************
+       COPY CVCRD01Y.
+      ******************************************************************
+      *Lookups
+      ******************************************************************
+      *North America Phone Area codes
+       COPY CSLKPCDY.
+
+      ******************************************************************
+      * Variables for use in INSPECT statements
+      ******************************************************************
+       01  LIT-ALL-ALPHA-FROM     PIC X(52) VALUE SPACES.
+       01  LIT-ALL-ALPHANUM-FROM  PIC X(62) VALUE SPACES.
+       01  LIT-ALL-NUM-FROM       PIC X(10) VALUE SPACES.
+       77  LIT-ALPHA-SPACES-TO    PIC X(52) VALUE SPACES.
+       77  LIT-ALPHANUM-SPACES-TO PIC X(62) VALUE SPACES.
+       77  LIT-NUM-SPACES-TO      PIC X(10) VALUE SPACES.
+
+      *    Length of CARD-XREF-RECORD (CVACT03Y), for the CICS
+      *    LENGTH clause on cross-reference file READ/READNEXT.
+       77  LENGTH-XREF-RECORD     PIC S9(4) COMP VALUE +50.
+
+      *    Length of ACCT-AUDIT-RECORD (CVACT04Y), for the CICS
+      *    LENGTH clause on the audit-trail WRITE.
+       77  LENGTH-AUDIT-RECORD    PIC S9(4) COMP VALUE +290.
+
+      *    Key lengths for the alternate-key lookups used by the
+      *    cross-reference browses/reads (CUST-ID and ACCT-ID paths).
+       77  LENGTH-CARD-RID-CUST-ID-X PIC S9(4) COMP VALUE +9.
+       77  LENGTH-CARD-RID-ACCT-ID-X PIC S9(4) COMP VALUE +11.
+
+      *    Length of ACCOUNT-RECORD (CVACT01Y) and CUSTOMER-RECORD
+      *    (CVCUS01Y), for the CICS LENGTH clause on their READs.
+       77  LENGTH-ACCT-RECORD     PIC S9(4) COMP VALUE +310.
+       77  LENGTH-CUST-RECORD     PIC S9(4) COMP VALUE +382.
+
+      *IBM SUPPLIED COPYBOOKS
+       COPY DFHBMSCA.
+       COPY DFHAID.
+      *COMMON COPYBOOKS
+      *Screen Titles
+       COPY COTTL01Y.
+
+      *Account Update Screen Layout
+       COPY COACTUP.
+
+      *Current Date
+       COPY CSDAT01Y.
+
+      *Common Messages
+       COPY CSMSG01Y.
+
+      *Abend Variables
+       COPY CSMSG02Y.
+
+      *Signed on user data
+       COPY CSUSR01Y.
+
+      *Dataset layouts
+
+      *ACCT RECORD LAYOUT
+       COPY CVACT01Y.
+
+      *CARD XREF LAYOUT
+       COPY CVACT03Y.
+
+      *CUSTOMER LAYOUT
+       COPY CVCUS01Y.
+
+      *ACCOUNT CHANGE AUDIT RECORD LAYOUT
+       COPY CVACT04Y.
+
+      ******************************************************************
+      *Application Commmarea Copybook
+       COPY COCOM01Y.
+
+       01 WS-THIS-PROGCOMMAREA.
+          05 ACCT-UPDATE-SCREEN-DATA.
+             10 ACUP-CHANGE-ACTION                     PIC X(1)
+                                                       VALUE LOW-VALUES.
+                88 ACUP-DETAILS-NOT-FETCHED            VALUES
+                                                       LOW-VALUES,
+                                                       SPACES.
+                88 ACUP-SHOW-DETAILS                   VALUE 'S'.
+                88 ACUP-CHANGES-MADE                   VALUES 'E', 'N'
+                                                            , 'C', 'L'
+                                                            , 'F'.
+                88 ACUP-CHANGES-NOT-OK                 VALUE 'E'.
+                88 ACUP-CHANGES-OK-NOT-CONFIRMED       VALUE 'N'.
+                88 ACUP-CHANGES-OKAYED-AND-DONE        VALUE 'C'.
+                88 ACUP-CHANGES-FAILED                 VALUES 'L', 'F'.
+                88 ACUP-CHANGES-OKAYED-LOCK-ERROR      VALUE 'L'.
+                88 ACUP-CHANGES-OKAYED-BUT-FAILED      VALUE 'F'.
+          05 ACUP-OLD-DETAILS.
+             10 ACUP-OLD-ACCT-DATA.
+                15  ACUP-OLD-ACCT-ID-X                 PIC X(11).
+                15  ACUP-OLD-ACCT-ID                   REDEFINES
+                    ACUP-OLD-ACCT-ID-X                 PIC 9(11).
+                15  ACUP-OLD-ACTIVE-STATUS             PIC X(01).
+                15  ACUP-OLD-CURR-BAL                  PIC X(12).
+                15  ACUP-OLD-CURR-BAL-N REDEFINES
+                    ACUP-OLD-CURR-BAL                  PIC S9(10)V99.
+                15  ACUP-OLD-CREDIT-LIMIT              PIC X(12).
+                15  ACUP-OLD-CREDIT-LIMIT-N            REDEFINES
+                    ACUP-OLD-CREDIT-LIMIT              PIC S9(10)V99.
+                15  ACUP-OLD-CASH-CREDIT-LIMIT         PIC X(12).
+                15  ACUP-OLD-CASH-CREDIT-LIMIT-N       REDEFINES
+                    ACUP-OLD-CASH-CREDIT-LIMIT         PIC S9(10)V99.
+                15  ACUP-OLD-OPEN-DATE                 PIC X(08).
+                15  ACUP-OLD-OPEN-DATE-PARTS           REDEFINES
+                    ACUP-OLD-OPEN-DATE.
+                    20 ACUP-OLD-OPEN-YEAR              PIC X(4).
+                    20 ACUP-OLD-OPEN-MON               PIC X(2).
+                    20 ACUP-OLD-OPEN-DAY               PIC X(2).
+                15  ACUP-OLD-EXPIRAION-DATE            PIC X(08).
+                15  ACUP-OLD-EXPIRAION-DATE-PARTS      REDEFINES
+                    ACUP-OLD-EXPIRAION-DATE.
+                    20 ACUP-OLD-EXP-YEAR                PIC X(4).
+                    20 ACUP-OLD-EXP-MON                 PIC X(2).
+                    20 ACUP-OLD-EXP-DAY                 PIC X(2).
+                15  ACUP-OLD-REISSUE-DATE              PIC X(08).
+                15  ACUP-OLD-REISSUE-DATE-PARTS        REDEFINES
+                    ACUP-OLD-REISSUE-DATE.
+                    20 ACUP-OLD-REISSUE-YEAR           PIC X(4).
+                    20 ACUP-OLD-REISSUE-MON            PIC X(2).
+                    20 ACUP-OLD-REISSUE-DAY            PIC X(2).
+                15  ACUP-OLD-CURR-CYC-CREDIT           PIC X(12).
+                15  ACUP-OLD-CURR-CYC-CREDIT-N         REDEFINES
+                    ACUP-OLD-CURR-CYC-CREDIT           PIC S9(10)V99.
+                15  ACUP-OLD-CURR-CYC-DEBIT            PIC X(12).
+                15  ACUP-OLD-CURR-CYC-DEBIT-N          REDEFINES
+                    ACUP-OLD-CURR-CYC-DEBIT            PIC S9(10)V99.
+                15  ACUP-OLD-GROUP-ID                  PIC X(10).
+             10 ACUP-OLD-CUST-DATA.
+                15  ACUP-OLD-CUST-ID-X                 PIC X(09).
+                15  ACUP-OLD-CUST-ID                   REDEFINES
+                    ACUP-OLD-CUST-ID-X                 PIC 9(09).
+                15  ACUP-OLD-CUST-FIRST-NAME           PIC X(25).
+                15  ACUP-OLD-CUST-MIDDLE-NAME          PIC X(25).
+                15  ACUP-OLD-CUST-LAST-NAME            PIC X(25).
+                15  ACUP-OLD-CUST-ADDR-LINE-1          PIC X(50).
+                15  ACUP-OLD-CUST-ADDR-LINE-2          PIC X(50).
+                15  ACUP-OLD-CUST-ADDR-LINE-3          PIC X(50).
+                15  ACUP-OLD-CUST-ADDR-STATE-CD        PIC X(02).
+                15  ACUP-OLD-CUST-ADDR-COUNTRY-CD      PIC X(03).
+                15  ACUP-OLD-CUST-ADDR-ZIP             PIC X(10).
+                15  ACUP-OLD-CUST-PHONE-NUM-1          PIC X(15).
+                15  ACUP-OLD-CUST-PHONE-NUM-1-X REDEFINES
+                    ACUP-OLD-CUST-PHONE-NUM-1.
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-OLD-CUST-PHONE-NUM-1A      PIC X(3).
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-OLD-CUST-PHONE-NUM-1B      PIC X(3).
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-OLD-CUST-PHONE-NUM-1C      PIC X(4).
+                    20 FILLER                          PIC X(2).
+                15  ACUP-OLD-CUST-PHONE-NUM-2          PIC X(15).
+                15  ACUP-OLD-CUST-PHONE-NUM-2-X REDEFINES
+                    ACUP-OLD-CUST-PHONE-NUM-2.
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-OLD-CUST-PHONE-NUM-2A      PIC X(3).
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-OLD-CUST-PHONE-NUM-2B      PIC X(3).
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-OLD-CUST-PHONE-NUM-2C      PIC X(4).
+                    20 FILLER                          PIC X(2).
+                15  ACUP-OLD-CUST-SSN-X                PIC X(09).
+                15  ACUP-OLD-CUST-SSN                  REDEFINES
+                    ACUP-OLD-CUST-SSN-X                PIC 9(09).
+                15  ACUP-OLD-CUST-GOVT-ISSUED-ID       PIC X(20).
+                15  ACUP-OLD-CUST-DOB-YYYY-MM-DD       PIC X(08).
+                15  ACUP-OLD-CUST-DOB-PARTS            REDEFINES
+                    ACUP-OLD-CUST-DOB-YYYY-MM-DD.
+                    20 ACUP-OLD-CUST-DOB-YEAR          PIC X(4).
+                    20 ACUP-OLD-CUST-DOB-MON           PIC X(2).
+                    20 ACUP-OLD-CUST-DOB-DAY           PIC X(2).
+                15  ACUP-OLD-CUST-EFT-ACCOUNT-ID       PIC X(10).
+                15  ACUP-OLD-CUST-PRI-HOLDER-IND       PIC X(01).
+                15  ACUP-OLD-CUST-FICO-SCORE-X         PIC X(03).
+                15  ACUP-OLD-CUST-FICO-SCORE           REDEFINES
+                    ACUP-OLD-CUST-FICO-SCORE-X         PIC 9(03).
+          05 ACUP-NEW-DETAILS.
+             10 ACUP-NEW-ACCT-DATA.
+                15  ACUP-NEW-ACCT-ID-X                 PIC X(11).
+                15  ACUP-NEW-ACCT-ID                   REDEFINES
+                    ACUP-NEW-ACCT-ID-X                 PIC 9(11).
+                15  ACUP-NEW-ACTIVE-STATUS             PIC X(01).
+                15  ACUP-NEW-CURR-BAL                  PIC X(12).
+                15  ACUP-NEW-CURR-BAL-N                REDEFINES
+                    ACUP-NEW-CURR-BAL                  PIC S9(10)V99.
+                15  ACUP-NEW-CREDIT-LIMIT              PIC X(12).
+                15  ACUP-NEW-CREDIT-LIMIT-N            REDEFINES
+                    ACUP-NEW-CREDIT-LIMIT              PIC S9(10)V99.
+                15  ACUP-NEW-CASH-CREDIT-LIMIT         PIC X(12).
+                15  ACUP-NEW-CASH-CREDIT-LIMIT-N       REDEFINES
+                    ACUP-NEW-CASH-CREDIT-LIMIT         PIC S9(10)V99.
+                15  ACUP-NEW-OPEN-DATE                 PIC X(08).
+                15  ACUP-NEW-OPEN-DATE-PARTS           REDEFINES
+                    ACUP-NEW-OPEN-DATE.
+                    20 ACUP-NEW-OPEN-YEAR              PIC X(4).
+                    20 ACUP-NEW-OPEN-MON               PIC X(2).
+                    20 ACUP-NEW-OPEN-DAY               PIC X(2).
+                15  ACUP-NEW-EXPIRAION-DATE            PIC X(08).
+                15  ACUP-NEW-EXPIRAION-DATE-PARTS      REDEFINES
+                    ACUP-NEW-EXPIRAION-DATE.
+                    20 ACUP-NEW-EXP-YEAR                PIC X(4).
+                    20 ACUP-NEW-EXP-MON                 PIC X(2).
+                    20 ACUP-NEW-EXP-DAY                 PIC X(2).
+                15  ACUP-NEW-REISSUE-DATE              PIC X(08).
+                15  ACUP-NEW-REISSUE-DATE-PARTS        REDEFINES
+                    ACUP-NEW-REISSUE-DATE.
+                    20 ACUP-NEW-REISSUE-YEAR           PIC X(4).
+                    20 ACUP-NEW-REISSUE-MON            PIC X(2).
+                    20 ACUP-NEW-REISSUE-DAY            PIC X(2).
+                15  ACUP-NEW-CURR-CYC-CREDIT           PIC X(12).
+                15  ACUP-NEW-CURR-CYC-CREDIT-N         REDEFINES
+                    ACUP-NEW-CURR-CYC-CREDIT           PIC S9(10)V99.
+                15  ACUP-NEW-CURR-CYC-DEBIT            PIC X(12).
+                15  ACUP-NEW-CURR-CYC-DEBIT-N          REDEFINES
+                    ACUP-NEW-CURR-CYC-DEBIT            PIC S9(10)V99.
+                15  ACUP-NEW-GROUP-ID                  PIC X(10).
+             10 ACUP-NEW-CUST-DATA.
+                15  ACUP-NEW-CUST-ID-X                 PIC X(09).
+                15  ACUP-NEW-CUST-ID                   REDEFINES
+                    ACUP-NEW-CUST-ID-X                 PIC 9(09).
+                15  ACUP-NEW-CUST-FIRST-NAME           PIC X(25).
+                15  ACUP-NEW-CUST-MIDDLE-NAME          PIC X(25).
+                15  ACUP-NEW-CUST-LAST-NAME            PIC X(25).
+                15  ACUP-NEW-CUST-ADDR-LINE-1          PIC X(50).
+                15  ACUP-NEW-CUST-ADDR-LINE-2          PIC X(50).
+                15  ACUP-NEW-CUST-ADDR-LINE-3          PIC X(50).
+                15  ACUP-NEW-CUST-ADDR-STATE-CD        PIC X(02).
+                15  ACUP-NEW-CUST-ADDR-COUNTRY-CD      PIC X(03).
+                15  ACUP-NEW-CUST-ADDR-ZIP             PIC X(10).
+                15  ACUP-NEW-CUST-PHONE-NUM-1          PIC X(15).
+                15  ACUP-NEW-CUST-PHONE-NUM-1-X REDEFINES
+                    ACUP-NEW-CUST-PHONE-NUM-1.
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-NEW-CUST-PHONE-NUM-1A      PIC X(3).
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-NEW-CUST-PHONE-NUM-1B      PIC X(3).
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-NEW-CUST-PHONE-NUM-1C      PIC X(4).
+                    20 FILLER                          PIC X(2).
+                15  ACUP-NEW-CUST-PHONE-NUM-2          PIC X(15).
+                15  ACUP-NEW-CUST-PHONE-NUM-2-X REDEFINES
+                    ACUP-NEW-CUST-PHONE-NUM-2.
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-NEW-CUST-PHONE-NUM-2A      PIC X(3).
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-NEW-CUST-PHONE-NUM-2B      PIC X(3).
+                    20 FILLER                          PIC X(1).
+                    20 ACUP-NEW-CUST-PHONE-NUM-2C      PIC X(4).
+                    20 FILLER                          PIC X(2).
+                15  ACUP-NEW-CUST-SSN-X.
+                    20 ACUP-NEW-CUST-SSN-1             PIC X(03).
+                    20 ACUP-NEW-CUST-SSN-2             PIC X(02).
+                    20 ACUP-NEW-CUST-SSN-3             PIC X(04).
+                15  ACUP-NEW-CUST-SSN                  REDEFINES
+                    ACUP-NEW-CUST-SSN-X                PIC 9(09).
+                15  ACUP-NEW-CUST-GOVT-ISSUED-ID       PIC X(20).
+                15  ACUP-NEW-CUST-DOB-YYYY-MM-DD       PIC X(08).
+                15  ACUP-NEW-CUST-DOB-PARTS            REDEFINES
+                    ACUP-NEW-CUST-DOB-YYYY-MM-DD.
+                    20 ACUP-NEW-CUST-DOB-YEAR          PIC X(4).
+                    20 ACUP-NEW-CUST-DOB-MON           PIC X(2).
+                    20 ACUP-NEW-CUST-DOB-DAY           PIC X(2).
+                15  ACUP-NEW-CUST-EFT-ACCOUNT-ID       PIC X(10).
+                15  ACUP-NEW-CUST-PRI-HOLDER-IND       PIC X(01).
+                15  ACUP-NEW-CUST-FICO-SCORE-X         PIC X(03).
+                15  ACUP-NEW-CUST-FICO-SCORE           REDEFINES
+                    ACUP-NEW-CUST-FICO-SCORE-X         PIC 9(03).
+                    88 FICO-RANGE-IS-VALID             VALUES 300
+                                                       THROUGH 850.
+       01  WS-COMMAREA                                 PIC X(2000).
+
+      *************************************************************
+      * EXEC interface block fields, normally supplied by the     *
+      * CICS translator.  Declared here explicitly since this     *
+      * program is compiled without a CICS translator step.       *
+      *************************************************************
+       01  DFHEIBLK.
+           05  EIBCALEN                              PIC 9(4) COMP.
+           05  EIBAID                                PIC X(01).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  FILLER                                PIC X(1)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
       *************************************************************
       * Removed cursor operation:       * ERROR-FLAGS - Replacement for cursor positioning          *
       *************************************************************
@@ -1064,2783 +1150,3311 @@
            05 ERRMSG-ERROR      PIC X(01) VALUE 'N'.
            05 LNAME-ERROR      PIC X(01) VALUE 'N'.
            05 FNAME-ERROR      PIC X(01) VALUE 'N'.
-       PROCEDURE DIVISION.
-       0000-MAIN.
-
-
-           EXEC CICS HANDLE ABEND
-                     LABEL(ABEND-ROUTINE)
-           END-EXEC
-
-           INITIALIZE CC-WORK-AREA
-                      WS-MISC-STORAGE
-                      WS-COMMAREA
-      *****************************************************************
-      * Store our context
-      *****************************************************************
-           MOVE LIT-THISTRANID       TO WS-TRANID
-      *****************************************************************
-      * Ensure error message is cleared                               *
-      *****************************************************************
-           SET WS-RETURN-MSG-OFF  TO TRUE
-      *****************************************************************
-      * Store passed data if  any                *
-      *****************************************************************
-           IF EIBCALEN IS EQUAL TO 0
-               OR (CDEMO-FROM-PROGRAM = LIT-MENUPGM
-               AND NOT CDEMO-PGM-REENTER)
-              INITIALIZE CARDDEMO-COMMAREA
-                         WS-THIS-PROGCOMMAREA
-              SET CDEMO-PGM-ENTER TO TRUE
-              SET ACUP-DETAILS-NOT-FETCHED TO TRUE
-           ELSE
-              MOVE DFHCOMMAREA (1:SCREEN-FIELDS.BUSINESS-DATA.LENGTH-COMMAREA)  TO * Complete screen reference replacement
-                                CARDDEMO-COMMAREA
-              MOVE DFHCOMMAREA(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-COMMAREA + 1: * Complete screen reference replacement
-                               SCREEN-FIELDS.BUSINESS-DATA.LENGTH-THIS-PROGCOMMAREA ) TO * Complete screen reference replacement
-                                WS-THIS-PROGCOMMAREA
-           END-IF
-      *****************************************************************
-      * Remap PFkeys as needed.
-      * Store the Mapped PF Key
-      *****************************************************************
-           PERFORM YYYY-STORE-PFKEY
-              THRU YYYY-STORE-PFKEY-EXIT
-      *****************************************************************
-      * Check the AID to see if its valid at this point               *
-      * F3 - Exit
-      * Enter show screen again
-      *****************************************************************
-           SET PFK-INVALID TO TRUE
-           IF CCARD-AID-ENTER OR
-              CCARD-AID-PFK03 OR
-              (CCARD-AID-PFK05 AND ACUP-CHANGES-OK-NOT-CONFIRMED)
-                              OR
-              (CCARD-AID-PFK12 AND NOT ACUP-DETAILS-NOT-FETCHED)
-              SET PFK-VALID TO TRUE
-           END-IF
-
-           IF PFK-INVALID
-              SET CCARD-AID-ENTER TO TRUE
-           END-IF
-
-      *****************************************************************
-      * Decide what to do based on inputs received
-      *****************************************************************
-           EVALUATE TRUE
-      ******************************************************************
-      *       USER PRESSES PF03 TO EXIT
-      *  OR   USER IS DONE WITH UPDATE
-      *            XCTL TO CALLING PROGRAM OR MAIN MENU
-      ******************************************************************
-              WHEN CCARD-AID-PFK03
-                   SET CCARD-AID-PFK03     TO TRUE
-
-                   IF CDEMO-FROM-TRANID    EQUAL LOW-VALUES
-                   OR CDEMO-FROM-TRANID    EQUAL SPACES
-                      MOVE LIT-MENUTRANID  TO CDEMO-TO-TRANID
-                   ELSE
-                      MOVE CDEMO-FROM-TRANID  TO CDEMO-TO-TRANID
-                   END-IF
-
-                   IF CDEMO-FROM-PROGRAM   EQUAL LOW-VALUES
-                   OR CDEMO-FROM-PROGRAM   EQUAL SPACES
-                      MOVE LIT-MENUPGM     TO CDEMO-TO-PROGRAM
-                   ELSE
-                      MOVE CDEMO-FROM-PROGRAM TO CDEMO-TO-PROGRAM
-                   END-IF
-
-                   MOVE LIT-THISTRANID     TO CDEMO-FROM-TRANID
-                   MOVE LIT-THISPGM        TO CDEMO-FROM-PROGRAM
-
-                   SET  CDEMO-USRTYP-USER  TO TRUE
-                   SET  CDEMO-PGM-ENTER    TO TRUE
-      * Removed mapset reference:                    MOVE LIT-THISMAPSET     TO CDEMO-LAST-MAPSET
-                   MOVE LIT-THISMAP        TO CDEMO-LAST-MAP
-
-                   EXEC CICS
-                        SYNCPOINT
-                   END-EXEC
-      *
-                   EXEC CICS XCTL
-                        PROGRAM (CDEMO-TO-PROGRAM)
-                        COMMAREA(CARDDEMO-COMMAREA)
-                   END-EXEC
-      ******************************************************************
-      *       FRESH ENTRY INTO PROGRAM
-      *            ASK THE USER FOR THE KEYS TO FETCH CARD TO BE UPDATED
-      ******************************************************************
-              WHEN ACUP-DETAILS-NOT-FETCHED
-               AND CDEMO-PGM-ENTER
-              WHEN CDEMO-FROM-PROGRAM   EQUAL LIT-MENUPGM
-               AND NOT CDEMO-PGM-REENTER
-                   INITIALIZE WS-THIS-PROGCOMMAREA
-                   PERFORM 3000-SEND-MAP THRU
-                           3000-SEND-MAP-EXIT
-                   SET CDEMO-PGM-REENTER        TO TRUE
-                   SET ACUP-DETAILS-NOT-FETCHED TO TRUE
-                   GO TO COMMON-RETURN
-      ******************************************************************
-      *       ACCT DATA CHANGES REVIEWED, OKAYED AND DONE SUCESSFULLY
-      *            RESET THE SEARCH KEYS
-      *            ASK THE USER FOR FRESH SEARCH CRITERIA
-      ******************************************************************
-              WHEN ACUP-CHANGES-OKAYED-AND-DONE
-              WHEN ACUP-CHANGES-FAILED
-                   INITIALIZE WS-THIS-PROGCOMMAREA
-                              WS-MISC-STORAGE
-                              CDEMO-ACCT-ID
-                   SET CDEMO-PGM-ENTER            TO TRUE
-                   PERFORM 3000-SEND-MAP THRU
-                           3000-SEND-MAP-EXIT
-                   SET CDEMO-PGM-REENTER          TO TRUE
-                   SET ACUP-DETAILS-NOT-FETCHED   TO TRUE
-                   GO TO COMMON-RETURN
-      ******************************************************************
-      *      ACCT DATA HAS BEEN PRESENTED TO USER
-      *            CHECK THE USER INPUTS
-      *            DECIDE WHAT TO DO
-      *            PRESENT NEXT STEPS TO USER
-      ******************************************************************
-              WHEN OTHER
-                   PERFORM 1000-PROCESS-INPUTS
-                      THRU 1000-PROCESS-INPUTS-EXIT
-                   PERFORM 2000-DECIDE-ACTION
-                      THRU 2000-DECIDE-ACTION-EXIT
-                   PERFORM 3000-SEND-MAP
-                      THRU 3000-SEND-MAP-EXIT
-                   GO TO COMMON-RETURN
-           END-EVALUATE
-           .
-
-       COMMON-RETURN.
-           MOVE WS-RETURN-MSG     TO CCARD-ERROR-MSG
-
-           MOVE  CARDDEMO-COMMAREA    TO WS-COMMAREA
-           MOVE  WS-THIS-PROGCOMMAREA TO
-                  WS-COMMAREA(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-COMMAREA + 1: * Complete screen reference replacement
-                               SCREEN-FIELDS.BUSINESS-DATA.LENGTH-THIS-PROGCOMMAREA ) * Complete screen reference replacement
-
-           EXEC CICS RETURN
-                TRANSID (LIT-THISTRANID)
-                COMMAREA (WS-COMMAREA)
-                LENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-COMMAREA) * Complete screen reference replacement
-           END-EXEC
-           .
-       0000-MAIN-EXIT.
-           EXIT
-           .
-
-       1000-PROCESS-INPUTS.
-           PERFORM 1100-RECEIVE-MAP
-              THRU 1100-RECEIVE-MAP-EXIT
-           PERFORM 1200-EDIT-MAP-INPUTS
-              THRU 1200-EDIT-MAP-INPUTS-EXIT
-           MOVE WS-RETURN-MSG  TO CCARD-ERROR-MSG
-           MOVE LIT-THISPGM    TO CCARD-NEXT-PROG
-      * Removed mapset reference:            MOVE LIT-THISMAPSET TO CCARD-NEXT-MAPSET
-           MOVE LIT-THISMAP    TO CCARD-NEXT-MAP
-           .
-      *
-       1000-PROCESS-INPUTS-EXIT.
-           EXIT
-           .
-       1100-RECEIVE-MAP.
+           05 CUSTSSN-ERROR      PIC X(01) VALUE 'N'.
+           05 CUSTLNM-ERROR      PIC X(01) VALUE 'N'.
+           05 CUSTFNM-ERROR      PIC X(01) VALUE 'N'.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+
+
+           EXEC CICS HANDLE ABEND
+                     LABEL(ABEND-ROUTINE)
+           END-EXEC
+
+           INITIALIZE CC-WORK-AREA
+                      WS-MISC-STORAGE
+                      WS-COMMAREA
+      *****************************************************************
+      * Store our context
+      *****************************************************************
+           MOVE LIT-THISTRANID       TO WS-TRANID
+      *****************************************************************
+      * Ensure error message is cleared                               *
+      *****************************************************************
+           SET WS-RETURN-MSG-OFF  TO TRUE
+      *****************************************************************
+      * Store passed data if  any                *
+      *****************************************************************
+           IF EIBCALEN IS EQUAL TO 0
+               OR (CDEMO-FROM-PROGRAM = LIT-MENUPGM
+               AND NOT CDEMO-PGM-REENTER)
+              INITIALIZE CARDDEMO-COMMAREA
+                         WS-THIS-PROGCOMMAREA
+              SET CDEMO-PGM-ENTER TO TRUE
+              SET ACUP-DETAILS-NOT-FETCHED TO TRUE
+           ELSE
+              MOVE DFHCOMMAREA (1:LENGTH-COMMAREA)  TO
+      * Complete screen reference replacement
+                                CARDDEMO-COMMAREA
+              MOVE DFHCOMMAREA(LENGTH-COMMAREA + 1:
+      * Complete screen reference replacement
+                               LENGTH-THIS-PROGCOMMAREA ) TO
+      * Complete screen reference replacement
+                                WS-THIS-PROGCOMMAREA
+           END-IF
+      *****************************************************************
+      * Remap PFkeys as needed.
+      * Store the Mapped PF Key
+      *****************************************************************
+           PERFORM YYYY-STORE-PFKEY
+              THRU YYYY-STORE-PFKEY-EXIT
+      *****************************************************************
+      * Check the AID to see if its valid at this point               *
+      * F3 - Exit
+      * Enter show screen again
+      *****************************************************************
+           SET PFK-INVALID TO TRUE
+           IF CCARD-AID-ENTER OR
+              CCARD-AID-PFK03 OR
+              (CCARD-AID-PFK05 AND ACUP-CHANGES-OK-NOT-CONFIRMED)
+                              OR
+              (CCARD-AID-PFK12 AND NOT ACUP-DETAILS-NOT-FETCHED)
+              SET PFK-VALID TO TRUE
+           END-IF
+
+           IF PFK-INVALID
+              SET CCARD-AID-ENTER TO TRUE
+           END-IF
+
+      *****************************************************************
+      * Decide what to do based on inputs received
+      *****************************************************************
+           EVALUATE TRUE
+      ******************************************************************
+      *       USER PRESSES PF03 TO EXIT
+      *  OR   USER IS DONE WITH UPDATE
+      *            XCTL TO CALLING PROGRAM OR MAIN MENU
+      ******************************************************************
+              WHEN CCARD-AID-PFK03
+                   SET CCARD-AID-PFK03     TO TRUE
+
+                   IF CDEMO-FROM-TRANID    EQUAL LOW-VALUES
+                   OR CDEMO-FROM-TRANID    EQUAL SPACES
+                      MOVE LIT-MENUTRANID  TO CDEMO-TO-TRANID
+                   ELSE
+                      MOVE CDEMO-FROM-TRANID  TO CDEMO-TO-TRANID
+                   END-IF
+
+                   IF CDEMO-FROM-PROGRAM   EQUAL LOW-VALUES
+                   OR CDEMO-FROM-PROGRAM   EQUAL SPACES
+                      MOVE LIT-MENUPGM     TO CDEMO-TO-PROGRAM
+                   ELSE
+                      MOVE CDEMO-FROM-PROGRAM TO CDEMO-TO-PROGRAM
+                   END-IF
+
+                   MOVE LIT-THISTRANID     TO CDEMO-FROM-TRANID
+                   MOVE LIT-THISPGM        TO CDEMO-FROM-PROGRAM
+
+                   IF NOT CDEMO-USRTYP-SELFSVC
+                      SET  CDEMO-USRTYP-USER  TO TRUE
+                   END-IF
+                   SET  CDEMO-PGM-ENTER    TO TRUE
+      * Removed mapset reference:                    MOVE LIT-THISMAPSET     TO CDEMO-LAST-MAPSET
+                   MOVE LIT-THISMAP        TO CDEMO-LAST-MAP
+
+                   EXEC CICS
+                        SYNCPOINT
+                   END-EXEC
+      *
+                   EXEC CICS XCTL
+                        PROGRAM (CDEMO-TO-PROGRAM)
+                        COMMAREA(CARDDEMO-COMMAREA)
+                   END-EXEC
+      ******************************************************************
+      *       FRESH ENTRY INTO PROGRAM
+      *            ASK THE USER FOR THE KEYS TO FETCH CARD TO BE UPDATED
+      ******************************************************************
+              WHEN ACUP-DETAILS-NOT-FETCHED
+               AND CDEMO-PGM-ENTER
+              WHEN CDEMO-FROM-PROGRAM   EQUAL LIT-MENUPGM
+               AND NOT CDEMO-PGM-REENTER
+                   INITIALIZE WS-THIS-PROGCOMMAREA
+                   PERFORM 3000-SEND-MAP THRU
+                           3000-SEND-MAP-EXIT
+                   SET CDEMO-PGM-REENTER        TO TRUE
+                   SET ACUP-DETAILS-NOT-FETCHED TO TRUE
+                   GO TO COMMON-RETURN
+      ******************************************************************
+      *       ACCT DATA CHANGES REVIEWED, OKAYED AND DONE SUCESSFULLY
+      *            RESET THE SEARCH KEYS
+      *            ASK THE USER FOR FRESH SEARCH CRITERIA
+      ******************************************************************
+              WHEN ACUP-CHANGES-OKAYED-AND-DONE
+              WHEN ACUP-CHANGES-FAILED
+                   INITIALIZE WS-THIS-PROGCOMMAREA
+                              WS-MISC-STORAGE
+                              CDEMO-ACCT-ID
+                   SET CDEMO-PGM-ENTER            TO TRUE
+                   PERFORM 3000-SEND-MAP THRU
+                           3000-SEND-MAP-EXIT
+                   SET CDEMO-PGM-REENTER          TO TRUE
+                   SET ACUP-DETAILS-NOT-FETCHED   TO TRUE
+                   GO TO COMMON-RETURN
+      ******************************************************************
+      *      ACCT DATA HAS BEEN PRESENTED TO USER
+      *            CHECK THE USER INPUTS
+      *            DECIDE WHAT TO DO
+      *            PRESENT NEXT STEPS TO USER
+      ******************************************************************
+              WHEN OTHER
+                   PERFORM 1000-PROCESS-INPUTS
+                      THRU 1000-PROCESS-INPUTS-EXIT
+                   PERFORM 2000-DECIDE-ACTION
+                      THRU 2000-DECIDE-ACTION-EXIT
+                   PERFORM 3000-SEND-MAP
+                      THRU 3000-SEND-MAP-EXIT
+                   GO TO COMMON-RETURN
+           END-EVALUATE
+           .
+
+       COMMON-RETURN.
+           MOVE WS-RETURN-MSG     TO CCARD-ERROR-MSG
+
+           MOVE  CARDDEMO-COMMAREA    TO WS-COMMAREA
+           MOVE  WS-THIS-PROGCOMMAREA TO
+                  WS-COMMAREA(LENGTH-COMMAREA + 1:
+      * Complete screen reference replacement
+                               LENGTH-THIS-PROGCOMMAREA )
+      * Complete screen reference replacement
+
+           EXEC CICS RETURN
+                TRANSID (LIT-THISTRANID)
+                COMMAREA (WS-COMMAREA)
+                LENGTH(LENGTH-COMMAREA)
+      * Complete screen reference replacement
+           END-EXEC
+           .
+       0000-MAIN-EXIT.
+           EXIT
+           .
+
+       1000-PROCESS-INPUTS.
+           PERFORM 1100-RECEIVE-MAP
+              THRU 1100-RECEIVE-MAP-EXIT
+           PERFORM 1200-EDIT-MAP-INPUTS
+              THRU 1200-EDIT-MAP-INPUTS-EXIT
+           MOVE WS-RETURN-MSG  TO CCARD-ERROR-MSG
+           MOVE LIT-THISPGM    TO CCARD-NEXT-PROG
+      * Removed mapset reference:            MOVE LIT-THISMAPSET TO CCARD-NEXT-MAPSET
+           MOVE LIT-THISMAP    TO CCARD-NEXT-MAP
+           .
+      *
+       1000-PROCESS-INPUTS-EXIT.
+           EXIT
+           .
+       1100-RECEIVE-MAP.
       * Screen operation replaced with service-oriented equivalent
            SET SCREEN-UPDATE TO TRUE
            PERFORM MAP-SCREEN-TO-COMMAREA
            PERFORM VALIDATE-INPUT-FIELDS
 
 
-      *
-           INITIALIZE ACUP-NEW-DETAILS
-      ******************************************************************
-      *    Account Master data
-      ******************************************************************
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACCTSID = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACCTSID = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO CC-ACCT-ID
-                                            ACUP-NEW-ACCT-ID-X
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACCTSID TO CC-ACCT-ID * Direct screen reference replaced
-                                            ACUP-NEW-ACCT-ID-X
-           END-IF
-
-           IF ACUP-DETAILS-NOT-FETCHED
-              GO TO 1100-RECEIVE-MAP-EXIT
-           END-IF
-
-      * Active Status
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSTTUS = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSTTUS = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-ACTIVE-STATUS
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSTTUS TO ACUP-NEW-ACTIVE-STATUS * Direct screen reference replaced
-           END-IF
-
-      * Credit Limit
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CREDIT-LIMIT-X
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM TO ACUP-NEW-CREDIT-LIMIT-X * Direct screen reference replaced
-               IF FUNCTION TEST-NUMVAL-C(ACUP-NEW-CREDIT-LIMIT-X) = 0
-                  COMPUTE ACUP-NEW-CREDIT-LIMIT-N =
-                     FUNCTION NUMVAL-C(SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM) * Direct screen reference replaced
-               ELSE
-                  CONTINUE
-               END-IF
-           END-IF
-
-      * Cash Limit
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM = SPACES * Direct screen reference replaced
-             MOVE LOW-VALUES           TO ACUP-NEW-CASH-CREDIT-LIMIT-X
-           ELSE
-             MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM TO ACUP-NEW-CASH-CREDIT-LIMIT-X * Direct screen reference replaced
-             IF FUNCTION TEST-NUMVAL-C(ACUP-NEW-CASH-CREDIT-LIMIT-X) = 0
-                COMPUTE ACUP-NEW-CASH-CREDIT-LIMIT-N =
-                     FUNCTION NUMVAL-C(SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM) * Direct screen reference replaced
-             ELSE
-                CONTINUE
-             END-IF
-           END-IF
-
-      * Current Balance
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACURBAL = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACURBAL = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CURR-BAL-X
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACURBAL TO ACUP-NEW-CURR-BAL-X * Direct screen reference replaced
-               IF  FUNCTION TEST-NUMVAL-C(ACUP-NEW-CURR-BAL-X) = 0
-                   COMPUTE ACUP-NEW-CURR-BAL-N =
-                     FUNCTION NUMVAL-C(ACUP-NEW-CURR-BAL-X)
-               ELSE
-                   CONTINUE
-               END-IF
-           END-IF
-
-      *Current Cycle Credit
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CURR-CYC-CREDIT-X
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR TO ACUP-NEW-CURR-CYC-CREDIT-X * Direct screen reference replaced
-               IF FUNCTION TEST-NUMVAL-C(ACUP-NEW-CURR-CYC-CREDIT-X) = 0
-                   COMPUTE ACUP-NEW-CURR-CYC-CREDIT-N =
-                     FUNCTION NUMVAL-C(SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR) * Direct screen reference replaced
-               ELSE
-                   CONTINUE
-               END-IF
-           END-IF
-
-      *Current Cycle Debit
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CURR-CYC-DEBIT-X
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB TO ACUP-NEW-CURR-CYC-DEBIT-X * Direct screen reference replaced
-               IF  FUNCTION TEST-NUMVAL-C(ACUP-NEW-CURR-CYC-DEBIT-X) = 0
-                   COMPUTE ACUP-NEW-CURR-CYC-DEBIT-N =
-                     FUNCTION NUMVAL-C(SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB) * Direct screen reference replaced
-               ELSE
-                   CONTINUE
-               END-IF
-           END-IF
-
-      *Open date
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.OPNYEAR = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.OPNYEAR = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-OPEN-YEAR
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.OPNYEAR TO ACUP-NEW-OPEN-YEAR * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.OPNMON = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.OPNMON = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-OPEN-MON
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.OPNMON TO  ACUP-NEW-OPEN-MON * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.OPNDAY = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.OPNDAY = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-OPEN-DAY
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.OPNDAY TO  ACUP-NEW-OPEN-DAY * Direct screen reference replaced
-           END-IF
-
-      *Expiry date
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.EXPYEAR = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.EXPYEAR = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-EXP-YEAR
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.EXPYEAR TO ACUP-NEW-EXP-YEAR * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.EXPMON = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.EXPMON = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-EXP-MON
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.EXPMON TO  ACUP-NEW-EXP-MON * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.EXPDAY = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.EXPDAY = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-EXP-DAY
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.EXPDAY TO  ACUP-NEW-EXP-DAY * Direct screen reference replaced
-           END-IF
-
-      *Reissue date
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.RISYEAR = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.RISYEAR = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-REISSUE-YEAR
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.RISYEAR TO ACUP-NEW-REISSUE-YEAR * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.RISMON = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.RISMON = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-REISSUE-MON
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.RISMON TO  ACUP-NEW-REISSUE-MON * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.RISDAY = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.RISDAY = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-REISSUE-DAY
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.RISDAY TO  ACUP-NEW-REISSUE-DAY * Direct screen reference replaced
-           END-IF
-
-      *Account Group
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.AADDGRP = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.AADDGRP = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-GROUP-ID
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.AADDGRP TO ACUP-NEW-GROUP-ID * Direct screen reference replaced
-           END-IF
-      ******************************************************************
-      *    Customer Master data
-      ******************************************************************
-      *Customer Id (actually not editable)
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSTNUM = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSTNUM = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ID-X
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSTNUM TO ACUP-NEW-CUST-ID-X * Direct screen reference replaced
-           END-IF
-
-      *Social Security Number
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1 = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1 = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-SSN-1
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1 TO ACUP-NEW-CUST-SSN-1 * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2 = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2 = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-SSN-2
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2 TO ACUP-NEW-CUST-SSN-2 * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3 = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3 = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-SSN-3
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3 TO ACUP-NEW-CUST-SSN-3 * Direct screen reference replaced
-           END-IF
-      *
-      *Date of birth
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.DOBYEAR = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.DOBYEAR = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-DOB-YEAR
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.DOBYEAR TO ACUP-NEW-CUST-DOB-YEAR * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.DOBMON = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.DOBMON = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-DOB-MON
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.DOBMON  TO ACUP-NEW-CUST-DOB-MON * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.DOBDAY = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.DOBDAY = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-DOB-DAY
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.DOBDAY  TO ACUP-NEW-CUST-DOB-DAY * Direct screen reference replaced
-           END-IF
-      *
-      *FICO
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSTFCO = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSTFCO = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-FICO-SCORE-X
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSTFCO TO ACUP-NEW-CUST-FICO-SCORE-X * Direct screen reference replaced
-           END-IF
-      *
-      *First Name
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSFNAM = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSFNAM = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-FIRST-NAME
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSFNAM TO ACUP-NEW-CUST-FIRST-NAME * Direct screen reference replaced
-           END-IF
-      *
-      *Middle Name
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSMNAM = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSMNAM = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-MIDDLE-NAME
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSMNAM TO ACUP-NEW-CUST-MIDDLE-NAME * Direct screen reference replaced
-           END-IF
-      *
-      *Last Name
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSLNAM = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSLNAM = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-LAST-NAME
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSLNAM TO ACUP-NEW-CUST-LAST-NAME * Direct screen reference replaced
-           END-IF
-      *
-      *Address
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSADL1 = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSADL1 = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-LINE-1
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSADL1 TO ACUP-NEW-CUST-ADDR-LINE-1 * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSADL2 = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSADL2 = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-LINE-2
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSADL2 TO ACUP-NEW-CUST-ADDR-LINE-2 * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSCITY = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSCITY = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-LINE-3
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSCITY TO ACUP-NEW-CUST-ADDR-LINE-3 * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSSTTE = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSSTTE = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-STATE-CD
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSSTTE TO ACUP-NEW-CUST-ADDR-STATE-CD * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSCTRY = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSCTRY = SPACES * Direct screen reference replaced
-              MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-COUNTRY-CD
-           ELSE
-              MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSCTRY TO ACUP-NEW-CUST-ADDR-COUNTRY-CD * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSZIPC = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSZIPC = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-ZIP
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSZIPC TO ACUP-NEW-CUST-ADDR-ZIP * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSPH1A = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSPH1A = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-1A
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH1A TO ACUP-NEW-CUST-PHONE-NUM-1A * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSPH1B = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSPH1B = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-1B
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH1B TO ACUP-NEW-CUST-PHONE-NUM-1B * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSPH1C = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSPH1C = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-1C
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH1C TO ACUP-NEW-CUST-PHONE-NUM-1C * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSPH2A = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSPH2A = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-2A
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH2A TO ACUP-NEW-CUST-PHONE-NUM-2A * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSPH2B = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSPH2B = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-2B
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH2B TO ACUP-NEW-CUST-PHONE-NUM-2B * Direct screen reference replaced
-           END-IF
-
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSPH2C = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSPH2C = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-2C
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH2C TO ACUP-NEW-CUST-PHONE-NUM-2C * Direct screen reference replaced
-           END-IF
-      *
-      *Government Id
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSGOVT = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSGOVT = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-GOVT-ISSUED-ID
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSGOVT TO ACUP-NEW-CUST-GOVT-ISSUED-ID * Direct screen reference replaced
-           END-IF
-      *
-      *EFT Code
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSEFTC = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSEFTC = SPACES * Direct screen reference replaced
-               MOVE LOW-VALUES           TO ACUP-NEW-CUST-EFT-ACCOUNT-ID
-           ELSE
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSEFTC TO ACUP-NEW-CUST-EFT-ACCOUNT-ID * Direct screen reference replaced
-           END-IF
-      *
-      *Primary Holder Indicator
-      *
-           IF  SCREEN-FIELDS.BUSINESS-DATA.ACSPFLG = '*' * Direct screen reference replaced
-           OR  SCREEN-FIELDS.BUSINESS-DATA.ACSPFLG = SPACES * Direct screen reference replaced
-              MOVE LOW-VALUES            TO ACUP-NEW-CUST-PRI-HOLDER-IND
-           ELSE
-              MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPFLG  TO ACUP-NEW-CUST-PRI-HOLDER-IND * Direct screen reference replaced
-           END-IF
-           .
-       1100-RECEIVE-MAP-EXIT.
-           EXIT
-           .
-       1200-EDIT-MAP-INPUTS.
-
-           SET INPUT-OK                  TO TRUE
-
-           IF  ACUP-DETAILS-NOT-FETCHED
-      *        VALIDATE THE SEARCH KEYS
-               PERFORM 1210-EDIT-ACCOUNT
-                  THRU 1210-EDIT-ACCOUNT-EXIT
-
-               MOVE LOW-VALUES           TO ACUP-OLD-ACCT-DATA
-
-      *       IF THE SEARCH CONDITIONS HAVE PROBLEMS FLAG THEM
-              IF  FLG-ACCTFILTER-BLANK
-                  SET NO-SEARCH-CRITERIA-RECEIVED TO TRUE
-              END-IF
-
-      *       AT THIS STAGE. NO DETAILS FETCHED. NOTHING MORE TO EDIT.
-              GO TO 1200-EDIT-MAP-INPUTS-EXIT
-           ELSE
-               CONTINUE
-           END-IF
-      *
-      *    SEARCH KEYS ALREADY VALIDATED AND DATA FETCHED
-           SET FOUND-ACCOUNT-DATA        TO TRUE
-           SET FOUND-ACCT-IN-MASTER      TO TRUE
-           SET FLG-ACCTFILTER-ISVALID    TO TRUE
-
-           SET FOUND-CUST-IN-MASTER      TO TRUE
-           SET FLG-CUSTFILTER-ISVALID    TO TRUE
-
-      *
-           PERFORM 1205-COMPARE-OLD-NEW
-              THRU 1205-COMPARE-OLD-NEW-EXIT
-
-           IF  NO-CHANGES-FOUND
-           OR  ACUP-CHANGES-OK-NOT-CONFIRMED
-           OR  ACUP-CHANGES-OKAYED-AND-DONE
-               MOVE LOW-VALUES           TO WS-NON-KEY-FLAGS
-               GO TO 1200-EDIT-MAP-INPUTS-EXIT
-           END-IF
-
-           SET ACUP-CHANGES-NOT-OK       TO TRUE
-
-           MOVE 'Account Status'          TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-ACTIVE-STATUS    TO WS-EDIT-YES-NO
-           PERFORM 1220-EDIT-YESNO
-              THRU 1220-EDIT-YESNO-EXIT
-           MOVE WS-EDIT-YES-NO            TO WS-EDIT-ACCT-STATUS
-
-           MOVE 'Open Date'              TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-OPEN-DATE       TO WS-EDIT-DATE-CCYYMMDD
-           PERFORM EDIT-DATE-CCYYMMDD
-              THRU EDIT-DATE-CCYYMMDD-EXIT
-           MOVE WS-EDIT-DATE-FLGS        TO WS-EDIT-OPEN-DATE-FLGS
-
-           MOVE 'Credit Limit'           TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CREDIT-LIMIT-X  TO WS-EDIT-SIGNED-NUMBER-9V2-X
-           PERFORM 1250-EDIT-SIGNED-9V2
-              THRU 1250-EDIT-SIGNED-9V2-EXIT
-           MOVE WS-FLG-SIGNED-NUMBER-EDIT  TO WS-EDIT-CREDIT-LIMIT
-
-           MOVE 'Expiry Date'            TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-EXPIRAION-DATE  TO WS-EDIT-DATE-CCYYMMDD
-           PERFORM EDIT-DATE-CCYYMMDD
-              THRU EDIT-DATE-CCYYMMDD-EXIT
-           MOVE WS-EDIT-DATE-FLGS        TO WS-EXPIRY-DATE-FLGS
-
-           MOVE 'Cash Credit Limit'      TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CASH-CREDIT-LIMIT-X
-                                         TO WS-EDIT-SIGNED-NUMBER-9V2-X
-           PERFORM 1250-EDIT-SIGNED-9V2
-              THRU 1250-EDIT-SIGNED-9V2-EXIT
-           MOVE WS-FLG-SIGNED-NUMBER-EDIT TO WS-EDIT-CASH-CREDIT-LIMIT
-
-           MOVE 'Reissue Date'           TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-REISSUE-DATE    TO WS-EDIT-DATE-CCYYMMDD
-           PERFORM EDIT-DATE-CCYYMMDD
-              THRU EDIT-DATE-CCYYMMDD-EXIT
-           MOVE WS-EDIT-DATE-FLGS        TO WS-EDIT-REISSUE-DATE-FLGS
-
-           MOVE 'Current Balance'        TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CURR-BAL-X      TO WS-EDIT-SIGNED-NUMBER-9V2-X
-           PERFORM 1250-EDIT-SIGNED-9V2
-              THRU 1250-EDIT-SIGNED-9V2-EXIT
-           MOVE WS-FLG-SIGNED-NUMBER-EDIT   TO WS-EDIT-CURR-BAL
-
-           MOVE 'Current Cycle Credit Limit' TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CURR-CYC-CREDIT-X
-                                         TO WS-EDIT-SIGNED-NUMBER-9V2-X
-           PERFORM 1250-EDIT-SIGNED-9V2
-              THRU 1250-EDIT-SIGNED-9V2-EXIT
-           MOVE WS-FLG-SIGNED-NUMBER-EDIT   TO WS-EDIT-CURR-CYC-CREDIT
-
-           MOVE 'Current Cycle Debit Limit' TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CURR-CYC-DEBIT-X
-                                         TO WS-EDIT-SIGNED-NUMBER-9V2-X
-           PERFORM 1250-EDIT-SIGNED-9V2
-              THRU 1250-EDIT-SIGNED-9V2-EXIT
-           MOVE WS-FLG-SIGNED-NUMBER-EDIT   TO WS-EDIT-CURR-CYC-DEBIT
-
-           MOVE 'SSN'                    TO WS-EDIT-VARIABLE-NAME
-           PERFORM 1265-EDIT-US-SSN
-              THRU 1265-EDIT-US-SSN-EXIT
-
-           MOVE 'SCREEN-FIELDS.BUSINESS-DATA.Date'          TO WS-EDIT-VARIABLE-NAME * Complete screen reference replacement
-           MOVE   ACUP-NEW-CUST-DOB-YYYY-MM-DD
-                                         TO WS-EDIT-DATE-CCYYMMDD
-           PERFORM EDIT-DATE-CCYYMMDD
-              THRU EDIT-DATE-CCYYMMDD-EXIT
-           MOVE WS-EDIT-DATE-FLGS        TO WS-EDIT-DT-OF-BIRTH-FLGS
-           IF WS-EDIT-DT-OF-BIRTH-ISVALID
-              PERFORM  EDIT-DATE-OF-BIRTH
-                 THRU  EDIT-DATE-OF-BIRTH-EXIT
-              MOVE WS-EDIT-DATE-FLGS    TO WS-EDIT-DT-OF-BIRTH-FLGS
-           END-IF
-
-           MOVE 'FICO Score'             TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-FICO-SCORE-X
-                                         TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 3                        TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1245-EDIT-NUM-REQD
-              THRU 1245-EDIT-NUM-REQD-EXIT
-           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
-                                         TO WS-EDIT-FICO-SCORE-FLGS
-           IF FLG-FICO-SCORE-ISVALID
-              PERFORM  1275-EDIT-FICO-SCORE
-                 THRU  1275-EDIT-FICO-SCORE-EXIT
-           END-IF
-      ******************************************************************
-      *    Edit names
-      ******************************************************************
-           MOVE 'First Name'             TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-FIRST-NAME TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 25                       TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1225-EDIT-ALPHA-REQD
-              THRU 1225-EDIT-ALPHA-REQD-EXIT
-           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
-                                         TO WS-EDIT-FIRST-NAME-FLGS
-
-           MOVE 'Middle Name'            TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-MIDDLE-NAME TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 25                       TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1235-EDIT-ALPHA-OPT
-              THRU 1235-EDIT-ALPHA-OPT-EXIT
-           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
-                                         TO WS-EDIT-MIDDLE-NAME-FLGS
-
-           MOVE 'Last Name'              TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-LAST-NAME  TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 25                       TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1225-EDIT-ALPHA-REQD
-              THRU 1225-EDIT-ALPHA-REQD-EXIT
-           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
-                                        TO WS-EDIT-LAST-NAME-FLGS
-
-           MOVE 'Address Line 1'         TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-ADDR-LINE-1 TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 50                       TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1215-EDIT-MANDATORY
-              THRU 1215-EDIT-MANDATORY-EXIT
-           MOVE WS-EDIT-MANDATORY-FLAGS
-                                         TO WS-EDIT-ADDRESS-LINE-1-FLGS
-
-           MOVE 'State'                  TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-ADDR-STATE-CD TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 2                       TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1225-EDIT-ALPHA-REQD
-              THRU 1225-EDIT-ALPHA-REQD-EXIT
-           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
-                                         TO WS-EDIT-STATE-FLGS
-           IF FLG-ALPHA-ISVALID
-           PERFORM 1270-EDIT-US-STATE-CD
-              THRU 1270-EDIT-US-STATE-CD-EXIT
-           END-IF
-
-
-           MOVE 'Zip'                    TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-ADDR-ZIP   TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 5                        TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1245-EDIT-NUM-REQD
-              THRU 1245-EDIT-NUM-REQD-EXIT
-           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
-                                         TO WS-EDIT-ZIPCODE-FLGS
-
-      *    Address Line 2 is optional
-      *    MOVE 'Address Line 2'         TO WS-EDIT-VARIABLE-NAME
-           MOVE 'City'                   TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-ADDR-LINE-3 TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 50                       TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1225-EDIT-ALPHA-REQD
-              THRU 1225-EDIT-ALPHA-REQD-EXIT
-           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
-                                         TO WS-EDIT-CITY-FLGS
-
-           MOVE 'Country'                TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-ADDR-COUNTRY-CD
-                                        TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 3                       TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1225-EDIT-ALPHA-REQD
-              THRU 1225-EDIT-ALPHA-REQD-EXIT
-           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
-                                         TO WS-EDIT-COUNTRY-FLGS
-
-           MOVE 'Phone Number 1'         TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-PHONE-NUM-1
-                                         TO WS-EDIT-US-PHONE-NUM
-           PERFORM 1260-EDIT-US-PHONE-NUM
-              THRU 1260-EDIT-US-PHONE-NUM-EXIT
-           MOVE WS-EDIT-US-PHONE-NUM-FLGS
-                                         TO  WS-EDIT-PHONE-NUM-1-FLGS
-
-           MOVE 'Phone Number 2'         TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-PHONE-NUM-2
-                                         TO WS-EDIT-US-PHONE-NUM
-           PERFORM 1260-EDIT-US-PHONE-NUM
-              THRU 1260-EDIT-US-PHONE-NUM-EXIT
-           MOVE WS-EDIT-US-PHONE-NUM-FLGS
-                                         TO WS-EDIT-PHONE-NUM-2-FLGS
-
-           MOVE 'EFT Account Id'         TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-EFT-ACCOUNT-ID
-                                         TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 10                       TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1245-EDIT-NUM-REQD
-              THRU 1245-EDIT-NUM-REQD-EXIT
-           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
-                                         TO WS-EFT-ACCOUNT-ID-FLGS
-
-           MOVE 'Primary Card Holder'    TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-PRI-HOLDER-IND
-                                         TO WS-EDIT-YES-NO
-           PERFORM 1220-EDIT-YESNO
-              THRU 1220-EDIT-YESNO-EXIT
-           MOVE WS-EDIT-YES-NO           TO WS-EDIT-PRI-CARDHOLDER
-
-      *    Cross field edits begin here
-           IF  FLG-STATE-ISVALID
-           AND FLG-ZIPCODE-ISVALID
-               PERFORM 1280-EDIT-US-STATE-ZIP-CD
-                  THRU 1280-EDIT-US-STATE-ZIP-CD-EXIT
-           END-IF
-
-           IF INPUT-ERROR
-              CONTINUE
-           ELSE
-              SET ACUP-CHANGES-OK-NOT-CONFIRMED TO TRUE
-           END-IF
-           .
-
-       1200-EDIT-MAP-INPUTS-EXIT.
-           EXIT
-           .
-       1205-COMPARE-OLD-NEW.
-           SET NO-CHANGES-FOUND           TO TRUE
-
-           IF  ACUP-NEW-ACCT-ID-X         = ACUP-OLD-ACCT-ID-X
-           AND FUNCTION UPPER-CASE (
-               ACUP-NEW-ACTIVE-STATUS)    =
-               FUNCTION UPPER-CASE (
-               ACUP-OLD-ACTIVE-STATUS)
-           AND ACUP-NEW-CURR-BAL          = ACUP-OLD-CURR-BAL
-           AND ACUP-NEW-CREDIT-LIMIT      = ACUP-OLD-CREDIT-LIMIT
-           AND ACUP-NEW-CASH-CREDIT-LIMIT = ACUP-OLD-CASH-CREDIT-LIMIT
-           AND ACUP-NEW-OPEN-DATE         = ACUP-OLD-OPEN-DATE
-           AND ACUP-NEW-EXPIRAION-DATE    = ACUP-OLD-EXPIRAION-DATE
-           AND ACUP-NEW-REISSUE-DATE      = ACUP-OLD-REISSUE-DATE
-           AND ACUP-NEW-CURR-CYC-CREDIT   = ACUP-OLD-CURR-CYC-CREDIT
-           AND ACUP-NEW-CURR-CYC-DEBIT    = ACUP-OLD-CURR-CYC-DEBIT
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-GROUP-ID))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-GROUP-ID))
-               CONTINUE
-           ELSE
-               SET CHANGE-HAS-OCCURRED   TO TRUE
-               GO TO 1205-COMPARE-OLD-NEW-EXIT
-           END-IF
-
-
-           IF  FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-ID-X))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-ID-X))
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-FIRST-NAME))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-FIRST-NAME))
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-MIDDLE-NAME))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-MIDDLE-NAME))
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-LAST-NAME))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-LAST-NAME))
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-LINE-1))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-LINE-1))
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-LINE-2))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-LINE-2))
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-LINE-3))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-LINE-3))
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-STATE-CD))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-STATE-CD))
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-COUNTRY-CD))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-COUNTRY-CD))
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-ZIP))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-ZIP))
-           AND ACUP-NEW-CUST-PHONE-NUM-1A = ACUP-OLD-CUST-PHONE-NUM-1A
-           AND ACUP-NEW-CUST-PHONE-NUM-1B = ACUP-OLD-CUST-PHONE-NUM-1B
-           AND ACUP-NEW-CUST-PHONE-NUM-1C = ACUP-OLD-CUST-PHONE-NUM-1C
-           AND ACUP-NEW-CUST-PHONE-NUM-2A = ACUP-OLD-CUST-PHONE-NUM-2A
-           AND ACUP-NEW-CUST-PHONE-NUM-2B = ACUP-OLD-CUST-PHONE-NUM-2B
-           AND ACUP-NEW-CUST-PHONE-NUM-2C = ACUP-OLD-CUST-PHONE-NUM-2C
-           AND ACUP-NEW-CUST-SSN-X       = ACUP-OLD-CUST-SSN-X
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-GOVT-ISSUED-ID ))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-GOVT-ISSUED-ID))
-           AND ACUP-NEW-CUST-DOB-YYYY-MM-DD
-                                     = ACUP-OLD-CUST-DOB-YYYY-MM-DD
-           AND ACUP-NEW-CUST-EFT-ACCOUNT-ID
-                                     = ACUP-OLD-CUST-EFT-ACCOUNT-ID
-           AND FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-NEW-CUST-PRI-HOLDER-IND))=
-               FUNCTION UPPER-CASE (
-               FUNCTION TRIM (ACUP-OLD-CUST-PRI-HOLDER-IND))
-           AND ACUP-NEW-CUST-FICO-SCORE-X
-                                     = ACUP-OLD-CUST-FICO-SCORE-X
-               SET NO-CHANGES-DETECTED   TO TRUE
-           ELSE
-               SET CHANGE-HAS-OCCURRED   TO TRUE
-               GO TO 1205-COMPARE-OLD-NEW-EXIT
-           END-IF
-
-           .
-
-       1205-COMPARE-OLD-NEW-EXIT.
-           EXIT
-           .
-
-
-      *
-       1210-EDIT-ACCOUNT.
-           SET FLG-ACCTFILTER-NOT-OK    TO TRUE
-
-      *    Not supplied
-           IF CC-ACCT-ID   EQUAL LOW-VALUES
-           OR CC-ACCT-ID   EQUAL SPACES
-              SET INPUT-ERROR           TO TRUE
-              SET FLG-ACCTFILTER-BLANK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 SET WS-PROMPT-FOR-ACCT TO TRUE
-              END-IF
-              MOVE ZEROES               TO CDEMO-ACCT-ID
-                                           ACUP-NEW-ACCT-ID
-              GO TO  1210-EDIT-ACCOUNT-EXIT
-           END-IF
-
-      *    Not numeric
-      *    Not 11 characters
-           MOVE CC-ACCT-ID              TO ACUP-NEW-ACCT-ID
-           IF CC-ACCT-ID   IS NOT NUMERIC
-           OR CC-ACCT-ID-N EQUAL ZEROS
-              SET INPUT-ERROR TO TRUE
-              IF WS-RETURN-MSG-OFF
-                STRING
-                 'Account Number if supplied must be a 11 digit'
-                 ' Non-Zero Number'
-                DELIMITED BY SIZE
-                INTO WS-RETURN-MSG
-              END-IF
-              MOVE ZEROES               TO CDEMO-ACCT-ID
-              GO TO 1210-EDIT-ACCOUNT-EXIT
-           ELSE
-              MOVE CC-ACCT-ID TO CDEMO-ACCT-ID
-              SET FLG-ACCTFILTER-ISVALID TO TRUE
-           END-IF
-           .
-
-       1210-EDIT-ACCOUNT-EXIT.
-           EXIT
-           .
-
-       1215-EDIT-MANDATORY.
-      *    Initialize
-           SET FLG-MANDATORY-NOT-OK    TO TRUE
-
-      *    Not supplied
-           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                                       EQUAL LOW-VALUES
-           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                                       EQUAL SPACES
-           OR FUNCTION LENGTH(FUNCTION TRIM(
-              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
-
-              SET INPUT-ERROR          TO TRUE
-              SET FLG-MANDATORY-BLANK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' must be supplied.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-
-              GO TO  1215-EDIT-MANDATORY-EXIT
-           END-IF
-
-           SET FLG-MANDATORY-ISVALID   TO TRUE
-           .
-       1215-EDIT-MANDATORY-EXIT.
-           EXIT
-           .
-
-       1220-EDIT-YESNO.
-      *    Must be Y or N
-      *    SET FLG-YES-NO-NOT-OK         TO TRUE
-      *
-      *    Not supplied
-           IF WS-EDIT-YES-NO             EQUAL LOW-VALUES
-           OR WS-EDIT-YES-NO             EQUAL SPACES
-           OR WS-EDIT-YES-NO             EQUAL ZEROS
-              SET INPUT-ERROR            TO TRUE
-              SET FLG-YES-NO-BLANK       TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' must be supplied.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1220-EDIT-YESNO-EXIT
-           END-IF
-
-
-           IF FLG-YES-NO-ISVALID
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR             TO TRUE
-              SET FLG-YES-NO-NOT-OK       TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' must be Y or N.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1220-EDIT-YESNO-EXIT
-           END-IF
-           .
-       1220-EDIT-YESNO-EXIT.
-           EXIT
-           .
-
-       1225-EDIT-ALPHA-REQD.
-      *    Initialize
-           SET FLG-ALPHA-NOT-OK              TO TRUE
-
-      *    Not supplied
-           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                                             EQUAL LOW-VALUES
-           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-               EQUAL SPACES
-           OR FUNCTION LENGTH(FUNCTION TRIM(
-              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
-
-              SET INPUT-ERROR                TO TRUE
-              SET FLG-ALPHA-BLANK            TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' must be supplied.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-
-              GO TO  1225-EDIT-ALPHA-REQD-EXIT
-           END-IF
-
-      *    Only Alphabets and space allowed
-           MOVE LIT-ALL-ALPHA-FROM-X   TO LIT-ALL-ALPHA-FROM
-           INSPECT WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-             CONVERTING LIT-ALL-ALPHA-FROM
-                     TO LIT-ALPHA-SPACES-TO
-
-           IF FUNCTION LENGTH(
-                   FUNCTION TRIM(
-                   WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                                  )) = 0
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR           TO TRUE
-              SET FLG-ALPHA-NOT-OK      TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' can have alphabets only.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1225-EDIT-ALPHA-REQD-EXIT
-           END-IF
-
-           SET FLG-ALPHA-ISVALID        TO TRUE
-           .
-       1225-EDIT-ALPHA-REQD-EXIT.
-           EXIT
-           .
-
-       1230-EDIT-ALPHANUM-REQD.
-      *    Initialize
-           SET FLG-ALPHNANUM-NOT-OK          TO TRUE
-
-      *    Not supplied
-           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                                             EQUAL LOW-VALUES
-           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-               EQUAL SPACES
-           OR FUNCTION LENGTH(FUNCTION TRIM(
-              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
-
-              SET INPUT-ERROR                TO TRUE
-              SET FLG-ALPHNANUM-BLANK        TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' must be supplied.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-
-              GO TO  1230-EDIT-ALPHANUM-REQD-EXIT
-           END-IF
-
-      *    Only Alphabets,numbers and space allowed
-           MOVE LIT-ALL-ALPHANUM-FROM-X TO LIT-ALL-ALPHANUM-FROM
-
-           INSPECT WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-             CONVERTING LIT-ALL-ALPHANUM-FROM
-                     TO LIT-ALPHANUM-SPACES-TO
-
-           IF FUNCTION LENGTH(
-                   FUNCTION TRIM(
-                   WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                                  )) = 0
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR           TO TRUE
-              SET FLG-ALPHNANUM-NOT-OK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' can have numbers or alphabets only.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1230-EDIT-ALPHANUM-REQD-EXIT
-           END-IF
-
-           SET FLG-ALPHNANUM-ISVALID    TO TRUE
-           .
-       1230-EDIT-ALPHANUM-REQD-EXIT.
-           EXIT
-           .
-       1235-EDIT-ALPHA-OPT.
-      *    Initialize
-           SET FLG-ALPHA-NOT-OK              TO TRUE
-
-      *    Not supplied
-           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                                             EQUAL LOW-VALUES
-           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-               EQUAL SPACES
-           OR FUNCTION LENGTH(FUNCTION TRIM(
-              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
-
-              SET FLG-ALPHA-ISVALID          TO TRUE
-              GO TO  1235-EDIT-ALPHA-OPT-EXIT
-           ELSE
-              CONTINUE
-           END-IF
-
-      *    Only Alphabets and space allowed
-           MOVE LIT-ALL-ALPHA-FROM-X    TO LIT-ALL-ALPHA-FROM
-           INSPECT WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-             CONVERTING LIT-ALL-ALPHA-FROM
-                     TO LIT-ALPHA-SPACES-TO
-
-           IF FUNCTION LENGTH(
-                   FUNCTION TRIM(
-                   WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                                  )) = 0
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR           TO TRUE
-              SET FLG-ALPHA-NOT-OK      TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' can have alphabets only.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1235-EDIT-ALPHA-OPT-EXIT
-           END-IF
-
-           SET FLG-ALPHA-ISVALID        TO TRUE
-           .
-       1235-EDIT-ALPHA-OPT-EXIT.
-           EXIT
-           .
-
-       1240-EDIT-ALPHANUM-OPT.
-      *    Initialize
-           SET FLG-ALPHNANUM-NOT-OK          TO TRUE
-
-      *    Not supplied, but ok as optional
-           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                                             EQUAL LOW-VALUES
-           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-               EQUAL SPACES
-           OR FUNCTION LENGTH(FUNCTION TRIM(
-              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
-              SET FLG-ALPHNANUM-ISVALID     TO TRUE
-              GO TO  1240-EDIT-ALPHANUM-OPT-EXIT
-           ELSE
-              CONTINUE
-           END-IF
-
-      *    Only Alphabets and space allowed
-           MOVE LIT-ALL-ALPHANUM-FROM-X TO LIT-ALL-ALPHANUM-FROM
-           INSPECT WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-             CONVERTING LIT-ALL-ALPHANUM-FROM
-                     TO LIT-ALPHANUM-SPACES-TO
-
-           IF FUNCTION LENGTH(
-                   FUNCTION TRIM(
-                   WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                                  )) = 0
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR           TO TRUE
-              SET FLG-ALPHNANUM-NOT-OK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' can have numbers or alphabets only.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1240-EDIT-ALPHANUM-OPT-EXIT
-           END-IF
-
-           SET FLG-ALPHNANUM-ISVALID    TO TRUE
-           .
-       1240-EDIT-ALPHANUM-OPT-EXIT.
-           EXIT
-           .
-
-       1245-EDIT-NUM-REQD.
-      *    Initialize
-           SET FLG-ALPHNANUM-NOT-OK          TO TRUE
-
-      *    Not supplied
-           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                                             EQUAL LOW-VALUES
-           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-               EQUAL SPACES
-           OR FUNCTION LENGTH(FUNCTION TRIM(
-              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
-
-              SET INPUT-ERROR                TO TRUE
-              SET FLG-ALPHNANUM-BLANK        TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' must be supplied.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-
-              GO TO  1245-EDIT-NUM-REQD-EXIT
-           END-IF
-
-      *    Only all numeric allowed
-
-           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
-                  IS NUMERIC
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR           TO TRUE
-              SET FLG-ALPHNANUM-NOT-OK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' must be all numeric.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1245-EDIT-NUM-REQD-EXIT
-           END-IF
-
-      *    Must not be zero
-
-           IF FUNCTION NUMVAL(WS-EDIT-ALPHANUM-ONLY(1:
-                              WS-EDIT-ALPHANUM-LENGTH)) = 0
-              SET INPUT-ERROR           TO TRUE
-              SET FLG-ALPHNANUM-NOT-OK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' must not be zero.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1245-EDIT-NUM-REQD-EXIT
-           ELSE
-              CONTINUE
-           END-IF
-
-
-           SET FLG-ALPHNANUM-ISVALID    TO TRUE
-           .
-       1245-EDIT-NUM-REQD-EXIT.
-           EXIT
-           .
-
-       1250-EDIT-SIGNED-9V2.
-           SET FLG-SIGNED-NUMBER-NOT-OK    TO TRUE
-
-      *    Not supplied
-           IF WS-EDIT-SIGNED-NUMBER-9V2-X  EQUAL LOW-VALUES
-           OR WS-EDIT-SIGNED-NUMBER-9V2-X  EQUAL SPACES
-              SET INPUT-ERROR              TO TRUE
-              SET FLG-SIGNED-NUMBER-BLANK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' must be supplied.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1250-EDIT-SIGNED-9V2-EXIT
-           ELSE
-              CONTINUE
-           END-IF
-
-           IF FUNCTION TEST-NUMVAL-C(WS-EDIT-SIGNED-NUMBER-9V2-X) = 0
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR             TO TRUE
-              SET FLG-SIGNED-NUMBER-NOT-OK   TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ' is not valid'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-              END-IF
-              GO TO  1250-EDIT-SIGNED-9V2-EXIT
-
-           END-IF
-
-      *    If we got here all edits were cleared
-           SET FLG-SIGNED-NUMBER-ISVALID  TO TRUE
-           .
-
-       1250-EDIT-SIGNED-9V2-EXIT.
-           EXIT
-           .
-
-       1260-EDIT-US-PHONE-NUM.
-
-      *    The database stores date in X(15) format (999)999-9999
-      *                                             1234567890123
-      *    So we take the X(15) input into WS-EDIT-US-PHONE-NUM
-      *    and edit it
-
-           SET WS-EDIT-US-PHONE-IS-INVALID TO TRUE
-      *    Not mandatory to enter a phone number
-           IF  (WS-EDIT-US-PHONE-NUMA EQUAL SPACES
-           OR   WS-EDIT-US-PHONE-NUMA EQUAL LOW-VALUES)
-           AND (WS-EDIT-US-PHONE-NUMB EQUAL SPACES
-           OR   WS-EDIT-US-PHONE-NUMB EQUAL LOW-VALUES)
-           AND (WS-EDIT-US-PHONE-NUMA EQUAL SPACES
-           OR   WS-EDIT-US-PHONE-NUMC EQUAL LOW-VALUES)
-                SET WS-EDIT-US-PHONE-IS-VALID TO TRUE
-                GO TO EDIT-US-PHONE-EXIT
-           ELSE
-                CONTINUE
-           END-IF
-           .
-       EDIT-AREA-CODE.
-           IF WS-EDIT-US-PHONE-NUMA EQUAL SPACES
-           OR WS-EDIT-US-PHONE-NUMA EQUAL LOW-VALUES
-              SET INPUT-ERROR              TO TRUE
-              SET FLG-EDIT-US-PHONEA-BLANK    TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': Area code must be supplied.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  EDIT-US-PHONE-PREFIX
-           ELSE
-              CONTINUE
-           END-IF
-
-           IF  WS-EDIT-US-PHONE-NUMA       IS NUMERIC
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR                 TO TRUE
-              SET  FLG-EDIT-US-PHONEA-NOT-OK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': Area code must be A 3 digit number.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  EDIT-US-PHONE-PREFIX
-           END-IF
-
-           IF  WS-EDIT-US-PHONE-NUMA-N = 0
-              SET INPUT-ERROR              TO TRUE
-              SET  FLG-EDIT-US-PHONEA-NOT-OK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': Area code cannot be zero'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  EDIT-US-PHONE-PREFIX
-           ELSE
-              CONTINUE
-           END-IF
-
-           MOVE FUNCTION TRIM (WS-EDIT-US-PHONE-NUMA)
-             TO WS-US-PHONE-AREA-CODE-TO-EDIT
-           IF VALID-GENERAL-PURP-CODE
-               CONTINUE
-           ELSE
-              SET INPUT-ERROR              TO TRUE
-              SET  FLG-EDIT-US-PHONEA-NOT-OK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': Not valid North America general purpose area code'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  EDIT-US-PHONE-PREFIX
-           END-IF
-
-           SET FLG-EDIT-US-PHONEA-ISVALID    TO TRUE
-           .
-       EDIT-US-PHONE-PREFIX.
-
-           IF WS-EDIT-US-PHONE-NUMB EQUAL SPACES
-           OR WS-EDIT-US-PHONE-NUMB EQUAL LOW-VALUES
-              SET INPUT-ERROR              TO TRUE
-              SET FLG-EDIT-US-PHONEB-BLANK    TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': Prefix code must be supplied.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  EDIT-US-PHONE-LINENUM
-           ELSE
-              CONTINUE
-           END-IF
-
-           IF  WS-EDIT-US-PHONE-NUMB          IS NUMERIC
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR                 TO TRUE
-              SET  FLG-EDIT-US-PHONEB-NOT-OK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': Prefix code must be A 3 digit number.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  EDIT-US-PHONE-LINENUM
-           END-IF
-
-           IF  WS-EDIT-US-PHONE-NUMB-N = 0
-              SET INPUT-ERROR              TO TRUE
-              SET  FLG-EDIT-US-PHONEB-NOT-OK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': Prefix code cannot be zero'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  EDIT-US-PHONE-LINENUM
-           ELSE
-              CONTINUE
-           END-IF
-
-           SET FLG-EDIT-US-PHONEB-ISVALID    TO TRUE
-           .
-
-       EDIT-US-PHONE-LINENUM.
-           IF WS-EDIT-US-PHONE-NUMC EQUAL SPACES
-           OR WS-EDIT-US-PHONE-NUMC EQUAL LOW-VALUES
-              SET INPUT-ERROR              TO TRUE
-              SET FLG-EDIT-US-PHONEC-BLANK    TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': Line number code must be supplied.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO EDIT-US-PHONE-EXIT
-           ELSE
-              CONTINUE
-           END-IF
-
-           IF  WS-EDIT-US-PHONE-NUMC          IS NUMERIC
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR                 TO TRUE
-              SET  FLG-EDIT-US-PHONEC-NOT-OK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': Line number code must be A 4 digit number.'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  EDIT-US-PHONE-EXIT
-           END-IF
-
-           IF  WS-EDIT-US-PHONE-NUMC-N = 0
-              SET INPUT-ERROR              TO TRUE
-              SET  FLG-EDIT-US-PHONEC-NOT-OK  TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': Line number code cannot be zero'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  EDIT-US-PHONE-EXIT
-           ELSE
-               CONTINUE
-           END-IF
-
-
-           SET FLG-EDIT-US-PHONEC-ISVALID    TO TRUE
-           .
-
-       EDIT-US-PHONE-EXIT.
-           EXIT
-           .
-       1260-EDIT-US-PHONE-NUM-EXIT.
-           EXIT
-           .
-
-       1265-EDIT-US-SSN.
-      *Format xxx-xx-xxxx
-      *Part1 :should have 3 digits
-      *Part2 :should have 2 digits and it should be from 01 to 99
-      *Part3 should have 4 digits from 0001 to 9999.
-      ******************************************************************
-      *    Edit SSN Part 1
-      ******************************************************************
-           MOVE 'SSN: First 3 chars'     TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-SSN-1      TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 3                        TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1245-EDIT-NUM-REQD
-              THRU 1245-EDIT-NUM-REQD-EXIT
-           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
-                                         TO WS-EDIT-US-SSN-PART1-FLGS
-
-      *Part1 :should not be 000, 666, or between 900 and 999
-           IF FLG-EDIT-US-SSN-PART1-ISVALID
-              MOVE ACUP-NEW-CUST-SSN-1   TO WS-EDIT-US-SSN-PART1
-              IF INVALID-SSN-PART1
-              SET INPUT-ERROR            TO TRUE
-              SET FLG-EDIT-US-SSN-PART1-NOT-OK
-                                 TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': should not be 000, 666, or between 900 and 999'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              ELSE
-                CONTINUE
-              END-IF
-           END-IF
-
-      ******************************************************************
-      *    Edit SSN Part 2
-      ******************************************************************
-           MOVE 'SSN 4th & 5th chars'    TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-SSN-2      TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 2                        TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1245-EDIT-NUM-REQD
-              THRU 1245-EDIT-NUM-REQD-EXIT
-           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
-                                         TO WS-EDIT-US-SSN-PART2-FLGS
-
-
-      ******************************************************************
-      *    Edit SSN Part 3
-      ******************************************************************
-           MOVE 'SSN Last 4 chars'       TO WS-EDIT-VARIABLE-NAME
-           MOVE ACUP-NEW-CUST-SSN-3      TO WS-EDIT-ALPHANUM-ONLY
-           MOVE 4                        TO WS-EDIT-ALPHANUM-LENGTH
-           PERFORM 1245-EDIT-NUM-REQD
-              THRU 1245-EDIT-NUM-REQD-EXIT
-           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
-                                         TO WS-EDIT-US-SSN-PART3-FLGS
-           .
-       1265-EDIT-US-SSN-EXIT.
-           EXIT
-           .
-
-       1270-EDIT-US-STATE-CD.
-           MOVE ACUP-NEW-CUST-ADDR-STATE-CD TO US-STATE-CODE-TO-EDIT
-           IF VALID-US-STATE-CODE
-               CONTINUE
-           ELSE
-              SET INPUT-ERROR              TO TRUE
-              SET FLG-STATE-NOT-OK         TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': is not a valid state code'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1270-EDIT-US-STATE-CD-EXIT
-           END-IF
-           .
-       1270-EDIT-US-STATE-CD-EXIT.
-           EXIT
-           .
-       1275-EDIT-FICO-SCORE.
-           IF FICO-RANGE-IS-VALID
-               CONTINUE
-           ELSE
-              SET INPUT-ERROR              TO TRUE
-              SET FLG-FICO-SCORE-NOT-OK    TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
-                   ': should be between 300 and 850'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1275-EDIT-FICO-SCORE-EXIT
-           END-IF
-           .
-       1275-EDIT-FICO-SCORE-EXIT.
-           EXIT
-           .
-
-      *A crude zip code edit based on data from USPS web site
-       1280-EDIT-US-STATE-ZIP-CD.
-           STRING ACUP-NEW-CUST-ADDR-STATE-CD
-                  ACUP-NEW-CUST-ADDR-ZIP(1:2)
-             DELIMITED BY SIZE
-             INTO US-STATE-AND-FIRST-ZIP2
-
-           IF VALID-US-STATE-ZIP-CD2-COMBO
-               CONTINUE
-           ELSE
-              SET INPUT-ERROR              TO TRUE
-              SET FLG-STATE-NOT-OK         TO TRUE
-              SET FLG-ZIPCODE-NOT-OK       TO TRUE
-              IF WS-RETURN-MSG-OFF
-                 STRING
-                   'Invalid zip code for state'
-                   DELIMITED BY SIZE
-                   INTO WS-RETURN-MSG
-                 END-STRING
-              END-IF
-              GO TO  1280-EDIT-US-STATE-ZIP-CD-EXIT
-           END-IF
-           .
-       1280-EDIT-US-STATE-ZIP-CD-EXIT.
-           EXIT
-           .
-
-       2000-DECIDE-ACTION.
-           EVALUATE TRUE
-      ******************************************************************
-      *       NO DETAILS SHOWN.
-      *       SO GET THEM AND SETUP DETAIL EDIT SCREEN
-      ******************************************************************
-              WHEN ACUP-DETAILS-NOT-FETCHED
-      ******************************************************************
-      *       CHANGES MADE. BUT USER CANCELS
-      ******************************************************************
-              WHEN CCARD-AID-PFK12
-                 IF  FLG-ACCTFILTER-ISVALID
-                     SET WS-RETURN-MSG-OFF       TO TRUE
-                     PERFORM 9000-READ-ACCT
-                        THRU 9000-READ-ACCT-EXIT
-                     IF FOUND-CUST-IN-MASTER
-                        SET ACUP-SHOW-DETAILS    TO TRUE
-                     END-IF
-                 END-IF
-      ******************************************************************
-      *       DETAILS SHOWN
-      *       CHECK CHANGES AND ASK CONFIRMATION IF GOOD
-      ******************************************************************
-              WHEN ACUP-SHOW-DETAILS
-                 IF INPUT-ERROR
-                 OR NO-CHANGES-DETECTED
-                    CONTINUE
-                 ELSE
-                    SET ACUP-CHANGES-OK-NOT-CONFIRMED TO TRUE
-                 END-IF
-      ******************************************************************
-      *       DETAILS SHOWN
-      *       BUT INPUT EDIT ERRORS FOUND
-      ******************************************************************
-              WHEN ACUP-CHANGES-NOT-OK
-                  CONTINUE
-      ******************************************************************
-      *       DETAILS EDITED , FOUND OK, CONFIRM SAVE REQUESTED
-      *       CONFIRMATION GIVEN.SO SAVE THE CHANGES
-      ******************************************************************
-              WHEN ACUP-CHANGES-OK-NOT-CONFIRMED
-               AND CCARD-AID-PFK05
-                 PERFORM 9600-WRITE-PROCESSING
-                    THRU 9600-WRITE-PROCESSING-EXIT
-                 EVALUATE TRUE
-                    WHEN COULD-NOT-LOCK-ACCT-FOR-UPDATE
-                         SET ACUP-CHANGES-OKAYED-LOCK-ERROR TO TRUE
-                    WHEN LOCKED-BUT-UPDATE-FAILED
-                       SET ACUP-CHANGES-OKAYED-BUT-FAILED TO TRUE
-                    WHEN DATA-WAS-CHANGED-BEFORE-UPDATE
-                        SET ACUP-SHOW-DETAILS            TO TRUE
-                    WHEN OTHER
-                       SET ACUP-CHANGES-OKAYED-AND-DONE   TO TRUE
-                 END-EVALUATE
-      ******************************************************************
-      *       DETAILS EDITED , FOUND OK, CONFIRM SAVE REQUESTED
-      *       CONFIRMATION NOT GIVEN. SO SHOW DETAILS AGAIN
-      ******************************************************************
-              WHEN ACUP-CHANGES-OK-NOT-CONFIRMED
-                  CONTINUE
-      ******************************************************************
-      *       SHOW CONFIRMATION. GO BACK TO SQUARE 1
-      ******************************************************************
-              WHEN ACUP-CHANGES-OKAYED-AND-DONE
-                  SET ACUP-SHOW-DETAILS TO TRUE
-                  IF CDEMO-FROM-TRANID    EQUAL LOW-VALUES
-                  OR CDEMO-FROM-TRANID    EQUAL SPACES
-                     MOVE ZEROES       TO CDEMO-ACCT-ID
-                                          CDEMO-CARD-NUM
-      * Removed screen initialization:                      MOVE LOW-VALUES   TO CDEMO-ACCT-STATUS
-                  END-IF
-              WHEN OTHER
-                   MOVE LIT-THISPGM    TO ABEND-CULPRIT
-                   MOVE '0001'         TO ABEND-CODE
-                   MOVE SPACES         TO ABEND-REASON
-                   MOVE 'UNEXPECTED DATA SCENARIO'
-                                       TO ABEND-MSG
-                   PERFORM ABEND-ROUTINE
-                      THRU ABEND-ROUTINE-EXIT
-           END-EVALUATE
-           .
-       2000-DECIDE-ACTION-EXIT.
-           EXIT
-           .
-
-
-
-       3000-SEND-MAP.
-           PERFORM 3100-SCREEN-INIT
-              THRU 3100-SCREEN-INIT-EXIT
-           PERFORM 3200-SETUP-SCREEN-VARS
-              THRU 3200-SETUP-SCREEN-VARS-EXIT
-           PERFORM 3250-SETUP-INFOMSG
-              THRU 3250-SETUP-INFOMSG-EXIT
-           PERFORM 3300-SETUP-SCREEN-ATTRS
-              THRU 3300-SETUP-SCREEN-ATTRS-EXIT
-           PERFORM 3390-SETUP-INFOMSG-ATTRS
-              THRU 3390-SETUP-INFOMSG-ATTRS-EXIT
-           PERFORM 3400-SEND-SCREEN
-              THRU 3400-SEND-SCREEN-EXIT
-           .
-
-       3000-SEND-MAP-EXIT.
-           EXIT
-           .
-
-       3100-SCREEN-INIT.
-      * Removed screen initialization:            MOVE LOW-VALUES TO CACTUPAO
-
-           MOVE FUNCTION CURRENT-DATE     TO WS-CURDATE-DATA
-
-           MOVE CCDA-TITLE01              TO SCREEN-FIELDS.BUSINESS-DATA.TITLE01 * Direct screen reference replaced
-           MOVE CCDA-TITLE02              TO SCREEN-FIELDS.BUSINESS-DATA.TITLE02 * Direct screen reference replaced
-           MOVE LIT-THISTRANID            TO SCREEN-FIELDS.BUSINESS-DATA.TRNNAME * Direct screen reference replaced
-           MOVE LIT-THISPGM               TO SCREEN-FIELDS.BUSINESS-DATA.PGMNAME * Direct screen reference replaced
-
-           MOVE FUNCTION CURRENT-DATE     TO WS-CURDATE-DATA
-
-           MOVE WS-CURDATE-MONTH          TO WS-CURDATE-MM
-           MOVE WS-CURDATE-DAY            TO WS-CURDATE-DD
-           MOVE WS-CURDATE-YEAR(3:2)      TO WS-CURDATE-YY
-
-           MOVE WS-CURDATE-MM-DD-YY       TO SCREEN-FIELDS.BUSINESS-DATA.CURDATE * Direct screen reference replaced
-
-           MOVE WS-CURTIME-HOURS          TO WS-CURTIME-HH
-           MOVE WS-CURTIME-MINUTE         TO WS-CURTIME-MM
-           MOVE WS-CURTIME-SECOND         TO WS-CURTIME-SS
-
-           MOVE WS-CURTIME-HH-MM-SS       TO SCREEN-FIELDS.BUSINESS-DATA.CURTIME * Direct screen reference replaced
-
-           .
-
-       3100-SCREEN-INIT-EXIT.
-           EXIT
-           .
-
-       3200-SETUP-SCREEN-VARS.
-      *    INITIALIZE SEARCH CRITERIA
-           IF CDEMO-PGM-ENTER
-              CONTINUE
-           ELSE
-              IF CC-ACCT-ID-N = 0
-              AND FLG-ACCTFILTER-ISVALID
-      * Removed screen initialization:                  MOVE LOW-VALUES                TO ACCTSIDO OF CACTUPAO
-              ELSE
-                 MOVE CC-ACCT-ID                TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSID * Complete screen reference replacement
-              END-IF
-
-              EVALUATE TRUE
-                WHEN ACUP-DETAILS-NOT-FETCHED
-                WHEN CC-ACCT-ID-N =  0
-                  PERFORM 3201-SHOW-INITIAL-VALUES
-                     THRU 3201-SHOW-INITIAL-VALUES-EXIT
-               WHEN ACUP-SHOW-DETAILS
-                  PERFORM 3202-SHOW-ORIGINAL-VALUES
-                     THRU 3202-SHOW-ORIGINAL-VALUES-EXIT
-               WHEN ACUP-CHANGES-MADE
-                  PERFORM 3203-SHOW-UPDATED-VALUES
-                     THRU 3203-SHOW-UPDATED-VALUES-EXIT
-               WHEN OTHER
-                  PERFORM 3202-SHOW-ORIGINAL-VALUES
-                     THRU 3202-SHOW-ORIGINAL-VALUES-EXIT
-              END-EVALUATE
-            END-IF
-           .
-       3200-SETUP-SCREEN-VARS-EXIT.
-           EXIT
-           .
-
-       3201-SHOW-INITIAL-VALUES.
-      * Removed screen initialization:            MOVE LOW-VALUES                     TO  ACSTTUSO OF CACTUPAO
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM * Complete screen reference replacement
-      *Account Limits
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACURBAL * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB * Complete screen reference replacement
-      *Account Dates
-                                                   SCREEN-FIELDS.BUSINESS-DATA.OPNYEAR * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.OPNMON * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.OPNDAY * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.EXPYEAR * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.EXPMON * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.EXPDAY * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.RISYEAR * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.RISMON * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.RISDAY * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.AADDGRP * Complete screen reference replacement
-      *Customer data
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSTNUM * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1 * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2 * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3 * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSTFCO * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.DOBYEAR * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.DOBMON * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.DOBDAY * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSFNAM * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSMNAM * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSLNAM * Complete screen reference replacement
-      *Customer address and contact info
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSADL1 * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSADL2 * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSCITY * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSSTTE * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSZIPC * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSCTRY * Complete screen reference replacement
-
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSPH1A * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSPH1B * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSPH1C * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSPH2A * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSPH2B * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSPH2C * Complete screen reference replacement
-
-      *Customer other good stuff
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSGOVT * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSEFTC * Complete screen reference replacement
-                                                   SCREEN-FIELDS.BUSINESS-DATA.ACSPFLG * Complete screen reference replacement
-           .
-
-       3201-SHOW-INITIAL-VALUES-EXIT.
-           EXIT
-           .
-
-       3202-SHOW-ORIGINAL-VALUES.
-
-           MOVE LOW-VALUES                     TO WS-NON-KEY-FLAGS
-
-           SET PROMPT-FOR-CHANGES              TO TRUE
-
-           IF FOUND-ACCT-IN-MASTER
-           OR FOUND-CUST-IN-MASTER
-              MOVE ACUP-OLD-ACTIVE-STATUS      TO SCREEN-FIELDS.BUSINESS-DATA.ACSTTUS * Complete screen reference replacement
-
-              MOVE ACUP-OLD-CURR-BAL-N         TO WS-EDIT-CURRENCY-9-2-F
-              MOVE WS-EDIT-CURRENCY-9-2-F      TO SCREEN-FIELDS.BUSINESS-DATA.ACURBAL * Complete screen reference replacement
-
-              MOVE ACUP-OLD-CREDIT-LIMIT-N     TO WS-EDIT-CURRENCY-9-2-F
-              MOVE WS-EDIT-CURRENCY-9-2-F      TO SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM * Complete screen reference replacement
-
-              MOVE ACUP-OLD-CASH-CREDIT-LIMIT-N
-                                               TO WS-EDIT-CURRENCY-9-2-F
-              MOVE WS-EDIT-CURRENCY-9-2-F      TO SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM * Complete screen reference replacement
-
-              MOVE ACUP-OLD-CURR-CYC-CREDIT-N  TO WS-EDIT-CURRENCY-9-2-F
-              MOVE WS-EDIT-CURRENCY-9-2-F      TO SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR * Complete screen reference replacement
-
-              MOVE ACUP-OLD-CURR-CYC-DEBIT-N   TO WS-EDIT-CURRENCY-9-2-F
-              MOVE WS-EDIT-CURRENCY-9-2-F      TO SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB * Complete screen reference replacement
-
-              MOVE ACUP-OLD-OPEN-YEAR          TO SCREEN-FIELDS.BUSINESS-DATA.OPNYEAR * Complete screen reference replacement
-              MOVE ACUP-OLD-OPEN-MON           TO SCREEN-FIELDS.BUSINESS-DATA.OPNMON * Complete screen reference replacement
-              MOVE ACUP-OLD-OPEN-DAY           TO SCREEN-FIELDS.BUSINESS-DATA.OPNDAY * Complete screen reference replacement
-
-              MOVE ACUP-OLD-EXP-YEAR           TO SCREEN-FIELDS.BUSINESS-DATA.EXPYEAR * Complete screen reference replacement
-              MOVE ACUP-OLD-EXP-MON            TO SCREEN-FIELDS.BUSINESS-DATA.EXPMON * Complete screen reference replacement
-              MOVE ACUP-OLD-EXP-DAY            TO SCREEN-FIELDS.BUSINESS-DATA.EXPDAY * Complete screen reference replacement
-
-              MOVE ACUP-OLD-REISSUE-YEAR       TO SCREEN-FIELDS.BUSINESS-DATA.RISYEAR * Complete screen reference replacement
-              MOVE ACUP-OLD-REISSUE-MON        TO SCREEN-FIELDS.BUSINESS-DATA.RISMON * Complete screen reference replacement
-              MOVE ACUP-OLD-REISSUE-DAY        TO SCREEN-FIELDS.BUSINESS-DATA.RISDAY * Complete screen reference replacement
-              MOVE ACUP-OLD-GROUP-ID           TO SCREEN-FIELDS.BUSINESS-DATA.AADDGRP * Complete screen reference replacement
-           END-IF
-
-           IF FOUND-CUST-IN-MASTER
-              MOVE ACUP-OLD-CUST-ID-X          TO SCREEN-FIELDS.BUSINESS-DATA.ACSTNUM * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-SSN-X(1:3)    TO SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1 * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-SSN-X(4:2)    TO SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2 * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-SSN-X(6:4)    TO SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3 * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-FICO-SCORE-X  TO SCREEN-FIELDS.BUSINESS-DATA.ACSTFCO * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-DOB-YEAR      TO SCREEN-FIELDS.BUSINESS-DATA.DOBYEAR * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-DOB-MON       TO SCREEN-FIELDS.BUSINESS-DATA.DOBMON * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-DOB-DAY       TO SCREEN-FIELDS.BUSINESS-DATA.DOBDAY * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-FIRST-NAME    TO SCREEN-FIELDS.BUSINESS-DATA.ACSFNAM * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-MIDDLE-NAME   TO SCREEN-FIELDS.BUSINESS-DATA.ACSMNAM * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-LAST-NAME     TO SCREEN-FIELDS.BUSINESS-DATA.ACSLNAM * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-ADDR-LINE-1   TO SCREEN-FIELDS.BUSINESS-DATA.ACSADL1 * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-ADDR-LINE-2   TO SCREEN-FIELDS.BUSINESS-DATA.ACSADL2 * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-ADDR-LINE-3   TO SCREEN-FIELDS.BUSINESS-DATA.ACSCITY * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-ADDR-STATE-CD TO SCREEN-FIELDS.BUSINESS-DATA.ACSSTTE * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-ADDR-ZIP      TO SCREEN-FIELDS.BUSINESS-DATA.ACSZIPC * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-ADDR-COUNTRY-CD
-                                               TO SCREEN-FIELDS.BUSINESS-DATA.ACSCTRY * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-PHONE-NUM-1(2:3)
-                                               TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH1A * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-PHONE-NUM-1(6:3)
-                                               TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH1B * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-PHONE-NUM-1(10:4)
-                                               TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH1C * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-PHONE-NUM-2(2:3)
-                                               TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH2A * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-PHONE-NUM-2(6:3)
-                                               TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH2B * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-PHONE-NUM-2(10:4)
-                                               TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH2C * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-GOVT-ISSUED-ID
-                                               TO SCREEN-FIELDS.BUSINESS-DATA.ACSGOVT * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-EFT-ACCOUNT-ID
-                                               TO SCREEN-FIELDS.BUSINESS-DATA.ACSEFTC * Complete screen reference replacement
-              MOVE ACUP-OLD-CUST-PRI-HOLDER-IND
-                                               TO SCREEN-FIELDS.BUSINESS-DATA.ACSPFLG * Complete screen reference replacement
-           END-IF
-           .
-
-       3202-SHOW-ORIGINAL-VALUES-EXIT.
-           EXIT
-           .
-       3203-SHOW-UPDATED-VALUES.
-
-           MOVE ACUP-NEW-ACTIVE-STATUS         TO SCREEN-FIELDS.BUSINESS-DATA.ACSTTUS * Complete screen reference replacement
-
-           IF FLG-CRED-LIMIT-ISVALID
-              MOVE ACUP-NEW-CREDIT-LIMIT-N     TO WS-EDIT-CURRENCY-9-2-F
-              MOVE WS-EDIT-CURRENCY-9-2-F      TO SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM * Complete screen reference replacement
-           ELSE
-              MOVE ACUP-NEW-CREDIT-LIMIT-X     TO SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM * Complete screen reference replacement
-           END-IF
-
-           IF FLG-CASH-CREDIT-LIMIT-ISVALID
-              MOVE ACUP-NEW-CASH-CREDIT-LIMIT-N
-                                               TO WS-EDIT-CURRENCY-9-2-F
-              MOVE WS-EDIT-CURRENCY-9-2-F      TO SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM * Complete screen reference replacement
-           ELSE
-              MOVE ACUP-NEW-CASH-CREDIT-LIMIT-X
-                                               TO SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM * Complete screen reference replacement
-           END-IF
-
-           IF FLG-CURR-BAL-ISVALID
-              MOVE ACUP-NEW-CURR-BAL-N         TO WS-EDIT-CURRENCY-9-2-F
-              MOVE WS-EDIT-CURRENCY-9-2-F      TO SCREEN-FIELDS.BUSINESS-DATA.ACURBAL * Complete screen reference replacement
-           ELSE
-              MOVE ACUP-NEW-CURR-BAL-X         TO SCREEN-FIELDS.BUSINESS-DATA.ACURBAL * Complete screen reference replacement
-           END-IF
-
-           IF FLG-CURR-CYC-CREDIT-ISVALID
-              MOVE ACUP-NEW-CURR-CYC-CREDIT-N  TO WS-EDIT-CURRENCY-9-2-F
-              MOVE WS-EDIT-CURRENCY-9-2-F      TO SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR * Complete screen reference replacement
-           ELSE
-              MOVE ACUP-NEW-CURR-CYC-CREDIT-X  TO SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR * Complete screen reference replacement
-           END-IF
-
-           IF FLG-CURR-CYC-DEBIT-ISVALID
-              MOVE ACUP-NEW-CURR-CYC-DEBIT-N   TO WS-EDIT-CURRENCY-9-2-F
-              MOVE WS-EDIT-CURRENCY-9-2-F      TO SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB * Complete screen reference replacement
-           ELSE
-              MOVE ACUP-NEW-CURR-CYC-DEBIT-X   TO SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB * Complete screen reference replacement
-           END-IF
-
-           MOVE ACUP-NEW-OPEN-YEAR             TO SCREEN-FIELDS.BUSINESS-DATA.OPNYEAR * Complete screen reference replacement
-           MOVE ACUP-NEW-OPEN-MON              TO SCREEN-FIELDS.BUSINESS-DATA.OPNMON * Complete screen reference replacement
-           MOVE ACUP-NEW-OPEN-DAY              TO SCREEN-FIELDS.BUSINESS-DATA.OPNDAY * Complete screen reference replacement
-
-           MOVE ACUP-NEW-EXP-YEAR              TO SCREEN-FIELDS.BUSINESS-DATA.EXPYEAR * Complete screen reference replacement
-           MOVE ACUP-NEW-EXP-MON               TO SCREEN-FIELDS.BUSINESS-DATA.EXPMON * Complete screen reference replacement
-           MOVE ACUP-NEW-EXP-DAY               TO SCREEN-FIELDS.BUSINESS-DATA.EXPDAY * Complete screen reference replacement
-           MOVE ACUP-NEW-REISSUE-YEAR          TO SCREEN-FIELDS.BUSINESS-DATA.RISYEAR * Complete screen reference replacement
-           MOVE ACUP-NEW-REISSUE-MON           TO SCREEN-FIELDS.BUSINESS-DATA.RISMON * Complete screen reference replacement
-           MOVE ACUP-NEW-REISSUE-DAY           TO SCREEN-FIELDS.BUSINESS-DATA.RISDAY * Complete screen reference replacement
-           MOVE ACUP-NEW-GROUP-ID              TO SCREEN-FIELDS.BUSINESS-DATA.AADDGRP * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-ID-X             TO SCREEN-FIELDS.BUSINESS-DATA.ACSTNUM * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-SSN-1            TO SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1 * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-SSN-2            TO SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2 * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-SSN-3            TO SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3 * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-FICO-SCORE-X     TO SCREEN-FIELDS.BUSINESS-DATA.ACSTFCO * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-DOB-YEAR         TO SCREEN-FIELDS.BUSINESS-DATA.DOBYEAR * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-DOB-MON          TO SCREEN-FIELDS.BUSINESS-DATA.DOBMON * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-DOB-DAY          TO SCREEN-FIELDS.BUSINESS-DATA.DOBDAY * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-FIRST-NAME       TO SCREEN-FIELDS.BUSINESS-DATA.ACSFNAM * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-MIDDLE-NAME      TO SCREEN-FIELDS.BUSINESS-DATA.ACSMNAM * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-LAST-NAME        TO SCREEN-FIELDS.BUSINESS-DATA.ACSLNAM * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-ADDR-LINE-1      TO SCREEN-FIELDS.BUSINESS-DATA.ACSADL1 * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-ADDR-LINE-2      TO SCREEN-FIELDS.BUSINESS-DATA.ACSADL2 * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-ADDR-LINE-3      TO SCREEN-FIELDS.BUSINESS-DATA.ACSCITY * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-ADDR-STATE-CD    TO SCREEN-FIELDS.BUSINESS-DATA.ACSSTTE * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-ADDR-ZIP         TO SCREEN-FIELDS.BUSINESS-DATA.ACSZIPC * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-ADDR-COUNTRY-CD  TO SCREEN-FIELDS.BUSINESS-DATA.ACSCTRY * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-PHONE-NUM-1A     TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH1A * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-PHONE-NUM-1B     TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH1B * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-PHONE-NUM-1C     TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH1C * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-PHONE-NUM-2A     TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH2A * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-PHONE-NUM-2B     TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH2B * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-PHONE-NUM-2C     TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH2C * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-GOVT-ISSUED-ID   TO SCREEN-FIELDS.BUSINESS-DATA.ACSGOVT * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-EFT-ACCOUNT-ID   TO SCREEN-FIELDS.BUSINESS-DATA.ACSEFTC * Complete screen reference replacement
-           MOVE ACUP-NEW-CUST-PRI-HOLDER-IND   TO SCREEN-FIELDS.BUSINESS-DATA.ACSPFLG * Complete screen reference replacement
-
-           .
-
-       3203-SHOW-UPDATED-VALUES-EXIT.
-           EXIT
-           .
-
-       3250-SETUP-INFOMSG.
-      *    SETUP INFORMATION MESSAGE
-           EVALUATE TRUE
-               WHEN CDEMO-PGM-ENTER
-                    SET  PROMPT-FOR-SEARCH-KEYS TO TRUE
-               WHEN ACUP-DETAILS-NOT-FETCHED
-                   SET PROMPT-FOR-SEARCH-KEYS      TO TRUE
-               WHEN ACUP-SHOW-DETAILS
-                    SET PROMPT-FOR-CHANGES         TO TRUE
-               WHEN ACUP-CHANGES-NOT-OK
-                    SET PROMPT-FOR-CHANGES         TO TRUE
-               WHEN ACUP-CHANGES-OK-NOT-CONFIRMED
-                    SET PROMPT-FOR-CONFIRMATION    TO TRUE
-               WHEN ACUP-CHANGES-OKAYED-AND-DONE
-                    SET CONFIRM-UPDATE-SUCCESS     TO TRUE
-
-               WHEN ACUP-CHANGES-OKAYED-LOCK-ERROR
-                    SET INFORM-FAILURE             TO TRUE
-               WHEN ACUP-CHANGES-OKAYED-BUT-FAILED
-                    SET INFORM-FAILURE             TO TRUE
-               WHEN WS-NO-INFO-MESSAGE
-                   SET PROMPT-FOR-SEARCH-KEYS      TO TRUE
-           END-EVALUATE
-
-           MOVE WS-INFO-MSG                    TO SCREEN-FIELDS.BUSINESS-DATA.INFOMSG * Direct screen reference replaced
-
-           MOVE WS-RETURN-MSG                  TO SCREEN-FIELDS.BUSINESS-DATA.ERRMSG * Direct screen reference replaced
-           .
-       3250-SETUP-INFOMSG-EXIT.
-           EXIT
-           .
-       3300-SETUP-SCREEN-ATTRS.
-
-      *    PROTECT ALL FIELDS
-           PERFORM 3310-PROTECT-ALL-ATTRS
-              THRU 3310-PROTECT-ALL-ATTRS-EXIT
-
-      *    UNPROTECT BASED ON CONTEXT
-           EVALUATE TRUE
-              WHEN ACUP-DETAILS-NOT-FETCHED
-      *            Make Account Id editable
-                   MOVE DFHBMFSE      TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSIDA * Complete screen reference replacement
-              WHEN  ACUP-SHOW-DETAILS
-              WHEN  ACUP-CHANGES-NOT-OK
-                   PERFORM 3320-UNPROTECT-FEW-ATTRS
-                      THRU 3320-UNPROTECT-FEW-ATTRS-EXIT
-              WHEN ACUP-CHANGES-OK-NOT-CONFIRMED
-              WHEN ACUP-CHANGES-OKAYED-AND-DONE
-                   CONTINUE
-              WHEN OTHER
-                   MOVE DFHBMFSE      TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSIDA * Complete screen reference replacement
-           END-EVALUATE
-
-      * Removed cursor operation:       *    POSITION CURSOR - ORDER BASED ON SCREEN LOCATION
-           EVALUATE TRUE
-              WHEN FOUND-ACCOUNT-DATA
-              WHEN NO-CHANGES-DETECTED
+      *
+           INITIALIZE ACUP-NEW-DETAILS
+      ******************************************************************
+      *    Account Master data
+      ******************************************************************
+           IF  ACCTSID = '*'
+      * Direct screen reference replaced
+           OR  ACCTSID = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO CC-ACCT-ID
+                                            ACUP-NEW-ACCT-ID-X
+           ELSE
+               MOVE ACCTSID TO CC-ACCT-ID
+      * Direct screen reference replaced
+                                            ACUP-NEW-ACCT-ID-X
+           END-IF
+
+           IF ACUP-DETAILS-NOT-FETCHED
+              GO TO 1100-RECEIVE-MAP-EXIT
+           END-IF
+
+      * Active Status
+           IF  ACSTTUS = '*'
+      * Direct screen reference replaced
+           OR  ACSTTUS = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-ACTIVE-STATUS
+           ELSE
+               MOVE ACSTTUS TO ACUP-NEW-ACTIVE-STATUS
+      * Direct screen reference replaced
+           END-IF
+
+      * Credit Limit
+           IF  ACRDLIM = '*'
+      * Direct screen reference replaced
+           OR  ACRDLIM = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CREDIT-LIMIT-X
+           ELSE
+               MOVE ACRDLIM TO ACUP-NEW-CREDIT-LIMIT-X
+      * Direct screen reference replaced
+               IF FUNCTION TEST-NUMVAL-C(ACUP-NEW-CREDIT-LIMIT-X) = 0
+                  COMPUTE ACUP-NEW-CREDIT-LIMIT-N =
+                     FUNCTION NUMVAL-C(ACRDLIM)
+      * Direct screen reference replaced
+               ELSE
+                  CONTINUE
+               END-IF
+           END-IF
+
+      * Cash Limit
+           IF  ACSHLIM = '*'
+      * Direct screen reference replaced
+           OR  ACSHLIM = SPACES
+      * Direct screen reference replaced
+             MOVE LOW-VALUES           TO ACUP-NEW-CASH-CREDIT-LIMIT-X
+           ELSE
+             MOVE ACSHLIM TO ACUP-NEW-CASH-CREDIT-LIMIT-X
+      * Direct screen reference replaced
+             IF FUNCTION TEST-NUMVAL-C(ACUP-NEW-CASH-CREDIT-LIMIT-X) = 0
+                COMPUTE ACUP-NEW-CASH-CREDIT-LIMIT-N =
+                     FUNCTION NUMVAL-C(ACSHLIM)
+      * Direct screen reference replaced
+             ELSE
+                CONTINUE
+             END-IF
+           END-IF
+
+      * Current Balance
+           IF  ACURBAL = '*'
+      * Direct screen reference replaced
+           OR  ACURBAL = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CURR-BAL-X
+           ELSE
+               MOVE ACURBAL TO ACUP-NEW-CURR-BAL-X
+      * Direct screen reference replaced
+               IF  FUNCTION TEST-NUMVAL-C(ACUP-NEW-CURR-BAL-X) = 0
+                   COMPUTE ACUP-NEW-CURR-BAL-N =
+                     FUNCTION NUMVAL-C(ACUP-NEW-CURR-BAL-X)
+               ELSE
+                   CONTINUE
+               END-IF
+           END-IF
+
+      *Current Cycle Credit
+           IF  ACRCYCR = '*'
+      * Direct screen reference replaced
+           OR  ACRCYCR = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CURR-CYC-CREDIT-X
+           ELSE
+               MOVE ACRCYCR TO ACUP-NEW-CURR-CYC-CREDIT-X
+      * Direct screen reference replaced
+               IF FUNCTION TEST-NUMVAL-C(ACUP-NEW-CURR-CYC-CREDIT-X) = 0
+                   COMPUTE ACUP-NEW-CURR-CYC-CREDIT-N =
+                     FUNCTION NUMVAL-C(ACRCYCR)
+      * Direct screen reference replaced
+               ELSE
+                   CONTINUE
+               END-IF
+           END-IF
+
+      *Current Cycle Debit
+           IF  ACRCYDB = '*'
+      * Direct screen reference replaced
+           OR  ACRCYDB = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CURR-CYC-DEBIT-X
+           ELSE
+               MOVE ACRCYDB TO ACUP-NEW-CURR-CYC-DEBIT-X
+      * Direct screen reference replaced
+               IF  FUNCTION TEST-NUMVAL-C(ACUP-NEW-CURR-CYC-DEBIT-X) = 0
+                   COMPUTE ACUP-NEW-CURR-CYC-DEBIT-N =
+                     FUNCTION NUMVAL-C(ACRCYDB)
+      * Direct screen reference replaced
+               ELSE
+                   CONTINUE
+               END-IF
+           END-IF
+
+      *Open date
+      *
+           IF  OPNYEAR = '*'
+      * Direct screen reference replaced
+           OR  OPNYEAR = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-OPEN-YEAR
+           ELSE
+               MOVE OPNYEAR TO ACUP-NEW-OPEN-YEAR
+      * Direct screen reference replaced
+           END-IF
+
+           IF  OPNMON = '*'
+      * Direct screen reference replaced
+           OR  OPNMON = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-OPEN-MON
+           ELSE
+               MOVE OPNMON TO  ACUP-NEW-OPEN-MON
+      * Direct screen reference replaced
+           END-IF
+
+           IF  OPNDAY = '*'
+      * Direct screen reference replaced
+           OR  OPNDAY = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-OPEN-DAY
+           ELSE
+               MOVE OPNDAY TO  ACUP-NEW-OPEN-DAY
+      * Direct screen reference replaced
+           END-IF
+
+      *Expiry date
+      *
+           IF  EXPYEAR = '*'
+      * Direct screen reference replaced
+           OR  EXPYEAR = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-EXP-YEAR
+           ELSE
+               MOVE EXPYEAR TO ACUP-NEW-EXP-YEAR
+      * Direct screen reference replaced
+           END-IF
+
+           IF  EXPMON = '*'
+      * Direct screen reference replaced
+           OR  EXPMON = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-EXP-MON
+           ELSE
+               MOVE EXPMON TO  ACUP-NEW-EXP-MON
+      * Direct screen reference replaced
+           END-IF
+
+           IF  EXPDAY = '*'
+      * Direct screen reference replaced
+           OR  EXPDAY = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-EXP-DAY
+           ELSE
+               MOVE EXPDAY TO  ACUP-NEW-EXP-DAY
+      * Direct screen reference replaced
+           END-IF
+
+      *Reissue date
+      *
+           IF  RISYEAR = '*'
+      * Direct screen reference replaced
+           OR  RISYEAR = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-REISSUE-YEAR
+           ELSE
+               MOVE RISYEAR TO ACUP-NEW-REISSUE-YEAR
+      * Direct screen reference replaced
+           END-IF
+
+           IF  RISMON = '*'
+      * Direct screen reference replaced
+           OR  RISMON = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-REISSUE-MON
+           ELSE
+               MOVE RISMON TO  ACUP-NEW-REISSUE-MON
+      * Direct screen reference replaced
+           END-IF
+
+           IF  RISDAY = '*'
+      * Direct screen reference replaced
+           OR  RISDAY = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-REISSUE-DAY
+           ELSE
+               MOVE RISDAY TO  ACUP-NEW-REISSUE-DAY
+      * Direct screen reference replaced
+           END-IF
+
+      *Account Group
+      *
+           IF  AADDGRP = '*'
+      * Direct screen reference replaced
+           OR  AADDGRP = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-GROUP-ID
+           ELSE
+               MOVE AADDGRP TO ACUP-NEW-GROUP-ID
+      * Direct screen reference replaced
+           END-IF
+      ******************************************************************
+      *    Customer Master data
+      ******************************************************************
+      *Customer Id (actually not editable)
+      *
+           IF  ACSTNUM = '*'
+      * Direct screen reference replaced
+           OR  ACSTNUM = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ID-X
+           ELSE
+               MOVE ACSTNUM TO ACUP-NEW-CUST-ID-X
+      * Direct screen reference replaced
+           END-IF
+
+      *Social Security Number
+      *
+           IF  ACTSSN1 = '*'
+      * Direct screen reference replaced
+           OR  ACTSSN1 = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-SSN-1
+           ELSE
+               MOVE ACTSSN1 TO ACUP-NEW-CUST-SSN-1
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACTSSN2 = '*'
+      * Direct screen reference replaced
+           OR  ACTSSN2 = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-SSN-2
+           ELSE
+               MOVE ACTSSN2 TO ACUP-NEW-CUST-SSN-2
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACTSSN3 = '*'
+      * Direct screen reference replaced
+           OR  ACTSSN3 = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-SSN-3
+           ELSE
+               MOVE ACTSSN3 TO ACUP-NEW-CUST-SSN-3
+      * Direct screen reference replaced
+           END-IF
+      *
+      *Date of birth
+      *
+           IF  DOBYEAR = '*'
+      * Direct screen reference replaced
+           OR  DOBYEAR = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-DOB-YEAR
+           ELSE
+               MOVE DOBYEAR TO ACUP-NEW-CUST-DOB-YEAR
+      * Direct screen reference replaced
+           END-IF
+
+           IF  DOBMON = '*'
+      * Direct screen reference replaced
+           OR  DOBMON = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-DOB-MON
+           ELSE
+               MOVE DOBMON  TO ACUP-NEW-CUST-DOB-MON
+      * Direct screen reference replaced
+           END-IF
+
+           IF  DOBDAY = '*'
+      * Direct screen reference replaced
+           OR  DOBDAY = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-DOB-DAY
+           ELSE
+               MOVE DOBDAY  TO ACUP-NEW-CUST-DOB-DAY
+      * Direct screen reference replaced
+           END-IF
+      *
+      *FICO
+      *
+           IF  ACSTFCO = '*'
+      * Direct screen reference replaced
+           OR  ACSTFCO = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-FICO-SCORE-X
+           ELSE
+               MOVE ACSTFCO TO ACUP-NEW-CUST-FICO-SCORE-X
+      * Direct screen reference replaced
+           END-IF
+      *
+      *First Name
+      *
+           IF  ACSFNAM = '*'
+      * Direct screen reference replaced
+           OR  ACSFNAM = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-FIRST-NAME
+           ELSE
+               MOVE ACSFNAM TO ACUP-NEW-CUST-FIRST-NAME
+      * Direct screen reference replaced
+           END-IF
+      *
+      *Middle Name
+      *
+           IF  ACSMNAM = '*'
+      * Direct screen reference replaced
+           OR  ACSMNAM = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-MIDDLE-NAME
+           ELSE
+               MOVE ACSMNAM TO ACUP-NEW-CUST-MIDDLE-NAME
+      * Direct screen reference replaced
+           END-IF
+      *
+      *Last Name
+      *
+           IF  ACSLNAM = '*'
+      * Direct screen reference replaced
+           OR  ACSLNAM = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-LAST-NAME
+           ELSE
+               MOVE ACSLNAM TO ACUP-NEW-CUST-LAST-NAME
+      * Direct screen reference replaced
+           END-IF
+      *
+      *Address
+      *
+           IF  ACSADL1 = '*'
+      * Direct screen reference replaced
+           OR  ACSADL1 = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-LINE-1
+           ELSE
+               MOVE ACSADL1 TO ACUP-NEW-CUST-ADDR-LINE-1
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACSADL2 = '*'
+      * Direct screen reference replaced
+           OR  ACSADL2 = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-LINE-2
+           ELSE
+               MOVE ACSADL2 TO ACUP-NEW-CUST-ADDR-LINE-2
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACSCITY = '*'
+      * Direct screen reference replaced
+           OR  ACSCITY = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-LINE-3
+           ELSE
+               MOVE ACSCITY TO ACUP-NEW-CUST-ADDR-LINE-3
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACSSTTE = '*'
+      * Direct screen reference replaced
+           OR  ACSSTTE = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-STATE-CD
+           ELSE
+               MOVE ACSSTTE TO ACUP-NEW-CUST-ADDR-STATE-CD
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACSCTRY = '*'
+      * Direct screen reference replaced
+           OR  ACSCTRY = SPACES
+      * Direct screen reference replaced
+              MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-COUNTRY-CD
+           ELSE
+              MOVE ACSCTRY TO ACUP-NEW-CUST-ADDR-COUNTRY-CD
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACSZIPC = '*'
+      * Direct screen reference replaced
+           OR  ACSZIPC = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-ADDR-ZIP
+           ELSE
+               MOVE ACSZIPC TO ACUP-NEW-CUST-ADDR-ZIP
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACSPH1A = '*'
+      * Direct screen reference replaced
+           OR  ACSPH1A = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-1A
+           ELSE
+               MOVE ACSPH1A TO ACUP-NEW-CUST-PHONE-NUM-1A
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACSPH1B = '*'
+      * Direct screen reference replaced
+           OR  ACSPH1B = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-1B
+           ELSE
+               MOVE ACSPH1B TO ACUP-NEW-CUST-PHONE-NUM-1B
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACSPH1C = '*'
+      * Direct screen reference replaced
+           OR  ACSPH1C = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-1C
+           ELSE
+               MOVE ACSPH1C TO ACUP-NEW-CUST-PHONE-NUM-1C
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACSPH2A = '*'
+      * Direct screen reference replaced
+           OR  ACSPH2A = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-2A
+           ELSE
+               MOVE ACSPH2A TO ACUP-NEW-CUST-PHONE-NUM-2A
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACSPH2B = '*'
+      * Direct screen reference replaced
+           OR  ACSPH2B = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-2B
+           ELSE
+               MOVE ACSPH2B TO ACUP-NEW-CUST-PHONE-NUM-2B
+      * Direct screen reference replaced
+           END-IF
+
+           IF  ACSPH2C = '*'
+      * Direct screen reference replaced
+           OR  ACSPH2C = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-PHONE-NUM-2C
+           ELSE
+               MOVE ACSPH2C TO ACUP-NEW-CUST-PHONE-NUM-2C
+      * Direct screen reference replaced
+           END-IF
+      *
+      *Government Id
+      *
+           IF  ACSGOVT = '*'
+      * Direct screen reference replaced
+           OR  ACSGOVT = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-GOVT-ISSUED-ID
+           ELSE
+               MOVE ACSGOVT TO ACUP-NEW-CUST-GOVT-ISSUED-ID
+      * Direct screen reference replaced
+           END-IF
+      *
+      *EFT Code
+      *
+           IF  ACSEFTC = '*'
+      * Direct screen reference replaced
+           OR  ACSEFTC = SPACES
+      * Direct screen reference replaced
+               MOVE LOW-VALUES           TO ACUP-NEW-CUST-EFT-ACCOUNT-ID
+           ELSE
+               MOVE ACSEFTC TO ACUP-NEW-CUST-EFT-ACCOUNT-ID
+      * Direct screen reference replaced
+           END-IF
+      *
+      *Primary Holder Indicator
+      *
+           IF  ACSPFLG = '*'
+      * Direct screen reference replaced
+           OR  ACSPFLG = SPACES
+      * Direct screen reference replaced
+              MOVE LOW-VALUES            TO ACUP-NEW-CUST-PRI-HOLDER-IND
+           ELSE
+              MOVE ACSPFLG  TO ACUP-NEW-CUST-PRI-HOLDER-IND
+      * Direct screen reference replaced
+           END-IF
+           .
+       1100-RECEIVE-MAP-EXIT.
+           EXIT
+           .
+       1200-EDIT-MAP-INPUTS.
+
+           SET INPUT-OK                  TO TRUE
+
+           IF  ACUP-DETAILS-NOT-FETCHED
+      *        VALIDATE THE SEARCH KEYS
+               PERFORM 1210-EDIT-ACCOUNT
+                  THRU 1210-EDIT-ACCOUNT-EXIT
+
+               MOVE LOW-VALUES           TO ACUP-OLD-ACCT-DATA
+
+      *       IF THE SEARCH CONDITIONS HAVE PROBLEMS FLAG THEM
+              IF  FLG-ACCTFILTER-BLANK
+                  SET NO-SEARCH-CRITERIA-RECEIVED TO TRUE
+              END-IF
+
+      *       AT THIS STAGE. NO DETAILS FETCHED. NOTHING MORE TO EDIT.
+              GO TO 1200-EDIT-MAP-INPUTS-EXIT
+           ELSE
+               CONTINUE
+           END-IF
+      *
+      *    SEARCH KEYS ALREADY VALIDATED AND DATA FETCHED
+           SET FOUND-ACCOUNT-DATA        TO TRUE
+           SET FOUND-ACCT-IN-MASTER      TO TRUE
+           SET FLG-ACCTFILTER-ISVALID    TO TRUE
+
+           SET FOUND-CUST-IN-MASTER      TO TRUE
+           SET FLG-CUSTFILTER-ISVALID    TO TRUE
+
+      *
+           PERFORM 1205-COMPARE-OLD-NEW
+              THRU 1205-COMPARE-OLD-NEW-EXIT
+
+           IF  NO-CHANGES-FOUND
+           OR  ACUP-CHANGES-OK-NOT-CONFIRMED
+           OR  ACUP-CHANGES-OKAYED-AND-DONE
+               MOVE LOW-VALUES           TO WS-NON-KEY-FLAGS
+               GO TO 1200-EDIT-MAP-INPUTS-EXIT
+           END-IF
+
+           SET ACUP-CHANGES-NOT-OK       TO TRUE
+
+           MOVE 'Account Status'          TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-ACTIVE-STATUS    TO WS-EDIT-YES-NO
+           PERFORM 1220-EDIT-YESNO
+              THRU 1220-EDIT-YESNO-EXIT
+           MOVE WS-EDIT-YES-NO            TO WS-EDIT-ACCT-STATUS
+
+           MOVE 'Open Date'              TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-OPEN-DATE       TO WS-EDIT-DATE-CCYYMMDD
+           PERFORM EDIT-DATE-CCYYMMDD
+              THRU EDIT-DATE-CCYYMMDD-EXIT
+           MOVE WS-EDIT-DATE-FLGS        TO WS-EDIT-OPEN-DATE-FLGS
+
+           MOVE 'Credit Limit'           TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CREDIT-LIMIT-X  TO WS-EDIT-SIGNED-NUMBER-9V2-X
+           PERFORM 1250-EDIT-SIGNED-9V2
+              THRU 1250-EDIT-SIGNED-9V2-EXIT
+           MOVE WS-FLG-SIGNED-NUMBER-EDIT  TO WS-EDIT-CREDIT-LIMIT
+
+           MOVE 'Expiry Date'            TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-EXPIRAION-DATE  TO WS-EDIT-DATE-CCYYMMDD
+           PERFORM EDIT-DATE-CCYYMMDD
+              THRU EDIT-DATE-CCYYMMDD-EXIT
+           MOVE WS-EDIT-DATE-FLGS        TO WS-EXPIRY-DATE-FLGS
+
+           MOVE 'Cash Credit Limit'      TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CASH-CREDIT-LIMIT-X
+                                         TO WS-EDIT-SIGNED-NUMBER-9V2-X
+           PERFORM 1250-EDIT-SIGNED-9V2
+              THRU 1250-EDIT-SIGNED-9V2-EXIT
+           MOVE WS-FLG-SIGNED-NUMBER-EDIT TO WS-EDIT-CASH-CREDIT-LIMIT
+
+           MOVE 'Reissue Date'           TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-REISSUE-DATE    TO WS-EDIT-DATE-CCYYMMDD
+           PERFORM EDIT-DATE-CCYYMMDD
+              THRU EDIT-DATE-CCYYMMDD-EXIT
+           MOVE WS-EDIT-DATE-FLGS        TO WS-EDIT-REISSUE-DATE-FLGS
+
+           MOVE 'Current Balance'        TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CURR-BAL-X      TO WS-EDIT-SIGNED-NUMBER-9V2-X
+           PERFORM 1250-EDIT-SIGNED-9V2
+              THRU 1250-EDIT-SIGNED-9V2-EXIT
+           MOVE WS-FLG-SIGNED-NUMBER-EDIT   TO WS-EDIT-CURR-BAL
+
+           MOVE 'Current Cycle Credit Limit' TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CURR-CYC-CREDIT-X
+                                         TO WS-EDIT-SIGNED-NUMBER-9V2-X
+           PERFORM 1250-EDIT-SIGNED-9V2
+              THRU 1250-EDIT-SIGNED-9V2-EXIT
+           MOVE WS-FLG-SIGNED-NUMBER-EDIT   TO WS-EDIT-CURR-CYC-CREDIT
+
+           MOVE 'Current Cycle Debit Limit' TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CURR-CYC-DEBIT-X
+                                         TO WS-EDIT-SIGNED-NUMBER-9V2-X
+           PERFORM 1250-EDIT-SIGNED-9V2
+              THRU 1250-EDIT-SIGNED-9V2-EXIT
+           MOVE WS-FLG-SIGNED-NUMBER-EDIT   TO WS-EDIT-CURR-CYC-DEBIT
+
+           MOVE 'SSN'                    TO WS-EDIT-VARIABLE-NAME
+           PERFORM 1265-EDIT-US-SSN
+              THRU 1265-EDIT-US-SSN-EXIT
+
+           MOVE 'Date'          TO WS-EDIT-VARIABLE-NAME
+      * Complete screen reference replacement
+           MOVE   ACUP-NEW-CUST-DOB-YYYY-MM-DD
+                                         TO WS-EDIT-DATE-CCYYMMDD
+           PERFORM EDIT-DATE-CCYYMMDD
+              THRU EDIT-DATE-CCYYMMDD-EXIT
+           MOVE WS-EDIT-DATE-FLGS        TO WS-EDIT-DT-OF-BIRTH-FLGS
+           IF WS-EDIT-DT-OF-BIRTH-ISVALID
+              PERFORM  EDIT-DATE-OF-BIRTH
+                 THRU  EDIT-DATE-OF-BIRTH-EXIT
+              MOVE WS-EDIT-DATE-FLGS    TO WS-EDIT-DT-OF-BIRTH-FLGS
+           END-IF
+
+           MOVE 'FICO Score'             TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-FICO-SCORE-X
+                                         TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 3                        TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1245-EDIT-NUM-REQD
+              THRU 1245-EDIT-NUM-REQD-EXIT
+           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
+                                         TO WS-EDIT-FICO-SCORE-FLGS
+           IF FLG-FICO-SCORE-ISVALID
+              PERFORM  1275-EDIT-FICO-SCORE
+                 THRU  1275-EDIT-FICO-SCORE-EXIT
+           END-IF
+      ******************************************************************
+      *    Edit names
+      ******************************************************************
+           MOVE 'First Name'             TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-FIRST-NAME TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 25                       TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1225-EDIT-ALPHA-REQD
+              THRU 1225-EDIT-ALPHA-REQD-EXIT
+           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
+                                         TO WS-EDIT-FIRST-NAME-FLGS
+
+           MOVE 'Middle Name'            TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-MIDDLE-NAME TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 25                       TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1235-EDIT-ALPHA-OPT
+              THRU 1235-EDIT-ALPHA-OPT-EXIT
+           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
+                                         TO WS-EDIT-MIDDLE-NAME-FLGS
+
+           MOVE 'Last Name'              TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-LAST-NAME  TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 25                       TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1225-EDIT-ALPHA-REQD
+              THRU 1225-EDIT-ALPHA-REQD-EXIT
+           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
+                                        TO WS-EDIT-LAST-NAME-FLGS
+
+           MOVE 'Address Line 1'         TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-ADDR-LINE-1 TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 50                       TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1215-EDIT-MANDATORY
+              THRU 1215-EDIT-MANDATORY-EXIT
+           MOVE WS-EDIT-MANDATORY-FLAGS
+                                         TO WS-EDIT-ADDRESS-LINE-1-FLGS
+
+           MOVE 'State'                  TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-ADDR-STATE-CD TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 2                       TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1225-EDIT-ALPHA-REQD
+              THRU 1225-EDIT-ALPHA-REQD-EXIT
+           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
+                                         TO WS-EDIT-STATE-FLGS
+           IF FLG-ALPHA-ISVALID
+           PERFORM 1270-EDIT-US-STATE-CD
+              THRU 1270-EDIT-US-STATE-CD-EXIT
+           END-IF
+
+
+           MOVE 'Zip'                    TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-ADDR-ZIP   TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 5                        TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1245-EDIT-NUM-REQD
+              THRU 1245-EDIT-NUM-REQD-EXIT
+           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
+                                         TO WS-EDIT-ZIPCODE-FLGS
+
+      *    Address Line 2 is optional
+      *    MOVE 'Address Line 2'         TO WS-EDIT-VARIABLE-NAME
+           MOVE 'City'                   TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-ADDR-LINE-3 TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 50                       TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1225-EDIT-ALPHA-REQD
+              THRU 1225-EDIT-ALPHA-REQD-EXIT
+           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
+                                         TO WS-EDIT-CITY-FLGS
+
+           MOVE 'Country'                TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-ADDR-COUNTRY-CD
+                                        TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 3                       TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1225-EDIT-ALPHA-REQD
+              THRU 1225-EDIT-ALPHA-REQD-EXIT
+           MOVE WS-EDIT-ALPHA-ONLY-FLAGS
+                                         TO WS-EDIT-COUNTRY-FLGS
+
+           MOVE 'Government Id'          TO WS-EDIT-VARIABLE-NAME
+           PERFORM 1295-EDIT-GOVT-ISSUED-ID
+              THRU 1295-EDIT-GOVT-ISSUED-ID-EXIT
+
+           MOVE 'Phone Number 1'         TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-PHONE-NUM-1
+                                         TO WS-EDIT-US-PHONE-NUM
+           PERFORM 1260-EDIT-US-PHONE-NUM
+              THRU 1260-EDIT-US-PHONE-NUM-EXIT
+           MOVE WS-EDIT-US-PHONE-NUM-FLGS
+                                         TO  WS-EDIT-PHONE-NUM-1-FLGS
+
+           MOVE 'Phone Number 2'         TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-PHONE-NUM-2
+                                         TO WS-EDIT-US-PHONE-NUM
+           PERFORM 1260-EDIT-US-PHONE-NUM
+              THRU 1260-EDIT-US-PHONE-NUM-EXIT
+           MOVE WS-EDIT-US-PHONE-NUM-FLGS
+                                         TO WS-EDIT-PHONE-NUM-2-FLGS
+
+           MOVE 'EFT Account Id'         TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-EFT-ACCOUNT-ID
+                                         TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 10                       TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1245-EDIT-NUM-REQD
+              THRU 1245-EDIT-NUM-REQD-EXIT
+           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
+                                         TO WS-EFT-ACCOUNT-ID-FLGS
+           IF FLG-EFT-ACCOUNT-ID-ISVALID
+              PERFORM 1290-EDIT-EFT-ACCOUNT-ID
+                 THRU 1290-EDIT-EFT-ACCOUNT-ID-EXIT
+           END-IF
+
+           MOVE 'Primary Card Holder'    TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-PRI-HOLDER-IND
+                                         TO WS-EDIT-YES-NO
+           PERFORM 1220-EDIT-YESNO
+              THRU 1220-EDIT-YESNO-EXIT
+           MOVE WS-EDIT-YES-NO           TO WS-EDIT-PRI-CARDHOLDER
+
+      *    Cross field edits begin here
+           IF  FLG-STATE-ISVALID
+           AND FLG-ZIPCODE-ISVALID
+               PERFORM 1280-EDIT-US-STATE-ZIP-CD
+                  THRU 1280-EDIT-US-STATE-ZIP-CD-EXIT
+           END-IF
+
+           IF  FLG-CRED-LIMIT-ISVALID
+           AND FLG-CASH-CREDIT-LIMIT-ISVALID
+           AND FLG-CURR-BAL-ISVALID
+               PERFORM 1285-EDIT-BALANCE-VS-LIMITS
+                  THRU 1285-EDIT-BALANCE-VS-LIMITS-EXIT
+           END-IF
+
+           IF INPUT-ERROR
+              CONTINUE
+           ELSE
+              SET ACUP-CHANGES-OK-NOT-CONFIRMED TO TRUE
+           END-IF
+           .
+
+       1200-EDIT-MAP-INPUTS-EXIT.
+           EXIT
+           .
+       1205-COMPARE-OLD-NEW.
+           SET NO-CHANGES-FOUND           TO TRUE
+
+           IF  ACUP-NEW-ACCT-ID-X         = ACUP-OLD-ACCT-ID-X
+           AND FUNCTION UPPER-CASE (
+               ACUP-NEW-ACTIVE-STATUS)    =
+               FUNCTION UPPER-CASE (
+               ACUP-OLD-ACTIVE-STATUS)
+           AND ACUP-NEW-CURR-BAL          = ACUP-OLD-CURR-BAL
+           AND ACUP-NEW-CREDIT-LIMIT      = ACUP-OLD-CREDIT-LIMIT
+           AND ACUP-NEW-CASH-CREDIT-LIMIT = ACUP-OLD-CASH-CREDIT-LIMIT
+           AND ACUP-NEW-OPEN-DATE         = ACUP-OLD-OPEN-DATE
+           AND ACUP-NEW-EXPIRAION-DATE    = ACUP-OLD-EXPIRAION-DATE
+           AND ACUP-NEW-REISSUE-DATE      = ACUP-OLD-REISSUE-DATE
+           AND ACUP-NEW-CURR-CYC-CREDIT   = ACUP-OLD-CURR-CYC-CREDIT
+           AND ACUP-NEW-CURR-CYC-DEBIT    = ACUP-OLD-CURR-CYC-DEBIT
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-GROUP-ID))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-GROUP-ID))
+               CONTINUE
+           ELSE
+               SET CHANGE-HAS-OCCURRED   TO TRUE
+               GO TO 1205-COMPARE-OLD-NEW-EXIT
+           END-IF
+
+
+           IF  FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-ID-X))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-ID-X))
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-FIRST-NAME))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-FIRST-NAME))
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-MIDDLE-NAME))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-MIDDLE-NAME))
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-LAST-NAME))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-LAST-NAME))
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-LINE-1))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-LINE-1))
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-LINE-2))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-LINE-2))
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-LINE-3))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-LINE-3))
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-STATE-CD))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-STATE-CD))
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-COUNTRY-CD))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-COUNTRY-CD))
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-ADDR-ZIP))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-ADDR-ZIP))
+           AND ACUP-NEW-CUST-PHONE-NUM-1A = ACUP-OLD-CUST-PHONE-NUM-1A
+           AND ACUP-NEW-CUST-PHONE-NUM-1B = ACUP-OLD-CUST-PHONE-NUM-1B
+           AND ACUP-NEW-CUST-PHONE-NUM-1C = ACUP-OLD-CUST-PHONE-NUM-1C
+           AND ACUP-NEW-CUST-PHONE-NUM-2A = ACUP-OLD-CUST-PHONE-NUM-2A
+           AND ACUP-NEW-CUST-PHONE-NUM-2B = ACUP-OLD-CUST-PHONE-NUM-2B
+           AND ACUP-NEW-CUST-PHONE-NUM-2C = ACUP-OLD-CUST-PHONE-NUM-2C
+           AND ACUP-NEW-CUST-SSN-X       = ACUP-OLD-CUST-SSN-X
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-GOVT-ISSUED-ID ))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-GOVT-ISSUED-ID))
+           AND ACUP-NEW-CUST-DOB-YYYY-MM-DD
+                                     = ACUP-OLD-CUST-DOB-YYYY-MM-DD
+           AND ACUP-NEW-CUST-EFT-ACCOUNT-ID
+                                     = ACUP-OLD-CUST-EFT-ACCOUNT-ID
+           AND FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-NEW-CUST-PRI-HOLDER-IND))=
+               FUNCTION UPPER-CASE (
+               FUNCTION TRIM (ACUP-OLD-CUST-PRI-HOLDER-IND))
+           AND ACUP-NEW-CUST-FICO-SCORE-X
+                                     = ACUP-OLD-CUST-FICO-SCORE-X
+               SET NO-CHANGES-DETECTED   TO TRUE
+           ELSE
+               SET CHANGE-HAS-OCCURRED   TO TRUE
+               GO TO 1205-COMPARE-OLD-NEW-EXIT
+           END-IF
+
+           .
+
+       1205-COMPARE-OLD-NEW-EXIT.
+           EXIT
+           .
+
+
+      *
+       1210-EDIT-ACCOUNT.
+           SET FLG-ACCTFILTER-NOT-OK    TO TRUE
+
+      *    A self-service user is tied to one account - the account
+      *    search/edit keys are not theirs to change, so force the
+      *    filter to the account on their USRSEC record regardless
+      *    of what was keyed in.
+           IF CDEMO-USRTYP-SELFSVC
+              MOVE CDEMO-SELFSVC-ACCT-ID TO CC-ACCT-ID-N
+           END-IF
+
+      *    No account number keyed - if a customer SSN or a last
+      *    name/first name pair was given instead, resolve that to
+      *    an account number before treating CC-ACCT-ID as blank.
+           IF (CC-ACCT-ID   EQUAL LOW-VALUES
+           OR  CC-ACCT-ID   EQUAL SPACES)
+           AND ((CUSTSSN NOT = SPACES AND NOT = LOW-VALUES)
+             OR (CUSTLNM NOT = SPACES AND NOT = LOW-VALUES
+             AND CUSTFNM NOT = SPACES AND NOT = LOW-VALUES))
+              PERFORM 9150-RESOLVE-ACCT-BY-CUSTOMER
+                 THRU 9150-RESOLVE-ACCT-BY-CUSTOMER-EXIT
+              IF FLG-CUSTLOOKUP-FOUND
+                 MOVE WS-CUSTLOOKUP-ACCT-ID TO CC-ACCT-ID-N
+              END-IF
+           END-IF
+
+      *    Not supplied
+           IF CC-ACCT-ID   EQUAL LOW-VALUES
+           OR CC-ACCT-ID   EQUAL SPACES
+              SET INPUT-ERROR           TO TRUE
+              SET FLG-ACCTFILTER-BLANK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 IF FLG-CUSTLOOKUP-NOT-FOUND
+                    MOVE 'No account found for that customer search'
+                                         TO WS-RETURN-MSG
+                 ELSE
+                    SET WS-PROMPT-FOR-ACCT TO TRUE
+                 END-IF
+              END-IF
+              MOVE ZEROES               TO CDEMO-ACCT-ID
+                                           ACUP-NEW-ACCT-ID
+              GO TO  1210-EDIT-ACCOUNT-EXIT
+           END-IF
+
+      *    Not numeric
+      *    Not 11 characters
+           MOVE CC-ACCT-ID              TO ACUP-NEW-ACCT-ID
+           IF CC-ACCT-ID   IS NOT NUMERIC
+           OR CC-ACCT-ID-N EQUAL ZEROS
+              SET INPUT-ERROR TO TRUE
+              IF WS-RETURN-MSG-OFF
+                STRING
+                 'Account Number if supplied must be a 11 digit'
+                 ' Non-Zero Number'
+                DELIMITED BY SIZE
+                INTO WS-RETURN-MSG
+              END-IF
+              MOVE ZEROES               TO CDEMO-ACCT-ID
+              GO TO 1210-EDIT-ACCOUNT-EXIT
+           ELSE
+              MOVE CC-ACCT-ID TO CDEMO-ACCT-ID
+              SET FLG-ACCTFILTER-ISVALID TO TRUE
+           END-IF
+           .
+
+       1210-EDIT-ACCOUNT-EXIT.
+           EXIT
+           .
+
+       1215-EDIT-MANDATORY.
+      *    Initialize
+           SET FLG-MANDATORY-NOT-OK    TO TRUE
+
+      *    Not supplied
+           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                                       EQUAL LOW-VALUES
+           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                                       EQUAL SPACES
+           OR FUNCTION LENGTH(FUNCTION TRIM(
+              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
+
+              SET INPUT-ERROR          TO TRUE
+              SET FLG-MANDATORY-BLANK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' must be supplied.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+
+              GO TO  1215-EDIT-MANDATORY-EXIT
+           END-IF
+
+           SET FLG-MANDATORY-ISVALID   TO TRUE
+           .
+       1215-EDIT-MANDATORY-EXIT.
+           EXIT
+           .
+
+       1220-EDIT-YESNO.
+      *    Must be Y or N
+      *    SET FLG-YES-NO-NOT-OK         TO TRUE
+      *
+      *    Not supplied
+           IF WS-EDIT-YES-NO             EQUAL LOW-VALUES
+           OR WS-EDIT-YES-NO             EQUAL SPACES
+           OR WS-EDIT-YES-NO             EQUAL ZEROS
+              SET INPUT-ERROR            TO TRUE
+              SET FLG-YES-NO-BLANK       TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' must be supplied.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1220-EDIT-YESNO-EXIT
+           END-IF
+
+
+           IF FLG-YES-NO-ISVALID
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR             TO TRUE
+              SET FLG-YES-NO-NOT-OK       TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' must be Y or N.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1220-EDIT-YESNO-EXIT
+           END-IF
+           .
+       1220-EDIT-YESNO-EXIT.
+           EXIT
+           .
+
+       1225-EDIT-ALPHA-REQD.
+      *    Initialize
+           SET FLG-ALPHA-NOT-OK              TO TRUE
+
+      *    Not supplied
+           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                                             EQUAL LOW-VALUES
+           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+               EQUAL SPACES
+           OR FUNCTION LENGTH(FUNCTION TRIM(
+              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
+
+              SET INPUT-ERROR                TO TRUE
+              SET FLG-ALPHA-BLANK            TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' must be supplied.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+
+              GO TO  1225-EDIT-ALPHA-REQD-EXIT
+           END-IF
+
+      *    Only Alphabets and space allowed
+           MOVE LIT-ALL-ALPHA-FROM-X   TO LIT-ALL-ALPHA-FROM
+           INSPECT WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+             CONVERTING LIT-ALL-ALPHA-FROM
+                     TO LIT-ALPHA-SPACES-TO
+
+           IF FUNCTION LENGTH(
+                   FUNCTION TRIM(
+                   WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                                  )) = 0
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR           TO TRUE
+              SET FLG-ALPHA-NOT-OK      TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' can have alphabets only.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1225-EDIT-ALPHA-REQD-EXIT
+           END-IF
+
+           SET FLG-ALPHA-ISVALID        TO TRUE
+           .
+       1225-EDIT-ALPHA-REQD-EXIT.
+           EXIT
+           .
+
+       1230-EDIT-ALPHANUM-REQD.
+      *    Initialize
+           SET FLG-ALPHNANUM-NOT-OK          TO TRUE
+
+      *    Not supplied
+           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                                             EQUAL LOW-VALUES
+           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+               EQUAL SPACES
+           OR FUNCTION LENGTH(FUNCTION TRIM(
+              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
+
+              SET INPUT-ERROR                TO TRUE
+              SET FLG-ALPHNANUM-BLANK        TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' must be supplied.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+
+              GO TO  1230-EDIT-ALPHANUM-REQD-EXIT
+           END-IF
+
+      *    Only Alphabets,numbers and space allowed
+           MOVE LIT-ALL-ALPHANUM-FROM-X TO LIT-ALL-ALPHANUM-FROM
+
+           INSPECT WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+             CONVERTING LIT-ALL-ALPHANUM-FROM
+                     TO LIT-ALPHANUM-SPACES-TO
+
+           IF FUNCTION LENGTH(
+                   FUNCTION TRIM(
+                   WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                                  )) = 0
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR           TO TRUE
+              SET FLG-ALPHNANUM-NOT-OK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' can have numbers or alphabets only.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1230-EDIT-ALPHANUM-REQD-EXIT
+           END-IF
+
+           SET FLG-ALPHNANUM-ISVALID    TO TRUE
+           .
+       1230-EDIT-ALPHANUM-REQD-EXIT.
+           EXIT
+           .
+       1235-EDIT-ALPHA-OPT.
+      *    Initialize
+           SET FLG-ALPHA-NOT-OK              TO TRUE
+
+      *    Not supplied
+           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                                             EQUAL LOW-VALUES
+           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+               EQUAL SPACES
+           OR FUNCTION LENGTH(FUNCTION TRIM(
+              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
+
+              SET FLG-ALPHA-ISVALID          TO TRUE
+              GO TO  1235-EDIT-ALPHA-OPT-EXIT
+           ELSE
+              CONTINUE
+           END-IF
+
+      *    Only Alphabets and space allowed
+           MOVE LIT-ALL-ALPHA-FROM-X    TO LIT-ALL-ALPHA-FROM
+           INSPECT WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+             CONVERTING LIT-ALL-ALPHA-FROM
+                     TO LIT-ALPHA-SPACES-TO
+
+           IF FUNCTION LENGTH(
+                   FUNCTION TRIM(
+                   WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                                  )) = 0
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR           TO TRUE
+              SET FLG-ALPHA-NOT-OK      TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' can have alphabets only.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1235-EDIT-ALPHA-OPT-EXIT
+           END-IF
+
+           SET FLG-ALPHA-ISVALID        TO TRUE
+           .
+       1235-EDIT-ALPHA-OPT-EXIT.
+           EXIT
+           .
+
+       1240-EDIT-ALPHANUM-OPT.
+      *    Initialize
+           SET FLG-ALPHNANUM-NOT-OK          TO TRUE
+
+      *    Not supplied, but ok as optional
+           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                                             EQUAL LOW-VALUES
+           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+               EQUAL SPACES
+           OR FUNCTION LENGTH(FUNCTION TRIM(
+              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
+              SET FLG-ALPHNANUM-ISVALID     TO TRUE
+              GO TO  1240-EDIT-ALPHANUM-OPT-EXIT
+           ELSE
+              CONTINUE
+           END-IF
+
+      *    Only Alphabets and space allowed
+           MOVE LIT-ALL-ALPHANUM-FROM-X TO LIT-ALL-ALPHANUM-FROM
+           INSPECT WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+             CONVERTING LIT-ALL-ALPHANUM-FROM
+                     TO LIT-ALPHANUM-SPACES-TO
+
+           IF FUNCTION LENGTH(
+                   FUNCTION TRIM(
+                   WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                                  )) = 0
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR           TO TRUE
+              SET FLG-ALPHNANUM-NOT-OK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' can have numbers or alphabets only.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1240-EDIT-ALPHANUM-OPT-EXIT
+           END-IF
+
+           SET FLG-ALPHNANUM-ISVALID    TO TRUE
+           .
+       1240-EDIT-ALPHANUM-OPT-EXIT.
+           EXIT
+           .
+
+       1245-EDIT-NUM-REQD.
+      *    Initialize
+           SET FLG-ALPHNANUM-NOT-OK          TO TRUE
+
+      *    Not supplied
+           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                                             EQUAL LOW-VALUES
+           OR WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+               EQUAL SPACES
+           OR FUNCTION LENGTH(FUNCTION TRIM(
+              WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH))) = 0
+
+              SET INPUT-ERROR                TO TRUE
+              SET FLG-ALPHNANUM-BLANK        TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' must be supplied.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+
+              GO TO  1245-EDIT-NUM-REQD-EXIT
+           END-IF
+
+      *    Only all numeric allowed
+
+           IF WS-EDIT-ALPHANUM-ONLY(1:WS-EDIT-ALPHANUM-LENGTH)
+                  IS NUMERIC
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR           TO TRUE
+              SET FLG-ALPHNANUM-NOT-OK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' must be all numeric.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1245-EDIT-NUM-REQD-EXIT
+           END-IF
+
+      *    Must not be zero
+
+           IF FUNCTION NUMVAL(WS-EDIT-ALPHANUM-ONLY(1:
+                              WS-EDIT-ALPHANUM-LENGTH)) = 0
+              SET INPUT-ERROR           TO TRUE
+              SET FLG-ALPHNANUM-NOT-OK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' must not be zero.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1245-EDIT-NUM-REQD-EXIT
+           ELSE
+              CONTINUE
+           END-IF
+
+
+           SET FLG-ALPHNANUM-ISVALID    TO TRUE
+           .
+       1245-EDIT-NUM-REQD-EXIT.
+           EXIT
+           .
+
+       1250-EDIT-SIGNED-9V2.
+           SET FLG-SIGNED-NUMBER-NOT-OK    TO TRUE
+
+      *    Not supplied
+           IF WS-EDIT-SIGNED-NUMBER-9V2-X  EQUAL LOW-VALUES
+           OR WS-EDIT-SIGNED-NUMBER-9V2-X  EQUAL SPACES
+              SET INPUT-ERROR              TO TRUE
+              SET FLG-SIGNED-NUMBER-BLANK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' must be supplied.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1250-EDIT-SIGNED-9V2-EXIT
+           ELSE
+              CONTINUE
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL-C(WS-EDIT-SIGNED-NUMBER-9V2-X) = 0
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR             TO TRUE
+              SET FLG-SIGNED-NUMBER-NOT-OK   TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ' is not valid'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+              END-IF
+              GO TO  1250-EDIT-SIGNED-9V2-EXIT
+
+           END-IF
+
+      *    If we got here all edits were cleared
+           SET FLG-SIGNED-NUMBER-ISVALID  TO TRUE
+           .
+
+       1250-EDIT-SIGNED-9V2-EXIT.
+           EXIT
+           .
+
+       1260-EDIT-US-PHONE-NUM.
+
+      *    The database stores date in X(15) format (999)999-9999
+      *                                             1234567890123
+      *    So we take the X(15) input into WS-EDIT-US-PHONE-NUM
+      *    and edit it
+
+           SET WS-EDIT-US-PHONE-IS-INVALID TO TRUE
+      *    Not mandatory to enter a phone number
+           IF  (WS-EDIT-US-PHONE-NUMA EQUAL SPACES
+           OR   WS-EDIT-US-PHONE-NUMA EQUAL LOW-VALUES)
+           AND (WS-EDIT-US-PHONE-NUMB EQUAL SPACES
+           OR   WS-EDIT-US-PHONE-NUMB EQUAL LOW-VALUES)
+           AND (WS-EDIT-US-PHONE-NUMA EQUAL SPACES
+           OR   WS-EDIT-US-PHONE-NUMC EQUAL LOW-VALUES)
+                SET WS-EDIT-US-PHONE-IS-VALID TO TRUE
+                GO TO EDIT-US-PHONE-EXIT
+           ELSE
+                CONTINUE
+           END-IF
+           .
+       EDIT-AREA-CODE.
+           IF WS-EDIT-US-PHONE-NUMA EQUAL SPACES
+           OR WS-EDIT-US-PHONE-NUMA EQUAL LOW-VALUES
+              SET INPUT-ERROR              TO TRUE
+              SET FLG-EDIT-US-PHONEA-BLANK    TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': Area code must be supplied.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  EDIT-US-PHONE-PREFIX
+           ELSE
+              CONTINUE
+           END-IF
+
+           IF  WS-EDIT-US-PHONE-NUMA       IS NUMERIC
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR                 TO TRUE
+              SET  FLG-EDIT-US-PHONEA-NOT-OK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': Area code must be A 3 digit number.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  EDIT-US-PHONE-PREFIX
+           END-IF
+
+           IF  WS-EDIT-US-PHONE-NUMA-N = 0
+              SET INPUT-ERROR              TO TRUE
+              SET  FLG-EDIT-US-PHONEA-NOT-OK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': Area code cannot be zero'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  EDIT-US-PHONE-PREFIX
+           ELSE
+              CONTINUE
+           END-IF
+
+           MOVE FUNCTION TRIM (WS-EDIT-US-PHONE-NUMA)
+             TO WS-US-PHONE-AREA-CODE-TO-EDIT
+           IF VALID-GENERAL-PURP-CODE
+               CONTINUE
+           ELSE
+              SET INPUT-ERROR              TO TRUE
+              SET  FLG-EDIT-US-PHONEA-NOT-OK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': Not valid North America general purpose area code'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  EDIT-US-PHONE-PREFIX
+           END-IF
+
+           SET FLG-EDIT-US-PHONEA-ISVALID    TO TRUE
+           .
+       EDIT-US-PHONE-PREFIX.
+
+           IF WS-EDIT-US-PHONE-NUMB EQUAL SPACES
+           OR WS-EDIT-US-PHONE-NUMB EQUAL LOW-VALUES
+              SET INPUT-ERROR              TO TRUE
+              SET FLG-EDIT-US-PHONEB-BLANK    TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': Prefix code must be supplied.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  EDIT-US-PHONE-LINENUM
+           ELSE
+              CONTINUE
+           END-IF
+
+           IF  WS-EDIT-US-PHONE-NUMB          IS NUMERIC
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR                 TO TRUE
+              SET  FLG-EDIT-US-PHONEB-NOT-OK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': Prefix code must be A 3 digit number.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  EDIT-US-PHONE-LINENUM
+           END-IF
+
+           IF  WS-EDIT-US-PHONE-NUMB-N = 0
+              SET INPUT-ERROR              TO TRUE
+              SET  FLG-EDIT-US-PHONEB-NOT-OK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': Prefix code cannot be zero'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  EDIT-US-PHONE-LINENUM
+           ELSE
+              CONTINUE
+           END-IF
+
+           SET FLG-EDIT-US-PHONEB-ISVALID    TO TRUE
+           .
+
+       EDIT-US-PHONE-LINENUM.
+           IF WS-EDIT-US-PHONE-NUMC EQUAL SPACES
+           OR WS-EDIT-US-PHONE-NUMC EQUAL LOW-VALUES
+              SET INPUT-ERROR              TO TRUE
+              SET FLG-EDIT-US-PHONEC-BLANK    TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': Line number code must be supplied.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO EDIT-US-PHONE-EXIT
+           ELSE
+              CONTINUE
+           END-IF
+
+           IF  WS-EDIT-US-PHONE-NUMC          IS NUMERIC
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR                 TO TRUE
+              SET  FLG-EDIT-US-PHONEC-NOT-OK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': Line number code must be A 4 digit number.'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  EDIT-US-PHONE-EXIT
+           END-IF
+
+           IF  WS-EDIT-US-PHONE-NUMC-N = 0
+              SET INPUT-ERROR              TO TRUE
+              SET  FLG-EDIT-US-PHONEC-NOT-OK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': Line number code cannot be zero'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  EDIT-US-PHONE-EXIT
+           ELSE
+               CONTINUE
+           END-IF
+
+
+           SET FLG-EDIT-US-PHONEC-ISVALID    TO TRUE
+           .
+
+       EDIT-US-PHONE-EXIT.
+           EXIT
+           .
+       1260-EDIT-US-PHONE-NUM-EXIT.
+           EXIT
+           .
+
+       1265-EDIT-US-SSN.
+      *Format xxx-xx-xxxx
+      *Part1 :should have 3 digits
+      *Part2 :should have 2 digits and it should be from 01 to 99
+      *Part3 should have 4 digits from 0001 to 9999.
+      ******************************************************************
+      *    Edit SSN Part 1
+      ******************************************************************
+           MOVE 'SSN: First 3 chars'     TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-SSN-1      TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 3                        TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1245-EDIT-NUM-REQD
+              THRU 1245-EDIT-NUM-REQD-EXIT
+           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
+                                         TO WS-EDIT-US-SSN-PART1-FLGS
+
+      *Part1 :should not be 000, 666, or between 900 and 999
+           IF FLG-EDIT-US-SSN-PART1-ISVALID
+              MOVE ACUP-NEW-CUST-SSN-1   TO WS-EDIT-US-SSN-PART1
+              IF INVALID-SSN-PART1
+              SET INPUT-ERROR            TO TRUE
+              SET FLG-EDIT-US-SSN-PART1-NOT-OK
+                                 TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': should not be 000, 666, or between 900 and 999'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              ELSE
+                CONTINUE
+              END-IF
+           END-IF
+
+      ******************************************************************
+      *    Edit SSN Part 2
+      ******************************************************************
+           MOVE 'SSN 4th & 5th chars'    TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-SSN-2      TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 2                        TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1245-EDIT-NUM-REQD
+              THRU 1245-EDIT-NUM-REQD-EXIT
+           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
+                                         TO WS-EDIT-US-SSN-PART2-FLGS
+
+
+      ******************************************************************
+      *    Edit SSN Part 3
+      ******************************************************************
+           MOVE 'SSN Last 4 chars'       TO WS-EDIT-VARIABLE-NAME
+           MOVE ACUP-NEW-CUST-SSN-3      TO WS-EDIT-ALPHANUM-ONLY
+           MOVE 4                        TO WS-EDIT-ALPHANUM-LENGTH
+           PERFORM 1245-EDIT-NUM-REQD
+              THRU 1245-EDIT-NUM-REQD-EXIT
+           MOVE WS-EDIT-ALPHANUM-ONLY-FLAGS
+                                         TO WS-EDIT-US-SSN-PART3-FLGS
+           .
+       1265-EDIT-US-SSN-EXIT.
+           EXIT
+           .
+
+       1270-EDIT-US-STATE-CD.
+           MOVE ACUP-NEW-CUST-ADDR-STATE-CD TO US-STATE-CODE-TO-EDIT
+           IF VALID-US-STATE-CODE
+               CONTINUE
+           ELSE
+              SET INPUT-ERROR              TO TRUE
+              SET FLG-STATE-NOT-OK         TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': is not a valid state code'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1270-EDIT-US-STATE-CD-EXIT
+           END-IF
+           .
+       1270-EDIT-US-STATE-CD-EXIT.
+           EXIT
+           .
+       1275-EDIT-FICO-SCORE.
+           IF FICO-RANGE-IS-VALID
+               CONTINUE
+           ELSE
+              SET INPUT-ERROR              TO TRUE
+              SET FLG-FICO-SCORE-NOT-OK    TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': should be between 300 and 850'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1275-EDIT-FICO-SCORE-EXIT
+           END-IF
+           .
+       1275-EDIT-FICO-SCORE-EXIT.
+           EXIT
+           .
+
+      *A crude zip code edit based on data from USPS web site
+       1280-EDIT-US-STATE-ZIP-CD.
+           STRING ACUP-NEW-CUST-ADDR-STATE-CD
+                  ACUP-NEW-CUST-ADDR-ZIP(1:2)
+             DELIMITED BY SIZE
+             INTO US-STATE-AND-FIRST-ZIP2
+
+           IF VALID-US-STATE-ZIP-CD2-COMBO
+               CONTINUE
+           ELSE
+              SET INPUT-ERROR              TO TRUE
+              SET FLG-STATE-NOT-OK         TO TRUE
+              SET FLG-ZIPCODE-NOT-OK       TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   'Invalid zip code for state'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1280-EDIT-US-STATE-ZIP-CD-EXIT
+           END-IF
+           .
+       1280-EDIT-US-STATE-ZIP-CD-EXIT.
+           EXIT
+           .
+
+      *    Current balance can never exceed the combined credit and
+      *    cash-advance limits on the account.
+       1285-EDIT-BALANCE-VS-LIMITS.
+           IF  ACUP-NEW-CURR-BAL-N  >
+               ACUP-NEW-CREDIT-LIMIT-N + ACUP-NEW-CASH-CREDIT-LIMIT-N
+              SET INPUT-ERROR              TO TRUE
+              SET FLG-CURR-BAL-NOT-OK      TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   'Balance exceeds combined credit and cash limits'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1285-EDIT-BALANCE-VS-LIMITS-EXIT
+           END-IF
+           .
+       1285-EDIT-BALANCE-VS-LIMITS-EXIT.
+           EXIT
+           .
+
+      *    EFT account id carries a bank routing number in its first
+      *    9 digits.  Check it against the standard ABA routing-number
+      *    check digit so a mistyped number is caught before it is
+      *    used to draft a payment.
+       1290-EDIT-EFT-ACCOUNT-ID.
+           MOVE ACUP-NEW-CUST-EFT-ACCOUNT-ID TO WS-EFT-ROUTING-NUM
+           COMPUTE WS-EFT-ROUTING-CHECK =
+                 FUNCTION REM(
+                   (3 * (WS-EFT-RTG-D1 + WS-EFT-RTG-D4 + WS-EFT-RTG-D7))
+                 + (7 * (WS-EFT-RTG-D2 + WS-EFT-RTG-D5 + WS-EFT-RTG-D8))
+                 + (1 * (WS-EFT-RTG-D3 + WS-EFT-RTG-D6 + WS-EFT-RTG-D9))
+                   , 10)
+
+           IF WS-EFT-ROUTING-CHECK = ZERO
+               CONTINUE
+           ELSE
+              SET INPUT-ERROR              TO TRUE
+              SET FLG-EFT-ACCOUNT-ID-NOT-OK TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 STRING
+                   FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                   ': routing number fails check digit'
+                   DELIMITED BY SIZE
+                   INTO WS-RETURN-MSG
+                 END-STRING
+              END-IF
+              GO TO  1290-EDIT-EFT-ACCOUNT-ID-EXIT
+           END-IF
+           .
+       1290-EDIT-EFT-ACCOUNT-ID-EXIT.
+           EXIT
+           .
+
+      *    A government issued id must be a 9 digit SSN-style number
+      *    for US customers, and an alphanumeric id of reasonable
+      *    length for everyone else.
+       1295-EDIT-GOVT-ISSUED-ID.
+           IF ACUP-NEW-CUST-ADDR-COUNTRY-CD = 'USA'
+              IF ACUP-NEW-CUST-GOVT-ISSUED-ID(1:9) NUMERIC
+              AND ACUP-NEW-CUST-GOVT-ISSUED-ID(10:11) = SPACES
+                 CONTINUE
+              ELSE
+                 SET INPUT-ERROR              TO TRUE
+                 SET FLG-GOVT-ID-NOT-OK       TO TRUE
+                 IF WS-RETURN-MSG-OFF
+                    STRING
+                      FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                      ': must be a 9 digit number for USA'
+                      DELIMITED BY SIZE
+                      INTO WS-RETURN-MSG
+                    END-STRING
+                 END-IF
+                 GO TO  1295-EDIT-GOVT-ISSUED-ID-EXIT
+              END-IF
+           ELSE
+              IF FUNCTION TRIM(ACUP-NEW-CUST-GOVT-ISSUED-ID) = SPACES
+              OR FUNCTION LENGTH(
+                    FUNCTION TRIM(ACUP-NEW-CUST-GOVT-ISSUED-ID)) < 6
+                 SET INPUT-ERROR              TO TRUE
+                 SET FLG-GOVT-ID-NOT-OK       TO TRUE
+                 IF WS-RETURN-MSG-OFF
+                    STRING
+                      FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                      ': must be at least 6 characters'
+                      DELIMITED BY SIZE
+                      INTO WS-RETURN-MSG
+                    END-STRING
+                 END-IF
+                 GO TO  1295-EDIT-GOVT-ISSUED-ID-EXIT
+              END-IF
+           END-IF
+           .
+       1295-EDIT-GOVT-ISSUED-ID-EXIT.
+           EXIT
+           .
+
+       2000-DECIDE-ACTION.
+           EVALUATE TRUE
+      ******************************************************************
+      *       NO DETAILS SHOWN.
+      *       SO GET THEM AND SETUP DETAIL EDIT SCREEN
+      ******************************************************************
+              WHEN ACUP-DETAILS-NOT-FETCHED
+      ******************************************************************
+      *       CHANGES MADE. BUT USER CANCELS
+      ******************************************************************
+              WHEN CCARD-AID-PFK12
+                 IF  FLG-ACCTFILTER-ISVALID
+                     SET WS-RETURN-MSG-OFF       TO TRUE
+                     PERFORM 9000-READ-ACCT
+                        THRU 9000-READ-ACCT-EXIT
+                     IF FOUND-CUST-IN-MASTER
+                        SET ACUP-SHOW-DETAILS    TO TRUE
+                     END-IF
+                 END-IF
+      ******************************************************************
+      *       DETAILS SHOWN
+      *       CHECK CHANGES AND ASK CONFIRMATION IF GOOD
+      ******************************************************************
+              WHEN ACUP-SHOW-DETAILS
+                 IF INPUT-ERROR
+                 OR NO-CHANGES-DETECTED
+                    CONTINUE
+                 ELSE
+                    SET ACUP-CHANGES-OK-NOT-CONFIRMED TO TRUE
+                 END-IF
+      ******************************************************************
+      *       DETAILS SHOWN
+      *       BUT INPUT EDIT ERRORS FOUND
+      ******************************************************************
+              WHEN ACUP-CHANGES-NOT-OK
+                  CONTINUE
+      ******************************************************************
+      *       DETAILS EDITED , FOUND OK, CONFIRM SAVE REQUESTED
+      *       CONFIRMATION GIVEN.SO SAVE THE CHANGES
+      ******************************************************************
+              WHEN ACUP-CHANGES-OK-NOT-CONFIRMED
+               AND CCARD-AID-PFK05
+                 PERFORM 9600-WRITE-PROCESSING
+                    THRU 9600-WRITE-PROCESSING-EXIT
+                 EVALUATE TRUE
+                    WHEN COULD-NOT-LOCK-ACCT-FOR-UPDATE
+                         SET ACUP-CHANGES-OKAYED-LOCK-ERROR TO TRUE
+                    WHEN LOCKED-BUT-UPDATE-FAILED
+                       SET ACUP-CHANGES-OKAYED-BUT-FAILED TO TRUE
+                    WHEN DATA-WAS-CHANGED-BEFORE-UPDATE
+                        SET ACUP-SHOW-DETAILS            TO TRUE
+                    WHEN OTHER
+                       SET ACUP-CHANGES-OKAYED-AND-DONE   TO TRUE
+                 END-EVALUATE
+      ******************************************************************
+      *       DETAILS EDITED , FOUND OK, CONFIRM SAVE REQUESTED
+      *       CONFIRMATION NOT GIVEN. SO SHOW DETAILS AGAIN
+      ******************************************************************
+              WHEN ACUP-CHANGES-OK-NOT-CONFIRMED
+                  CONTINUE
+      ******************************************************************
+      *       SHOW CONFIRMATION. GO BACK TO SQUARE 1
+      ******************************************************************
+              WHEN ACUP-CHANGES-OKAYED-AND-DONE
+                  SET ACUP-SHOW-DETAILS TO TRUE
+                  IF CDEMO-FROM-TRANID    EQUAL LOW-VALUES
+                  OR CDEMO-FROM-TRANID    EQUAL SPACES
+                     MOVE ZEROES       TO CDEMO-ACCT-ID
+                                          CDEMO-CARD-NUM
+      * Removed screen initialization:                      MOVE LOW-VALUES   TO CDEMO-ACCT-STATUS
+                  END-IF
+              WHEN OTHER
+                   MOVE LIT-THISPGM    TO ABEND-CULPRIT
+                   MOVE '0001'         TO ABEND-CODE
+                   MOVE SPACES         TO ABEND-REASON
+                   MOVE 'UNEXPECTED DATA SCENARIO'
+                                       TO ABEND-MSG
+                   PERFORM ABEND-ROUTINE
+                      THRU ABEND-ROUTINE-EXIT
+           END-EVALUATE
+           .
+       2000-DECIDE-ACTION-EXIT.
+           EXIT
+           .
+
+
+
+       3000-SEND-MAP.
+           PERFORM 3100-SCREEN-INIT
+              THRU 3100-SCREEN-INIT-EXIT
+           PERFORM 3200-SETUP-SCREEN-VARS
+              THRU 3200-SETUP-SCREEN-VARS-EXIT
+           PERFORM 3250-SETUP-INFOMSG
+              THRU 3250-SETUP-INFOMSG-EXIT
+           PERFORM 3300-SETUP-SCREEN-ATTRS
+              THRU 3300-SETUP-SCREEN-ATTRS-EXIT
+           PERFORM 3390-SETUP-INFOMSG-ATTRS
+              THRU 3390-SETUP-INFOMSG-ATTRS-EXIT
+           PERFORM 3400-SEND-SCREEN
+              THRU 3400-SEND-SCREEN-EXIT
+           .
+
+       3000-SEND-MAP-EXIT.
+           EXIT
+           .
+
+       3100-SCREEN-INIT.
+      * Removed screen initialization:            MOVE LOW-VALUES TO CACTUPAO
+
+           MOVE FUNCTION CURRENT-DATE     TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01              TO TITLE01
+      * Direct screen reference replaced
+           MOVE CCDA-TITLE02              TO TITLE02
+      * Direct screen reference replaced
+           MOVE LIT-THISTRANID            TO TRNNAME
+      * Direct screen reference replaced
+           MOVE LIT-THISPGM               TO PGMNAME
+      * Direct screen reference replaced
+
+           MOVE FUNCTION CURRENT-DATE     TO WS-CURDATE-DATA
+
+           MOVE WS-CURDATE-MONTH          TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY            TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)      TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY       TO CURDATE
+      * Direct screen reference replaced
+
+           MOVE WS-CURTIME-HOURS          TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE         TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND         TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS       TO CURTIME
+      * Direct screen reference replaced
+
+           .
+
+       3100-SCREEN-INIT-EXIT.
+           EXIT
+           .
+
+       3200-SETUP-SCREEN-VARS.
+      *    INITIALIZE SEARCH CRITERIA
+           IF CDEMO-PGM-ENTER
+              CONTINUE
+           ELSE
+              IF CC-ACCT-ID-N = 0
+              AND FLG-ACCTFILTER-ISVALID
+      * Removed screen initialization:                  MOVE LOW-VALUES                TO ACCTSIDO OF CACTUPAO
+              ELSE
+                 MOVE CC-ACCT-ID                TO ACCTSID
+      * Complete screen reference replacement
+              END-IF
+
+              EVALUATE TRUE
+                WHEN ACUP-DETAILS-NOT-FETCHED
+                WHEN CC-ACCT-ID-N =  0
+                  PERFORM 3201-SHOW-INITIAL-VALUES
+                     THRU 3201-SHOW-INITIAL-VALUES-EXIT
+               WHEN ACUP-SHOW-DETAILS
+                  PERFORM 3202-SHOW-ORIGINAL-VALUES
+                     THRU 3202-SHOW-ORIGINAL-VALUES-EXIT
+               WHEN ACUP-CHANGES-MADE
+                  PERFORM 3203-SHOW-UPDATED-VALUES
+                     THRU 3203-SHOW-UPDATED-VALUES-EXIT
+               WHEN OTHER
+                  PERFORM 3202-SHOW-ORIGINAL-VALUES
+                     THRU 3202-SHOW-ORIGINAL-VALUES-EXIT
+              END-EVALUATE
+            END-IF
+           .
+       3200-SETUP-SCREEN-VARS-EXIT.
+           EXIT
+           .
+
+       3201-SHOW-INITIAL-VALUES.
+      * Removed screen initialization:            MOVE LOW-VALUES                     TO  ACSTTUSO OF CACTUPAO
+                                                   ACRDLIM
+      * Complete screen reference replacement
+      *Account Limits
+                                                   ACURBAL
+      * Complete screen reference replacement
+                                                   ACSHLIM
+      * Complete screen reference replacement
+                                                   ACRCYCR
+      * Complete screen reference replacement
+                                                   ACRCYDB
+      * Complete screen reference replacement
+      *Account Dates
+                                                   OPNYEAR
+      * Complete screen reference replacement
+                                                   OPNMON
+      * Complete screen reference replacement
+                                                   OPNDAY
+      * Complete screen reference replacement
+                                                   EXPYEAR
+      * Complete screen reference replacement
+                                                   EXPMON
+      * Complete screen reference replacement
+                                                   EXPDAY
+      * Complete screen reference replacement
+                                                   RISYEAR
+      * Complete screen reference replacement
+                                                   RISMON
+      * Complete screen reference replacement
+                                                   RISDAY
+      * Complete screen reference replacement
+                                                   AADDGRP
+      * Complete screen reference replacement
+      *Customer data
+                                                   ACSTNUM
+      * Complete screen reference replacement
+                                                   ACTSSN1
+      * Complete screen reference replacement
+                                                   ACTSSN2
+      * Complete screen reference replacement
+                                                   ACTSSN3
+      * Complete screen reference replacement
+                                                   ACSTFCO
+      * Complete screen reference replacement
+                                                   DOBYEAR
+      * Complete screen reference replacement
+                                                   DOBMON
+      * Complete screen reference replacement
+                                                   DOBDAY
+      * Complete screen reference replacement
+                                                   ACSFNAM
+      * Complete screen reference replacement
+                                                   ACSMNAM
+      * Complete screen reference replacement
+                                                   ACSLNAM
+      * Complete screen reference replacement
+      *Customer address and contact info
+                                                   ACSADL1
+      * Complete screen reference replacement
+                                                   ACSADL2
+      * Complete screen reference replacement
+                                                   ACSCITY
+      * Complete screen reference replacement
+                                                   ACSSTTE
+      * Complete screen reference replacement
+                                                   ACSZIPC
+      * Complete screen reference replacement
+                                                   ACSCTRY
+      * Complete screen reference replacement
+
+                                                   ACSPH1A
+      * Complete screen reference replacement
+                                                   ACSPH1B
+      * Complete screen reference replacement
+                                                   ACSPH1C
+      * Complete screen reference replacement
+                                                   ACSPH2A
+      * Complete screen reference replacement
+                                                   ACSPH2B
+      * Complete screen reference replacement
+                                                   ACSPH2C
+      * Complete screen reference replacement
+
+      *Customer other good stuff
+                                                   ACSGOVT
+      * Complete screen reference replacement
+                                                   ACSEFTC
+      * Complete screen reference replacement
+                                                   ACSPFLG
+      * Complete screen reference replacement
+           .
+
+       3201-SHOW-INITIAL-VALUES-EXIT.
+           EXIT
+           .
+
+       3202-SHOW-ORIGINAL-VALUES.
+
+           MOVE LOW-VALUES                     TO WS-NON-KEY-FLAGS
+
+           SET PROMPT-FOR-CHANGES              TO TRUE
+
+           IF FOUND-ACCT-IN-MASTER
+           OR FOUND-CUST-IN-MASTER
+              MOVE ACUP-OLD-ACTIVE-STATUS      TO ACSTTUS
+      * Complete screen reference replacement
+
+              MOVE ACUP-OLD-CURR-BAL-N         TO WS-EDIT-CURRENCY-9-2-F
+              MOVE WS-EDIT-CURRENCY-9-2-F      TO ACURBAL
+      * Complete screen reference replacement
+
+              MOVE ACUP-OLD-CREDIT-LIMIT-N     TO WS-EDIT-CURRENCY-9-2-F
+              MOVE WS-EDIT-CURRENCY-9-2-F      TO ACRDLIM
+      * Complete screen reference replacement
+
+              MOVE ACUP-OLD-CASH-CREDIT-LIMIT-N
+                                               TO WS-EDIT-CURRENCY-9-2-F
+              MOVE WS-EDIT-CURRENCY-9-2-F      TO ACSHLIM
+      * Complete screen reference replacement
+
+              MOVE ACUP-OLD-CURR-CYC-CREDIT-N  TO WS-EDIT-CURRENCY-9-2-F
+              MOVE WS-EDIT-CURRENCY-9-2-F      TO ACRCYCR
+      * Complete screen reference replacement
+
+              MOVE ACUP-OLD-CURR-CYC-DEBIT-N   TO WS-EDIT-CURRENCY-9-2-F
+              MOVE WS-EDIT-CURRENCY-9-2-F      TO ACRCYDB
+      * Complete screen reference replacement
+
+              MOVE ACUP-OLD-OPEN-YEAR          TO OPNYEAR
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-OPEN-MON           TO OPNMON
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-OPEN-DAY           TO OPNDAY
+      * Complete screen reference replacement
+
+              MOVE ACUP-OLD-EXP-YEAR           TO EXPYEAR
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-EXP-MON            TO EXPMON
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-EXP-DAY            TO EXPDAY
+      * Complete screen reference replacement
+
+              MOVE ACUP-OLD-REISSUE-YEAR       TO RISYEAR
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-REISSUE-MON        TO RISMON
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-REISSUE-DAY        TO RISDAY
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-GROUP-ID           TO AADDGRP
+      * Complete screen reference replacement
+           END-IF
+
+           IF FOUND-CUST-IN-MASTER
+              MOVE ACUP-OLD-CUST-ID-X          TO ACSTNUM
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-SSN-X(1:3)    TO ACTSSN1
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-SSN-X(4:2)    TO ACTSSN2
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-SSN-X(6:4)    TO ACTSSN3
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-FICO-SCORE-X  TO ACSTFCO
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-DOB-YEAR      TO DOBYEAR
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-DOB-MON       TO DOBMON
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-DOB-DAY       TO DOBDAY
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-FIRST-NAME    TO ACSFNAM
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-MIDDLE-NAME   TO ACSMNAM
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-LAST-NAME     TO ACSLNAM
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-ADDR-LINE-1   TO ACSADL1
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-ADDR-LINE-2   TO ACSADL2
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-ADDR-LINE-3   TO ACSCITY
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-ADDR-STATE-CD TO ACSSTTE
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-ADDR-ZIP      TO ACSZIPC
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-ADDR-COUNTRY-CD
+                                               TO ACSCTRY
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-PHONE-NUM-1(2:3)
+                                               TO ACSPH1A
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-PHONE-NUM-1(6:3)
+                                               TO ACSPH1B
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-PHONE-NUM-1(10:4)
+                                               TO ACSPH1C
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-PHONE-NUM-2(2:3)
+                                               TO ACSPH2A
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-PHONE-NUM-2(6:3)
+                                               TO ACSPH2B
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-PHONE-NUM-2(10:4)
+                                               TO ACSPH2C
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-GOVT-ISSUED-ID
+                                               TO ACSGOVT
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-EFT-ACCOUNT-ID
+                                               TO ACSEFTC
+      * Complete screen reference replacement
+              MOVE ACUP-OLD-CUST-PRI-HOLDER-IND
+                                               TO ACSPFLG
+      * Complete screen reference replacement
+           END-IF
+           .
+
+       3202-SHOW-ORIGINAL-VALUES-EXIT.
+           EXIT
+           .
+       3203-SHOW-UPDATED-VALUES.
+
+           MOVE ACUP-NEW-ACTIVE-STATUS         TO ACSTTUS
+      * Complete screen reference replacement
+
+           IF FLG-CRED-LIMIT-ISVALID
+              MOVE ACUP-NEW-CREDIT-LIMIT-N     TO WS-EDIT-CURRENCY-9-2-F
+              MOVE WS-EDIT-CURRENCY-9-2-F      TO ACRDLIM
+      * Complete screen reference replacement
+           ELSE
+              MOVE ACUP-NEW-CREDIT-LIMIT-X     TO ACRDLIM
+      * Complete screen reference replacement
+           END-IF
+
+           IF FLG-CASH-CREDIT-LIMIT-ISVALID
+              MOVE ACUP-NEW-CASH-CREDIT-LIMIT-N
+                                               TO WS-EDIT-CURRENCY-9-2-F
+              MOVE WS-EDIT-CURRENCY-9-2-F      TO ACSHLIM
+      * Complete screen reference replacement
+           ELSE
+              MOVE ACUP-NEW-CASH-CREDIT-LIMIT-X
+                                               TO ACSHLIM
+      * Complete screen reference replacement
+           END-IF
+
+           IF FLG-CURR-BAL-ISVALID
+              MOVE ACUP-NEW-CURR-BAL-N         TO WS-EDIT-CURRENCY-9-2-F
+              MOVE WS-EDIT-CURRENCY-9-2-F      TO ACURBAL
+      * Complete screen reference replacement
+           ELSE
+              MOVE ACUP-NEW-CURR-BAL-X         TO ACURBAL
+      * Complete screen reference replacement
+           END-IF
+
+           IF FLG-CURR-CYC-CREDIT-ISVALID
+              MOVE ACUP-NEW-CURR-CYC-CREDIT-N  TO WS-EDIT-CURRENCY-9-2-F
+              MOVE WS-EDIT-CURRENCY-9-2-F      TO ACRCYCR
+      * Complete screen reference replacement
+           ELSE
+              MOVE ACUP-NEW-CURR-CYC-CREDIT-X  TO ACRCYCR
+      * Complete screen reference replacement
+           END-IF
+
+           IF FLG-CURR-CYC-DEBIT-ISVALID
+              MOVE ACUP-NEW-CURR-CYC-DEBIT-N   TO WS-EDIT-CURRENCY-9-2-F
+              MOVE WS-EDIT-CURRENCY-9-2-F      TO ACRCYDB
+      * Complete screen reference replacement
+           ELSE
+              MOVE ACUP-NEW-CURR-CYC-DEBIT-X   TO ACRCYDB
+      * Complete screen reference replacement
+           END-IF
+
+           MOVE ACUP-NEW-OPEN-YEAR             TO OPNYEAR
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-OPEN-MON              TO OPNMON
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-OPEN-DAY              TO OPNDAY
+      * Complete screen reference replacement
+
+           MOVE ACUP-NEW-EXP-YEAR              TO EXPYEAR
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-EXP-MON               TO EXPMON
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-EXP-DAY               TO EXPDAY
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-REISSUE-YEAR          TO RISYEAR
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-REISSUE-MON           TO RISMON
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-REISSUE-DAY           TO RISDAY
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-GROUP-ID              TO AADDGRP
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-ID-X             TO ACSTNUM
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-SSN-1            TO ACTSSN1
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-SSN-2            TO ACTSSN2
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-SSN-3            TO ACTSSN3
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-FICO-SCORE-X     TO ACSTFCO
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-DOB-YEAR         TO DOBYEAR
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-DOB-MON          TO DOBMON
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-DOB-DAY          TO DOBDAY
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-FIRST-NAME       TO ACSFNAM
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-MIDDLE-NAME      TO ACSMNAM
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-LAST-NAME        TO ACSLNAM
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-ADDR-LINE-1      TO ACSADL1
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-ADDR-LINE-2      TO ACSADL2
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-ADDR-LINE-3      TO ACSCITY
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-ADDR-STATE-CD    TO ACSSTTE
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-ADDR-ZIP         TO ACSZIPC
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-ADDR-COUNTRY-CD  TO ACSCTRY
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-PHONE-NUM-1A     TO ACSPH1A
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-PHONE-NUM-1B     TO ACSPH1B
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-PHONE-NUM-1C     TO ACSPH1C
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-PHONE-NUM-2A     TO ACSPH2A
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-PHONE-NUM-2B     TO ACSPH2B
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-PHONE-NUM-2C     TO ACSPH2C
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-GOVT-ISSUED-ID   TO ACSGOVT
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-EFT-ACCOUNT-ID   TO ACSEFTC
+      * Complete screen reference replacement
+           MOVE ACUP-NEW-CUST-PRI-HOLDER-IND   TO ACSPFLG
+      * Complete screen reference replacement
+
+           .
+
+       3203-SHOW-UPDATED-VALUES-EXIT.
+           EXIT
+           .
+
+       3250-SETUP-INFOMSG.
+      *    SETUP INFORMATION MESSAGE
+           EVALUATE TRUE
+               WHEN CDEMO-PGM-ENTER
+                    SET  PROMPT-FOR-SEARCH-KEYS TO TRUE
+               WHEN ACUP-DETAILS-NOT-FETCHED
+                   SET PROMPT-FOR-SEARCH-KEYS      TO TRUE
+               WHEN ACUP-SHOW-DETAILS
+                    SET PROMPT-FOR-CHANGES         TO TRUE
+               WHEN ACUP-CHANGES-NOT-OK
+                    SET PROMPT-FOR-CHANGES         TO TRUE
+               WHEN ACUP-CHANGES-OK-NOT-CONFIRMED
+                    SET PROMPT-FOR-CONFIRMATION    TO TRUE
+               WHEN ACUP-CHANGES-OKAYED-AND-DONE
+                    SET CONFIRM-UPDATE-SUCCESS     TO TRUE
+
+               WHEN ACUP-CHANGES-OKAYED-LOCK-ERROR
+                    SET INFORM-FAILURE             TO TRUE
+               WHEN ACUP-CHANGES-OKAYED-BUT-FAILED
+                    SET INFORM-FAILURE             TO TRUE
+               WHEN WS-NO-INFO-MESSAGE
+                   SET PROMPT-FOR-SEARCH-KEYS      TO TRUE
+           END-EVALUATE
+
+           MOVE WS-INFO-MSG                    TO INFOMSG
+      * Direct screen reference replaced
+
+           IF DATA-WAS-CHANGED-BEFORE-UPDATE
+           AND WS-CONFLICT-FIELD-FOUND
+              MOVE WS-CONFLICT-FIELD-MSG       TO ERRMSG
+           ELSE
+              MOVE WS-RETURN-MSG               TO ERRMSG
+      * Direct screen reference replaced
+           END-IF
+           .
+       3250-SETUP-INFOMSG-EXIT.
+           EXIT
+           .
+       3300-SETUP-SCREEN-ATTRS.
+
+      *    PROTECT ALL FIELDS
+           PERFORM 3310-PROTECT-ALL-ATTRS
+              THRU 3310-PROTECT-ALL-ATTRS-EXIT
+
+      *    UNPROTECT BASED ON CONTEXT
+           EVALUATE TRUE
+              WHEN ACUP-DETAILS-NOT-FETCHED
+      *            Make Account Id editable
+                   MOVE DFHBMFSE      TO ACCTSIDA
+      * Complete screen reference replacement
+              WHEN  ACUP-SHOW-DETAILS
+              WHEN  ACUP-CHANGES-NOT-OK
+                   PERFORM 3320-UNPROTECT-FEW-ATTRS
+                      THRU 3320-UNPROTECT-FEW-ATTRS-EXIT
+              WHEN ACUP-CHANGES-OK-NOT-CONFIRMED
+              WHEN ACUP-CHANGES-OKAYED-AND-DONE
+                   CONTINUE
+              WHEN OTHER
+                   MOVE DFHBMFSE      TO ACCTSIDA
+      * Complete screen reference replacement
+           END-EVALUATE
+
+      * Removed cursor operation:       *    POSITION CURSOR - ORDER BASED ON SCREEN LOCATION
+           EVALUATE TRUE
+              WHEN FOUND-ACCOUNT-DATA
+              WHEN NO-CHANGES-DETECTED
       * Removed cursor operation:            MOVE 'Y' TO ACSTTUS-ERROR
-           MOVE 'ACSTTUS' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-              WHEN FLG-ACCTFILTER-NOT-OK
-              WHEN FLG-ACCTFILTER-BLANK
+           MOVE 'ACSTTUS' TO FIELD-IN-ERROR
+              WHEN FLG-ACCTFILTER-NOT-OK
+              WHEN FLG-ACCTFILTER-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACCTSID-ERROR
-           MOVE 'ACCTSID' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Account Status
-              WHEN FLG-ACCT-STATUS-NOT-OK
-              WHEN FLG-ACCT-STATUS-BLANK
+           MOVE 'ACCTSID' TO FIELD-IN-ERROR
+      *    Account Status
+              WHEN FLG-ACCT-STATUS-NOT-OK
+              WHEN FLG-ACCT-STATUS-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSTTUS-ERROR
-           MOVE 'ACSTTUS' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Open Year
-              WHEN FLG-OPEN-YEAR-NOT-OK
-              WHEN FLG-OPEN-YEAR-BLANK
+           MOVE 'ACSTTUS' TO FIELD-IN-ERROR
+      *    Open Year
+              WHEN FLG-OPEN-YEAR-NOT-OK
+              WHEN FLG-OPEN-YEAR-BLANK
       * Removed cursor operation:            MOVE 'Y' TO OPNYEAR-ERROR
-           MOVE 'OPNYEAR' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Open Month
-              WHEN FLG-OPEN-MONTH-NOT-OK
-              WHEN FLG-OPEN-MONTH-BLANK
+           MOVE 'OPNYEAR' TO FIELD-IN-ERROR
+      *    Open Month
+              WHEN FLG-OPEN-MONTH-NOT-OK
+              WHEN FLG-OPEN-MONTH-BLANK
       * Removed cursor operation:            MOVE 'Y' TO OPNMON-ERROR
-           MOVE 'OPNMON' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Open Day
-              WHEN FLG-OPEN-DAY-NOT-OK
-              WHEN FLG-OPEN-DAY-BLANK
+           MOVE 'OPNMON' TO FIELD-IN-ERROR
+      *    Open Day
+              WHEN FLG-OPEN-DAY-NOT-OK
+              WHEN FLG-OPEN-DAY-BLANK
       * Removed cursor operation:            MOVE 'Y' TO OPNDAY-ERROR
-           MOVE 'OPNDAY' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Credit Limit
-              WHEN FLG-CRED-LIMIT-NOT-OK
-              WHEN FLG-CRED-LIMIT-BLANK
+           MOVE 'OPNDAY' TO FIELD-IN-ERROR
+      *    Credit Limit
+              WHEN FLG-CRED-LIMIT-NOT-OK
+              WHEN FLG-CRED-LIMIT-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACRDLIM-ERROR
-           MOVE 'ACRDLIM' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Expiry Year
-              WHEN FLG-EXPIRY-YEAR-NOT-OK
-              WHEN FLG-EXPIRY-YEAR-BLANK
+           MOVE 'ACRDLIM' TO FIELD-IN-ERROR
+      *    Expiry Year
+              WHEN FLG-EXPIRY-YEAR-NOT-OK
+              WHEN FLG-EXPIRY-YEAR-BLANK
       * Removed cursor operation:            MOVE 'Y' TO EXPYEAR-ERROR
-           MOVE 'EXPYEAR' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Expiry Month
-              WHEN FLG-EXPIRY-MONTH-NOT-OK
-              WHEN FLG-EXPIRY-MONTH-BLANK
+           MOVE 'EXPYEAR' TO FIELD-IN-ERROR
+      *    Expiry Month
+              WHEN FLG-EXPIRY-MONTH-NOT-OK
+              WHEN FLG-EXPIRY-MONTH-BLANK
       * Removed cursor operation:            MOVE 'Y' TO EXPMON-ERROR
-           MOVE 'EXPMON' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Expiry Day
-              WHEN FLG-EXPIRY-DAY-NOT-OK
-              WHEN FLG-EXPIRY-DAY-BLANK
+           MOVE 'EXPMON' TO FIELD-IN-ERROR
+      *    Expiry Day
+              WHEN FLG-EXPIRY-DAY-NOT-OK
+              WHEN FLG-EXPIRY-DAY-BLANK
       * Removed cursor operation:            MOVE 'Y' TO EXPDAY-ERROR
-           MOVE 'EXPDAY' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Cash credit limit
-              WHEN FLG-CASH-CREDIT-LIMIT-NOT-OK
-              WHEN FLG-CASH-CREDIT-LIMIT-BLANK
+           MOVE 'EXPDAY' TO FIELD-IN-ERROR
+      *    Cash credit limit
+              WHEN FLG-CASH-CREDIT-LIMIT-NOT-OK
+              WHEN FLG-CASH-CREDIT-LIMIT-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSHLIM-ERROR
-           MOVE 'ACSHLIM' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Reissue Year
-              WHEN FLG-REISSUE-YEAR-NOT-OK
-              WHEN FLG-REISSUE-YEAR-BLANK
+           MOVE 'ACSHLIM' TO FIELD-IN-ERROR
+      *    Reissue Year
+              WHEN FLG-REISSUE-YEAR-NOT-OK
+              WHEN FLG-REISSUE-YEAR-BLANK
       * Removed cursor operation:            MOVE 'Y' TO RISYEAR-ERROR
-           MOVE 'RISYEAR' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Expiry Month
-              WHEN FLG-REISSUE-MONTH-NOT-OK
-              WHEN FLG-REISSUE-MONTH-BLANK
+           MOVE 'RISYEAR' TO FIELD-IN-ERROR
+      *    Expiry Month
+              WHEN FLG-REISSUE-MONTH-NOT-OK
+              WHEN FLG-REISSUE-MONTH-BLANK
       * Removed cursor operation:            MOVE 'Y' TO RISMON-ERROR
-           MOVE 'RISMON' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Expiry Day
-              WHEN FLG-REISSUE-DAY-NOT-OK
-              WHEN FLG-REISSUE-DAY-BLANK
+           MOVE 'RISMON' TO FIELD-IN-ERROR
+      *    Expiry Day
+              WHEN FLG-REISSUE-DAY-NOT-OK
+              WHEN FLG-REISSUE-DAY-BLANK
       * Removed cursor operation:            MOVE 'Y' TO RISDAY-ERROR
-           MOVE 'RISDAY' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-
-      *    Current Balance
-              WHEN FLG-CURR-BAL-NOT-OK
-              WHEN FLG-CURR-BAL-BLANK
+           MOVE 'RISDAY' TO FIELD-IN-ERROR
+
+      *    Current Balance
+              WHEN FLG-CURR-BAL-NOT-OK
+              WHEN FLG-CURR-BAL-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACURBAL-ERROR
-           MOVE 'ACURBAL' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Current Cycle Credit
-              WHEN FLG-CURR-CYC-CREDIT-NOT-OK
-              WHEN FLG-CURR-CYC-CREDIT-BLANK
+           MOVE 'ACURBAL' TO FIELD-IN-ERROR
+      *    Current Cycle Credit
+              WHEN FLG-CURR-CYC-CREDIT-NOT-OK
+              WHEN FLG-CURR-CYC-CREDIT-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACRCYCR-ERROR
-           MOVE 'ACRCYCR' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Current Cycle Debit
-              WHEN FLG-CURR-CYC-DEBIT-NOT-OK
-              WHEN FLG-CURR-CYC-DEBIT-BLANK
+           MOVE 'ACRCYCR' TO FIELD-IN-ERROR
+      *    Current Cycle Debit
+              WHEN FLG-CURR-CYC-DEBIT-NOT-OK
+              WHEN FLG-CURR-CYC-DEBIT-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACRCYDB-ERROR
-           MOVE 'ACRCYDB' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    SSN Part 1
-              WHEN FLG-EDIT-US-SSN-PART1-NOT-OK
-              WHEN FLG-EDIT-US-SSN-PART1-BLANK
+           MOVE 'ACRCYDB' TO FIELD-IN-ERROR
+      *    SSN Part 1
+              WHEN FLG-EDIT-US-SSN-PART1-NOT-OK
+              WHEN FLG-EDIT-US-SSN-PART1-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACTSSN1-ERROR
-           MOVE 'ACTSSN1' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    SSN Part 2
-              WHEN FLG-EDIT-US-SSN-PART2-NOT-OK
-              WHEN FLG-EDIT-US-SSN-PART2-BLANK
+           MOVE 'ACTSSN1' TO FIELD-IN-ERROR
+      *    SSN Part 2
+              WHEN FLG-EDIT-US-SSN-PART2-NOT-OK
+              WHEN FLG-EDIT-US-SSN-PART2-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACTSSN2-ERROR
-           MOVE 'ACTSSN2' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    SSN Part 3
-              WHEN FLG-EDIT-US-SSN-PART3-NOT-OK
-              WHEN FLG-EDIT-US-SSN-PART3-BLANK
+           MOVE 'ACTSSN2' TO FIELD-IN-ERROR
+      *    SSN Part 3
+              WHEN FLG-EDIT-US-SSN-PART3-NOT-OK
+              WHEN FLG-EDIT-US-SSN-PART3-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACTSSN3-ERROR
-           MOVE 'ACTSSN3' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Date of Birth Year
-              WHEN FLG-DT-OF-BIRTH-YEAR-NOT-OK
-              WHEN FLG-DT-OF-BIRTH-YEAR-BLANK
+           MOVE 'ACTSSN3' TO FIELD-IN-ERROR
+      *    Date of Birth Year
+              WHEN FLG-DT-OF-BIRTH-YEAR-NOT-OK
+              WHEN FLG-DT-OF-BIRTH-YEAR-BLANK
       * Removed cursor operation:            MOVE 'Y' TO DOBYEAR-ERROR
-           MOVE 'DOBYEAR' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Date of Birth Month
-              WHEN FLG-DT-OF-BIRTH-MONTH-NOT-OK
-              WHEN FLG-DT-OF-BIRTH-MONTH-BLANK
+           MOVE 'DOBYEAR' TO FIELD-IN-ERROR
+      *    Date of Birth Month
+              WHEN FLG-DT-OF-BIRTH-MONTH-NOT-OK
+              WHEN FLG-DT-OF-BIRTH-MONTH-BLANK
       * Removed cursor operation:            MOVE 'Y' TO DOBMON-ERROR
-           MOVE 'DOBMON' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Date of Birth Day
-              WHEN FLG-DT-OF-BIRTH-DAY-NOT-OK
-              WHEN FLG-DT-OF-BIRTH-DAY-BLANK
+           MOVE 'DOBMON' TO FIELD-IN-ERROR
+      *    Date of Birth Day
+              WHEN FLG-DT-OF-BIRTH-DAY-NOT-OK
+              WHEN FLG-DT-OF-BIRTH-DAY-BLANK
       * Removed cursor operation:            MOVE 'Y' TO DOBDAY-ERROR
-           MOVE 'DOBDAY' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    FICO Score
-              WHEN FLG-FICO-SCORE-NOT-OK
-              WHEN FLG-FICO-SCORE-BLANK
+           MOVE 'DOBDAY' TO FIELD-IN-ERROR
+      *    FICO Score
+              WHEN FLG-FICO-SCORE-NOT-OK
+              WHEN FLG-FICO-SCORE-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSTFCO-ERROR
-           MOVE 'ACSTFCO' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    First Name
-              WHEN FLG-FIRST-NAME-NOT-OK
-              WHEN FLG-FIRST-NAME-BLANK
+           MOVE 'ACSTFCO' TO FIELD-IN-ERROR
+      *    First Name
+              WHEN FLG-FIRST-NAME-NOT-OK
+              WHEN FLG-FIRST-NAME-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSFNAM-ERROR
-           MOVE 'ACSFNAM' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Middle Name
-              WHEN FLG-MIDDLE-NAME-NOT-OK
+           MOVE 'ACSFNAM' TO FIELD-IN-ERROR
+      *    Middle Name
+              WHEN FLG-MIDDLE-NAME-NOT-OK
       * Removed cursor operation:            MOVE 'Y' TO ACSMNAM-ERROR
-           MOVE 'ACSMNAM' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Last Name
-              WHEN FLG-LAST-NAME-NOT-OK
-              WHEN FLG-LAST-NAME-BLANK
+           MOVE 'ACSMNAM' TO FIELD-IN-ERROR
+      *    Last Name
+              WHEN FLG-LAST-NAME-NOT-OK
+              WHEN FLG-LAST-NAME-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSLNAM-ERROR
-           MOVE 'ACSLNAM' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Address Line 1
-              WHEN FLG-ADDRESS-LINE-1-NOT-OK
-              WHEN FLG-ADDRESS-LINE-1-BLANK
+           MOVE 'ACSLNAM' TO FIELD-IN-ERROR
+      *    Address Line 1
+              WHEN FLG-ADDRESS-LINE-1-NOT-OK
+              WHEN FLG-ADDRESS-LINE-1-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSADL1-ERROR
-           MOVE 'ACSADL1' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    State (appears next to Line 2 on screen before city)
-              WHEN FLG-STATE-NOT-OK
-              WHEN FLG-STATE-BLANK
+           MOVE 'ACSADL1' TO FIELD-IN-ERROR
+      *    State (appears next to Line 2 on screen before city)
+              WHEN FLG-STATE-NOT-OK
+              WHEN FLG-STATE-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSSTTE-ERROR
-           MOVE 'ACSSTTE' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Address Line 2 has no edits
-      *    Zip code
-              WHEN FLG-ZIPCODE-NOT-OK
-              WHEN FLG-ZIPCODE-BLANK
+           MOVE 'ACSSTTE' TO FIELD-IN-ERROR
+      *    Address Line 2 has no edits
+      *    Zip code
+              WHEN FLG-ZIPCODE-NOT-OK
+              WHEN FLG-ZIPCODE-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSZIPC-ERROR
-           MOVE 'ACSZIPC' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Address Line 3 (City)
-              WHEN FLG-CITY-NOT-OK
-              WHEN FLG-CITY-BLANK
+           MOVE 'ACSZIPC' TO FIELD-IN-ERROR
+      *    Address Line 3 (City)
+              WHEN FLG-CITY-NOT-OK
+              WHEN FLG-CITY-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSCITY-ERROR
-           MOVE 'ACSCITY' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Country edits.
-              WHEN FLG-COUNTRY-NOT-OK
-              WHEN FLG-COUNTRY-BLANK
+           MOVE 'ACSCITY' TO FIELD-IN-ERROR
+      *    Country edits.
+              WHEN FLG-COUNTRY-NOT-OK
+              WHEN FLG-COUNTRY-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSCTRY-ERROR
-           MOVE 'ACSCTRY' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Phone 1
-              WHEN FLG-PHONE-NUM-1A-NOT-OK
-              WHEN FLG-PHONE-NUM-1A-BLANK
+           MOVE 'ACSCTRY' TO FIELD-IN-ERROR
+      *    Phone 1
+              WHEN FLG-PHONE-NUM-1A-NOT-OK
+              WHEN FLG-PHONE-NUM-1A-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSPH1A-ERROR
-           MOVE 'ACSPH1A' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-              WHEN FLG-PHONE-NUM-1B-NOT-OK
-              WHEN FLG-PHONE-NUM-1B-BLANK
+           MOVE 'ACSPH1A' TO FIELD-IN-ERROR
+              WHEN FLG-PHONE-NUM-1B-NOT-OK
+              WHEN FLG-PHONE-NUM-1B-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSPH1B-ERROR
-           MOVE 'ACSPH1B' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-              WHEN FLG-PHONE-NUM-1C-NOT-OK
-              WHEN FLG-PHONE-NUM-1C-BLANK
+           MOVE 'ACSPH1B' TO FIELD-IN-ERROR
+              WHEN FLG-PHONE-NUM-1C-NOT-OK
+              WHEN FLG-PHONE-NUM-1C-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSPH1C-ERROR
-           MOVE 'ACSPH1C' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Phone 2
-              WHEN FLG-PHONE-NUM-2A-NOT-OK
-              WHEN FLG-PHONE-NUM-2A-BLANK
+           MOVE 'ACSPH1C' TO FIELD-IN-ERROR
+      *    Phone 2
+              WHEN FLG-PHONE-NUM-2A-NOT-OK
+              WHEN FLG-PHONE-NUM-2A-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSPH2A-ERROR
-           MOVE 'ACSPH2A' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-              WHEN FLG-PHONE-NUM-2B-NOT-OK
-              WHEN FLG-PHONE-NUM-2B-BLANK
+           MOVE 'ACSPH2A' TO FIELD-IN-ERROR
+              WHEN FLG-PHONE-NUM-2B-NOT-OK
+              WHEN FLG-PHONE-NUM-2B-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSPH2B-ERROR
-           MOVE 'ACSPH2B' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-              WHEN FLG-PHONE-NUM-2C-NOT-OK
-              WHEN FLG-PHONE-NUM-2C-BLANK
+           MOVE 'ACSPH2B' TO FIELD-IN-ERROR
+              WHEN FLG-PHONE-NUM-2C-NOT-OK
+              WHEN FLG-PHONE-NUM-2C-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSPH2C-ERROR
-           MOVE 'ACSPH2C' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    EFT Account Id
-              WHEN FLG-EFT-ACCOUNT-ID-NOT-OK
-              WHEN FLG-EFT-ACCOUNT-ID-BLANK
+           MOVE 'ACSPH2C' TO FIELD-IN-ERROR
+      *    EFT Account Id
+              WHEN FLG-EFT-ACCOUNT-ID-NOT-OK
+              WHEN FLG-EFT-ACCOUNT-ID-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSEFTC-ERROR
-           MOVE 'ACSEFTC' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-      *    Primary Card Holder
-              WHEN FLG-PRI-CARDHOLDER-NOT-OK
-              WHEN FLG-PRI-CARDHOLDER-BLANK
+           MOVE 'ACSEFTC' TO FIELD-IN-ERROR
+      *    Primary Card Holder
+              WHEN FLG-PRI-CARDHOLDER-NOT-OK
+              WHEN FLG-PRI-CARDHOLDER-BLANK
       * Removed cursor operation:            MOVE 'Y' TO ACSPFLG-ERROR
-           MOVE 'ACSPFLG' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-              WHEN OTHER
+           MOVE 'ACSPFLG' TO FIELD-IN-ERROR
+              WHEN OTHER
       * Removed cursor operation:            MOVE 'Y' TO ACCTSID-ERROR
-           MOVE 'ACCTSID' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-            END-EVALUATE
-
-
-      *    SETUP COLOR
-      * Removed mapset reference:            IF CDEMO-LAST-MAPSET   EQUAL LIT-CCLISTMAPSET
-              MOVE DFHDFCOL            TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSIDC * Complete screen reference replacement
-           END-IF
-
-      *    Account Filter
-           IF FLG-ACCTFILTER-NOT-OK
-              MOVE "ERROR"              TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSIDC * Complete screen reference replacement * Replaced color attribute with semantic value
-           END-IF
-
-           IF  FLG-ACCTFILTER-BLANK
-           AND CDEMO-PGM-REENTER
-               MOVE '*'                TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSID * Complete screen reference replacement
-               MOVE "ERROR"             TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSIDC * Complete screen reference replacement * Replaced color attribute with semantic value
-           END-IF
-
-           IF ACUP-DETAILS-NOT-FETCHED
-           OR FLG-ACCTFILTER-BLANK
-           OR FLG-ACCTFILTER-NOT-OK
-              GO TO 3300-SETUP-SCREEN-ATTRS-EXIT
-           ELSE
-              CONTINUE
-           END-IF
-
-      ******************************************************************
-      *    Using Copy replacing to set attribs for remaining vars
-      *    Write specific code only if rules differ
-      ******************************************************************
-      *    IF (FLG-ACCT-STATUS-NOT-OK
-      *    OR  FLG-ACCT-STATUS-BLANK)
-      *    AND CDEMO-PGM-REENTER
-      *        MOVE "ERROR"             TO ACSTTUSC OF CACTUPAO * Replaced color attribute with semantic value
-      *        IF  FLG-ACCT-STATUS-BLANK
-      *            MOVE '*'            TO ACSTTUSO OF CACTUPAO
-      *        END-IF
-      *    END-IF
-
-      *    Account Status
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==ACCT-STATUS==
-             ==(SCRNVAR2)== BY ==ACSTTUS==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Open Year
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==OPEN-YEAR==
-             ==(SCRNVAR2)== BY ==OPNYEAR==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Open Month
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==OPEN-MONTH==
-             ==(SCRNVAR2)== BY ==OPNMON==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Open Day
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==OPEN-DAY==
-             ==(SCRNVAR2)== BY ==OPNDAY==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Credit Limit
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==CRED-LIMIT==
-             ==(SCRNVAR2)== BY ==ACRDLIM==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Expiry Year
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==EXPIRY-YEAR==
-             ==(SCRNVAR2)== BY ==EXPYEAR==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Expiry Month
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==EXPIRY-MONTH==
-             ==(SCRNVAR2)== BY ==EXPMON==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Expiry Day
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==EXPIRY-DAY==
-             ==(SCRNVAR2)== BY ==EXPDAY==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Cash Credit Limit
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==CASH-CREDIT-LIMIT==
-             ==(SCRNVAR2)== BY ==ACSHLIM==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Reissue Year
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==REISSUE-YEAR==
-             ==(SCRNVAR2)== BY ==RISYEAR==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Reissue Month
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==REISSUE-MONTH==
-             ==(SCRNVAR2)== BY ==RISMON==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Reissue Day
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==REISSUE-DAY==
-             ==(SCRNVAR2)== BY ==RISDAY==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Current Balance
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==CURR-BAL==
-             ==(SCRNVAR2)== BY ==ACURBAL==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Current Cycle Credit
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==CURR-CYC-CREDIT==
-             ==(SCRNVAR2)== BY ==ACRCYCR==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Current Cycle Debit
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==CURR-CYC-DEBIT==
-             ==(SCRNVAR2)== BY ==ACRCYDB==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    SSN Part 1
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==EDIT-US-SSN-PART1==
-             ==(SCRNVAR2)== BY ==ACTSSN1==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    SSN Part 2
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==EDIT-US-SSN-PART2==
-             ==(SCRNVAR2)== BY ==ACTSSN2==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    SSN Part 3
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==EDIT-US-SSN-PART3==
-             ==(SCRNVAR2)== BY ==ACTSSN3==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Date of Birth Year
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==DT-OF-BIRTH-YEAR==
-             ==(SCRNVAR2)== BY ==DOBYEAR==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Date of Birth Month
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==DT-OF-BIRTH-MONTH==
-             ==(SCRNVAR2)== BY ==DOBMON==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Date of Birth Day
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==DT-OF-BIRTH-DAY==
-             ==(SCRNVAR2)== BY ==DOBDAY==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    FICO Score
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==FICO-SCORE==
-             ==(SCRNVAR2)== BY ==ACSTFCO==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    First Name
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==FIRST-NAME==
-             ==(SCRNVAR2)== BY ==ACSFNAM==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Middle Name (no edits coded)
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==MIDDLE-NAME==
-             ==(SCRNVAR2)== BY ==ACSMNAM==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Last Name
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==LAST-NAME==
-             ==(SCRNVAR2)== BY ==ACSLNAM==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Address Line 1
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==ADDRESS-LINE-1==
-             ==(SCRNVAR2)== BY ==ACSADL1==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    State
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==STATE==
-             ==(SCRNVAR2)== BY ==ACSSTTE==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Address Line 2 (NO EDITS CODED AS YET)
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==ADDRESS-LINE-2==
-             ==(SCRNVAR2)== BY ==ACSADL2==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    State
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==ZIPCODE==
-             ==(SCRNVAR2)== BY ==ACSZIPC==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    City
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==CITY==
-             ==(SCRNVAR2)== BY ==ACSCITY==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Country
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==COUNTRY==
-             ==(SCRNVAR2)== BY ==ACSCTRY==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Phone 1 Area Code
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==PHONE-NUM-1A==
-             ==(SCRNVAR2)== BY ==ACSPH1A==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Phone 1 Prefix
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==PHONE-NUM-1B==
-             ==(SCRNVAR2)== BY ==ACSPH1B==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-      *    Phone 1 Line number
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==PHONE-NUM-1C==
-             ==(SCRNVAR2)== BY ==ACSPH1C==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Phone 2 Area Code
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==PHONE-NUM-2A==
-             ==(SCRNVAR2)== BY ==ACSPH2A==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-
-      *    Phone 2 Prefix
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==PHONE-NUM-2B==
-             ==(SCRNVAR2)== BY ==ACSPH2B==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-      *    Phone 2 Line number
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==PHONE-NUM-2C==
-             ==(SCRNVAR2)== BY ==ACSPH2C==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-      *    EFT Account Id
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==PRI-CARDHOLDER==
-             ==(SCRNVAR2)== BY ==ACSPFLG==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-      *    Primary Card Holder
-           COPY CSSETATY REPLACING
-             ==(TESTVAR1)== BY ==EFT-ACCOUNT-ID==
-             ==(SCRNVAR2)== BY ==ACSEFTC==
-             ==(MAPNAME3)== BY ==CACTUPA== .
-           .
-       3300-SETUP-SCREEN-ATTRS-EXIT.
-           EXIT
-           .
-
-       3310-PROTECT-ALL-ATTRS.
-           MOVE DFHBMPRF              TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSIDA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSTTUSA * Complete screen reference replacement
-      *Account Limits
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACRDLIMA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSHLIMA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACURBALA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACRCYCRA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACRCYDBA * Complete screen reference replacement
-      *Account dates
-                                         SCREEN-FIELDS.BUSINESS-DATA.OPNYEARA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.OPNMONA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.OPNDAYA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.EXPYEARA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.EXPMONA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.EXPDAYA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.RISYEARA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.RISMONA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.RISDAYA * Complete screen reference replacement
-
-                                         SCREEN-FIELDS.BUSINESS-DATA.AADDGRPA * Complete screen reference replacement
-      *Customer data
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSTNUMA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1A * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2A * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3A * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSTFCOA * Complete screen reference replacement
-      *Date of Birth
-                                         SCREEN-FIELDS.BUSINESS-DATA.DOBYEARA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.DOBMONA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.DOBDAYA * Complete screen reference replacement
-
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSFNAMA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSMNAMA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSLNAMA * Complete screen reference replacement
-      *Address
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSADL1A * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSADL2A * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSCITYA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSSTTEA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSZIPCA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSCTRYA * Complete screen reference replacement
-
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPH1AA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPH1BA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPH1CA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPH2AA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPH2BA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPH2CA * Complete screen reference replacement
-
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSGOVTA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSEFTCA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPFLGA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.INFOMSGA * Complete screen reference replacement
-           .
-       3310-PROTECT-ALL-ATTRS-EXIT.
-           EXIT
-           .
-
-       3320-UNPROTECT-FEW-ATTRS.
-
-           MOVE DFHBMFSE              TO SCREEN-FIELDS.BUSINESS-DATA.ACSTTUSA * Complete screen reference replacement
-      *Account Limits
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACRDLIMA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSHLIMA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACURBALA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACRCYCRA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACRCYDBA * Complete screen reference replacement
-      *Account dates
-      *Open Date
-                                         SCREEN-FIELDS.BUSINESS-DATA.OPNYEARA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.OPNMONA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.OPNDAYA * Complete screen reference replacement
-      *Expiry date
-                                         SCREEN-FIELDS.BUSINESS-DATA.EXPYEARA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.EXPMONA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.EXPDAYA * Complete screen reference replacement
-      *Reissue date
-                                         SCREEN-FIELDS.BUSINESS-DATA.RISYEARA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.RISMONA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.RISDAYA * Complete screen reference replacement
-      *Date of Birth
-                                         SCREEN-FIELDS.BUSINESS-DATA.DOBYEARA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.DOBMONA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.DOBDAYA * Complete screen reference replacement
-
-
-
-                                         SCREEN-FIELDS.BUSINESS-DATA.AADDGRPA * Complete screen reference replacement
-      *Customer data
-            MOVE DFHBMPRF            TO  SCREEN-FIELDS.BUSINESS-DATA.ACSTNUMA * Complete screen reference replacement
-            MOVE DFHBMFSE            TO  SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1A          * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2A * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3A * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSTFCOA * Complete screen reference replacement
-
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSFNAMA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSMNAMA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSLNAMA * Complete screen reference replacement
-      *Address
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSADL1A * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSADL2A * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSCITYA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSSTTEA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSZIPCA * Complete screen reference replacement
-      *Since most of the edits are USA specific protected country
-           MOVE DFHBMPRF              TO SCREEN-FIELDS.BUSINESS-DATA.ACSCTRYA * Complete screen reference replacement
-
-           MOVE DFHBMFSE              TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH1AA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPH1BA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPH1CA * Complete screen reference replacement
-
-           MOVE DFHBMFSE              TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH2AA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPH2BA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPH2CA * Complete screen reference replacement
-
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSGOVTA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSEFTCA * Complete screen reference replacement
-                                         SCREEN-FIELDS.BUSINESS-DATA.ACSPFLGA * Complete screen reference replacement
-           MOVE DFHBMPRF              TO SCREEN-FIELDS.BUSINESS-DATA.INFOMSGA * Complete screen reference replacement
-           .
-       3320-UNPROTECT-FEW-ATTRS-EXIT.
-           EXIT
-           .
-
-       3390-SETUP-INFOMSG-ATTRS.
-           IF  WS-NO-INFO-MESSAGE
-               MOVE DFHBMDAR           TO SCREEN-FIELDS.BUSINESS-DATA.INFOMSGA * Complete screen reference replacement
-           ELSE
-               MOVE DFHBMASB           TO SCREEN-FIELDS.BUSINESS-DATA.INFOMSGA * Complete screen reference replacement
-           END-IF
-
-           IF ACUP-CHANGES-MADE
-           AND NOT ACUP-CHANGES-OKAYED-AND-DONE
-               MOVE DFHBMASB           TO SCREEN-FIELDS.BUSINESS-DATA.FKEY12A * Complete screen reference replacement
-           END-IF
-
-           IF PROMPT-FOR-CONFIRMATION
-               MOVE DFHBMASB           TO SCREEN-FIELDS.BUSINESS-DATA.FKEY05A * Complete screen reference replacement
-               MOVE DFHBMASB           TO SCREEN-FIELDS.BUSINESS-DATA.FKEY12A * Complete screen reference replacement
-           END-IF
-
-           .
-       3390-SETUP-INFOMSG-ATTRS-EXIT.
-           EXIT
-           .
-
-
-       3400-SEND-SCREEN.
-
-      * Removed mapset reference:            MOVE LIT-THISMAPSET         TO CCARD-NEXT-MAPSET
-           MOVE LIT-THISMAP            TO CCARD-NEXT-MAP
-
+           MOVE 'ACCTSID' TO FIELD-IN-ERROR
+            END-EVALUATE
+
+
+      *    SETUP COLOR
+      * Removed mapset reference:            IF CDEMO-LAST-MAPSET   EQUAL LIT-CCLISTMAPSET
+              MOVE DFHDFCOL            TO ACCTSIDC
+      * Complete screen reference replacement
+           END-IF
+
+      *    Account Filter
+           IF FLG-ACCTFILTER-NOT-OK
+              MOVE "ERROR"              TO ACCTSIDC
+      * Complete screen reference replacement
+           END-IF
+
+           IF  FLG-ACCTFILTER-BLANK
+           AND CDEMO-PGM-REENTER
+               MOVE '*'                TO ACCTSID
+      * Complete screen reference replacement
+               MOVE "ERROR"             TO ACCTSIDC
+      * Complete screen reference replacement
+           END-IF
+
+           IF ACUP-DETAILS-NOT-FETCHED
+           OR FLG-ACCTFILTER-BLANK
+           OR FLG-ACCTFILTER-NOT-OK
+              GO TO 3300-SETUP-SCREEN-ATTRS-EXIT
+           ELSE
+              CONTINUE
+           END-IF
+
+      ******************************************************************
+      *    Using Copy replacing to set attribs for remaining vars
+      *    Write specific code only if rules differ
+      ******************************************************************
+      *    IF (FLG-ACCT-STATUS-NOT-OK
+      *    OR  FLG-ACCT-STATUS-BLANK)
+      *    AND CDEMO-PGM-REENTER
+      *        MOVE "ERROR"             TO ACSTTUSC OF CACTUPAO
+      * Replaced color attribute with semantic value
+      *        IF  FLG-ACCT-STATUS-BLANK
+      *            MOVE '*'            TO ACSTTUSO OF CACTUPAO
+      *        END-IF
+      *    END-IF
+
+      *    Account Status
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==ACCT-STATUS==
+             ==(SCRNVAR2)== BY ==ACSTTUS==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Open Year
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==OPEN-YEAR==
+             ==(SCRNVAR2)== BY ==OPNYEAR==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Open Month
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==OPEN-MONTH==
+             ==(SCRNVAR2)== BY ==OPNMON==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Open Day
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==OPEN-DAY==
+             ==(SCRNVAR2)== BY ==OPNDAY==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Credit Limit
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==CRED-LIMIT==
+             ==(SCRNVAR2)== BY ==ACRDLIM==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Expiry Year
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==EXPIRY-YEAR==
+             ==(SCRNVAR2)== BY ==EXPYEAR==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Expiry Month
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==EXPIRY-MONTH==
+             ==(SCRNVAR2)== BY ==EXPMON==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Expiry Day
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==EXPIRY-DAY==
+             ==(SCRNVAR2)== BY ==EXPDAY==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Cash Credit Limit
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==CASH-CREDIT-LIMIT==
+             ==(SCRNVAR2)== BY ==ACSHLIM==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Reissue Year
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==REISSUE-YEAR==
+             ==(SCRNVAR2)== BY ==RISYEAR==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Reissue Month
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==REISSUE-MONTH==
+             ==(SCRNVAR2)== BY ==RISMON==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Reissue Day
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==REISSUE-DAY==
+             ==(SCRNVAR2)== BY ==RISDAY==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Current Balance
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==CURR-BAL==
+             ==(SCRNVAR2)== BY ==ACURBAL==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Current Cycle Credit
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==CURR-CYC-CREDIT==
+             ==(SCRNVAR2)== BY ==ACRCYCR==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Current Cycle Debit
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==CURR-CYC-DEBIT==
+             ==(SCRNVAR2)== BY ==ACRCYDB==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    SSN Part 1
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==EDIT-US-SSN-PART1==
+             ==(SCRNVAR2)== BY ==ACTSSN1==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    SSN Part 2
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==EDIT-US-SSN-PART2==
+             ==(SCRNVAR2)== BY ==ACTSSN2==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    SSN Part 3
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==EDIT-US-SSN-PART3==
+             ==(SCRNVAR2)== BY ==ACTSSN3==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Date of Birth Year
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==DT-OF-BIRTH-YEAR==
+             ==(SCRNVAR2)== BY ==DOBYEAR==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Date of Birth Month
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==DT-OF-BIRTH-MONTH==
+             ==(SCRNVAR2)== BY ==DOBMON==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Date of Birth Day
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==DT-OF-BIRTH-DAY==
+             ==(SCRNVAR2)== BY ==DOBDAY==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    FICO Score
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==FICO-SCORE==
+             ==(SCRNVAR2)== BY ==ACSTFCO==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    First Name
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==FIRST-NAME==
+             ==(SCRNVAR2)== BY ==ACSFNAM==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Middle Name (no edits coded)
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==MIDDLE-NAME==
+             ==(SCRNVAR2)== BY ==ACSMNAM==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Last Name
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==LAST-NAME==
+             ==(SCRNVAR2)== BY ==ACSLNAM==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Address Line 1
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==ADDRESS-LINE-1==
+             ==(SCRNVAR2)== BY ==ACSADL1==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    State
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==STATE==
+             ==(SCRNVAR2)== BY ==ACSSTTE==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Address Line 2 (NO EDITS CODED AS YET)
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==ADDRESS-LINE-2==
+             ==(SCRNVAR2)== BY ==ACSADL2==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    State
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==ZIPCODE==
+             ==(SCRNVAR2)== BY ==ACSZIPC==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    City
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==CITY==
+             ==(SCRNVAR2)== BY ==ACSCITY==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Country
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==COUNTRY==
+             ==(SCRNVAR2)== BY ==ACSCTRY==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Phone 1 Area Code
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==PHONE-NUM-1A==
+             ==(SCRNVAR2)== BY ==ACSPH1A==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Phone 1 Prefix
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==PHONE-NUM-1B==
+             ==(SCRNVAR2)== BY ==ACSPH1B==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+      *    Phone 1 Line number
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==PHONE-NUM-1C==
+             ==(SCRNVAR2)== BY ==ACSPH1C==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Phone 2 Area Code
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==PHONE-NUM-2A==
+             ==(SCRNVAR2)== BY ==ACSPH2A==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+
+      *    Phone 2 Prefix
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==PHONE-NUM-2B==
+             ==(SCRNVAR2)== BY ==ACSPH2B==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+      *    Phone 2 Line number
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==PHONE-NUM-2C==
+             ==(SCRNVAR2)== BY ==ACSPH2C==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+      *    EFT Account Id
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==PRI-CARDHOLDER==
+             ==(SCRNVAR2)== BY ==ACSPFLG==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+      *    Primary Card Holder
+           COPY CSSETATY REPLACING
+             ==(TESTVAR1)== BY ==EFT-ACCOUNT-ID==
+             ==(SCRNVAR2)== BY ==ACSEFTC==
+             ==(MAPNAME3)== BY ==CACTUPA== .
+           .
+       3300-SETUP-SCREEN-ATTRS-EXIT.
+           EXIT
+           .
+
+       3310-PROTECT-ALL-ATTRS.
+           MOVE DFHBMPRF              TO ACCTSIDA
+      * Complete screen reference replacement
+                                         ACSTTUSA
+      * Complete screen reference replacement
+      *Account Limits
+                                         ACRDLIMA
+      * Complete screen reference replacement
+                                         ACSHLIMA
+      * Complete screen reference replacement
+                                         ACURBALA
+      * Complete screen reference replacement
+                                         ACRCYCRA
+      * Complete screen reference replacement
+                                         ACRCYDBA
+      * Complete screen reference replacement
+      *Account dates
+                                         OPNYEARA
+      * Complete screen reference replacement
+                                         OPNMONA
+      * Complete screen reference replacement
+                                         OPNDAYA
+      * Complete screen reference replacement
+                                         EXPYEARA
+      * Complete screen reference replacement
+                                         EXPMONA
+      * Complete screen reference replacement
+                                         EXPDAYA
+      * Complete screen reference replacement
+                                         RISYEARA
+      * Complete screen reference replacement
+                                         RISMONA
+      * Complete screen reference replacement
+                                         RISDAYA
+      * Complete screen reference replacement
+
+                                         AADDGRPA
+      * Complete screen reference replacement
+      *Customer data
+                                         ACSTNUMA
+      * Complete screen reference replacement
+                                         ACTSSN1A
+      * Complete screen reference replacement
+                                         ACTSSN2A
+      * Complete screen reference replacement
+                                         ACTSSN3A
+      * Complete screen reference replacement
+                                         ACSTFCOA
+      * Complete screen reference replacement
+      *Date of Birth
+                                         DOBYEARA
+      * Complete screen reference replacement
+                                         DOBMONA
+      * Complete screen reference replacement
+                                         DOBDAYA
+      * Complete screen reference replacement
+
+                                         ACSFNAMA
+      * Complete screen reference replacement
+                                         ACSMNAMA
+      * Complete screen reference replacement
+                                         ACSLNAMA
+      * Complete screen reference replacement
+      *Address
+                                         ACSADL1A
+      * Complete screen reference replacement
+                                         ACSADL2A
+      * Complete screen reference replacement
+                                         ACSCITYA
+      * Complete screen reference replacement
+                                         ACSSTTEA
+      * Complete screen reference replacement
+                                         ACSZIPCA
+      * Complete screen reference replacement
+                                         ACSCTRYA
+      * Complete screen reference replacement
+
+                                         ACSPH1AA
+      * Complete screen reference replacement
+                                         ACSPH1BA
+      * Complete screen reference replacement
+                                         ACSPH1CA
+      * Complete screen reference replacement
+                                         ACSPH2AA
+      * Complete screen reference replacement
+                                         ACSPH2BA
+      * Complete screen reference replacement
+                                         ACSPH2CA
+      * Complete screen reference replacement
+
+                                         ACSGOVTA
+      * Complete screen reference replacement
+                                         ACSEFTCA
+      * Complete screen reference replacement
+                                         ACSPFLGA
+      * Complete screen reference replacement
+                                         INFOMSGA
+      * Complete screen reference replacement
+           .
+       3310-PROTECT-ALL-ATTRS-EXIT.
+           EXIT
+           .
+
+       3320-UNPROTECT-FEW-ATTRS.
+
+           MOVE DFHBMFSE              TO ACSTTUSA
+      * Complete screen reference replacement
+      *Account Limits
+                                         ACRDLIMA
+      * Complete screen reference replacement
+                                         ACSHLIMA
+      * Complete screen reference replacement
+                                         ACURBALA
+      * Complete screen reference replacement
+                                         ACRCYCRA
+      * Complete screen reference replacement
+                                         ACRCYDBA
+      * Complete screen reference replacement
+      *Account dates
+      *Open Date
+                                         OPNYEARA
+      * Complete screen reference replacement
+                                         OPNMONA
+      * Complete screen reference replacement
+                                         OPNDAYA
+      * Complete screen reference replacement
+      *Expiry date
+                                         EXPYEARA
+      * Complete screen reference replacement
+                                         EXPMONA
+      * Complete screen reference replacement
+                                         EXPDAYA
+      * Complete screen reference replacement
+      *Reissue date
+                                         RISYEARA
+      * Complete screen reference replacement
+                                         RISMONA
+      * Complete screen reference replacement
+                                         RISDAYA
+      * Complete screen reference replacement
+      *Date of Birth
+                                         DOBYEARA
+      * Complete screen reference replacement
+                                         DOBMONA
+      * Complete screen reference replacement
+                                         DOBDAYA
+      * Complete screen reference replacement
+
+
+
+                                         AADDGRPA
+      * Complete screen reference replacement
+      *Customer data
+            MOVE DFHBMPRF            TO  ACSTNUMA
+      * Complete screen reference replacement
+            MOVE DFHBMFSE            TO  ACTSSN1A         
+      * Complete screen reference replacement
+                                         ACTSSN2A
+      * Complete screen reference replacement
+                                         ACTSSN3A
+      * Complete screen reference replacement
+                                         ACSTFCOA
+      * Complete screen reference replacement
+
+                                         ACSFNAMA
+      * Complete screen reference replacement
+                                         ACSMNAMA
+      * Complete screen reference replacement
+                                         ACSLNAMA
+      * Complete screen reference replacement
+      *Address
+                                         ACSADL1A
+      * Complete screen reference replacement
+                                         ACSADL2A
+      * Complete screen reference replacement
+                                         ACSCITYA
+      * Complete screen reference replacement
+                                         ACSSTTEA
+      * Complete screen reference replacement
+                                         ACSZIPCA
+      * Complete screen reference replacement
+      *Since most of the edits are USA specific protected country
+           MOVE DFHBMPRF              TO ACSCTRYA
+      * Complete screen reference replacement
+
+           MOVE DFHBMFSE              TO ACSPH1AA
+      * Complete screen reference replacement
+                                         ACSPH1BA
+      * Complete screen reference replacement
+                                         ACSPH1CA
+      * Complete screen reference replacement
+
+           MOVE DFHBMFSE              TO ACSPH2AA
+      * Complete screen reference replacement
+                                         ACSPH2BA
+      * Complete screen reference replacement
+                                         ACSPH2CA
+      * Complete screen reference replacement
+
+                                         ACSGOVTA
+      * Complete screen reference replacement
+                                         ACSEFTCA
+      * Complete screen reference replacement
+                                         ACSPFLGA
+      * Complete screen reference replacement
+           MOVE DFHBMPRF              TO INFOMSGA
+      * Complete screen reference replacement
+           .
+       3320-UNPROTECT-FEW-ATTRS-EXIT.
+           EXIT
+           .
+
+       3390-SETUP-INFOMSG-ATTRS.
+           IF  WS-NO-INFO-MESSAGE
+               MOVE DFHBMDAR           TO INFOMSGA
+      * Complete screen reference replacement
+           ELSE
+               MOVE DFHBMASB           TO INFOMSGA
+      * Complete screen reference replacement
+           END-IF
+
+           IF ACUP-CHANGES-MADE
+           AND NOT ACUP-CHANGES-OKAYED-AND-DONE
+               MOVE DFHBMASB           TO FKEY12A
+      * Complete screen reference replacement
+           END-IF
+
+           IF PROMPT-FOR-CONFIRMATION
+               MOVE DFHBMASB           TO FKEY05A
+      * Complete screen reference replacement
+               MOVE DFHBMASB           TO FKEY12A
+      * Complete screen reference replacement
+           END-IF
+
+           .
+       3390-SETUP-INFOMSG-ATTRS-EXIT.
+           EXIT
+           .
+
+
+       3400-SEND-SCREEN.
+
+      * Removed mapset reference:            MOVE LIT-THISMAPSET         TO CCARD-NEXT-MAPSET
+           MOVE LIT-THISMAP            TO CCARD-NEXT-MAP
+
       * Screen operation replaced with service-oriented equivalent
            SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
@@ -3849,744 +4463,1237 @@
 
 
 
-           .
-       3400-SEND-SCREEN-EXIT.
-           EXIT
-           .
-
-
-       9000-READ-ACCT.
-
-           INITIALIZE ACUP-OLD-DETAILS
-
-           SET  WS-NO-INFO-MESSAGE      TO TRUE
-
-           MOVE CC-ACCT-ID              TO ACUP-OLD-ACCT-ID
-                                           WS-CARD-RID-ACCT-ID
-
-           PERFORM 9200-GETCARDXREF-BYACCT
-              THRU 9200-GETCARDXREF-BYACCT-EXIT
-
-           IF FLG-ACCTFILTER-NOT-OK
-              GO TO 9000-READ-ACCT-EXIT
-           END-IF
-
-           PERFORM 9300-GETACCTDATA-BYACCT
-              THRU 9300-GETACCTDATA-BYACCT-EXIT
-
-           IF DID-NOT-FIND-ACCT-IN-ACCTDAT
-              GO TO 9000-READ-ACCT-EXIT
-           END-IF
-
-           MOVE CDEMO-CUST-ID TO WS-CARD-RID-CUST-ID
-
-           PERFORM 9400-GETCUSTDATA-BYCUST
-              THRU 9400-GETCUSTDATA-BYCUST-EXIT
-
-           IF DID-NOT-FIND-CUST-IN-CUSTDAT
-              GO TO 9000-READ-ACCT-EXIT
-           END-IF
-
-
-
-           PERFORM 9500-STORE-FETCHED-DATA
-              THRU 9500-STORE-FETCHED-DATA-EXIT
-           .
-
-
-       9000-READ-ACCT-EXIT.
-           EXIT
-           .
-       9200-GETCARDXREF-BYACCT.
-
-      *    Read the Card file. Access via alternate index ACCTID
-      *
-           EXEC CICS READ
-                DATASET   (LIT-CARDXREFNAME-ACCT-PATH)
-                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
-                KEYLENGTH (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-CARD-RID-ACCT-ID-X) * Complete screen reference replacement
-                INTO      (CARD-XREF-RECORD)
-                LENGTH    (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-XREF-RECORD) * Complete screen reference replacement
-                RESP      (WS-RESP-CD)
-                RESP2     (WS-REAS-CD)
-           END-EXEC
-
-           EVALUATE WS-RESP-CD
-               WHEN DFHRESP(NORMAL)
-                  MOVE XREF-CUST-ID               TO CDEMO-CUST-ID
-                  MOVE XREF-CARD-NUM              TO CDEMO-CARD-NUM
-               WHEN DFHRESP(NOTFND)
-                  SET INPUT-ERROR                 TO TRUE
-                  SET FLG-ACCTFILTER-NOT-OK       TO TRUE
-                  IF WS-RETURN-MSG-OFF
-                    MOVE WS-RESP-CD               TO ERROR-RESP
-                    MOVE WS-REAS-CD               TO ERROR-RESP2
-                    STRING
-                    'Account:'
-                     WS-CARD-RID-ACCT-ID-X
-                    ' not found in'
-                    ' Cross ref file.  Resp:'
-                    ERROR-RESP
-                    ' Reas:'
-                    ERROR-RESP2
-                    DELIMITED BY SIZE
-                    INTO WS-RETURN-MSG
-                    END-STRING
-                  END-IF
-               WHEN OTHER
-                  SET INPUT-ERROR                 TO TRUE
-                  SET FLG-ACCTFILTER-NOT-OK                TO TRUE
-                  MOVE 'READ'                     TO ERROR-OPNAME
-                  MOVE LIT-CARDXREFNAME-ACCT-PATH TO ERROR-FILE
-                  MOVE WS-RESP-CD                 TO ERROR-RESP
-                  MOVE WS-REAS-CD                 TO ERROR-RESP2
-                  MOVE WS-FILE-ERROR-MESSAGE      TO WS-RETURN-MSG
-      *                                              WS-LONG-MSG
-      *          PERFORM SEND-LONG-TEXT
-           END-EVALUATE
-           .
-       9200-GETCARDXREF-BYACCT-EXIT.
-           EXIT
-           .
-       9300-GETACCTDATA-BYACCT.
-
-           EXEC CICS READ
-                DATASET   (LIT-ACCTFILENAME)
-                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
-                KEYLENGTH (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-CARD-RID-ACCT-ID-X) * Complete screen reference replacement
-                INTO      (ACCOUNT-RECORD)
-                LENGTH    (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-RECORD) * Complete screen reference replacement
-                RESP      (WS-RESP-CD)
-                RESP2     (WS-REAS-CD)
-           END-EXEC
-
-           EVALUATE WS-RESP-CD
-               WHEN DFHRESP(NORMAL)
-                  SET FOUND-ACCT-IN-MASTER        TO TRUE
-               WHEN DFHRESP(NOTFND)
-                  SET INPUT-ERROR                 TO TRUE
-                  SET FLG-ACCTFILTER-NOT-OK       TO TRUE
-      *           SET DID-NOT-FIND-ACCT-IN-ACCTDAT TO TRUE
-                  IF WS-RETURN-MSG-OFF
-                    MOVE WS-RESP-CD               TO ERROR-RESP
-                    MOVE WS-REAS-CD               TO ERROR-RESP2
-                    STRING
-                    'Account:'
-                     WS-CARD-RID-ACCT-ID-X
-                    ' not found in'
-                    ' Acct Master file.Resp:'
-                    ERROR-RESP
-                    ' Reas:'
-                    ERROR-RESP2
-                    DELIMITED BY SIZE
-                    INTO WS-RETURN-MSG
-                    END-STRING
-                  END-IF
-      *
-               WHEN OTHER
-                  SET INPUT-ERROR                 TO TRUE
-                  SET FLG-ACCTFILTER-NOT-OK                TO TRUE
-                  MOVE 'READ'                     TO ERROR-OPNAME
-                  MOVE LIT-ACCTFILENAME           TO ERROR-FILE
-                  MOVE WS-RESP-CD                 TO ERROR-RESP
-                  MOVE WS-REAS-CD                 TO ERROR-RESP2
-                  MOVE WS-FILE-ERROR-MESSAGE      TO WS-RETURN-MSG
-      *                                              WS-LONG-MSG
-      *           PERFORM SEND-LONG-TEXT
-           END-EVALUATE
-           .
-       9300-GETACCTDATA-BYACCT-EXIT.
-           EXIT
-           .
-
-       9400-GETCUSTDATA-BYCUST.
-           EXEC CICS READ
-                DATASET   (LIT-CUSTFILENAME)
-                RIDFLD    (WS-CARD-RID-CUST-ID-X)
-                KEYLENGTH (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-CARD-RID-CUST-ID-X) * Complete screen reference replacement
-                INTO      (CUSTOMER-RECORD)
-                LENGTH    (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-RECORD) * Complete screen reference replacement
-                RESP      (WS-RESP-CD)
-                RESP2     (WS-REAS-CD)
-           END-EXEC
-
-           EVALUATE WS-RESP-CD
-               WHEN DFHRESP(NORMAL)
-                  SET FOUND-CUST-IN-MASTER        TO TRUE
-               WHEN DFHRESP(NOTFND)
-                  SET INPUT-ERROR                 TO TRUE
-                  SET FLG-CUSTFILTER-NOT-OK       TO TRUE
-      *           SET DID-NOT-FIND-CUST-IN-CUSTDAT TO TRUE
-                  MOVE WS-RESP-CD               TO ERROR-RESP
-                  MOVE WS-REAS-CD               TO ERROR-RESP2
-                  IF WS-RETURN-MSG-OFF
-                    STRING
-                    'CustId:'
-                     WS-CARD-RID-CUST-ID-X
-                    ' not found'
-                    ' in customer master.Resp: '
-                    ERROR-RESP
-                    ' REAS:'
-                    ERROR-RESP2
-                    DELIMITED BY SIZE
-                    INTO WS-RETURN-MSG
-                    END-STRING
-                  END-IF
-               WHEN OTHER
-                  SET INPUT-ERROR                 TO TRUE
-                  SET FLG-CUSTFILTER-NOT-OK                TO TRUE
-                  MOVE 'READ'                     TO ERROR-OPNAME
-                  MOVE LIT-CUSTFILENAME           TO ERROR-FILE
-                  MOVE WS-RESP-CD                 TO ERROR-RESP
-                  MOVE WS-REAS-CD                 TO ERROR-RESP2
-                  MOVE WS-FILE-ERROR-MESSAGE      TO WS-RETURN-MSG
-      *                                              WS-LONG-MSG
-      *           PERFORM SEND-LONG-TEXT
-           END-EVALUATE
-           .
-       9400-GETCUSTDATA-BYCUST-EXIT.
-           EXIT
-           .
-
-       9500-STORE-FETCHED-DATA.
-
-      *    Store Context in Commarea
-      *
-           MOVE ACCT-ID                   TO CDEMO-ACCT-ID
-           MOVE CUST-ID                   TO CDEMO-CUST-ID
-           MOVE CUST-FIRST-NAME           TO CDEMO-CUST-FNAME
-           MOVE CUST-MIDDLE-NAME          TO CDEMO-CUST-MNAME
-           MOVE CUST-LAST-NAME            TO CDEMO-CUST-LNAME
-           MOVE ACCT-ACTIVE-STATUS        TO CDEMO-ACCT-STATUS
-           MOVE XREF-CARD-NUM             TO CDEMO-CARD-NUM
-
-           INITIALIZE ACUP-OLD-DETAILS
-      ******************************************************************
-      *    Account Master data
-      ******************************************************************
-           MOVE ACCT-ID                  TO ACUP-OLD-ACCT-ID
-      * Active Status
-           MOVE ACCT-ACTIVE-STATUS       TO ACUP-OLD-ACTIVE-STATUS
-      * Current Balance
-           MOVE ACCT-CURR-BAL            TO ACUP-OLD-CURR-BAL-N
-      * Credit Limit
-           MOVE ACCT-CREDIT-LIMIT        TO ACUP-OLD-CREDIT-LIMIT-N
-      * Cash Limit
-           MOVE ACCT-CASH-CREDIT-LIMIT   TO ACUP-OLD-CASH-CREDIT-LIMIT-N
-      * Current Cycle Credit
-           MOVE ACCT-CURR-CYC-CREDIT     TO ACUP-OLD-CURR-CYC-CREDIT-N
-      * Current Cycle Debit
-           MOVE ACCT-CURR-CYC-DEBIT      TO ACUP-OLD-CURR-CYC-DEBIT-N
-      * Open date
-      *    MOVE ACCT-OPEN-DATE           TO ACUP-OLD-OPEN-DATE
-           MOVE ACCT-OPEN-DATE(1:4)      TO ACUP-OLD-OPEN-YEAR
-           MOVE ACCT-OPEN-DATE(6:2)      TO ACUP-OLD-OPEN-MON
-           MOVE ACCT-OPEN-DATE(9:2)      TO ACUP-OLD-OPEN-DAY
-      * Expiry date
-      *    MOVE ACCT-EXPIRAION-DATE      TO ACUP-OLD-EXPIRAION-DATE
-           MOVE ACCT-EXPIRAION-DATE(1:4) TO ACUP-OLD-EXP-YEAR
-           MOVE ACCT-EXPIRAION-DATE(6:2) TO ACUP-OLD-EXP-MON
-           MOVE ACCT-EXPIRAION-DATE(9:2) TO ACUP-OLD-EXP-DAY
-
-      * Reissue date
-      *    MOVE ACCT-REISSUE-DATE        TO ACUP-OLD-REISSUE-DATE
-           MOVE ACCT-REISSUE-DATE(1:4)   TO ACUP-OLD-REISSUE-YEAR
-           MOVE ACCT-REISSUE-DATE(6:2)   TO ACUP-OLD-REISSUE-MON
-           MOVE ACCT-REISSUE-DATE(9:2)   TO ACUP-OLD-REISSUE-DAY
-      * Account Group
-           MOVE ACCT-GROUP-ID            TO ACUP-OLD-GROUP-ID
-      ******************************************************************
-      *    Customer Master data
-      ******************************************************************
-      *Customer Id (actually not editable)
-           MOVE CUST-ID                  TO ACUP-OLD-CUST-ID
-      *Social Security Number
-           MOVE CUST-SSN                 TO ACUP-OLD-CUST-SSN
-      *Date of birth
-      *    MOVE CUST-DOB-YYYY-MM-DD      TO ACUP-OLD-CUST-DOB-YYYY-MM-DD
-           MOVE CUST-DOB-YYYY-MM-DD(1:4) TO ACUP-OLD-CUST-DOB-YEAR
-           MOVE CUST-DOB-YYYY-MM-DD(6:2) TO ACUP-OLD-CUST-DOB-MON
-           MOVE CUST-DOB-YYYY-MM-DD(9:2) TO ACUP-OLD-CUST-DOB-DAY
-      *FICO
-           MOVE CUST-FICO-CREDIT-SCORE   TO ACUP-OLD-CUST-FICO-SCORE
-      *First Name
-           MOVE CUST-FIRST-NAME          TO ACUP-OLD-CUST-FIRST-NAME
-      *Middle Name
-           MOVE CUST-MIDDLE-NAME         TO ACUP-OLD-CUST-MIDDLE-NAME
-      *Last Name
-           MOVE CUST-LAST-NAME           TO ACUP-OLD-CUST-LAST-NAME
-      *Address
-           MOVE CUST-ADDR-LINE-1         TO ACUP-OLD-CUST-ADDR-LINE-1
-           MOVE CUST-ADDR-LINE-2         TO ACUP-OLD-CUST-ADDR-LINE-2
-           MOVE CUST-ADDR-LINE-3         TO ACUP-OLD-CUST-ADDR-LINE-3
-           MOVE CUST-ADDR-STATE-CD       TO ACUP-OLD-CUST-ADDR-STATE-CD
-           MOVE CUST-ADDR-COUNTRY-CD     TO
-                                          ACUP-OLD-CUST-ADDR-COUNTRY-CD
-           MOVE CUST-ADDR-ZIP            TO ACUP-OLD-CUST-ADDR-ZIP
-           MOVE CUST-PHONE-NUM-1         TO ACUP-OLD-CUST-PHONE-NUM-1
-           MOVE CUST-PHONE-NUM-2         TO ACUP-OLD-CUST-PHONE-NUM-2
-      *Government Id
-           MOVE CUST-GOVT-ISSUED-ID      TO ACUP-OLD-CUST-GOVT-ISSUED-ID
-      *EFT Code
-           MOVE CUST-EFT-ACCOUNT-ID      TO ACUP-OLD-CUST-EFT-ACCOUNT-ID
-      *Primary Holder Indicator
-           MOVE CUST-PRI-CARD-HOLDER-IND TO ACUP-OLD-CUST-PRI-HOLDER-IND
-           .
-       9500-STORE-FETCHED-DATA-EXIT.
-           EXIT
-           .
-       9600-WRITE-PROCESSING.
-
-      *    Read the account file for update
-
-           MOVE CC-ACCT-ID              TO WS-CARD-RID-ACCT-ID
-
-           EXEC CICS READ
-                FILE      (LIT-ACCTFILENAME)
-                UPDATE
-                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
-                KEYLENGTH (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-CARD-RID-ACCT-ID-X) * Complete screen reference replacement
-                INTO      (ACCOUNT-RECORD)
-                LENGTH    (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-RECORD) * Complete screen reference replacement
-                RESP      (WS-RESP-CD)
-                RESP2     (WS-REAS-CD)
-           END-EXEC
-      *****************************************************************
-      *    Could we lock the account record ?
-      *****************************************************************
-           IF WS-RESP-CD EQUAL TO DFHRESP(NORMAL)
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR                    TO TRUE
-              IF  WS-RETURN-MSG-OFF
-                  SET COULD-NOT-LOCK-ACCT-FOR-UPDATE  TO TRUE
-              END-IF
-              GO TO 9600-WRITE-PROCESSING-EXIT
-           END-IF
-
-      *    Read the customer file for update
-
-           MOVE CDEMO-CUST-ID                   TO WS-CARD-RID-CUST-ID
-
-           EXEC CICS READ
-                FILE      (LIT-CUSTFILENAME)
-                UPDATE
-                RIDFLD    (WS-CARD-RID-CUST-ID-X)
-                KEYLENGTH (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-CARD-RID-CUST-ID-X) * Complete screen reference replacement
-                INTO      (CUSTOMER-RECORD)
-                LENGTH    (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-RECORD) * Complete screen reference replacement
-                RESP      (WS-RESP-CD)
-                RESP2     (WS-REAS-CD)
-           END-EXEC
-      *****************************************************************
-      *    Could we lock the customer record ?
-      *****************************************************************
-           IF WS-RESP-CD EQUAL TO DFHRESP(NORMAL)
-              CONTINUE
-           ELSE
-              SET INPUT-ERROR                    TO TRUE
-              IF  WS-RETURN-MSG-OFF
-                  SET COULD-NOT-LOCK-CUST-FOR-UPDATE  TO TRUE
-              END-IF
-              GO TO 9600-WRITE-PROCESSING-EXIT
-           END-IF
-
-      *****************************************************************
-      *    Did someone change the record while we were out ?
-      *****************************************************************
-           PERFORM 9700-CHECK-CHANGE-IN-REC
-              THRU 9700-CHECK-CHANGE-IN-REC-EXIT
-
-           IF DATA-WAS-CHANGED-BEFORE-UPDATE
-              GO TO 9600-WRITE-PROCESSING-EXIT
-           END-IF
-      *****************************************************************
-      * Prepare the update
-      *****************************************************************
-           INITIALIZE ACCT-UPDATE-RECORD
-      ******************************************************************
-      *    Account Master data
-      ******************************************************************
-           MOVE ACUP-NEW-ACCT-ID         TO ACCT-UPDATE-ID
-      * Active Status
-           MOVE ACUP-NEW-ACTIVE-STATUS   TO ACCT-UPDATE-ACTIVE-STATUS
-      * Current Balance
-           MOVE ACUP-NEW-CURR-BAL-N      TO ACCT-UPDATE-CURR-BAL
-      * Credit Limit
-           MOVE ACUP-NEW-CREDIT-LIMIT-N  TO ACCT-UPDATE-CREDIT-LIMIT
-      * Cash Limit
-           MOVE ACUP-NEW-CASH-CREDIT-LIMIT-N
-                                      TO ACCT-UPDATE-CASH-CREDIT-LIMIT
-      * Current Cycle Credit
-           MOVE ACUP-NEW-CURR-CYC-CREDIT-N
-                                          TO ACCT-UPDATE-CURR-CYC-CREDIT
-      * Current Cycle Debit
-           MOVE ACUP-NEW-CURR-CYC-DEBIT-N TO ACCT-UPDATE-CURR-CYC-DEBIT
-      * Open date
-           STRING ACUP-NEW-OPEN-YEAR
-                  '-'
-                  ACUP-NEW-OPEN-MON
-                  '-'
-                  ACUP-NEW-OPEN-DAY
-           DELIMITED BY SIZE
-                                       INTO ACCT-UPDATE-OPEN-DATE
-      * Expiry date
-           STRING ACUP-NEW-EXP-YEAR
-                  '-'
-                  ACUP-NEW-EXP-MON
-                  '-'
-                  ACUP-NEW-EXP-DAY
-           DELIMITED BY SIZE
-                                       INTO ACCT-UPDATE-EXPIRAION-DATE
-
-      * Reissue date
-           MOVE ACCT-REISSUE-DATE        TO ACCT-UPDATE-REISSUE-DATE
-           STRING ACUP-NEW-REISSUE-YEAR
-                  '-'
-                  ACUP-NEW-REISSUE-MON
-                  '-'
-                  ACUP-NEW-REISSUE-DAY
-           DELIMITED BY SIZE
-                                       INTO ACCT-UPDATE-REISSUE-DATE
-      * Account Group
-           MOVE ACUP-NEW-GROUP-ID        TO ACCT-UPDATE-GROUP-ID
-
-      ******************************************************************
-      *    Customer data
-      ******************************************************************
-           INITIALIZE CUST-UPDATE-RECORD
-
-           MOVE  ACUP-NEW-CUST-ID        TO CUST-UPDATE-ID
-           MOVE  ACUP-NEW-CUST-FIRST-NAME
-                                   TO CUST-UPDATE-FIRST-NAME
-           MOVE  ACUP-NEW-CUST-MIDDLE-NAME
-                                   TO CUST-UPDATE-MIDDLE-NAME
-           MOVE  ACUP-NEW-CUST-LAST-NAME TO CUST-UPDATE-LAST-NAME
-           MOVE  ACUP-NEW-CUST-ADDR-LINE-1
-                                   TO CUST-UPDATE-ADDR-LINE-1
-           MOVE  ACUP-NEW-CUST-ADDR-LINE-2
-                                   TO CUST-UPDATE-ADDR-LINE-2
-           MOVE  ACUP-NEW-CUST-ADDR-LINE-3
-                                   TO CUST-UPDATE-ADDR-LINE-3
-           MOVE  ACUP-NEW-CUST-ADDR-STATE-CD
-                                   TO CUST-UPDATE-ADDR-STATE-CD
-           MOVE  ACUP-NEW-CUST-ADDR-COUNTRY-CD
-                                   TO CUST-UPDATE-ADDR-COUNTRY-CD
-           MOVE  ACUP-NEW-CUST-ADDR-ZIP  TO CUST-UPDATE-ADDR-ZIP
-
-           STRING '(',
-                  ACUP-NEW-CUST-PHONE-NUM-1A,
-                  ')',
-                  ACUP-NEW-CUST-PHONE-NUM-1B,
-                  '-',
-                  ACUP-NEW-CUST-PHONE-NUM-1C
-           DELIMITED BY SIZE    INTO CUST-UPDATE-PHONE-NUM-1
-
-           STRING '(',
-                  ACUP-NEW-CUST-PHONE-NUM-2A,
-                  ')',
-                  ACUP-NEW-CUST-PHONE-NUM-2B,
-                  '-',
-                  ACUP-NEW-CUST-PHONE-NUM-2C
-           DELIMITED BY SIZE    INTO CUST-UPDATE-PHONE-NUM-2
-
-
-           MOVE  ACUP-NEW-CUST-SSN       TO CUST-UPDATE-SSN
-           MOVE  ACUP-NEW-CUST-GOVT-ISSUED-ID
-                                   TO CUST-UPDATE-GOVT-ISSUED-ID
-           STRING ACUP-NEW-CUST-DOB-YEAR
-                  '-'
-                  ACUP-NEW-CUST-DOB-MON
-                  '-'
-                  ACUP-NEW-CUST-DOB-DAY
-           DELIMITED BY SIZE           INTO CUST-UPDATE-DOB-YYYY-MM-DD
-
-           MOVE ACUP-NEW-CUST-EFT-ACCOUNT-ID
-                                         TO CUST-UPDATE-EFT-ACCOUNT-ID
-           MOVE ACUP-NEW-CUST-PRI-HOLDER-IND
-                                         TO CUST-UPDATE-PRI-CARD-IND
-           MOVE ACUP-NEW-CUST-FICO-SCORE TO
-                                   CUST-UPDATE-FICO-CREDIT-SCORE
-      *****************************************************************
-      * Update account *
-      *****************************************************************
-
-
-           EXEC CICS
-                REWRITE FILE(LIT-ACCTFILENAME)
-                        FROM(ACCT-UPDATE-RECORD)
-                        LENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-UPDATE-RECORD) * Complete screen reference replacement
-                        RESP      (WS-RESP-CD)
-                        RESP2     (WS-REAS-CD)
-           END-EXEC.
-      *
-      *****************************************************************
-      * Did account update succeed ?  *
-      *****************************************************************
-           IF WS-RESP-CD EQUAL TO DFHRESP(NORMAL)
-             CONTINUE
-           ELSE
-             SET LOCKED-BUT-UPDATE-FAILED    TO TRUE
-             GO TO 9600-WRITE-PROCESSING-EXIT
-           END-IF
-      *****************************************************************
-      * Update customer *
-      *****************************************************************
-           EXEC CICS
-                        REWRITE FILE(LIT-CUSTFILENAME)
-                        FROM(CUST-UPDATE-RECORD)
-                        LENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-UPDATE-RECORD) * Complete screen reference replacement
-                        RESP      (WS-RESP-CD)
-                        RESP2     (WS-REAS-CD)
-           END-EXEC.
-      *****************************************************************
-      * Did customer update succeed ? *
-      *****************************************************************
-           IF WS-RESP-CD EQUAL TO DFHRESP(NORMAL)
-             CONTINUE
-           ELSE
-             SET LOCKED-BUT-UPDATE-FAILED    TO TRUE
-             EXEC CICS
-                SYNCPOINT ROLLBACK
-             END-EXEC
-             GO TO 9600-WRITE-PROCESSING-EXIT
-           END-IF
-           .
-       9600-WRITE-PROCESSING-EXIT.
-           EXIT
-           .
-
-       9700-CHECK-CHANGE-IN-REC.
-
-
-      ******************************************************************
-      *    Account Master data
-      ******************************************************************
-           IF  ACCT-ACTIVE-STATUS      EQUAL ACUP-OLD-ACTIVE-STATUS
-      * Current Balance
-           AND ACCT-CURR-BAL           EQUAL ACUP-OLD-CURR-BAL-N
-      * Credit Limit
-           AND ACCT-CREDIT-LIMIT       EQUAL ACUP-OLD-CREDIT-LIMIT-N
-      * Cash Limit
-           AND ACCT-CASH-CREDIT-LIMIT EQUAL ACUP-OLD-CASH-CREDIT-LIMIT-N
-      * Current Cycle Credit
-           AND ACCT-CURR-CYC-CREDIT    EQUAL ACUP-OLD-CURR-CYC-CREDIT-N
-      * Current Cycle Debit
-           AND ACCT-CURR-CYC-DEBIT     EQUAL ACUP-OLD-CURR-CYC-DEBIT-N
-      * Open date
-           AND ACCT-OPEN-DATE(1:4)     EQUAL ACUP-OLD-OPEN-YEAR
-           AND ACCT-OPEN-DATE(6:2)     EQUAL ACUP-OLD-OPEN-MON
-           AND ACCT-OPEN-DATE(9:2)     EQUAL ACUP-OLD-OPEN-DAY
-      * Expiry date
-           AND ACCT-EXPIRAION-DATE(1:4)EQUAL ACUP-OLD-EXP-YEAR
-           AND ACCT-EXPIRAION-DATE(6:2)EQUAL ACUP-OLD-EXP-MON
-           AND ACCT-EXPIRAION-DATE(9:2)EQUAL ACUP-OLD-EXP-DAY
-      * Reissue date
-           AND ACCT-REISSUE-DATE(1:4)  EQUAL ACUP-OLD-REISSUE-YEAR
-           AND ACCT-REISSUE-DATE(6:2)  EQUAL ACUP-OLD-REISSUE-MON
-           AND ACCT-REISSUE-DATE(9:2)  EQUAL ACUP-OLD-REISSUE-DAY
-      * Account Group
-           AND FUNCTION LOWER-CASE (ACCT-GROUP-ID)           EQUAL
-               FUNCTION LOWER-CASE (ACUP-OLD-GROUP-ID)
-               CONTINUE
-           ELSE
-              SET DATA-WAS-CHANGED-BEFORE-UPDATE TO TRUE
-              GO TO 9600-WRITE-PROCESSING-EXIT
-           END-IF
-
-      ******************************************************************
-      *    Customer  data - Split into 2 IFs for easier reading
-      *    And maybe put logic to update only 1 file if only date
-      *    pertaining to one of them is updated
-      ******************************************************************
-           IF  FUNCTION UPPER-CASE (CUST-FIRST-NAME          ) EQUAL
-               FUNCTION UPPER-CASE (ACUP-OLD-CUST-FIRST-NAME )
-           AND FUNCTION UPPER-CASE (CUST-MIDDLE-NAME         ) EQUAL
-               FUNCTION UPPER-CASE (ACUP-OLD-CUST-MIDDLE-NAME)
-           AND FUNCTION UPPER-CASE (CUST-LAST-NAME           ) EQUAL
-               FUNCTION UPPER-CASE (ACUP-OLD-CUST-LAST-NAME  )
-           AND FUNCTION UPPER-CASE (CUST-ADDR-LINE-1         ) EQUAL
-               FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-LINE-1)
-           AND FUNCTION UPPER-CASE (CUST-ADDR-LINE-2         ) EQUAL
-               FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-LINE-2)
-           AND FUNCTION UPPER-CASE (CUST-ADDR-LINE-3         ) EQUAL
-               FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-LINE-3)
-           AND FUNCTION UPPER-CASE (CUST-ADDR-STATE-CD       ) EQUAL
-               FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-STATE-CD)
-           AND FUNCTION UPPER-CASE (CUST-ADDR-COUNTRY-CD     ) EQUAL
-               FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-COUNTRY-CD )
-           AND CUST-ADDR-ZIP           EQUAL ACUP-OLD-CUST-ADDR-ZIP
-           AND CUST-PHONE-NUM-1        EQUAL ACUP-OLD-CUST-PHONE-NUM-1
-           AND CUST-PHONE-NUM-2        EQUAL ACUP-OLD-CUST-PHONE-NUM-2
-           AND CUST-SSN                EQUAL ACUP-OLD-CUST-SSN
-           AND FUNCTION UPPER-CASE (CUST-GOVT-ISSUED-ID      ) EQUAL
-               FUNCTION UPPER-CASE (ACUP-OLD-CUST-GOVT-ISSUED-ID )
-           AND CUST-DOB-YYYY-MM-DD (1:4)                       EQUAL
-               ACUP-OLD-CUST-DOB-YYYY-MM-DD (1:4)
-           AND CUST-DOB-YYYY-MM-DD (6:2)                       EQUAL
-               ACUP-OLD-CUST-DOB-YYYY-MM-DD (5:2)
-           AND CUST-DOB-YYYY-MM-DD (9:2)                       EQUAL
-               ACUP-OLD-CUST-DOB-YYYY-MM-DD (7:2)
-
-           AND CUST-EFT-ACCOUNT-ID     EQUAL
-                                            ACUP-OLD-CUST-EFT-ACCOUNT-ID
-           AND CUST-PRI-CARD-HOLDER-IND
-                                       EQUAL
-                                            ACUP-OLD-CUST-PRI-HOLDER-IND
-           AND CUST-FICO-CREDIT-SCORE  EQUAL ACUP-OLD-CUST-FICO-SCORE
-               CONTINUE
-           ELSE
-              SET DATA-WAS-CHANGED-BEFORE-UPDATE TO TRUE
-              GO TO 9600-WRITE-PROCESSING-EXIT
-           END-IF
-           .
-       9700-CHECK-CHANGE-IN-REC-EXIT.
-           EXIT
-           .
-      ******************************************************************
-      *Common code to store PFKey
-      ******************************************************************
-       COPY 'CSSTRPFY'
-           .
-
-
-       ABEND-ROUTINE.
-
-           IF ABEND-MSG EQUAL LOW-VALUES
-              MOVE 'UNEXPECTED ABEND OCCURRED.' TO ABEND-MSG
-           END-IF
-
-           MOVE LIT-THISPGM       TO ABEND-CULPRIT
-
-           EXEC CICS SEND
-                            FROM (ABEND-DATA)
-                            LENGTH(SCREEN-FIELDS.BUSINESS-DATA.LENGTH-DATA) * Complete screen reference replacement
-                            NOHANDLE
-                            * ERASE removed * * Removed screen ERASE operation
-           END-EXEC
-
-           EXEC CICS HANDLE ABEND
-                CANCEL
-           END-EXEC
-
-           EXEC CICS ABEND
-                ABCODE('9999')
-           END-EXEC
-           .
-       ABEND-ROUTINE-EXIT.
-           EXIT
-           .
-      ******************************************************************
-      * Common Date Routines
-      ******************************************************************
-       COPY CSUTLDPY
-           .
-      *
-      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:32 CDT
+           .
+       3400-SEND-SCREEN-EXIT.
+           EXIT
+           .
+
+
+       9000-READ-ACCT.
+
+           INITIALIZE ACUP-OLD-DETAILS
+
+           SET  WS-NO-INFO-MESSAGE      TO TRUE
+
+           MOVE CC-ACCT-ID              TO ACUP-OLD-ACCT-ID
+                                           WS-CARD-RID-ACCT-ID
+
+           PERFORM 9200-GETCARDXREF-BYACCT
+              THRU 9200-GETCARDXREF-BYACCT-EXIT
+
+           IF FLG-ACCTFILTER-NOT-OK
+              GO TO 9000-READ-ACCT-EXIT
+           END-IF
+
+           PERFORM 9300-GETACCTDATA-BYACCT
+              THRU 9300-GETACCTDATA-BYACCT-EXIT
+
+           IF DID-NOT-FIND-ACCT-IN-ACCTDAT
+              GO TO 9000-READ-ACCT-EXIT
+           END-IF
+
+           MOVE CDEMO-CUST-ID TO WS-CARD-RID-CUST-ID
+
+           PERFORM 9400-GETCUSTDATA-BYCUST
+              THRU 9400-GETCUSTDATA-BYCUST-EXIT
+
+           IF DID-NOT-FIND-CUST-IN-CUSTDAT
+              GO TO 9000-READ-ACCT-EXIT
+           END-IF
+
+
+
+           PERFORM 9500-STORE-FETCHED-DATA
+              THRU 9500-STORE-FETCHED-DATA-EXIT
+           .
+
+
+       9000-READ-ACCT-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 9150-RESOLVE-ACCT-BY-CUSTOMER                                 *
+      * Alternate entry path for a customer who calls in without an   *
+      * account number in hand.  Resolves the SSN or last/first name  *
+      * keyed into CUSTSSN/CUSTLNM/CUSTFNM to a CUST-ID (9160), then  *
+      * that CUST-ID to an ACCT-ID (9170), before 1210-EDIT-ACCOUNT   *
+      * falls into the normal 9300/9400 read logic on the account     *
+      * number it resolves to.  CUSTDAT has no SSN/name index and     *
+      * CXACAIX has no customer-keyed path, so both steps are a full  *
+      * browse with an in-memory filter, the same workaround already  *
+      * used for the customer filter on the card list screen.         *
+      *****************************************************************
+       9150-RESOLVE-ACCT-BY-CUSTOMER.
+           SET FLG-CUSTLOOKUP-NOT-FOUND TO TRUE
+           MOVE ZERO                   TO WS-CUSTLOOKUP-CUST-ID
+                                           WS-CUSTLOOKUP-ACCT-ID
+
+           PERFORM 9160-FIND-CUSTID-BY-SEARCH
+              THRU 9160-FIND-CUSTID-BY-SEARCH-EXIT
+
+           IF WS-CUSTLOOKUP-CUST-ID NOT = ZERO
+              PERFORM 9170-FIND-ACCTID-BY-CUSTID
+                 THRU 9170-FIND-ACCTID-BY-CUSTID-EXIT
+           END-IF
+
+           IF WS-CUSTLOOKUP-ACCT-ID NOT = ZERO
+              SET FLG-CUSTLOOKUP-FOUND TO TRUE
+           END-IF
+           .
+       9150-RESOLVE-ACCT-BY-CUSTOMER-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 9160-FIND-CUSTID-BY-SEARCH                                    *
+      * Full browse of CUSTDAT, matching the keyed-in SSN or the      *
+      * keyed-in last/first name against each record in turn.         *
+      *****************************************************************
+       9160-FIND-CUSTID-BY-SEARCH.
+           IF CUSTSSN NOT = SPACES AND NOT = LOW-VALUES
+              IF CUSTSSN IS NUMERIC
+                 MOVE CUSTSSN              TO WS-CUSTLOOKUP-SSN-N
+              ELSE
+                 SET INPUT-ERROR           TO TRUE
+                 IF WS-RETURN-MSG-OFF
+                    MOVE 'Customer SSN search must be a 9 digit number'
+                                            TO WS-RETURN-MSG
+                 END-IF
+                 GO TO  9160-FIND-CUSTID-BY-SEARCH-EXIT
+              END-IF
+           ELSE
+              MOVE ZERO                 TO WS-CUSTLOOKUP-SSN-N
+           END-IF
+
+           MOVE LOW-VALUES              TO WS-CARD-RID-CUST-ID-X
+
+           EXEC CICS STARTBR
+                DATASET(LIT-CUSTFILENAME)
+                RIDFLD(WS-CARD-RID-CUST-ID-X)
+                KEYLENGTH(LENGTH-CARD-RID-CUST-ID-X)
+                GTEQ
+                RESP(WS-RESP-CD)
+                RESP2(WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+              GO TO 9160-FIND-CUSTID-BY-SEARCH-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-CUSTLOOKUP-BROWSE-SW
+           PERFORM UNTIL WS-CUSTLOOKUP-BROWSE-DONE
+
+              EXEC CICS READNEXT
+                   DATASET(LIT-CUSTFILENAME)
+                   INTO(CUSTOMER-RECORD)
+                   LENGTH(LENGTH-CUST-RECORD)
+                   RIDFLD(WS-CARD-RID-CUST-ID-X)
+                   KEYLENGTH(LENGTH-CARD-RID-CUST-ID-X)
+                   RESP(WS-RESP-CD)
+                   RESP2(WS-REAS-CD)
+              END-EXEC
+
+              EVALUATE WS-RESP-CD
+                  WHEN DFHRESP(NORMAL)
+                  WHEN DFHRESP(DUPREC)
+                     IF (WS-CUSTLOOKUP-SSN-N NOT = ZERO
+                        AND CUST-SSN = WS-CUSTLOOKUP-SSN-N)
+                     OR (WS-CUSTLOOKUP-SSN-N = ZERO
+                        AND CUST-LAST-NAME  = CUSTLNM
+                        AND CUST-FIRST-NAME = CUSTFNM)
+                        MOVE CUST-ID     TO WS-CUSTLOOKUP-CUST-ID
+                        SET WS-CUSTLOOKUP-BROWSE-DONE TO TRUE
+                     END-IF
+                  WHEN OTHER
+                     SET WS-CUSTLOOKUP-BROWSE-DONE TO TRUE
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC CICS ENDBR
+                DATASET(LIT-CUSTFILENAME)
+           END-EXEC
+           .
+       9160-FIND-CUSTID-BY-SEARCH-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 9170-FIND-ACCTID-BY-CUSTID                                    *
+      * Full browse of the card cross-reference file, matching the    *
+      * customer id resolved above against each record's owning       *
+      * customer - the mirror image of 9550-GETCUSTID-BYACCT in       *
+      * COCRDLIC, which goes the other way.                           *
+      *****************************************************************
+       9170-FIND-ACCTID-BY-CUSTID.
+           MOVE LOW-VALUES               TO WS-CARD-RID-ACCT-ID-X
+
+           EXEC CICS STARTBR
+                DATASET(LIT-CARDXREFNAME-ACCT-PATH)
+                RIDFLD(WS-CARD-RID-ACCT-ID-X)
+                KEYLENGTH(LENGTH-CARD-RID-ACCT-ID-X)
+                GTEQ
+                RESP(WS-RESP-CD)
+                RESP2(WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+              GO TO 9170-FIND-ACCTID-BY-CUSTID-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-CUSTLOOKUP-BROWSE-SW
+           PERFORM UNTIL WS-CUSTLOOKUP-BROWSE-DONE
+
+              EXEC CICS READNEXT
+                   DATASET(LIT-CARDXREFNAME-ACCT-PATH)
+                   INTO(CARD-XREF-RECORD)
+                   LENGTH(LENGTH-XREF-RECORD)
+                   RIDFLD(WS-CARD-RID-ACCT-ID-X)
+                   KEYLENGTH(LENGTH-CARD-RID-ACCT-ID-X)
+                   RESP(WS-RESP-CD)
+                   RESP2(WS-REAS-CD)
+              END-EXEC
+
+              EVALUATE WS-RESP-CD
+                  WHEN DFHRESP(NORMAL)
+                  WHEN DFHRESP(DUPREC)
+                     IF XREF-CUST-ID = WS-CUSTLOOKUP-CUST-ID
+                        MOVE XREF-ACCT-ID TO WS-CUSTLOOKUP-ACCT-ID
+                        SET WS-CUSTLOOKUP-BROWSE-DONE TO TRUE
+                     END-IF
+                  WHEN OTHER
+                     SET WS-CUSTLOOKUP-BROWSE-DONE TO TRUE
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC CICS ENDBR
+                DATASET(LIT-CARDXREFNAME-ACCT-PATH)
+           END-EXEC
+           .
+       9170-FIND-ACCTID-BY-CUSTID-EXIT.
+           EXIT
+           .
+
+       9200-GETCARDXREF-BYACCT.
+
+      *    Read the Card file. Access via alternate index ACCTID
+      *
+           EXEC CICS READ
+                DATASET   (LIT-CARDXREFNAME-ACCT-PATH)
+                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
+                KEYLENGTH (LENGTH-CARD-RID-ACCT-ID-X)
+      * Complete screen reference replacement
+                INTO      (CARD-XREF-RECORD)
+                LENGTH    (LENGTH-XREF-RECORD)
+      * Complete screen reference replacement
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  MOVE XREF-CUST-ID               TO CDEMO-CUST-ID
+                  MOVE XREF-CARD-NUM              TO CDEMO-CARD-NUM
+               WHEN DFHRESP(NOTFND)
+                  SET INPUT-ERROR                 TO TRUE
+                  SET FLG-ACCTFILTER-NOT-OK       TO TRUE
+                  IF WS-RETURN-MSG-OFF
+                    MOVE WS-RESP-CD               TO ERROR-RESP
+                    MOVE WS-REAS-CD               TO ERROR-RESP2
+                    STRING
+                    'Account:'
+                     WS-CARD-RID-ACCT-ID-X
+                    ' not found in'
+                    ' Cross ref file.  Resp:'
+                    ERROR-RESP
+                    ' Reas:'
+                    ERROR-RESP2
+                    DELIMITED BY SIZE
+                    INTO WS-RETURN-MSG
+                    END-STRING
+                  END-IF
+               WHEN OTHER
+                  SET INPUT-ERROR                 TO TRUE
+                  SET FLG-ACCTFILTER-NOT-OK                TO TRUE
+                  MOVE 'READ'                     TO ERROR-OPNAME
+                  MOVE LIT-CARDXREFNAME-ACCT-PATH TO ERROR-FILE
+                  MOVE WS-RESP-CD                 TO ERROR-RESP
+                  MOVE WS-REAS-CD                 TO ERROR-RESP2
+                  MOVE WS-FILE-ERROR-MESSAGE      TO WS-RETURN-MSG
+      *                                              WS-LONG-MSG
+      *          PERFORM SEND-LONG-TEXT
+           END-EVALUATE
+           .
+       9200-GETCARDXREF-BYACCT-EXIT.
+           EXIT
+           .
+       9300-GETACCTDATA-BYACCT.
+
+           EXEC CICS READ
+                DATASET   (LIT-ACCTFILENAME)
+                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
+                KEYLENGTH (LENGTH-CARD-RID-ACCT-ID-X)
+      * Complete screen reference replacement
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH-ACCT-RECORD)
+      * Complete screen reference replacement
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  SET FOUND-ACCT-IN-MASTER        TO TRUE
+               WHEN DFHRESP(NOTFND)
+                  SET INPUT-ERROR                 TO TRUE
+                  SET FLG-ACCTFILTER-NOT-OK       TO TRUE
+      *           SET DID-NOT-FIND-ACCT-IN-ACCTDAT TO TRUE
+                  IF WS-RETURN-MSG-OFF
+                    MOVE WS-RESP-CD               TO ERROR-RESP
+                    MOVE WS-REAS-CD               TO ERROR-RESP2
+                    STRING
+                    'Account:'
+                     WS-CARD-RID-ACCT-ID-X
+                    ' not found in'
+                    ' Acct Master file.Resp:'
+                    ERROR-RESP
+                    ' Reas:'
+                    ERROR-RESP2
+                    DELIMITED BY SIZE
+                    INTO WS-RETURN-MSG
+                    END-STRING
+                  END-IF
+      *
+               WHEN OTHER
+                  SET INPUT-ERROR                 TO TRUE
+                  SET FLG-ACCTFILTER-NOT-OK                TO TRUE
+                  MOVE 'READ'                     TO ERROR-OPNAME
+                  MOVE LIT-ACCTFILENAME           TO ERROR-FILE
+                  MOVE WS-RESP-CD                 TO ERROR-RESP
+                  MOVE WS-REAS-CD                 TO ERROR-RESP2
+                  MOVE WS-FILE-ERROR-MESSAGE      TO WS-RETURN-MSG
+      *                                              WS-LONG-MSG
+      *           PERFORM SEND-LONG-TEXT
+           END-EVALUATE
+           .
+       9300-GETACCTDATA-BYACCT-EXIT.
+           EXIT
+           .
+
+       9400-GETCUSTDATA-BYCUST.
+           EXEC CICS READ
+                DATASET   (LIT-CUSTFILENAME)
+                RIDFLD    (WS-CARD-RID-CUST-ID-X)
+                KEYLENGTH (LENGTH-CARD-RID-CUST-ID-X)
+      * Complete screen reference replacement
+                INTO      (CUSTOMER-RECORD)
+                LENGTH    (LENGTH-CUST-RECORD)
+      * Complete screen reference replacement
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  SET FOUND-CUST-IN-MASTER        TO TRUE
+               WHEN DFHRESP(NOTFND)
+                  SET INPUT-ERROR                 TO TRUE
+                  SET FLG-CUSTFILTER-NOT-OK       TO TRUE
+      *           SET DID-NOT-FIND-CUST-IN-CUSTDAT TO TRUE
+                  MOVE WS-RESP-CD               TO ERROR-RESP
+                  MOVE WS-REAS-CD               TO ERROR-RESP2
+                  IF WS-RETURN-MSG-OFF
+                    STRING
+                    'CustId:'
+                     WS-CARD-RID-CUST-ID-X
+                    ' not found'
+                    ' in customer master.Resp: '
+                    ERROR-RESP
+                    ' REAS:'
+                    ERROR-RESP2
+                    DELIMITED BY SIZE
+                    INTO WS-RETURN-MSG
+                    END-STRING
+                  END-IF
+               WHEN OTHER
+                  SET INPUT-ERROR                 TO TRUE
+                  SET FLG-CUSTFILTER-NOT-OK                TO TRUE
+                  MOVE 'READ'                     TO ERROR-OPNAME
+                  MOVE LIT-CUSTFILENAME           TO ERROR-FILE
+                  MOVE WS-RESP-CD                 TO ERROR-RESP
+                  MOVE WS-REAS-CD                 TO ERROR-RESP2
+                  MOVE WS-FILE-ERROR-MESSAGE      TO WS-RETURN-MSG
+      *                                              WS-LONG-MSG
+      *           PERFORM SEND-LONG-TEXT
+           END-EVALUATE
+           .
+       9400-GETCUSTDATA-BYCUST-EXIT.
+           EXIT
+           .
+
+       9500-STORE-FETCHED-DATA.
+
+      *    Store Context in Commarea
+      *
+           MOVE ACCT-ID                   TO CDEMO-ACCT-ID
+           MOVE CUST-ID                   TO CDEMO-CUST-ID
+           MOVE CUST-FIRST-NAME           TO CDEMO-CUST-FNAME
+           MOVE CUST-MIDDLE-NAME          TO CDEMO-CUST-MNAME
+           MOVE CUST-LAST-NAME            TO CDEMO-CUST-LNAME
+           MOVE ACCT-ACTIVE-STATUS        TO CDEMO-ACCT-STATUS
+           MOVE XREF-CARD-NUM             TO CDEMO-CARD-NUM
+
+           INITIALIZE ACUP-OLD-DETAILS
+
+           PERFORM 9510-STORE-ACCT-OLD-DATA
+              THRU 9510-STORE-ACCT-OLD-DATA-EXIT
+
+           PERFORM 9520-STORE-CUST-OLD-DATA
+              THRU 9520-STORE-CUST-OLD-DATA-EXIT
+           .
+       9500-STORE-FETCHED-DATA-EXIT.
+           EXIT
+           .
+
+      ******************************************************************
+      *    9510-STORE-ACCT-OLD-DATA / 9520-STORE-CUST-OLD-DATA
+      *    Kept as separate paragraphs (rather than folded back into
+      *    9500 above) so 9700-CHECK-CHANGE-IN-REC can re-stamp just
+      *    the side it found changed, without overwriting the other
+      *    side's baseline before its own comparison has run.
+      ******************************************************************
+       9510-STORE-ACCT-OLD-DATA.
+      ******************************************************************
+      *    Account Master data
+      ******************************************************************
+           MOVE ACCT-ID                  TO ACUP-OLD-ACCT-ID
+      * Active Status
+           MOVE ACCT-ACTIVE-STATUS       TO ACUP-OLD-ACTIVE-STATUS
+      * Current Balance
+           MOVE ACCT-CURR-BAL            TO ACUP-OLD-CURR-BAL-N
+      * Credit Limit
+           MOVE ACCT-CREDIT-LIMIT        TO ACUP-OLD-CREDIT-LIMIT-N
+      * Cash Limit
+           MOVE ACCT-CASH-CREDIT-LIMIT   TO ACUP-OLD-CASH-CREDIT-LIMIT-N
+      * Current Cycle Credit
+           MOVE ACCT-CURR-CYC-CREDIT     TO ACUP-OLD-CURR-CYC-CREDIT-N
+      * Current Cycle Debit
+           MOVE ACCT-CURR-CYC-DEBIT      TO ACUP-OLD-CURR-CYC-DEBIT-N
+      * Open date
+      *    MOVE ACCT-OPEN-DATE           TO ACUP-OLD-OPEN-DATE
+           MOVE ACCT-OPEN-DATE(1:4)      TO ACUP-OLD-OPEN-YEAR
+           MOVE ACCT-OPEN-DATE(6:2)      TO ACUP-OLD-OPEN-MON
+           MOVE ACCT-OPEN-DATE(9:2)      TO ACUP-OLD-OPEN-DAY
+      * Expiry date
+      *    MOVE ACCT-EXPIRAION-DATE      TO ACUP-OLD-EXPIRAION-DATE
+           MOVE ACCT-EXPIRAION-DATE(1:4) TO ACUP-OLD-EXP-YEAR
+           MOVE ACCT-EXPIRAION-DATE(6:2) TO ACUP-OLD-EXP-MON
+           MOVE ACCT-EXPIRAION-DATE(9:2) TO ACUP-OLD-EXP-DAY
+
+      * Reissue date
+      *    MOVE ACCT-REISSUE-DATE        TO ACUP-OLD-REISSUE-DATE
+           MOVE ACCT-REISSUE-DATE(1:4)   TO ACUP-OLD-REISSUE-YEAR
+           MOVE ACCT-REISSUE-DATE(6:2)   TO ACUP-OLD-REISSUE-MON
+           MOVE ACCT-REISSUE-DATE(9:2)   TO ACUP-OLD-REISSUE-DAY
+      * Account Group
+           MOVE ACCT-GROUP-ID            TO ACUP-OLD-GROUP-ID
+           .
+       9510-STORE-ACCT-OLD-DATA-EXIT.
+           EXIT
+           .
+
+       9520-STORE-CUST-OLD-DATA.
+      ******************************************************************
+      *    Customer Master data
+      ******************************************************************
+      *Customer Id (actually not editable)
+           MOVE CUST-ID                  TO ACUP-OLD-CUST-ID
+      *Social Security Number
+           MOVE CUST-SSN                 TO ACUP-OLD-CUST-SSN
+      *Date of birth
+      *    MOVE CUST-DOB-YYYY-MM-DD      TO ACUP-OLD-CUST-DOB-YYYY-MM-DD
+           MOVE CUST-DOB-YYYY-MM-DD(1:4) TO ACUP-OLD-CUST-DOB-YEAR
+           MOVE CUST-DOB-YYYY-MM-DD(6:2) TO ACUP-OLD-CUST-DOB-MON
+           MOVE CUST-DOB-YYYY-MM-DD(9:2) TO ACUP-OLD-CUST-DOB-DAY
+      *FICO
+           MOVE CUST-FICO-CREDIT-SCORE   TO ACUP-OLD-CUST-FICO-SCORE
+      *First Name
+           MOVE CUST-FIRST-NAME          TO ACUP-OLD-CUST-FIRST-NAME
+      *Middle Name
+           MOVE CUST-MIDDLE-NAME         TO ACUP-OLD-CUST-MIDDLE-NAME
+      *Last Name
+           MOVE CUST-LAST-NAME           TO ACUP-OLD-CUST-LAST-NAME
+      *Address
+           MOVE CUST-ADDR-LINE-1         TO ACUP-OLD-CUST-ADDR-LINE-1
+           MOVE CUST-ADDR-LINE-2         TO ACUP-OLD-CUST-ADDR-LINE-2
+           MOVE CUST-ADDR-LINE-3         TO ACUP-OLD-CUST-ADDR-LINE-3
+           MOVE CUST-ADDR-STATE-CD       TO ACUP-OLD-CUST-ADDR-STATE-CD
+           MOVE CUST-ADDR-COUNTRY-CD     TO
+                                          ACUP-OLD-CUST-ADDR-COUNTRY-CD
+           MOVE CUST-ADDR-ZIP            TO ACUP-OLD-CUST-ADDR-ZIP
+           MOVE CUST-PHONE-NUM-1         TO ACUP-OLD-CUST-PHONE-NUM-1
+           MOVE CUST-PHONE-NUM-2         TO ACUP-OLD-CUST-PHONE-NUM-2
+      *Government Id
+           MOVE CUST-GOVT-ISSUED-ID      TO ACUP-OLD-CUST-GOVT-ISSUED-ID
+      *EFT Code
+           MOVE CUST-EFT-ACCOUNT-ID      TO ACUP-OLD-CUST-EFT-ACCOUNT-ID
+      *Primary Holder Indicator
+           MOVE CUST-PRI-CARD-HOLDER-IND TO ACUP-OLD-CUST-PRI-HOLDER-IND
+           .
+       9520-STORE-CUST-OLD-DATA-EXIT.
+           EXIT
+           .
+       9600-WRITE-PROCESSING.
+
+      *    Read the account file for update
+
+           MOVE CC-ACCT-ID              TO WS-CARD-RID-ACCT-ID
+
+           EXEC CICS READ
+                FILE      (LIT-ACCTFILENAME)
+                UPDATE
+                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
+                KEYLENGTH (LENGTH-CARD-RID-ACCT-ID-X)
+      * Complete screen reference replacement
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH-ACCT-RECORD)
+      * Complete screen reference replacement
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+      *****************************************************************
+      *    Could we lock the account record ?
+      *****************************************************************
+           IF WS-RESP-CD EQUAL TO DFHRESP(NORMAL)
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR                    TO TRUE
+              IF  WS-RETURN-MSG-OFF
+                  SET COULD-NOT-LOCK-ACCT-FOR-UPDATE  TO TRUE
+              END-IF
+              GO TO 9600-WRITE-PROCESSING-EXIT
+           END-IF
+
+      *    Read the customer file for update
+
+           MOVE CDEMO-CUST-ID                   TO WS-CARD-RID-CUST-ID
+
+           EXEC CICS READ
+                FILE      (LIT-CUSTFILENAME)
+                UPDATE
+                RIDFLD    (WS-CARD-RID-CUST-ID-X)
+                KEYLENGTH (LENGTH-CARD-RID-CUST-ID-X)
+      * Complete screen reference replacement
+                INTO      (CUSTOMER-RECORD)
+                LENGTH    (LENGTH-CUST-RECORD)
+      * Complete screen reference replacement
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+      *****************************************************************
+      *    Could we lock the customer record ?
+      *****************************************************************
+           IF WS-RESP-CD EQUAL TO DFHRESP(NORMAL)
+              CONTINUE
+           ELSE
+              SET INPUT-ERROR                    TO TRUE
+              IF  WS-RETURN-MSG-OFF
+                  SET COULD-NOT-LOCK-CUST-FOR-UPDATE  TO TRUE
+              END-IF
+              GO TO 9600-WRITE-PROCESSING-EXIT
+           END-IF
+
+      *****************************************************************
+      *    Did someone change the record while we were out ?
+      *****************************************************************
+           PERFORM 9700-CHECK-CHANGE-IN-REC
+              THRU 9700-CHECK-CHANGE-IN-REC-EXIT
+
+           IF DATA-WAS-CHANGED-BEFORE-UPDATE
+              GO TO 9600-WRITE-PROCESSING-EXIT
+           END-IF
+      *****************************************************************
+      * Prepare the update
+      *****************************************************************
+           INITIALIZE ACCT-UPDATE-RECORD
+      ******************************************************************
+      *    Account Master data
+      ******************************************************************
+           MOVE ACUP-NEW-ACCT-ID         TO ACCT-UPDATE-ID
+      * Active Status
+           MOVE ACUP-NEW-ACTIVE-STATUS   TO ACCT-UPDATE-ACTIVE-STATUS
+      * Current Balance
+           MOVE ACUP-NEW-CURR-BAL-N      TO ACCT-UPDATE-CURR-BAL
+      * Credit Limit
+           MOVE ACUP-NEW-CREDIT-LIMIT-N  TO ACCT-UPDATE-CREDIT-LIMIT
+      * Cash Limit
+           MOVE ACUP-NEW-CASH-CREDIT-LIMIT-N
+                                      TO ACCT-UPDATE-CASH-CREDIT-LIMIT
+      * Current Cycle Credit
+           MOVE ACUP-NEW-CURR-CYC-CREDIT-N
+                                          TO ACCT-UPDATE-CURR-CYC-CREDIT
+      * Current Cycle Debit
+           MOVE ACUP-NEW-CURR-CYC-DEBIT-N TO ACCT-UPDATE-CURR-CYC-DEBIT
+      * Open date
+           STRING ACUP-NEW-OPEN-YEAR
+                  '-'
+                  ACUP-NEW-OPEN-MON
+                  '-'
+                  ACUP-NEW-OPEN-DAY
+           DELIMITED BY SIZE
+                                       INTO ACCT-UPDATE-OPEN-DATE
+      * Expiry date
+           STRING ACUP-NEW-EXP-YEAR
+                  '-'
+                  ACUP-NEW-EXP-MON
+                  '-'
+                  ACUP-NEW-EXP-DAY
+           DELIMITED BY SIZE
+                                       INTO ACCT-UPDATE-EXPIRAION-DATE
+
+      * Reissue date
+           MOVE ACCT-REISSUE-DATE        TO ACCT-UPDATE-REISSUE-DATE
+           STRING ACUP-NEW-REISSUE-YEAR
+                  '-'
+                  ACUP-NEW-REISSUE-MON
+                  '-'
+                  ACUP-NEW-REISSUE-DAY
+           DELIMITED BY SIZE
+                                       INTO ACCT-UPDATE-REISSUE-DATE
+      * Account Group
+           MOVE ACUP-NEW-GROUP-ID        TO ACCT-UPDATE-GROUP-ID
+
+      ******************************************************************
+      *    Customer data
+      ******************************************************************
+           INITIALIZE CUST-UPDATE-RECORD
+
+           MOVE  ACUP-NEW-CUST-ID        TO CUST-UPDATE-ID
+           MOVE  ACUP-NEW-CUST-FIRST-NAME
+                                   TO CUST-UPDATE-FIRST-NAME
+           MOVE  ACUP-NEW-CUST-MIDDLE-NAME
+                                   TO CUST-UPDATE-MIDDLE-NAME
+           MOVE  ACUP-NEW-CUST-LAST-NAME TO CUST-UPDATE-LAST-NAME
+           MOVE  ACUP-NEW-CUST-ADDR-LINE-1
+                                   TO CUST-UPDATE-ADDR-LINE-1
+           MOVE  ACUP-NEW-CUST-ADDR-LINE-2
+                                   TO CUST-UPDATE-ADDR-LINE-2
+           MOVE  ACUP-NEW-CUST-ADDR-LINE-3
+                                   TO CUST-UPDATE-ADDR-LINE-3
+           MOVE  ACUP-NEW-CUST-ADDR-STATE-CD
+                                   TO CUST-UPDATE-ADDR-STATE-CD
+           MOVE  ACUP-NEW-CUST-ADDR-COUNTRY-CD
+                                   TO CUST-UPDATE-ADDR-COUNTRY-CD
+           MOVE  ACUP-NEW-CUST-ADDR-ZIP  TO CUST-UPDATE-ADDR-ZIP
+
+           STRING '(',
+                  ACUP-NEW-CUST-PHONE-NUM-1A,
+                  ')',
+                  ACUP-NEW-CUST-PHONE-NUM-1B,
+                  '-',
+                  ACUP-NEW-CUST-PHONE-NUM-1C
+           DELIMITED BY SIZE    INTO CUST-UPDATE-PHONE-NUM-1
+
+           STRING '(',
+                  ACUP-NEW-CUST-PHONE-NUM-2A,
+                  ')',
+                  ACUP-NEW-CUST-PHONE-NUM-2B,
+                  '-',
+                  ACUP-NEW-CUST-PHONE-NUM-2C
+           DELIMITED BY SIZE    INTO CUST-UPDATE-PHONE-NUM-2
+
+
+           MOVE  ACUP-NEW-CUST-SSN       TO CUST-UPDATE-SSN
+           MOVE  ACUP-NEW-CUST-GOVT-ISSUED-ID
+                                   TO CUST-UPDATE-GOVT-ISSUED-ID
+           STRING ACUP-NEW-CUST-DOB-YEAR
+                  '-'
+                  ACUP-NEW-CUST-DOB-MON
+                  '-'
+                  ACUP-NEW-CUST-DOB-DAY
+           DELIMITED BY SIZE           INTO CUST-UPDATE-DOB-YYYY-MM-DD
+
+           MOVE ACUP-NEW-CUST-EFT-ACCOUNT-ID
+                                         TO CUST-UPDATE-EFT-ACCOUNT-ID
+           MOVE ACUP-NEW-CUST-PRI-HOLDER-IND
+                                         TO CUST-UPDATE-PRI-CARD-IND
+           MOVE ACUP-NEW-CUST-FICO-SCORE TO
+                                   CUST-UPDATE-FICO-CREDIT-SCORE
+      *****************************************************************
+      * Update account *
+      *****************************************************************
+
+
+           EXEC CICS
+                REWRITE FILE(LIT-ACCTFILENAME)
+                        FROM(ACCT-UPDATE-RECORD)
+                        LENGTH(LENGTH-UPDATE-RECORD)
+      * Complete screen reference replacement
+                        RESP      (WS-RESP-CD)
+                        RESP2     (WS-REAS-CD)
+           END-EXEC.
+      *
+      *****************************************************************
+      * Did account update succeed ?  *
+      *****************************************************************
+           IF WS-RESP-CD EQUAL TO DFHRESP(NORMAL)
+             CONTINUE
+           ELSE
+             SET LOCKED-BUT-UPDATE-FAILED    TO TRUE
+             GO TO 9600-WRITE-PROCESSING-EXIT
+           END-IF
+      *****************************************************************
+      * Update customer *
+      *****************************************************************
+           EXEC CICS
+                        REWRITE FILE(LIT-CUSTFILENAME)
+                        FROM(CUST-UPDATE-RECORD)
+                        LENGTH(LENGTH-UPDATE-RECORD)
+      * Complete screen reference replacement
+                        RESP      (WS-RESP-CD)
+                        RESP2     (WS-REAS-CD)
+           END-EXEC.
+      *****************************************************************
+      * Did customer update succeed ? *
+      *****************************************************************
+           IF WS-RESP-CD EQUAL TO DFHRESP(NORMAL)
+             CONTINUE
+           ELSE
+             SET LOCKED-BUT-UPDATE-FAILED    TO TRUE
+             EXEC CICS
+                SYNCPOINT ROLLBACK
+             END-EXEC
+             GO TO 9600-WRITE-PROCESSING-EXIT
+           END-IF
+      *****************************************************************
+      * Both REWRITEs succeeded - keep a before/after audit image *
+      *****************************************************************
+           PERFORM 9650-WRITE-AUDIT-RECORD
+              THRU 9650-WRITE-AUDIT-RECORD-EXIT
+           .
+       9600-WRITE-PROCESSING-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 9650-WRITE-AUDIT-RECORD                                       *
+      * Writes a before/after image of the account change just        *
+      * REWRITten, along with the signed-on user and a timestamp, to  *
+      * the account audit file.  Called only after both the account   *
+      * and customer REWRITEs have already succeeded.                 *
+      *****************************************************************
+       9650-WRITE-AUDIT-RECORD.
+
+           MOVE FUNCTION CURRENT-DATE     TO WS-CURDATE-DATA
+
+           INITIALIZE ACCT-AUDIT-RECORD
+
+           MOVE ACUP-NEW-ACCT-ID               TO AUDT-ACCT-ID
+           MOVE CDEMO-USER-ID                  TO AUDT-USER-ID
+           STRING WS-CURDATE-YEAR '-' WS-CURDATE-MONTH '-'
+                  WS-CURDATE-DAY
+                  DELIMITED BY SIZE    INTO AUDT-AUDIT-DATE
+           STRING WS-CURTIME-HOURS ':' WS-CURTIME-MINUTE ':'
+                  WS-CURTIME-SECOND
+                  DELIMITED BY SIZE    INTO AUDT-AUDIT-TIME
+
+           MOVE ACUP-OLD-ACTIVE-STATUS         TO AUDT-OLD-ACTIVE-STATUS
+           MOVE ACUP-OLD-CURR-BAL-N            TO AUDT-OLD-CURR-BAL
+           MOVE ACUP-OLD-CREDIT-LIMIT-N        TO AUDT-OLD-CREDIT-LIMIT
+           MOVE ACUP-OLD-CASH-CREDIT-LIMIT-N   TO
+                                          AUDT-OLD-CASH-CREDIT-LIMIT
+           MOVE ACUP-OLD-CURR-CYC-CREDIT-N     TO
+                                          AUDT-OLD-CURR-CYC-CREDIT
+           MOVE ACUP-OLD-CURR-CYC-DEBIT-N      TO
+                                          AUDT-OLD-CURR-CYC-DEBIT
+           MOVE ACUP-OLD-OPEN-DATE             TO AUDT-OLD-OPEN-DATE
+           MOVE ACUP-OLD-EXPIRAION-DATE        TO
+                                          AUDT-OLD-EXPIRAION-DATE
+           MOVE ACUP-OLD-REISSUE-DATE          TO AUDT-OLD-REISSUE-DATE
+           MOVE ACUP-OLD-GROUP-ID              TO AUDT-OLD-GROUP-ID
+
+           MOVE ACCT-UPDATE-ACTIVE-STATUS      TO AUDT-NEW-ACTIVE-STATUS
+           MOVE ACCT-UPDATE-CURR-BAL           TO AUDT-NEW-CURR-BAL
+           MOVE ACCT-UPDATE-CREDIT-LIMIT       TO AUDT-NEW-CREDIT-LIMIT
+           MOVE ACCT-UPDATE-CASH-CREDIT-LIMIT  TO
+                                          AUDT-NEW-CASH-CREDIT-LIMIT
+           MOVE ACCT-UPDATE-CURR-CYC-CREDIT    TO
+                                          AUDT-NEW-CURR-CYC-CREDIT
+           MOVE ACCT-UPDATE-CURR-CYC-DEBIT     TO
+                                          AUDT-NEW-CURR-CYC-DEBIT
+           MOVE ACCT-UPDATE-OPEN-DATE          TO AUDT-NEW-OPEN-DATE
+           MOVE ACCT-UPDATE-EXPIRAION-DATE     TO
+                                          AUDT-NEW-EXPIRAION-DATE
+           MOVE ACCT-UPDATE-REISSUE-DATE       TO AUDT-NEW-REISSUE-DATE
+           MOVE ACCT-UPDATE-GROUP-ID           TO AUDT-NEW-GROUP-ID
+
+           EXEC CICS WRITE
+                FILE      (LIT-ACCTAUDITNAME)
+                FROM      (ACCT-AUDIT-RECORD)
+                LENGTH    (LENGTH-AUDIT-RECORD)
+                RIDFLD    (AUDT-ACCT-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+      *    A failed audit write is logged but must never roll back an
+      *    account change that already posted successfully.
+           IF WS-RESP-CD NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE LIT-ACCTAUDITNAME          TO ERROR-FILE
+              SET INPUT-ERROR                 TO TRUE
+           END-IF
+           .
+       9650-WRITE-AUDIT-RECORD-EXIT.
+           EXIT
+           .
+
+       9700-CHECK-CHANGE-IN-REC.
+
+           MOVE SPACES                 TO WS-CONFLICT-FIELD-MSG
+           MOVE 'N'                    TO WS-CONFLICT-FIELD-SW
+
+      ******************************************************************
+      *    Account Master data
+      ******************************************************************
+           IF  ACCT-ACTIVE-STATUS      EQUAL ACUP-OLD-ACTIVE-STATUS
+      * Current Balance
+           AND ACCT-CURR-BAL           EQUAL ACUP-OLD-CURR-BAL-N
+      * Credit Limit
+           AND ACCT-CREDIT-LIMIT       EQUAL ACUP-OLD-CREDIT-LIMIT-N
+      * Cash Limit
+           AND ACCT-CASH-CREDIT-LIMIT EQUAL ACUP-OLD-CASH-CREDIT-LIMIT-N
+      * Current Cycle Credit
+           AND ACCT-CURR-CYC-CREDIT    EQUAL ACUP-OLD-CURR-CYC-CREDIT-N
+      * Current Cycle Debit
+           AND ACCT-CURR-CYC-DEBIT     EQUAL ACUP-OLD-CURR-CYC-DEBIT-N
+      * Open date
+           AND ACCT-OPEN-DATE(1:4)     EQUAL ACUP-OLD-OPEN-YEAR
+           AND ACCT-OPEN-DATE(6:2)     EQUAL ACUP-OLD-OPEN-MON
+           AND ACCT-OPEN-DATE(9:2)     EQUAL ACUP-OLD-OPEN-DAY
+      * Expiry date
+           AND ACCT-EXPIRAION-DATE(1:4)EQUAL ACUP-OLD-EXP-YEAR
+           AND ACCT-EXPIRAION-DATE(6:2)EQUAL ACUP-OLD-EXP-MON
+           AND ACCT-EXPIRAION-DATE(9:2)EQUAL ACUP-OLD-EXP-DAY
+      * Reissue date
+           AND ACCT-REISSUE-DATE(1:4)  EQUAL ACUP-OLD-REISSUE-YEAR
+           AND ACCT-REISSUE-DATE(6:2)  EQUAL ACUP-OLD-REISSUE-MON
+           AND ACCT-REISSUE-DATE(9:2)  EQUAL ACUP-OLD-REISSUE-DAY
+      * Account Group
+           AND FUNCTION LOWER-CASE (ACCT-GROUP-ID)           EQUAL
+               FUNCTION LOWER-CASE (ACUP-OLD-GROUP-ID)
+               CONTINUE
+           ELSE
+              PERFORM 9710-DESCRIBE-ACCT-CHANGE
+                 THRU 9710-DESCRIBE-ACCT-CHANGE-EXIT
+              SET DATA-WAS-CHANGED-BEFORE-UPDATE TO TRUE
+              PERFORM 9510-STORE-ACCT-OLD-DATA
+                 THRU 9510-STORE-ACCT-OLD-DATA-EXIT
+           END-IF
+
+      ******************************************************************
+      *    Customer  data - Split into 2 IFs for easier reading
+      *    And maybe put logic to update only 1 file if only date
+      *    pertaining to one of them is updated
+      ******************************************************************
+           IF  FUNCTION UPPER-CASE (CUST-FIRST-NAME          ) EQUAL
+               FUNCTION UPPER-CASE (ACUP-OLD-CUST-FIRST-NAME )
+           AND FUNCTION UPPER-CASE (CUST-MIDDLE-NAME         ) EQUAL
+               FUNCTION UPPER-CASE (ACUP-OLD-CUST-MIDDLE-NAME)
+           AND FUNCTION UPPER-CASE (CUST-LAST-NAME           ) EQUAL
+               FUNCTION UPPER-CASE (ACUP-OLD-CUST-LAST-NAME  )
+           AND FUNCTION UPPER-CASE (CUST-ADDR-LINE-1         ) EQUAL
+               FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-LINE-1)
+           AND FUNCTION UPPER-CASE (CUST-ADDR-LINE-2         ) EQUAL
+               FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-LINE-2)
+           AND FUNCTION UPPER-CASE (CUST-ADDR-LINE-3         ) EQUAL
+               FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-LINE-3)
+           AND FUNCTION UPPER-CASE (CUST-ADDR-STATE-CD       ) EQUAL
+               FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-STATE-CD)
+           AND FUNCTION UPPER-CASE (CUST-ADDR-COUNTRY-CD     ) EQUAL
+               FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-COUNTRY-CD )
+           AND CUST-ADDR-ZIP           EQUAL ACUP-OLD-CUST-ADDR-ZIP
+           AND CUST-PHONE-NUM-1        EQUAL ACUP-OLD-CUST-PHONE-NUM-1
+           AND CUST-PHONE-NUM-2        EQUAL ACUP-OLD-CUST-PHONE-NUM-2
+           AND CUST-SSN                EQUAL ACUP-OLD-CUST-SSN
+           AND FUNCTION UPPER-CASE (CUST-GOVT-ISSUED-ID      ) EQUAL
+               FUNCTION UPPER-CASE (ACUP-OLD-CUST-GOVT-ISSUED-ID )
+           AND CUST-DOB-YYYY-MM-DD (1:4)                       EQUAL
+               ACUP-OLD-CUST-DOB-YYYY-MM-DD (1:4)
+           AND CUST-DOB-YYYY-MM-DD (6:2)                       EQUAL
+               ACUP-OLD-CUST-DOB-YYYY-MM-DD (5:2)
+           AND CUST-DOB-YYYY-MM-DD (9:2)                       EQUAL
+               ACUP-OLD-CUST-DOB-YYYY-MM-DD (7:2)
+
+           AND CUST-EFT-ACCOUNT-ID     EQUAL
+                                            ACUP-OLD-CUST-EFT-ACCOUNT-ID
+           AND CUST-PRI-CARD-HOLDER-IND
+                                       EQUAL
+                                            ACUP-OLD-CUST-PRI-HOLDER-IND
+           AND CUST-FICO-CREDIT-SCORE  EQUAL ACUP-OLD-CUST-FICO-SCORE
+               CONTINUE
+           ELSE
+              PERFORM 9720-DESCRIBE-CUST-CHANGE
+                 THRU 9720-DESCRIBE-CUST-CHANGE-EXIT
+              SET DATA-WAS-CHANGED-BEFORE-UPDATE TO TRUE
+              PERFORM 9520-STORE-CUST-OLD-DATA
+                 THRU 9520-STORE-CUST-OLD-DATA-EXIT
+              GO TO 9600-WRITE-PROCESSING-EXIT
+           END-IF
+           .
+       9700-CHECK-CHANGE-IN-REC-EXIT.
+           EXIT
+           .
+
+      ******************************************************************
+      *    9710-DESCRIBE-ACCT-CHANGE / 9720-DESCRIBE-CUST-CHANGE
+      *    Identify exactly which field(s) changed underneath this
+      *    update so the conflict can be shown field-by-field instead
+      *    of a generic "someone else changed it" message.
+      ******************************************************************
+       9710-DESCRIBE-ACCT-CHANGE.
+           IF ACCT-ACTIVE-STATUS NOT EQUAL ACUP-OLD-ACTIVE-STATUS
+              MOVE 'ACCOUNT STATUS'    TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF ACCT-CURR-BAL NOT EQUAL ACUP-OLD-CURR-BAL-N
+              MOVE 'CURRENT BALANCE'   TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF ACCT-CREDIT-LIMIT NOT EQUAL ACUP-OLD-CREDIT-LIMIT-N
+              MOVE 'CREDIT LIMIT'      TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF ACCT-CASH-CREDIT-LIMIT NOT EQUAL
+                                        ACUP-OLD-CASH-CREDIT-LIMIT-N
+              MOVE 'CASH CREDIT LIMIT' TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF ACCT-CURR-CYC-CREDIT
+                                    NOT EQUAL ACUP-OLD-CURR-CYC-CREDIT-N
+              MOVE 'CURR CYCLE CREDIT' TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF ACCT-CURR-CYC-DEBIT
+                                    NOT EQUAL ACUP-OLD-CURR-CYC-DEBIT-N
+              MOVE 'CURR CYCLE DEBIT'  TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF ACCT-OPEN-DATE(1:4)  NOT EQUAL ACUP-OLD-OPEN-YEAR
+           OR ACCT-OPEN-DATE(6:2)  NOT EQUAL ACUP-OLD-OPEN-MON
+           OR ACCT-OPEN-DATE(9:2)  NOT EQUAL ACUP-OLD-OPEN-DAY
+              MOVE 'OPEN DATE'         TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF ACCT-EXPIRAION-DATE(1:4) NOT EQUAL ACUP-OLD-EXP-YEAR
+           OR ACCT-EXPIRAION-DATE(6:2) NOT EQUAL ACUP-OLD-EXP-MON
+           OR ACCT-EXPIRAION-DATE(9:2) NOT EQUAL ACUP-OLD-EXP-DAY
+              MOVE 'EXPIRATION DATE'   TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF ACCT-REISSUE-DATE(1:4)   NOT EQUAL ACUP-OLD-REISSUE-YEAR
+           OR ACCT-REISSUE-DATE(6:2)   NOT EQUAL ACUP-OLD-REISSUE-MON
+           OR ACCT-REISSUE-DATE(9:2)   NOT EQUAL ACUP-OLD-REISSUE-DAY
+              MOVE 'REISSUE DATE'      TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF FUNCTION LOWER-CASE (ACCT-GROUP-ID) NOT EQUAL
+              FUNCTION LOWER-CASE (ACUP-OLD-GROUP-ID)
+              MOVE 'ACCOUNT GROUP'     TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           .
+       9710-DESCRIBE-ACCT-CHANGE-EXIT.
+           EXIT
+           .
+
+       9720-DESCRIBE-CUST-CHANGE.
+           IF FUNCTION UPPER-CASE (CUST-FIRST-NAME) NOT EQUAL
+              FUNCTION UPPER-CASE (ACUP-OLD-CUST-FIRST-NAME)
+              MOVE 'FIRST NAME'        TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF FUNCTION UPPER-CASE (CUST-MIDDLE-NAME) NOT EQUAL
+              FUNCTION UPPER-CASE (ACUP-OLD-CUST-MIDDLE-NAME)
+              MOVE 'MIDDLE NAME'       TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF FUNCTION UPPER-CASE (CUST-LAST-NAME) NOT EQUAL
+              FUNCTION UPPER-CASE (ACUP-OLD-CUST-LAST-NAME)
+              MOVE 'LAST NAME'         TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF FUNCTION UPPER-CASE (CUST-ADDR-LINE-1) NOT EQUAL
+              FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-LINE-1)
+              MOVE 'ADDRESS LINE 1'    TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF FUNCTION UPPER-CASE (CUST-ADDR-LINE-2) NOT EQUAL
+              FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-LINE-2)
+              MOVE 'ADDRESS LINE 2'    TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF FUNCTION UPPER-CASE (CUST-ADDR-LINE-3) NOT EQUAL
+              FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-LINE-3)
+              MOVE 'ADDRESS LINE 3'    TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF FUNCTION UPPER-CASE (CUST-ADDR-STATE-CD) NOT EQUAL
+              FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-STATE-CD)
+              MOVE 'STATE'             TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF FUNCTION UPPER-CASE (CUST-ADDR-COUNTRY-CD) NOT EQUAL
+              FUNCTION UPPER-CASE (ACUP-OLD-CUST-ADDR-COUNTRY-CD)
+              MOVE 'COUNTRY'           TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF CUST-ADDR-ZIP NOT EQUAL ACUP-OLD-CUST-ADDR-ZIP
+              MOVE 'ZIP CODE'          TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF CUST-PHONE-NUM-1 NOT EQUAL ACUP-OLD-CUST-PHONE-NUM-1
+              MOVE 'PHONE NUMBER 1'    TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF CUST-PHONE-NUM-2 NOT EQUAL ACUP-OLD-CUST-PHONE-NUM-2
+              MOVE 'PHONE NUMBER 2'    TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF CUST-SSN NOT EQUAL ACUP-OLD-CUST-SSN
+              MOVE 'SSN'               TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF FUNCTION UPPER-CASE (CUST-GOVT-ISSUED-ID) NOT EQUAL
+              FUNCTION UPPER-CASE (ACUP-OLD-CUST-GOVT-ISSUED-ID)
+              MOVE 'GOVERNMENT ID'     TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF CUST-DOB-YYYY-MM-DD (1:4) NOT EQUAL
+              ACUP-OLD-CUST-DOB-YYYY-MM-DD (1:4)
+           OR CUST-DOB-YYYY-MM-DD (6:2) NOT EQUAL
+              ACUP-OLD-CUST-DOB-YYYY-MM-DD (5:2)
+           OR CUST-DOB-YYYY-MM-DD (9:2) NOT EQUAL
+              ACUP-OLD-CUST-DOB-YYYY-MM-DD (7:2)
+              MOVE 'DATE OF BIRTH'     TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF CUST-EFT-ACCOUNT-ID NOT EQUAL ACUP-OLD-CUST-EFT-ACCOUNT-ID
+              MOVE 'EFT ACCOUNT ID'    TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF CUST-PRI-CARD-HOLDER-IND NOT EQUAL
+              ACUP-OLD-CUST-PRI-HOLDER-IND
+              MOVE 'PRIMARY HOLDER IND' TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           IF CUST-FICO-CREDIT-SCORE NOT EQUAL ACUP-OLD-CUST-FICO-SCORE
+              MOVE 'FICO SCORE'        TO WS-CONFLICT-FIELD-NAME
+              PERFORM 9730-ADD-CONFLICT-FIELD
+                 THRU 9730-ADD-CONFLICT-FIELD-EXIT
+           END-IF
+           .
+       9720-DESCRIBE-CUST-CHANGE-EXIT.
+           EXIT
+           .
+
+       9730-ADD-CONFLICT-FIELD.
+           IF WS-CONFLICT-FIELD-FOUND
+              STRING
+                 FUNCTION TRIM(WS-CONFLICT-FIELD-MSG)
+                 ', '
+                 FUNCTION TRIM(WS-CONFLICT-FIELD-NAME)
+              DELIMITED BY SIZE
+              INTO WS-CONFLICT-FIELD-MSG
+           ELSE
+              STRING
+                 'Changed: '
+                 FUNCTION TRIM(WS-CONFLICT-FIELD-NAME)
+              DELIMITED BY SIZE
+              INTO WS-CONFLICT-FIELD-MSG
+              SET WS-CONFLICT-FIELD-FOUND TO TRUE
+           END-IF
+           .
+       9730-ADD-CONFLICT-FIELD-EXIT.
+           EXIT
+           .
+      ******************************************************************
+      *Common code to store PFKey
+      ******************************************************************
+       COPY 'CSSTRPFY'
+           .
+
+
+       ABEND-ROUTINE.
+
+           IF ABEND-MSG EQUAL LOW-VALUES
+              MOVE 'UNEXPECTED ABEND OCCURRED.' TO ABEND-MSG
+           END-IF
+
+           MOVE LIT-THISPGM       TO ABEND-CULPRIT
+
+           EXEC CICS SEND
+                            FROM (ABEND-DATA)
+                            LENGTH(LENGTH-DATA)
+      * Complete screen reference replacement
+                            NOHANDLE
+                            * ERASE removed *
+      * Removed screen ERASE operation
+           END-EXEC
+
+           EXEC CICS HANDLE ABEND
+                CANCEL
+           END-EXEC
+
+           EXEC CICS ABEND
+                ABCODE('9999')
+           END-EXEC
+           .
+       ABEND-ROUTINE-EXIT.
+           EXIT
+           .
+      ******************************************************************
+      * Common Date Routines
+      ******************************************************************
+       COPY CSUTLDPY
+           .
+      *
+      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:32 CDT
        MAP-COMMAREA-TO-SCREEN SECTION.
            MOVE LOW-VALUES TO DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TITLE01 TO TITLE01O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TITLE02 TO TITLE02O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TRNNAME TO TRNNAMEO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.PGMNAME TO PGMNAMEO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CURDATE TO CURDATEO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CURTIME TO CURTIMEO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACCTSID TO ACCTSIDO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSTTUS TO ACSTTUSO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM TO ACRDLIMO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACURBAL TO ACURBALO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM TO ACSHLIMO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR TO ACRCYCRO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB TO ACRCYDBO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.OPNYEAR TO OPNYEARO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.OPNMON TO OPNMONO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.OPNDAY TO OPNDAYO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.EXPYEAR TO EXPYEARO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.EXPMON TO EXPMONO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.EXPDAY TO EXPDAYO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.RISYEAR TO RISYEARO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.RISMON TO RISMONO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.RISDAY TO RISDAYO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.AADDGRP TO AADDGRPO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSTNUM TO ACSTNUMO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1 TO ACTSSN1O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2 TO ACTSSN2O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3 TO ACTSSN3O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSTFCO TO ACSTFCOO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.DOBYEAR TO DOBYEARO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.DOBMON TO DOBMONO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.DOBDAY TO DOBDAYO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSFNAM TO ACSFNAMO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSMNAM TO ACSMNAMO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSLNAM TO ACSLNAMO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSADL1 TO ACSADL1O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSADL2 TO ACSADL2O OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSCITY TO ACSCITYO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSSTTE TO ACSSTTEO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSZIPC TO ACSZIPCO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSCTRY TO ACSCTRYO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH1A TO ACSPH1AO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH1B TO ACSPH1BO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH1C TO ACSPH1CO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH2A TO ACSPH2AO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH2B TO ACSPH2BO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPH2C TO ACSPH2CO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSGOVT TO ACSGOVTO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSEFTC TO ACSEFTCO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ACSPFLG TO ACSPFLGO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.INFOMSG TO INFOMSGO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ERRMSG TO ERRMSGO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.LNAME TO LNAMEO OF DEFAULTMAPO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.FNAME TO FNAMEO OF DEFAULTMAPO
+           MOVE TITLE01 TO TITLE01O OF DEFAULTMAPO
+           MOVE TITLE02 TO TITLE02O OF DEFAULTMAPO
+           MOVE TRNNAME TO TRNNAMEO OF DEFAULTMAPO
+           MOVE PGMNAME TO PGMNAMEO OF DEFAULTMAPO
+           MOVE CURDATE TO CURDATEO OF DEFAULTMAPO
+           MOVE CURTIME TO CURTIMEO OF DEFAULTMAPO
+           MOVE ACCTSID TO ACCTSIDO OF DEFAULTMAPO
+           MOVE ACSTTUS TO ACSTTUSO OF DEFAULTMAPO
+           MOVE ACRDLIM TO ACRDLIMO OF DEFAULTMAPO
+           MOVE ACURBAL TO ACURBALO OF DEFAULTMAPO
+           MOVE ACSHLIM TO ACSHLIMO OF DEFAULTMAPO
+           MOVE ACRCYCR TO ACRCYCRO OF DEFAULTMAPO
+           MOVE ACRCYDB TO ACRCYDBO OF DEFAULTMAPO
+           MOVE OPNYEAR TO OPNYEARO OF DEFAULTMAPO
+           MOVE OPNMON TO OPNMONO OF DEFAULTMAPO
+           MOVE OPNDAY TO OPNDAYO OF DEFAULTMAPO
+           MOVE EXPYEAR TO EXPYEARO OF DEFAULTMAPO
+           MOVE EXPMON TO EXPMONO OF DEFAULTMAPO
+           MOVE EXPDAY TO EXPDAYO OF DEFAULTMAPO
+           MOVE RISYEAR TO RISYEARO OF DEFAULTMAPO
+           MOVE RISMON TO RISMONO OF DEFAULTMAPO
+           MOVE RISDAY TO RISDAYO OF DEFAULTMAPO
+           MOVE AADDGRP TO AADDGRPO OF DEFAULTMAPO
+           MOVE ACSTNUM TO ACSTNUMO OF DEFAULTMAPO
+           MOVE ACTSSN1 TO ACTSSN1O OF DEFAULTMAPO
+           MOVE ACTSSN2 TO ACTSSN2O OF DEFAULTMAPO
+           MOVE ACTSSN3 TO ACTSSN3O OF DEFAULTMAPO
+           MOVE ACSTFCO TO ACSTFCOO OF DEFAULTMAPO
+           MOVE DOBYEAR TO DOBYEARO OF DEFAULTMAPO
+           MOVE DOBMON TO DOBMONO OF DEFAULTMAPO
+           MOVE DOBDAY TO DOBDAYO OF DEFAULTMAPO
+           MOVE ACSFNAM TO ACSFNAMO OF DEFAULTMAPO
+           MOVE ACSMNAM TO ACSMNAMO OF DEFAULTMAPO
+           MOVE ACSLNAM TO ACSLNAMO OF DEFAULTMAPO
+           MOVE ACSADL1 TO ACSADL1O OF DEFAULTMAPO
+           MOVE ACSADL2 TO ACSADL2O OF DEFAULTMAPO
+           MOVE ACSCITY TO ACSCITYO OF DEFAULTMAPO
+           MOVE ACSSTTE TO ACSSTTEO OF DEFAULTMAPO
+           MOVE ACSZIPC TO ACSZIPCO OF DEFAULTMAPO
+           MOVE ACSCTRY TO ACSCTRYO OF DEFAULTMAPO
+           MOVE ACSPH1A TO ACSPH1AO OF DEFAULTMAPO
+           MOVE ACSPH1B TO ACSPH1BO OF DEFAULTMAPO
+           MOVE ACSPH1C TO ACSPH1CO OF DEFAULTMAPO
+           MOVE ACSPH2A TO ACSPH2AO OF DEFAULTMAPO
+           MOVE ACSPH2B TO ACSPH2BO OF DEFAULTMAPO
+           MOVE ACSPH2C TO ACSPH2CO OF DEFAULTMAPO
+           MOVE ACSGOVT TO ACSGOVTO OF DEFAULTMAPO
+           MOVE ACSEFTC TO ACSEFTCO OF DEFAULTMAPO
+           MOVE ACSPFLG TO ACSPFLGO OF DEFAULTMAPO
+           MOVE INFOMSG TO INFOMSGO OF DEFAULTMAPO
+           MOVE ERRMSG TO ERRMSGO OF DEFAULTMAPO
+           MOVE LNAME TO LNAMEO OF DEFAULTMAPO
+           MOVE FNAME TO FNAMEO OF DEFAULTMAPO
+           MOVE CUSTSSN TO CUSTSSNO OF DEFAULTMAPO
+           MOVE CUSTLNM TO CUSTLNMO OF DEFAULTMAPO
+           MOVE CUSTFNM TO CUSTFNMO OF DEFAULTMAPO
            EXIT.
 
        MAP-SCREEN-TO-COMMAREA SECTION.
-           MOVE ACCTSIDI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACCTSID
-           MOVE ACSTTUSI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSTTUS
-           MOVE ACRDLIMI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM
-           MOVE ACSHLIMI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM
-           MOVE ACURBALI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACURBAL
-           MOVE ACRCYCRI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR
-           MOVE ACRCYDBI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB
-           MOVE OPNYEARI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.OPNYEAR
-           MOVE OPNMONI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.OPNMON
-           MOVE OPNDAYI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.OPNDAY
-           MOVE EXPYEARI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.EXPYEAR
-           MOVE EXPMONI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.EXPMON
-           MOVE EXPDAYI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.EXPDAY
-           MOVE RISYEARI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.RISYEAR
-           MOVE RISMONI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.RISMON
-           MOVE RISDAYI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.RISDAY
-           MOVE AADDGRPI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.AADDGRP
-           MOVE ACSTNUMI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSTNUM
-           MOVE ACTSSN1I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1
-           MOVE ACTSSN2I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2
-           MOVE ACTSSN3I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3
-           MOVE DOBYEARI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.DOBYEAR
-           MOVE DOBMONI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.DOBMON
-           MOVE DOBDAYI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.DOBDAY
-           MOVE ACSTFCOI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSTFCO
-           MOVE ACSFNAMI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSFNAM
-           MOVE ACSMNAMI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSMNAM
-           MOVE ACSLNAMI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSLNAM
-           MOVE ACSADL1I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSADL1
-           MOVE ACSADL2I OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSADL2
-           MOVE ACSCITYI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSCITY
-           MOVE ACSSTTEI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSSTTE
-           MOVE ACSCTRYI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSCTRY
-           MOVE ACSZIPCI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSZIPC
-           MOVE ACSPH1AI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH1A
-           MOVE ACSPH1BI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH1B
-           MOVE ACSPH1CI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH1C
-           MOVE ACSPH2AI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH2A
-           MOVE ACSPH2BI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH2B
-           MOVE ACSPH2CI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSPH2C
-           MOVE ACSGOVTI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSGOVT
-           MOVE ACSEFTCI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSEFTC
-           MOVE ACSPFLGI OF DEFAULTMAPI TO SCREEN-FIELDS.BUSINESS-DATA.ACSPFLG
+           MOVE ACCTSIDI OF DEFAULTMAPI TO ACCTSID
+           MOVE ACSTTUSI OF DEFAULTMAPI TO ACSTTUS
+           MOVE ACRDLIMI OF DEFAULTMAPI TO ACRDLIM
+           MOVE ACSHLIMI OF DEFAULTMAPI TO ACSHLIM
+           MOVE ACURBALI OF DEFAULTMAPI TO ACURBAL
+           MOVE ACRCYCRI OF DEFAULTMAPI TO ACRCYCR
+           MOVE ACRCYDBI OF DEFAULTMAPI TO ACRCYDB
+           MOVE OPNYEARI OF DEFAULTMAPI TO OPNYEAR
+           MOVE OPNMONI OF DEFAULTMAPI TO OPNMON
+           MOVE OPNDAYI OF DEFAULTMAPI TO OPNDAY
+           MOVE EXPYEARI OF DEFAULTMAPI TO EXPYEAR
+           MOVE EXPMONI OF DEFAULTMAPI TO EXPMON
+           MOVE EXPDAYI OF DEFAULTMAPI TO EXPDAY
+           MOVE RISYEARI OF DEFAULTMAPI TO RISYEAR
+           MOVE RISMONI OF DEFAULTMAPI TO RISMON
+           MOVE RISDAYI OF DEFAULTMAPI TO RISDAY
+           MOVE AADDGRPI OF DEFAULTMAPI TO AADDGRP
+           MOVE ACSTNUMI OF DEFAULTMAPI TO ACSTNUM
+           MOVE ACTSSN1I OF DEFAULTMAPI TO ACTSSN1
+           MOVE ACTSSN2I OF DEFAULTMAPI TO ACTSSN2
+           MOVE ACTSSN3I OF DEFAULTMAPI TO ACTSSN3
+           MOVE DOBYEARI OF DEFAULTMAPI TO DOBYEAR
+           MOVE DOBMONI OF DEFAULTMAPI TO DOBMON
+           MOVE DOBDAYI OF DEFAULTMAPI TO DOBDAY
+           MOVE ACSTFCOI OF DEFAULTMAPI TO ACSTFCO
+           MOVE ACSFNAMI OF DEFAULTMAPI TO ACSFNAM
+           MOVE ACSMNAMI OF DEFAULTMAPI TO ACSMNAM
+           MOVE ACSLNAMI OF DEFAULTMAPI TO ACSLNAM
+           MOVE ACSADL1I OF DEFAULTMAPI TO ACSADL1
+           MOVE ACSADL2I OF DEFAULTMAPI TO ACSADL2
+           MOVE ACSCITYI OF DEFAULTMAPI TO ACSCITY
+           MOVE ACSSTTEI OF DEFAULTMAPI TO ACSSTTE
+           MOVE ACSCTRYI OF DEFAULTMAPI TO ACSCTRY
+           MOVE ACSZIPCI OF DEFAULTMAPI TO ACSZIPC
+           MOVE ACSPH1AI OF DEFAULTMAPI TO ACSPH1A
+           MOVE ACSPH1BI OF DEFAULTMAPI TO ACSPH1B
+           MOVE ACSPH1CI OF DEFAULTMAPI TO ACSPH1C
+           MOVE ACSPH2AI OF DEFAULTMAPI TO ACSPH2A
+           MOVE ACSPH2BI OF DEFAULTMAPI TO ACSPH2B
+           MOVE ACSPH2CI OF DEFAULTMAPI TO ACSPH2C
+           MOVE ACSGOVTI OF DEFAULTMAPI TO ACSGOVT
+           MOVE ACSEFTCI OF DEFAULTMAPI TO ACSEFTC
+           MOVE ACSPFLGI OF DEFAULTMAPI TO ACSPFLG
+           MOVE CUSTSSNI OF DEFAULTMAPI TO CUSTSSN
+           MOVE CUSTLNMI OF DEFAULTMAPI TO CUSTLNM
+           MOVE CUSTFNMI OF DEFAULTMAPI TO CUSTFNM
            EXIT.
        VALIDATE-INPUT-FIELDS SECTION.
-           SET STATUS-OK TO TRUE * Error handling standardized
+           SET STATUS-OK TO TRUE
            MOVE SPACES TO SCREEN-MESSAGE
            MOVE 'N' TO VALIDATION-ERROR
            MOVE SPACES TO FIELD-IN-ERROR
@@ -4648,8 +5755,8 @@
 
       * Field required validations
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACCTSID = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACCTSID = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACCTSID' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACCTSID-ERROR
@@ -4658,8 +5765,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSTTUS = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSTTUS = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSTTUS' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSTTUS-ERROR
@@ -4668,8 +5775,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACRDLIM = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACRDLIM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACRDLIM-ERROR
@@ -4678,8 +5785,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSHLIM = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSHLIM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSHLIM-ERROR
@@ -4688,8 +5795,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACURBAL = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACURBAL = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACURBAL' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACURBAL-ERROR
@@ -4698,8 +5805,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACRCYCR = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACRCYCR' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACRCYCR-ERROR
@@ -4708,8 +5815,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACRCYDB = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACRCYDB' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACRCYDB-ERROR
@@ -4718,8 +5825,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.OPNYEAR = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF OPNYEAR = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'OPNYEAR' TO FIELD-IN-ERROR
                MOVE 'Y' TO OPNYEAR-ERROR
@@ -4728,8 +5835,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.OPNMON = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF OPNMON = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'OPNMON' TO FIELD-IN-ERROR
                MOVE 'Y' TO OPNMON-ERROR
@@ -4738,8 +5845,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.OPNDAY = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF OPNDAY = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'OPNDAY' TO FIELD-IN-ERROR
                MOVE 'Y' TO OPNDAY-ERROR
@@ -4748,8 +5855,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.EXPYEAR = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF EXPYEAR = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'EXPYEAR' TO FIELD-IN-ERROR
                MOVE 'Y' TO EXPYEAR-ERROR
@@ -4758,8 +5865,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.EXPMON = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF EXPMON = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'EXPMON' TO FIELD-IN-ERROR
                MOVE 'Y' TO EXPMON-ERROR
@@ -4768,8 +5875,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.EXPDAY = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF EXPDAY = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'EXPDAY' TO FIELD-IN-ERROR
                MOVE 'Y' TO EXPDAY-ERROR
@@ -4778,8 +5885,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.RISYEAR = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF RISYEAR = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'RISYEAR' TO FIELD-IN-ERROR
                MOVE 'Y' TO RISYEAR-ERROR
@@ -4788,8 +5895,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.RISMON = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF RISMON = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'RISMON' TO FIELD-IN-ERROR
                MOVE 'Y' TO RISMON-ERROR
@@ -4798,8 +5905,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.RISDAY = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF RISDAY = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'RISDAY' TO FIELD-IN-ERROR
                MOVE 'Y' TO RISDAY-ERROR
@@ -4808,8 +5915,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.AADDGRP = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF AADDGRP = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'AADDGRP' TO FIELD-IN-ERROR
                MOVE 'Y' TO AADDGRP-ERROR
@@ -4818,8 +5925,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSTNUM = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSTNUM = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSTNUM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSTNUM-ERROR
@@ -4828,8 +5935,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACTSSN1 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACTSSN1' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACTSSN1-ERROR
@@ -4838,8 +5945,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACTSSN2 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACTSSN2' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACTSSN2-ERROR
@@ -4848,8 +5955,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACTSSN3 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACTSSN3' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACTSSN3-ERROR
@@ -4858,8 +5965,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.DOBYEAR = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF DOBYEAR = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'DOBYEAR' TO FIELD-IN-ERROR
                MOVE 'Y' TO DOBYEAR-ERROR
@@ -4868,8 +5975,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.DOBMON = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF DOBMON = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'DOBMON' TO FIELD-IN-ERROR
                MOVE 'Y' TO DOBMON-ERROR
@@ -4878,8 +5985,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.DOBDAY = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF DOBDAY = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'DOBDAY' TO FIELD-IN-ERROR
                MOVE 'Y' TO DOBDAY-ERROR
@@ -4888,8 +5995,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSTFCO = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSTFCO = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSTFCO' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSTFCO-ERROR
@@ -4898,8 +6005,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSFNAM = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSFNAM = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSFNAM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSFNAM-ERROR
@@ -4908,8 +6015,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSMNAM = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSMNAM = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSMNAM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSMNAM-ERROR
@@ -4918,8 +6025,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSLNAM = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSLNAM = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSLNAM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSLNAM-ERROR
@@ -4928,8 +6035,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSADL1 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSADL1 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSADL1' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSADL1-ERROR
@@ -4938,8 +6045,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSADL2 = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSADL2 = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSADL2' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSADL2-ERROR
@@ -4948,8 +6055,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSCITY = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSCITY = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSCITY' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSCITY-ERROR
@@ -4958,8 +6065,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSSTTE = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSSTTE = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSSTTE' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSSTTE-ERROR
@@ -4968,8 +6075,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSCTRY = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSCTRY = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSCTRY' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSCTRY-ERROR
@@ -4978,8 +6085,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSZIPC = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSZIPC = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSZIPC' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSZIPC-ERROR
@@ -4988,8 +6095,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSPH1A = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSPH1A = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH1A' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH1A-ERROR
@@ -4998,8 +6105,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSPH1B = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSPH1B = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH1B' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH1B-ERROR
@@ -5008,8 +6115,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSPH1C = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSPH1C = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH1C' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH1C-ERROR
@@ -5018,8 +6125,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSPH2A = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSPH2A = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH2A' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH2A-ERROR
@@ -5028,8 +6135,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSPH2B = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSPH2B = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH2B' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH2B-ERROR
@@ -5038,8 +6145,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSPH2C = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSPH2C = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH2C' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH2C-ERROR
@@ -5048,8 +6155,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSGOVT = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSGOVT = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSGOVT' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSGOVT-ERROR
@@ -5058,8 +6165,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSEFTC = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSEFTC = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSEFTC' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSEFTC-ERROR
@@ -5068,8 +6175,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.ACSPFLG = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF ACSPFLG = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPFLG' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPFLG-ERROR
@@ -5080,8 +6187,8 @@
 
       * Field length validations
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACCTSID)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACCTSID)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACCTSID' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACCTSID-ERROR
@@ -5090,8 +6197,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSTTUS)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSTTUS)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSTTUS' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSTTUS-ERROR
@@ -5100,8 +6207,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACRDLIM)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACRDLIM)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACRDLIM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACRDLIM-ERROR
@@ -5110,8 +6217,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSHLIM)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSHLIM)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSHLIM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSHLIM-ERROR
@@ -5120,8 +6227,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACURBAL)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACURBAL)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACURBAL' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACURBAL-ERROR
@@ -5130,8 +6237,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACRCYCR)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACRCYCR)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACRCYCR' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACRCYCR-ERROR
@@ -5140,8 +6247,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACRCYDB)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACRCYDB)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACRCYDB' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACRCYDB-ERROR
@@ -5150,8 +6257,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.OPNYEAR)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(OPNYEAR)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'OPNYEAR' TO FIELD-IN-ERROR
                MOVE 'Y' TO OPNYEAR-ERROR
@@ -5160,8 +6267,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.OPNMON)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(OPNMON)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'OPNMON' TO FIELD-IN-ERROR
                MOVE 'Y' TO OPNMON-ERROR
@@ -5170,8 +6277,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.OPNDAY)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(OPNDAY)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'OPNDAY' TO FIELD-IN-ERROR
                MOVE 'Y' TO OPNDAY-ERROR
@@ -5180,8 +6287,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.EXPYEAR)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(EXPYEAR)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'EXPYEAR' TO FIELD-IN-ERROR
                MOVE 'Y' TO EXPYEAR-ERROR
@@ -5190,8 +6297,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.EXPMON)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(EXPMON)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'EXPMON' TO FIELD-IN-ERROR
                MOVE 'Y' TO EXPMON-ERROR
@@ -5200,8 +6307,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.EXPDAY)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(EXPDAY)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'EXPDAY' TO FIELD-IN-ERROR
                MOVE 'Y' TO EXPDAY-ERROR
@@ -5210,8 +6317,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.RISYEAR)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(RISYEAR)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'RISYEAR' TO FIELD-IN-ERROR
                MOVE 'Y' TO RISYEAR-ERROR
@@ -5220,8 +6327,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.RISMON)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(RISMON)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'RISMON' TO FIELD-IN-ERROR
                MOVE 'Y' TO RISMON-ERROR
@@ -5230,8 +6337,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.RISDAY)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(RISDAY)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'RISDAY' TO FIELD-IN-ERROR
                MOVE 'Y' TO RISDAY-ERROR
@@ -5240,8 +6347,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.AADDGRP)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(AADDGRP)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'AADDGRP' TO FIELD-IN-ERROR
                MOVE 'Y' TO AADDGRP-ERROR
@@ -5250,8 +6357,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSTNUM)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSTNUM)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSTNUM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSTNUM-ERROR
@@ -5260,8 +6367,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACTSSN1)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACTSSN1)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACTSSN1' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACTSSN1-ERROR
@@ -5270,8 +6377,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACTSSN2)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACTSSN2)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACTSSN2' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACTSSN2-ERROR
@@ -5280,8 +6387,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACTSSN3)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACTSSN3)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACTSSN3' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACTSSN3-ERROR
@@ -5290,8 +6397,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.DOBYEAR)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(DOBYEAR)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'DOBYEAR' TO FIELD-IN-ERROR
                MOVE 'Y' TO DOBYEAR-ERROR
@@ -5300,8 +6407,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.DOBMON)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(DOBMON)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'DOBMON' TO FIELD-IN-ERROR
                MOVE 'Y' TO DOBMON-ERROR
@@ -5310,8 +6417,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.DOBDAY)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(DOBDAY)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'DOBDAY' TO FIELD-IN-ERROR
                MOVE 'Y' TO DOBDAY-ERROR
@@ -5320,8 +6427,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSTFCO)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSTFCO)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSTFCO' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSTFCO-ERROR
@@ -5330,8 +6437,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSFNAM)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSFNAM)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSFNAM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSFNAM-ERROR
@@ -5340,8 +6447,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSMNAM)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSMNAM)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSMNAM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSMNAM-ERROR
@@ -5350,8 +6457,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSLNAM)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSLNAM)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSLNAM' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSLNAM-ERROR
@@ -5360,8 +6467,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSADL1)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSADL1)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSADL1' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSADL1-ERROR
@@ -5370,8 +6477,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSADL2)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSADL2)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSADL2' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSADL2-ERROR
@@ -5380,8 +6487,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSCITY)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSCITY)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSCITY' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSCITY-ERROR
@@ -5390,8 +6497,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSSTTE)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSSTTE)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSSTTE' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSSTTE-ERROR
@@ -5400,8 +6507,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSCTRY)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSCTRY)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSCTRY' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSCTRY-ERROR
@@ -5410,8 +6517,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSZIPC)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSZIPC)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSZIPC' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSZIPC-ERROR
@@ -5420,8 +6527,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSPH1A)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSPH1A)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH1A' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH1A-ERROR
@@ -5430,8 +6537,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSPH1B)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSPH1B)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH1B' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH1B-ERROR
@@ -5440,8 +6547,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSPH1C)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSPH1C)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH1C' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH1C-ERROR
@@ -5450,8 +6557,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSPH2A)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSPH2A)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH2A' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH2A-ERROR
@@ -5460,8 +6567,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSPH2B)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSPH2B)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH2B' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH2B-ERROR
@@ -5470,8 +6577,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSPH2C)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSPH2C)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPH2C' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPH2C-ERROR
@@ -5480,18 +6587,18 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSGOVT)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSGOVT)) > 9
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSGOVT' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSGOVT-ERROR
                IF SCREEN-MESSAGE = SPACES
-                   MOVE 'ACSGOVT exceeds maximum length of 8' TO SCREEN-MESSAGE
+                   MOVE 'ACSGOVT exceeds maximum length of 9' TO SCREEN-MESSAGE
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSEFTC)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSEFTC)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSEFTC' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSEFTC-ERROR
@@ -5500,8 +6607,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.ACSPFLG)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACSPFLG)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'ACSPFLG' TO FIELD-IN-ERROR
                MOVE 'Y' TO ACSPFLG-ERROR
@@ -5511,9 +6618,9 @@
            END-IF
 
       * Special validations for USERID
-           IF SCREEN-FIELDS.BUSINESS-DATA.USERID NOT = SPACES AND
-              FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USERID)) < 3
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USERID NOT = SPACES AND
+              FUNCTION LENGTH(FUNCTION TRIM(USERID)) < 3
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USERID' TO FIELD-IN-ERROR
                MOVE 'Y' TO USERID-ERROR
@@ -5523,9 +6630,9 @@
            END-IF
 
       * Special validations for PASSWORD
-           IF SCREEN-FIELDS.BUSINESS-DATA.PASSWD NOT = SPACES AND
-              FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.PASSWD)) < 4
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF PASSWD NOT = SPACES AND
+              FUNCTION LENGTH(FUNCTION TRIM(PASSWD)) < 4
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'PASSWD' TO FIELD-IN-ERROR
                MOVE 'Y' TO PASSWD-ERROR
@@ -5535,9 +6642,9 @@
            END-IF
 
       * Special validations for USRTYPE
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRTYPE NOT = 'A' AND
-              SCREEN-FIELDS.BUSINESS-DATA.USRTYPE NOT = 'U'
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRTYPE NOT = 'A' AND
+              USRTYPE NOT = 'U'
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRTYPE' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRTYPE-ERROR
@@ -5547,9 +6654,9 @@
            END-IF
 
       * Business logic validations
-           IF SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE = "U" OR SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE = "D" * Updated for nested structure
-               IF SCREEN-FIELDS.BUSINESS-DATA.USERID = SPACES
-                   SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION-CODE = "U" OR FUNCTION-CODE = "D"
+               IF USERID = SPACES
+                   SET STATUS-ERROR TO TRUE
                    SET ERROR-PRESENT TO TRUE
                    MOVE 'USERID' TO FIELD-IN-ERROR
                    MOVE 'Y' TO USERID-ERROR
@@ -5569,7 +6676,7 @@
            EXIT.
 
        RETURN-WITH-ERROR SECTION.
-           SET STATUS-ERROR TO TRUE * Error handling standardized
+           SET STATUS-ERROR TO TRUE
            SET SCREEN-DISPLAY TO TRUE
            PERFORM HANDLE-ERROR
            EXEC CICS
@@ -5582,12 +6689,12 @@
        GET-FIELD-IN-ERROR SECTION.
       * Removed cursor operation:       * This section replaces cursor positioning with field identification
            IF ERROR-PRESENT
-               MOVE FIELD-IN-ERROR TO SCREEN-FIELDS.BUSINESS-DATA.SERVICE-INFO.FIELD-IN-ERROR
+               MOVE FIELD-IN-ERROR TO FIELD-IN-ERROR
            ELSE
-               MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.SERVICE-INFO.FIELD-IN-ERROR
+               MOVE SPACES TO FIELD-IN-ERROR
            END-IF.
            EXIT.
-      *
+      *
 
 
       *----------------------------------------------------------------*
@@ -5624,4 +6731,4 @@
       *
       * This program now operates in a completely terminal-independent mode
       * while preserving all the original functionality and business rules.
-      *----------------------------------------------------------------*
\ No newline at end of file
+      *----------------------------------------------------------------*
