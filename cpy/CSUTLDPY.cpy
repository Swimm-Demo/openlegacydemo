@@ -0,0 +1,117 @@
+      ******************************************************************
+      *    Copybook:      CSUTLDPY.CPY
+      *    Layer:         Procedure
+      *    Function:      Generic CCYYMMDD date edit, shared by every
+      *                    paragraph that validates a date entered on
+      *                    a 3270 map (see CSUTLDWY for the matching
+      *                    working-storage).  Leap-year-aware, so a
+      *                    day-of-month is checked against the actual
+      *                    number of days the month/year combination
+      *                    allows instead of a flat numeric range.
+      ******************************************************************
+       EDIT-DATE-CCYYMMDD.
+
+           IF  WS-EDIT-DATE-CCYYMMDD = SPACES
+           OR  WS-EDIT-DATE-CCYYMMDD = LOW-VALUES
+               SET INPUT-ERROR                TO TRUE
+               SET FLG-DATE-YEAR-BLANK        TO TRUE
+               SET FLG-DATE-MONTH-NOT-OK      TO TRUE
+               SET FLG-DATE-DAY-NOT-OK        TO TRUE
+               IF WS-RETURN-MSG-OFF
+                  STRING
+                    FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                    ' must be supplied.'
+                    DELIMITED BY SIZE
+                    INTO WS-RETURN-MSG
+                  END-STRING
+               END-IF
+               GO TO EDIT-DATE-CCYYMMDD-EXIT
+           END-IF
+
+           IF  WS-EDIT-DATE-CCYY IS NUMERIC
+           AND WS-EDIT-DATE-CCYY >= 1900
+           AND WS-EDIT-DATE-CCYY <= 2099
+               SET FLG-DATE-YEAR-ISVALID      TO TRUE
+           ELSE
+               SET FLG-DATE-YEAR-NOT-OK       TO TRUE
+           END-IF
+
+           IF  WS-EDIT-DATE-MM IS NUMERIC
+           AND WS-EDIT-DATE-MM >= 1
+           AND WS-EDIT-DATE-MM <= 12
+               SET FLG-DATE-MONTH-ISVALID     TO TRUE
+           ELSE
+               SET FLG-DATE-MONTH-NOT-OK      TO TRUE
+           END-IF
+
+           IF  NOT FLG-DATE-MONTH-ISVALID
+               SET FLG-DATE-DAY-NOT-OK        TO TRUE
+           ELSE
+               PERFORM EDIT-DATE-DAYS-IN-MONTH
+                  THRU EDIT-DATE-DAYS-IN-MONTH-EXIT
+
+               IF  WS-EDIT-DATE-DD IS NUMERIC
+               AND WS-EDIT-DATE-DD >= 1
+               AND WS-EDIT-DATE-DD <= WS-EDIT-DATE-DAYS-IN-MONTH
+                   SET FLG-DATE-DAY-ISVALID    TO TRUE
+               ELSE
+                   SET FLG-DATE-DAY-NOT-OK     TO TRUE
+               END-IF
+           END-IF
+
+           IF  NOT FLG-DATE-YEAR-ISVALID
+           OR  NOT FLG-DATE-MONTH-ISVALID
+           OR  NOT FLG-DATE-DAY-ISVALID
+               SET INPUT-ERROR                TO TRUE
+               IF WS-RETURN-MSG-OFF
+                  STRING
+                    FUNCTION TRIM(WS-EDIT-VARIABLE-NAME)
+                    ' is not a valid calendar date.'
+                    DELIMITED BY SIZE
+                    INTO WS-RETURN-MSG
+                  END-STRING
+               END-IF
+           END-IF
+           .
+       EDIT-DATE-CCYYMMDD-EXIT.
+           EXIT
+           .
+
+      *    Days allowed in WS-EDIT-DATE-MM for the year already keyed
+      *    into WS-EDIT-DATE-CCYY, leap years included.
+       EDIT-DATE-DAYS-IN-MONTH.
+
+           EVALUATE WS-EDIT-DATE-MM
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-EDIT-DATE-DAYS-IN-MONTH
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-EDIT-DATE-DAYS-IN-MONTH
+               WHEN 02
+                   DIVIDE WS-EDIT-DATE-CCYY BY 400
+                       GIVING WS-EDIT-DATE-LEAP-QUOT
+                       REMAINDER WS-EDIT-DATE-LEAP-REM
+                   IF  WS-EDIT-DATE-LEAP-REM = 0
+                       MOVE 29 TO WS-EDIT-DATE-DAYS-IN-MONTH
+                   ELSE
+                       DIVIDE WS-EDIT-DATE-CCYY BY 100
+                           GIVING WS-EDIT-DATE-LEAP-QUOT
+                           REMAINDER WS-EDIT-DATE-LEAP-REM
+                       IF  WS-EDIT-DATE-LEAP-REM = 0
+                           MOVE 28 TO WS-EDIT-DATE-DAYS-IN-MONTH
+                       ELSE
+                           DIVIDE WS-EDIT-DATE-CCYY BY 4
+                               GIVING WS-EDIT-DATE-LEAP-QUOT
+                               REMAINDER WS-EDIT-DATE-LEAP-REM
+                           IF  WS-EDIT-DATE-LEAP-REM = 0
+                               MOVE 29 TO WS-EDIT-DATE-DAYS-IN-MONTH
+                           ELSE
+                               MOVE 28 TO WS-EDIT-DATE-DAYS-IN-MONTH
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 0 TO WS-EDIT-DATE-DAYS-IN-MONTH
+           END-EVALUATE
+           .
+       EDIT-DATE-DAYS-IN-MONTH-EXIT.
+           EXIT
