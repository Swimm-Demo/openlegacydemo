@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    Copybook:      CSMSG02Y.CPY
+      *    Layer:         Data
+      *    Function:      Abend variables sent to the terminal by the
+      *                    common abend routine.
+      ******************************************************************
+       01  ABEND-VARIABLES.
+           05  ABEND-DATA.
+               10  ABEND-CULPRIT            PIC X(08).
+               10  ABEND-CODE               PIC X(04).
+               10  ABEND-REASON             PIC X(04).
+               10  ABEND-MSG                PIC X(60).
+           05  LENGTH-DATA                  PIC S9(4) COMP
+                                             VALUE +76.
