@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    Copybook:      CSUTLDWY.CPY
+      *    Layer:         Data
+      *    Function:      Generic date edit working storage, shared by
+      *                    any paragraph that validates a CCYYMMDD date
+      *                    (see EDIT-DATE-CCYYMMDD).
+      ******************************************************************
+         05  WS-EDIT-DATE-CCYYMMDD              PIC X(08).
+         05  WS-EDIT-DATE-CCYYMMDD-PARTS REDEFINES
+             WS-EDIT-DATE-CCYYMMDD.
+             10  WS-EDIT-DATE-CCYY               PIC 9(04).
+             10  WS-EDIT-DATE-MM                 PIC 9(02).
+             10  WS-EDIT-DATE-DD                 PIC 9(02).
+         05  WS-EDIT-DATE-FLGS.
+             10  WS-EDIT-DATE-YEAR-FLG           PIC X(01).
+                 88  FLG-DATE-YEAR-ISVALID           VALUE LOW-VALUES.
+                 88  FLG-DATE-YEAR-NOT-OK            VALUE '0'.
+                 88  FLG-DATE-YEAR-BLANK             VALUE '1'.
+             10  WS-EDIT-DATE-MONTH-FLG          PIC X(01).
+                 88  FLG-DATE-MONTH-ISVALID          VALUE LOW-VALUES.
+                 88  FLG-DATE-MONTH-NOT-OK           VALUE '0'.
+             10  WS-EDIT-DATE-DAY-FLG            PIC X(01).
+                 88  FLG-DATE-DAY-ISVALID            VALUE LOW-VALUES.
+                 88  FLG-DATE-DAY-NOT-OK             VALUE '0'.
+         05  WS-EDIT-DATE-DAYS-IN-MONTH          PIC 9(02).
+         05  WS-EDIT-DATE-LEAP-QUOT              PIC 9(04).
+         05  WS-EDIT-DATE-LEAP-REM               PIC 9(04).
