@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    Copybook:      DFHBMSCA.CPY
+      *    Layer:         Presentation
+      *    Function:      IBM-supplied BMS symbolic attribute values.
+      *                    Reinstated so screen-attribute MOVE
+      *                    statements that predate map removal still
+      *                    resolve to a value.
+      ******************************************************************
+       01  DFHBMPRO                         PIC X(01) VALUE 'Y'.
+       01  DFHBMPRF                         PIC X(01) VALUE 'Z'.
+       01  DFHBMASF                         PIC X(01) VALUE '1'.
+       01  DFHBMASB                         PIC X(01) VALUE 'H'.
+       01  DFHBMUNP                         PIC X(01) VALUE ' '.
+       01  DFHBMUNN                         PIC X(01) VALUE '&'.
+       01  DFHBMDAR                         PIC X(01) VALUE '<'.
+       01  DFHBMFSE                         PIC X(01) VALUE 'A'.
+       01  DFHBMPRV                         PIC X(01) VALUE 'J'.
+       01  DFHDFCOL                         PIC X(01) VALUE ' '.
+       01  DFHBLUE                          PIC X(01) VALUE '1'.
+       01  DFHRED                           PIC X(01) VALUE '2'.
+       01  DFHPINK                          PIC X(01) VALUE '3'.
+       01  DFHGREEN                         PIC X(01) VALUE '4'.
+       01  DFHTURQ                          PIC X(01) VALUE '5'.
+       01  DFHYELLOW                        PIC X(01) VALUE '6'.
+       01  DFHNEUTR                         PIC X(01) VALUE '7'.
