@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    Copybook:      CSMSG01Y.CPY
+      *    Layer:         Presentation
+      *    Function:      Common screen message literals.
+      ******************************************************************
+       01  CCDA-MSG-INVALID-KEY              PIC X(45)
+                     VALUE 'Key entered is invalid. Please correct'.
