@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    Copybook:      COTTL01Y.CPY
+      *    Layer:         Presentation
+      *    Function:      Common screen title literals.
+      ******************************************************************
+       01  CCDA-TITLE01                      PIC X(40)
+                          VALUE 'CardDemo'.
+       01  CCDA-TITLE02                      PIC X(40)
+                          VALUE 'Online Credit Card Mgmt System'.
