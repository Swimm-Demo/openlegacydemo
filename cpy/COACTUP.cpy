@@ -0,0 +1,113 @@
+      ******************************************************************
+      *    Copybook:      COACTUP.CPY
+      *    Layer:         Presentation
+      *    Function:      Symbolic map fields for the account update
+      *                    screen.  Retained as a flat field map after
+      *                    the BMS map itself was removed from this
+      *                    program.
+      ******************************************************************
+       01  DEFAULTMAPI.
+           05  ACCTSIDI                      PIC X(08).
+           05  ACSTTUSI                      PIC X(08).
+           05  ACRDLIMI                      PIC X(08).
+           05  ACURBALI                      PIC X(08).
+           05  ACSHLIMI                      PIC X(08).
+           05  ACRCYCRI                      PIC X(08).
+           05  ACRCYDBI                      PIC X(08).
+           05  OPNYEARI                      PIC X(08).
+           05  OPNMONI                       PIC X(08).
+           05  OPNDAYI                       PIC X(08).
+           05  EXPYEARI                      PIC X(08).
+           05  EXPMONI                       PIC X(08).
+           05  EXPDAYI                       PIC X(08).
+           05  RISYEARI                      PIC X(08).
+           05  RISMONI                       PIC X(08).
+           05  RISDAYI                       PIC X(08).
+           05  AADDGRPI                      PIC X(08).
+           05  ACSFNAMI                      PIC X(08).
+           05  ACSMNAMI                      PIC X(08).
+           05  ACSLNAMI                      PIC X(08).
+           05  ACSADL1I                      PIC X(08).
+           05  ACSADL2I                      PIC X(08).
+           05  ACSCITYI                      PIC X(08).
+           05  ACSSTTEI                      PIC X(08).
+           05  ACSZIPCI                      PIC X(08).
+           05  ACSCTRYI                      PIC X(08).
+           05  ACTSSN1I                      PIC X(08).
+           05  ACTSSN2I                      PIC X(08).
+           05  ACTSSN3I                      PIC X(08).
+           05  DOBYEARI                      PIC X(08).
+           05  DOBMONI                       PIC X(08).
+           05  DOBDAYI                       PIC X(08).
+           05  ACSGOVTI                      PIC X(09).
+           05  ACSEFTCI                      PIC X(08).
+           05  ACSPFLGI                      PIC X(08).
+           05  ACSPH1AI                      PIC X(08).
+           05  ACSPH1BI                      PIC X(08).
+           05  ACSPH1CI                      PIC X(08).
+           05  ACSPH2AI                      PIC X(08).
+           05  ACSPH2BI                      PIC X(08).
+           05  ACSPH2CI                      PIC X(08).
+           05  ACSTNUMI                      PIC X(08).
+           05  ACSTFCOI                      PIC X(08).
+           05  CUSTSSNI                      PIC X(09).
+           05  CUSTLNMI                      PIC X(20).
+           05  CUSTFNMI                      PIC X(20).
+      *
+       01  DEFAULTMAPO.
+           05  TITLE01O                      PIC X(40).
+           05  TITLE02O                      PIC X(40).
+           05  TRNNAMEO                      PIC X(04).
+           05  PGMNAMEO                      PIC X(08).
+           05  CURDATEO                      PIC X(08).
+           05  CURTIMEO                      PIC X(08).
+           05  FNAMEO                        PIC X(20).
+           05  LNAMEO                        PIC X(20).
+           05  ACCTSIDO                      PIC X(08).
+           05  ACSTTUSO                      PIC X(08).
+           05  ACRDLIMO                      PIC X(08).
+           05  ACURBALO                      PIC X(08).
+           05  ACSHLIMO                      PIC X(08).
+           05  ACRCYCRO                      PIC X(08).
+           05  ACRCYDBO                      PIC X(08).
+           05  OPNYEARO                      PIC X(08).
+           05  OPNMONO                       PIC X(08).
+           05  OPNDAYO                       PIC X(08).
+           05  EXPYEARO                      PIC X(08).
+           05  EXPMONO                       PIC X(08).
+           05  EXPDAYO                       PIC X(08).
+           05  RISYEARO                      PIC X(08).
+           05  RISMONO                       PIC X(08).
+           05  RISDAYO                       PIC X(08).
+           05  AADDGRPO                      PIC X(08).
+           05  ACSFNAMO                      PIC X(08).
+           05  ACSMNAMO                      PIC X(08).
+           05  ACSLNAMO                      PIC X(08).
+           05  ACSADL1O                      PIC X(08).
+           05  ACSADL2O                      PIC X(08).
+           05  ACSCITYO                      PIC X(08).
+           05  ACSSTTEO                      PIC X(08).
+           05  ACSZIPCO                      PIC X(08).
+           05  ACSCTRYO                      PIC X(08).
+           05  ACTSSN1O                      PIC X(08).
+           05  ACTSSN2O                      PIC X(08).
+           05  ACTSSN3O                      PIC X(08).
+           05  DOBYEARO                      PIC X(08).
+           05  DOBMONO                       PIC X(08).
+           05  DOBDAYO                       PIC X(08).
+           05  ACSGOVTO                      PIC X(09).
+           05  ACSEFTCO                      PIC X(08).
+           05  ACSPFLGO                      PIC X(08).
+           05  ACSPH1AO                      PIC X(08).
+           05  ACSPH1BO                      PIC X(08).
+           05  ACSPH1CO                      PIC X(08).
+           05  ACSPH2AO                      PIC X(08).
+           05  ACSPH2BO                      PIC X(08).
+           05  ACSPH2CO                      PIC X(08).
+           05  ACSTNUMO                      PIC X(08).
+           05  ACSTFCOO                      PIC X(08).
+           05  CUSTSSNO                      PIC X(09).
+           05  CUSTLNMO                      PIC X(20).
+           05  CUSTFNMO                      PIC X(20).
+           05  INFOMSGO                      PIC X(78).
+           05  ERRMSGO                       PIC X(78).
