@@ -0,0 +1,74 @@
+      ******************************************************************
+      *    Copybook:      COCRDLI.CPY
+      *    Layer:         Presentation
+      *    Function:      Symbolic map fields for the card list
+      *                    screen.  Retained as a flat field map after
+      *                    the BMS map itself was removed from this
+      *                    program.
+      ******************************************************************
+       01  DEFAULTMAPI.
+           05  ACCTSIDI                      PIC X(08).
+           05  CARDSIDI                      PIC X(08).
+           05  STATSIDI                      PIC X(08).
+           05  CUSTSIDI                      PIC X(09).
+           05  GOTOPGI                       PIC X(04).
+           05  CRDSEL1I                      PIC X(08).
+           05  CRDSEL2I                      PIC X(08).
+           05  CRDSEL3I                      PIC X(08).
+           05  CRDSEL4I                      PIC X(08).
+           05  CRDSEL5I                      PIC X(08).
+           05  CRDSEL6I                      PIC X(08).
+           05  CRDSEL7I                      PIC X(08).
+           05  BULKSTSI                      PIC X(08).
+      *
+       01  DEFAULTMAPO.
+           05  TITLE01O                      PIC X(40).
+           05  TITLE02O                      PIC X(40).
+           05  TRNNAMEO                      PIC X(04).
+           05  PGMNAMEO                      PIC X(08).
+           05  CURDATEO                      PIC X(08).
+           05  CURTIMEO                      PIC X(08).
+           05  PAGENOO                       PIC X(08).
+           05  TOTMATO                       PIC X(09).
+           05  INFOMSGO                      PIC X(78).
+           05  CRDSEL1O                      PIC X(08).
+           05  ACCTNO1O                      PIC X(08).
+           05  CRDNUM1O                      PIC X(08).
+           05  CRDSTS1O                      PIC X(08).
+           05  CRDTYP1O                      PIC X(08).
+           05  CRDSEL2O                      PIC X(08).
+           05  ACCTNO2O                      PIC X(08).
+           05  CRDNUM2O                      PIC X(08).
+           05  CRDSTS2O                      PIC X(08).
+           05  CRDTYP2O                      PIC X(08).
+           05  CRDSEL3O                      PIC X(08).
+           05  ACCTNO3O                      PIC X(08).
+           05  CRDNUM3O                      PIC X(08).
+           05  CRDSTS3O                      PIC X(08).
+           05  CRDTYP3O                      PIC X(08).
+           05  CRDSEL4O                      PIC X(08).
+           05  ACCTNO4O                      PIC X(08).
+           05  CRDNUM4O                      PIC X(08).
+           05  CRDSTS4O                      PIC X(08).
+           05  CRDTYP4O                      PIC X(08).
+           05  CRDSEL5O                      PIC X(08).
+           05  ACCTNO5O                      PIC X(08).
+           05  CRDNUM5O                      PIC X(08).
+           05  CRDSTS5O                      PIC X(08).
+           05  CRDTYP5O                      PIC X(08).
+           05  CRDSEL6O                      PIC X(08).
+           05  ACCTNO6O                      PIC X(08).
+           05  CRDNUM6O                      PIC X(08).
+           05  CRDSTS6O                      PIC X(08).
+           05  CRDTYP6O                      PIC X(08).
+           05  CRDSEL7O                      PIC X(08).
+           05  ACCTNO7O                      PIC X(08).
+           05  CRDNUM7O                      PIC X(08).
+           05  CRDSTS7O                      PIC X(08).
+           05  CRDTYP7O                      PIC X(08).
+           05  ACCTSIDO                      PIC X(08).
+           05  CARDSIDO                      PIC X(08).
+           05  STATSIDO                      PIC X(08).
+           05  CUSTSIDO                      PIC X(09).
+           05  BULKSTSO                      PIC X(08).
+           05  ERRMSGO                       PIC X(78).
