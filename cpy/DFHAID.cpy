@@ -0,0 +1,35 @@
+      ******************************************************************
+      *    Copybook:      DFHAID.CPY
+      *    Layer:         Presentation
+      *    Function:      IBM-supplied attention-identifier values.
+      ******************************************************************
+       01  DFHNULL                          PIC X(01) VALUE ' '.
+       01  DFHENTER                         PIC X(01) VALUE QUOTE.
+       01  DFHCLEAR                         PIC X(01) VALUE '_'.
+       01  DFHPA1                           PIC X(01) VALUE '%'.
+       01  DFHPA2                           PIC X(01) VALUE '>'.
+       01  DFHPA3                           PIC X(01) VALUE ','.
+       01  DFHPF1                           PIC X(01) VALUE '1'.
+       01  DFHPF2                           PIC X(01) VALUE '2'.
+       01  DFHPF3                           PIC X(01) VALUE '3'.
+       01  DFHPF4                           PIC X(01) VALUE '4'.
+       01  DFHPF5                           PIC X(01) VALUE '5'.
+       01  DFHPF6                           PIC X(01) VALUE '6'.
+       01  DFHPF7                           PIC X(01) VALUE '7'.
+       01  DFHPF8                           PIC X(01) VALUE '8'.
+       01  DFHPF9                           PIC X(01) VALUE '9'.
+       01  DFHPF10                          PIC X(01) VALUE ':'.
+       01  DFHPF11                          PIC X(01) VALUE '#'.
+       01  DFHPF12                          PIC X(01) VALUE '@'.
+       01  DFHPF13                          PIC X(01) VALUE 'A'.
+       01  DFHPF14                          PIC X(01) VALUE 'B'.
+       01  DFHPF15                          PIC X(01) VALUE 'C'.
+       01  DFHPF16                          PIC X(01) VALUE 'D'.
+       01  DFHPF17                          PIC X(01) VALUE 'E'.
+       01  DFHPF18                          PIC X(01) VALUE 'F'.
+       01  DFHPF19                          PIC X(01) VALUE 'G'.
+       01  DFHPF20                          PIC X(01) VALUE 'H'.
+       01  DFHPF21                          PIC X(01) VALUE 'I'.
+       01  DFHPF22                          PIC X(01) VALUE 'J'.
+       01  DFHPF23                          PIC X(01) VALUE 'K'.
+       01  DFHPF24                          PIC X(01) VALUE 'L'.
