@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    Copybook:      COUSR03.CPY
+      *    Layer:         Presentation
+      *    Function:      Symbolic map fields for the delete-user
+      *                    screen.  Retained as a flat field map after
+      *                    the BMS map itself was removed from this
+      *                    program.
+      ******************************************************************
+       01  COUSR3AI.
+           05  USERIDI                       PIC X(08).
+      *
+       01  COUSR3AO.
+           05  TITLE01O                      PIC X(40).
+           05  TITLE02O                      PIC X(40).
+           05  TRNNAMEO                      PIC X(04).
+           05  PGMNAMEO                      PIC X(08).
+           05  CURDATEO                      PIC X(08).
+           05  CURTIMEO                      PIC X(08).
+           05  USERIDO                       PIC X(08).
+           05  FNAMEO                        PIC X(20).
+           05  LNAMEO                        PIC X(20).
+           05  USRTYPEO                      PIC X(01).
+           05  ERRMSGO                       PIC X(78).
