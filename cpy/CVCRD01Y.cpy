@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    Copybook:      CVCRD01Y.CPY
+      *    Layer:         Data
+      *    Function:      Other common working-storage variables
+      *                    shared by the account and card online
+      *                    programs - the account/card-number work
+      *                    area and the pseudo-AID / next-transfer
+      *                    fields used once a key has been classified.
+      ******************************************************************
+       01  CC-WORK-AREA.
+           05  CC-ACCT-ID                    PIC X(11).
+           05  CC-ACCT-ID-N  REDEFINES
+               CC-ACCT-ID                    PIC 9(11).
+           05  CC-CARD-NUM                    PIC X(16).
+           05  CC-CARD-NUM-N  REDEFINES
+               CC-CARD-NUM                    PIC 9(16).
+      *
+       01  CCARD-DATA.
+           05  CCARD-AID                      PIC X(01).
+               88  CCARD-AID-ENTER                 VALUE '1'.
+               88  CCARD-AID-PFK03                 VALUE '2'.
+               88  CCARD-AID-PFK05                 VALUE '3'.
+               88  CCARD-AID-PFK07                 VALUE '4'.
+               88  CCARD-AID-PFK08                 VALUE '5'.
+               88  CCARD-AID-PFK12                 VALUE '6'.
+           05  CCARD-NEXT-PROG                PIC X(08).
+           05  CCARD-NEXT-MAP                 PIC X(07).
+           05  CCARD-NEXT-MAPSET              PIC X(07).
+           05  CCARD-ERROR-MSG                PIC X(75).
