@@ -0,0 +1,38 @@
+      ******************************************************************
+      *    Copybook:      CVACT04Y.CPY
+      *    Layer:         Data
+      *    Function:      ACCOUNT CHANGE AUDIT RECORD LAYOUT.  One
+      *                    record is written for every successful
+      *                    account REWRITE in COACTUPC, carrying a
+      *                    before/after image of the fields an
+      *                    operator can change plus who changed them
+      *                    and when.
+      ******************************************************************
+       01  ACCT-AUDIT-RECORD.
+           05  AUDT-ACCT-ID                  PIC 9(11).
+           05  AUDT-AUDIT-DATE                PIC X(10).
+           05  AUDT-AUDIT-TIME                PIC X(08).
+           05  AUDT-USER-ID                   PIC X(08).
+           05  AUDT-OLD-VALUES.
+               10  AUDT-OLD-ACTIVE-STATUS     PIC X(01).
+               10  AUDT-OLD-CURR-BAL          PIC S9(10)V99.
+               10  AUDT-OLD-CREDIT-LIMIT      PIC S9(10)V99.
+               10  AUDT-OLD-CASH-CREDIT-LIMIT PIC S9(10)V99.
+               10  AUDT-OLD-CURR-CYC-CREDIT   PIC S9(10)V99.
+               10  AUDT-OLD-CURR-CYC-DEBIT    PIC S9(10)V99.
+               10  AUDT-OLD-OPEN-DATE         PIC X(10).
+               10  AUDT-OLD-EXPIRAION-DATE    PIC X(10).
+               10  AUDT-OLD-REISSUE-DATE      PIC X(10).
+               10  AUDT-OLD-GROUP-ID          PIC X(10).
+           05  AUDT-NEW-VALUES.
+               10  AUDT-NEW-ACTIVE-STATUS     PIC X(01).
+               10  AUDT-NEW-CURR-BAL          PIC S9(10)V99.
+               10  AUDT-NEW-CREDIT-LIMIT      PIC S9(10)V99.
+               10  AUDT-NEW-CASH-CREDIT-LIMIT PIC S9(10)V99.
+               10  AUDT-NEW-CURR-CYC-CREDIT   PIC S9(10)V99.
+               10  AUDT-NEW-CURR-CYC-DEBIT    PIC S9(10)V99.
+               10  AUDT-NEW-OPEN-DATE         PIC X(10).
+               10  AUDT-NEW-EXPIRAION-DATE    PIC X(10).
+               10  AUDT-NEW-REISSUE-DATE      PIC X(10).
+               10  AUDT-NEW-GROUP-ID          PIC X(10).
+           05  FILLER                         PIC X(51).
