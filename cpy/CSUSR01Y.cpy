@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    Copybook:      CSUSR01Y.CPY
+      *    Layer:         Data
+      *    Function:      Record layout for the user security file
+      *                    (USRSEC).  One row per signed-on user.
+      ******************************************************************
+       01  SEC-USER-DATA.
+           05  SEC-USR-ID                    PIC X(08).
+           05  SEC-USR-FNAME                 PIC X(20).
+           05  SEC-USR-LNAME                 PIC X(20).
+           05  SEC-USR-PWD                   PIC X(08).
+           05  SEC-USR-TYPE                  PIC X(01).
+               88  SEC-USR-TYPE-ADMIN               VALUE 'A'.
+               88  SEC-USR-TYPE-REGULAR             VALUE 'U'.
+               88  SEC-USR-TYPE-SELFSVC             VALUE 'S'.
+           05  SEC-USR-PWD-CHANGED-DATE      PIC X(08).
+      *    Account this user is restricted to - populated only when
+      *    SEC-USR-TYPE is SEC-USR-TYPE-SELFSVC.  The owning customer
+      *    is not stored here since it is always derivable from the
+      *    account through CXACAIX, the same way the online programs
+      *    already resolve one from the other.
+           05  SEC-USR-SELFSVC-ACCT-ID       PIC 9(11).
+           05  SEC-USR-FILLER                PIC X(04).
