@@ -0,0 +1,56 @@
+      ******************************************************************
+      *    Copybook:      COCOM01Y.CPY
+      *    Layer:         Data
+      *    Function:      Common communication area for the CardDemo
+      *                    application.  Carried across pseudo-conv.
+      *                    program-to-program XCTL/LINK calls.
+      ******************************************************************
+       01  CARDDEMO-COMMAREA.
+           05  CDEMO-FROM-PROGRAM          PIC X(8).
+           05  CDEMO-FROM-TRANID           PIC X(4).
+           05  CDEMO-TO-PROGRAM            PIC X(8).
+           05  CDEMO-TO-TRANID             PIC X(4).
+           05  CDEMO-USER-ID               PIC X(8).
+           05  CDEMO-USER-TYPE             PIC X(1).
+               88  CDEMO-USRTYP-ADMIN              VALUE 'A'.
+               88  CDEMO-USRTYP-USER               VALUE 'U'.
+               88  CDEMO-USRTYP-SELFSVC            VALUE 'S'.
+           05  CDEMO-PGM-CONTEXT           PIC 9(1).
+               88  CDEMO-PGM-ENTER                 VALUE 0.
+               88  CDEMO-PGM-REENTER               VALUE 1.
+           05  CDEMO-LAST-MAP              PIC X(7).
+           05  CDEMO-LAST-MAPSET           PIC X(7).
+           05  CDEMO-ACCT-ID               PIC 9(11).
+           05  CDEMO-ACCT-STATUS           PIC X(1).
+           05  CDEMO-CARD-NUM              PIC X(16).
+           05  CDEMO-CUST-ID               PIC 9(09).
+           05  CDEMO-CUST-FNAME            PIC X(25).
+           05  CDEMO-CUST-MNAME            PIC X(25).
+           05  CDEMO-CUST-LNAME            PIC X(25).
+      *
+      *    User-type scoped to a single customer/account -
+      *    populated only when CDEMO-USER-TYPE is CDEMO-USRTYP-SELFSVC
+      *
+           05  CDEMO-SELFSVC-CUST-ID       PIC 9(09).
+           05  CDEMO-SELFSVC-ACCT-ID       PIC 9(11).
+      *
+      *    Card list screen (COCRDLIC) paging context
+      *
+           05  CDEMO-CC-INFO.
+               10  CDEMO-CC-ACCT-ID        PIC 9(11).
+               10  CDEMO-CC-CARD-NUM       PIC X(16).
+               10  CDEMO-CC-CARD-STATUS    PIC X(1).
+               10  CDEMO-CC-CUST-ID        PIC 9(09).
+      *
+      *    User list screen (COUSR00C) paging context
+      *
+           05  CDEMO-CU00-INFO.
+               10  CDEMO-CU00-USRID-FIRST  PIC X(8).
+               10  CDEMO-CU00-USRID-LAST   PIC X(8).
+               10  CDEMO-CU00-PAGE-NUM     PIC 9(8) COMP.
+               10  CDEMO-CU00-NEXT-PAGE-FLG PIC X(1).
+                   88  NEXT-PAGE-YES             VALUE 'Y'.
+                   88  NEXT-PAGE-NO              VALUE 'N'.
+               10  CDEMO-CU00-USR-SEL-FLG  PIC X(1).
+               10  CDEMO-CU00-USR-SELECTED PIC X(8).
+           05  FILTER-PADDING              PIC X(600).
