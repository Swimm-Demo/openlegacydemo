@@ -0,0 +1,31 @@
+      ******************************************************************
+      *    Copybook:      CSDAT01Y.CPY
+      *    Layer:         Data
+      *    Function:      Current date/time work area, broken out from
+      *                    the 21-byte result of FUNCTION CURRENT-DATE,
+      *                    plus the slashed/colon-punctuated display
+      *                    forms used on the screens.
+      ******************************************************************
+       01  WS-CURDATE-DATA.
+           05  WS-CURDATE-YEAR               PIC 9(04).
+           05  WS-CURDATE-MONTH              PIC 9(02).
+           05  WS-CURDATE-DAY                PIC 9(02).
+           05  WS-CURTIME-HOURS              PIC 9(02).
+           05  WS-CURTIME-MINUTE             PIC 9(02).
+           05  WS-CURTIME-SECOND             PIC 9(02).
+           05  WS-CURTIME-MILLISECOND        PIC 9(02).
+           05  FILLER                        PIC X(05).
+      *
+       01  WS-CURDATE-MM-DD-YY.
+           05  WS-CURDATE-MM                 PIC 9(02).
+           05  FILLER                        PIC X VALUE '/'.
+           05  WS-CURDATE-DD                 PIC 9(02).
+           05  FILLER                        PIC X VALUE '/'.
+           05  WS-CURDATE-YY                 PIC 9(02).
+      *
+       01  WS-CURTIME-HH-MM-SS.
+           05  WS-CURTIME-HH                 PIC 9(02).
+           05  FILLER                        PIC X VALUE ':'.
+           05  WS-CURTIME-MM                 PIC 9(02).
+           05  FILLER                        PIC X VALUE ':'.
+           05  WS-CURTIME-SS                 PIC 9(02).
