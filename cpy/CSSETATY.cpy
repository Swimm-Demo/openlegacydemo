@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    Copybook:      CSSETATY.CPY
+      *    Layer:         Presentation
+      *    Function:      Used to set a screen attribute byte based on
+      *                    a field's edit status.  Now a no-op: the
+      *                    BMS map this once painted no longer exists,
+      *                    so the REPLACING parameters below resolve
+      *                    to nothing but CONTINUE at every call site.
+      ******************************************************************
+           CONTINUE
