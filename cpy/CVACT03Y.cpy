@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    Copybook:      CVACT03Y.CPY
+      *    Layer:         Data
+      *    Function:      CARD XREF RECORD LAYOUT
+      ******************************************************************
+       01  CARD-XREF-RECORD.
+           05  XREF-CARD-NUM                 PIC X(16).
+           05  XREF-ACCT-ID                  PIC 9(11).
+           05  XREF-CUST-ID                  PIC 9(09).
+           05  FILLER                        PIC X(14).
