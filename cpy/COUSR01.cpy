@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    Copybook:      COUSR01.CPY
+      *    Layer:         Presentation
+      *    Function:      Symbolic map fields for the add-user screen.
+      *                    Retained as a flat field map after the BMS
+      *                    map itself was removed from this program.
+      ******************************************************************
+       01  COUSR1AI.
+           05  FNAMEI                        PIC X(20).
+           05  LNAMEI                        PIC X(20).
+           05  USERIDI                       PIC X(08).
+           05  PASSWDI                       PIC X(08).
+           05  USRTYPEI                      PIC X(01).
+           05  SELFACCTI                     PIC X(11).
+      *
+       01  COUSR1AO.
+           05  TITLE01O                      PIC X(40).
+           05  TITLE02O                      PIC X(40).
+           05  TRNNAMEO                      PIC X(04).
+           05  PGMNAMEO                      PIC X(08).
+           05  CURDATEO                      PIC X(08).
+           05  CURTIMEO                      PIC X(08).
+           05  ERRMSGO                       PIC X(78).
