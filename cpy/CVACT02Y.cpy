@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    Copybook:      CVACT02Y.CPY
+      *    Layer:         Data
+      *    Function:      CARD RECORD LAYOUT
+      ******************************************************************
+       01  CARD-RECORD.
+           05  CARD-NUM                      PIC X(16).
+           05  CARD-ACCT-ID                  PIC 9(11).
+           05  CARD-CVV-CD                   PIC 9(03).
+           05  CARD-EMBOSSED-NAME            PIC X(50).
+           05  CARD-EXPIRAION-DATE           PIC X(10).
+           05  CARD-ACTIVE-STATUS            PIC X(01).
+           05  CARD-TYPE-CD                  PIC X(01).
+               88  CARD-TYPE-PRIMARY                VALUE 'P'.
+               88  CARD-TYPE-SUPPLEMENTARY           VALUE 'S'.
+               88  CARD-TYPE-BUSINESS                VALUE 'B'.
+           05  FILLER                        PIC X(58).
