@@ -0,0 +1,378 @@
+      ******************************************************************
+      * Program     : COUSR03C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Delete an existing Regular/Admin user from the
+      *               USRSEC file
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUSR03C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      *************************************************************
+      * SCREEN-FIELDS - Service-oriented replacement for screen   *
+      *************************************************************
+       01 SCREEN-FIELDS.
+           05 SERVICE-INFO.
+              10 SCREEN-STATUS            PIC X(01).
+                  88 SCREEN-DISPLAY                 VALUE 'D'.
+                  88 SCREEN-UPDATE                  VALUE 'U'.
+                  88 SCREEN-STATUS-OK               VALUE '0'.
+                  88 SCREEN-STATUS-ERROR            VALUE 'E'.
+              10 VALIDATION-STATUS        PIC X(01).
+                  88 VALIDATION-OK                  VALUE '0'.
+                  88 VALIDATION-ERROR              VALUE 'E'.
+              10 SCREEN-MESSAGE           PIC X(80).
+              10 FUNCTION-CODE            PIC X(10).
+              10 SCREEN-FIELD-IN-ERROR    PIC X(20).
+           05 RECORD-COUNTS.
+              10 RECORDS-FOUND            PIC 9(05) COMP.
+              10 RECORDS-DISPLAYED        PIC 9(05) COMP.
+              10 MORE-RECORDS-EXIST       PIC X(01).
+                  88 MORE-RECORDS                   VALUE 'Y'.
+                  88 NO-MORE-RECORDS               VALUE 'N'.
+              10 CURRENT-POSITION         PIC 9(05) COMP.
+           05 DATABASE-INFO.
+              10 RECORD-ID                PIC X(10).
+              10 RECORD-STATUS            PIC X(01).
+                  88 RECORD-ACTIVE                  VALUE 'A'.
+                  88 RECORD-INACTIVE                VALUE 'I'.
+                  88 RECORD-DELETED                 VALUE 'D'.
+              10 LAST-UPDATED             PIC X(26).
+           05 TRANSACTION-INFO.
+              10 TRANSACTION-ID           PIC X(16).
+              10 TRANSACTION-STATUS       PIC X(01).
+                  88 TRANS-ACTIVE                   VALUE 'A'.
+                  88 TRANS-COMPLETE                 VALUE 'C'.
+                  88 TRANS-FAILED                   VALUE 'F'.
+              10 TRANSACTION-MESSAGE      PIC X(80).
+           05 BUSINESS-DATA.
+              10 CURDATE              PIC X(8).
+              10 CURDATE-ERROR    PIC X(01).
+              10 CURTIME              PIC X(8).
+              10 CURTIME-ERROR    PIC X(01).
+              10 ERRMSG               PIC X(8).
+              10 ERRMSG-ERROR    PIC X(01).
+              10 FNAME                PIC X(8).
+              10 FNAME-ERROR    PIC X(01).
+              10 LNAME                PIC X(8).
+              10 LNAME-ERROR    PIC X(01).
+              10 PGMNAME              PIC X(8).
+              10 PGMNAME-ERROR    PIC X(01).
+              10 TITLE01              PIC X(8).
+              10 TITLE01-ERROR    PIC X(01).
+              10 TITLE02              PIC X(8).
+              10 TITLE02-ERROR    PIC X(01).
+              10 TRNNAME              PIC X(8).
+              10 TRNNAME-ERROR    PIC X(01).
+              10 USERID               PIC X(8).
+              10 USERID-ERROR    PIC X(01).
+              10 USRTYPE              PIC X(8).
+              10 USRTYPE-ERROR    PIC X(01).
+      * LENGTH constants for database operations
+           05 LENGTH-USR-ID               PIC S9(04) COMP VALUE 8.
+           05 LENGTH-USER-DATA            PIC S9(04) COMP VALUE 80.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COUSR03C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CU03'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-USRSEC-FILE             PIC X(08) VALUE 'USRSEC  '.
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 STATUS-ERROR                         VALUE 'Y'.
+           88 STATUS-OK                        VALUE 'N'.
+         05 WS-CONFIRM-FLG             PIC X(01) VALUE 'N'.
+           88 DELETE-CONFIRMED                     VALUE 'Y'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+
+       COPY COCOM01Y.
+
+       COPY COUSR03.
+
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+       COPY CSUSR01Y.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      *************************************************************
+      * EXEC interface block fields, normally supplied by the     *
+      * CICS translator.  Declared here explicitly since this     *
+      * program is compiled without a CICS translator step.       *
+      *************************************************************
+       01  DFHEIBLK.
+           05  EIBCALEN                              PIC 9(4) COMP.
+           05  EIBAID                                PIC X(01).
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *************************************************************
+      * ERROR-FLAGS - Replacement for cursor positioning           *
+      *************************************************************
+       01 ERROR-FLAGS.
+           05 VALIDATION-ERROR          PIC X(01).
+               88 ERROR-PRESENT                   VALUE 'Y'.
+               88 NO-ERROR                        VALUE 'N'.
+           05 FIELD-IN-ERROR            PIC X(20).
+           05 FNAME-ERROR      PIC X(01) VALUE 'N'.
+           05 LNAME-ERROR      PIC X(01) VALUE 'N'.
+           05 USERID-ERROR      PIC X(01) VALUE 'N'.
+           05 USRTYPE-ERROR      PIC X(01) VALUE 'N'.
+           05 ERRMSG-ERROR      PIC X(01) VALUE 'N'.
+           05 TITLE01-ERROR      PIC X(01) VALUE 'N'.
+           05 TITLE02-ERROR      PIC X(01) VALUE 'N'.
+           05 TRNNAME-ERROR      PIC X(01) VALUE 'N'.
+           05 PGMNAME-ERROR      PIC X(01) VALUE 'N'.
+           05 CURDATE-ERROR      PIC X(01) VALUE 'N'.
+           05 CURTIME-ERROR      PIC X(01) VALUE 'N'.
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           SET STATUS-OK TO TRUE
+
+           MOVE SPACES TO SCREEN-MESSAGE
+                          ERRMSG
+
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE CDEMO-CU00-USR-SELECTED TO SEC-USR-ID
+                   MOVE SEC-USR-ID           TO USERID
+                   PERFORM READ-USER-SEC-FILE
+                   IF WS-ERR-FLG NOT = 'Y'
+                       MOVE 'Press ENTER to confirm the delete' TO
+                                       WS-MESSAGE
+                   END-IF
+                   SET SCREEN-DISPLAY TO TRUE
+           PERFORM MAP-COMMAREA-TO-SCREEN
+               ELSE
+                   SET SCREEN-UPDATE TO TRUE
+                   MOVE CDEMO-CU00-USR-SELECTED TO SEC-USR-ID
+                   EVALUATE EIBAID
+                       WHEN "ENTER"
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN "PF3"
+                           MOVE 'COUSR00C' TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+           MOVE 'USERID' TO FIELD-IN-ERROR
+           MOVE CCDA-MSG-INVALID-KEY TO SCREEN-MESSAGE
+                           SET SCREEN-DISPLAY TO TRUE
+           PERFORM MAP-COMMAREA-TO-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+       PROCESS-ENTER-KEY.
+
+           PERFORM DELETE-USER-SEC-FILE.
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+       RETURN-TO-PREV-SCREEN.
+
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01
+           MOVE CCDA-TITLE02           TO TITLE02
+           MOVE WS-TRANID              TO TRNNAME
+           MOVE WS-PGMNAME             TO PGMNAME
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATE
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIME.
+
+      *----------------------------------------------------------------*
+      *                      READ-USER-SEC-FILE
+      *----------------------------------------------------------------*
+       READ-USER-SEC-FILE.
+
+           EXEC CICS READ
+                DATASET   (WS-USRSEC-FILE)
+                INTO      (SEC-USER-DATA)
+                LENGTH    (LENGTH-USER-DATA)
+                RIDFLD    (SEC-USR-ID)
+                KEYLENGTH (LENGTH-USR-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE SEC-USR-FNAME  TO FNAME
+                   MOVE SEC-USR-LNAME  TO LNAME
+                   MOVE SEC-USR-TYPE   TO USRTYPE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'User ID NOT found...' TO
+                                   WS-MESSAGE
+           MOVE 'USERID' TO FIELD-IN-ERROR
+                   MOVE SPACES TO FNAME LNAME USRTYPE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup User...' TO
+                                   WS-MESSAGE
+           MOVE 'USERID' TO FIELD-IN-ERROR
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      DELETE-USER-SEC-FILE
+      *----------------------------------------------------------------*
+       DELETE-USER-SEC-FILE.
+
+           EXEC CICS DELETE
+                DATASET   (WS-USRSEC-FILE)
+                RIDFLD    (SEC-USR-ID)
+                KEYLENGTH (LENGTH-USR-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   SET DELETE-CONFIRMED TO TRUE
+           MOVE SPACES TO SCREEN-MESSAGE
+                   STRING 'User '     DELIMITED BY SIZE
+                          SEC-USR-ID  DELIMITED BY SPACE
+                          ' has been deleted ...' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                   SET SCREEN-DISPLAY TO TRUE
+           PERFORM MAP-COMMAREA-TO-SCREEN
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'User ID NOT found...' TO
+                                   WS-MESSAGE
+           MOVE 'USERID' TO FIELD-IN-ERROR
+                   SET SCREEN-DISPLAY TO TRUE
+           PERFORM MAP-COMMAREA-TO-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Delete User...' TO
+                                   WS-MESSAGE
+           MOVE 'USERID' TO FIELD-IN-ERROR
+                   SET SCREEN-DISPLAY TO TRUE
+           PERFORM MAP-COMMAREA-TO-SCREEN
+           END-EVALUATE.
+
+      *
+       MAP-COMMAREA-TO-SCREEN SECTION.
+           MOVE LOW-VALUES TO COUSR3AO
+           MOVE WS-MESSAGE TO ERRMSG
+           MOVE ERRMSG TO ERRMSGO OF COUSR3AO
+           MOVE USERID TO USERIDO OF COUSR3AO
+           MOVE FNAME TO FNAMEO OF COUSR3AO
+           MOVE LNAME TO LNAMEO OF COUSR3AO
+           MOVE USRTYPE(1:1) TO USRTYPEO OF COUSR3AO
+           MOVE TITLE01 TO TITLE01O OF COUSR3AO
+           MOVE TITLE02 TO TITLE02O OF COUSR3AO
+           MOVE TRNNAME TO TRNNAMEO OF COUSR3AO
+           MOVE PGMNAME TO PGMNAMEO OF COUSR3AO
+           MOVE CURDATE TO CURDATEO OF COUSR3AO
+           MOVE CURTIME TO CURTIMEO OF COUSR3AO
+           PERFORM POPULATE-HEADER-INFO
+           EXIT.
+
+       HANDLE-ERROR SECTION.
+           IF STATUS-ERROR
+               MOVE SCREEN-MESSAGE TO WS-MESSAGE
+           ELSE
+               MOVE SPACES TO FIELD-IN-ERROR
+               MOVE 'N' TO VALIDATION-ERROR
+           END-IF.
+           EXIT.
+
+       RETURN-WITH-ERROR SECTION.
+           SET STATUS-ERROR TO TRUE
+           SET SCREEN-DISPLAY TO TRUE
+           PERFORM HANDLE-ERROR
+           EXEC CICS
+               RETURN
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+           EXIT.
+
+       GET-FIELD-IN-ERROR SECTION.
+           IF ERROR-PRESENT
+               MOVE FIELD-IN-ERROR TO FIELD-IN-ERROR
+           ELSE
+               MOVE SPACES TO FIELD-IN-ERROR
+           END-IF.
+           EXIT.
