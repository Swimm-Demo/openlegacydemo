@@ -0,0 +1,471 @@
+      ******************************************************************
+      * Program:     CBACT04C.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Nightly reconciliation of the account, customer, *
+      *              card and card cross-reference master files.      *
+      *              Reports any account with no card on file, any    *
+      *              cross-reference entry whose account, customer or *
+      *              card record is missing, and any card with no     *
+      *              cross-reference entry.                           *
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CBACT04C.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FD-ACCT-ID
+                  FILE STATUS IS ACCTFILE-STATUS.
+
+           SELECT CUSTFILE-FILE ASSIGN TO CUSTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FD-CUST-ID
+                  FILE STATUS IS CUSTFILE-STATUS.
+
+           SELECT CARDFILE-FILE ASSIGN TO CARDFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FD-CARD-NUM
+                  FILE STATUS IS CARDFILE-STATUS.
+
+           SELECT CARDAIX-FILE ASSIGN TO CARDAIX
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FD-XREF-CARD-NUM
+                  ALTERNATE RECORD KEY IS FD-XREF-ACCT-ID
+                            WITH DUPLICATES
+                  FILE STATUS IS CARDAIX-STATUS.
+
+           SELECT RECONRPT-FILE ASSIGN TO RECONRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS RECONRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCTFILE-FILE.
+       01  FD-ACCTFILE-REC.
+           05  FD-ACCT-ID                    PIC 9(11).
+           05  FILLER                        PIC X(299).
+
+       FD  CUSTFILE-FILE.
+       01  FD-CUSTFILE-REC.
+           05  FD-CUST-ID                    PIC 9(09).
+           05  FILLER                        PIC X(373).
+
+       FD  CARDFILE-FILE.
+       01  FD-CARDFILE-REC.
+           05  FD-CARD-NUM                   PIC X(16).
+           05  FILLER                        PIC X(134).
+
+       FD  CARDAIX-FILE.
+       01  FD-CARDAIX-REC.
+           05  FD-XREF-CARD-NUM              PIC X(16).
+           05  FD-XREF-ACCT-ID               PIC 9(11).
+           05  FILLER                        PIC X(23).
+
+       FD  RECONRPT-FILE.
+       01  RECONRPT-RECORD                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *************************************************************
+      * File status and end-of-file switches                      *
+      *************************************************************
+       01  FILE-STATUS-VALUES.
+           05  ACCTFILE-STATUS                PIC X(02).
+               88  ACCTFILE-SUCCESS                  VALUE '00'.
+               88  ACCTFILE-EOF                       VALUE '10'.
+           05  CUSTFILE-STATUS                PIC X(02).
+               88  CUSTFILE-SUCCESS                  VALUE '00'.
+               88  CUSTFILE-NOTFND                    VALUE '23'.
+           05  CARDFILE-STATUS                PIC X(02).
+               88  CARDFILE-SUCCESS                  VALUE '00'.
+               88  CARDFILE-NOTFND                    VALUE '23'.
+           05  CARDAIX-STATUS                 PIC X(02).
+               88  CARDAIX-SUCCESS                    VALUE '00'.
+               88  CARDAIX-EOF                        VALUE '10'.
+               88  CARDAIX-NOTFND                     VALUE '23'.
+           05  RECONRPT-STATUS                PIC X(02).
+               88  RECONRPT-SUCCESS                   VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-ACCTFILE-EOF-SW             PIC X(01) VALUE 'N'.
+               88  ACCTFILE-AT-EOF                    VALUE 'Y'.
+           05  WS-CARDAIX-EOF-SW              PIC X(01) VALUE 'N'.
+               88  CARDAIX-AT-EOF                      VALUE 'Y'.
+           05  WS-CARDFILE-EOF-SW             PIC X(01) VALUE 'N'.
+               88  CARDFILE-AT-EOF                      VALUE 'Y'.
+           05  WS-ACCT-HAS-CARD-SW            PIC X(01) VALUE 'N'.
+               88  ACCT-HAS-CARD                       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ACCT-COUNT                  PIC 9(07) COMP VALUE 0.
+           05  WS-XREF-COUNT                  PIC 9(07) COMP VALUE 0.
+           05  WS-CARD-COUNT                  PIC 9(07) COMP VALUE 0.
+           05  WS-EXCEPTION-COUNT             PIC 9(07) COMP VALUE 0.
+
+      *************************************************************
+      * Reconciliation record layouts, via the shared copybooks   *
+      *************************************************************
+           COPY CVACT01Y.
+
+           COPY CVCUS01Y.
+
+           COPY CVACT02Y.
+
+           COPY CVACT03Y.
+
+      *************************************************************
+      * Report line layouts                                       *
+      *************************************************************
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADING1.
+               10  FILLER                     PIC X(40)
+                   VALUE 'ACCOUNT / CARD RECONCILIATION EXCEPTION'.
+               10  FILLER                     PIC X(12)
+                   VALUE ' REPORT     '.
+           05  WS-RPT-HEADING2.
+               10  FILLER                     PIC X(12)
+                   VALUE 'ACCOUNT ID  '.
+               10  FILLER                     PIC X(17)
+                   VALUE 'CARD NUMBER      '.
+               10  FILLER                     PIC X(09)
+                   VALUE 'CUST ID  '.
+               10  FILLER                     PIC X(40)
+                   VALUE 'EXCEPTION                               '.
+           05  WS-RPT-DETAIL.
+               10  WS-RPT-ACCT-ID             PIC 9(11).
+               10  FILLER                     PIC X(01) VALUE SPACE.
+               10  WS-RPT-CARD-NUM            PIC X(16).
+               10  FILLER                     PIC X(01) VALUE SPACE.
+               10  WS-RPT-CUST-ID             PIC 9(09).
+               10  FILLER                     PIC X(01) VALUE SPACE.
+               10  WS-RPT-EXCEPTION           PIC X(40).
+           05  WS-RPT-SUMMARY.
+               10  FILLER                     PIC X(25)
+                   VALUE 'ACCOUNTS READ..........: '.
+               10  WS-RPT-ACCT-TOTAL          PIC ZZZ,ZZ9.
+               10  FILLER                     PIC X(10) VALUE SPACE.
+           05  WS-RPT-SUMMARY2.
+               10  FILLER                     PIC X(25)
+                   VALUE 'EXCEPTIONS FOUND.......: '.
+               10  WS-RPT-EXCEPT-TOTAL        PIC ZZZ,ZZ9.
+               10  FILLER                     PIC X(10) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-RECONCILE-ACCOUNTS
+              THRU 2000-RECONCILE-ACCOUNTS-EXIT
+              UNTIL ACCTFILE-AT-EOF
+
+           PERFORM 2900-POSITION-XREF-FOR-FULL-PASS
+              THRU 2900-POSITION-XREF-FOR-FULL-PASS-EXIT
+
+           PERFORM 3000-RECONCILE-XREFS
+              THRU 3000-RECONCILE-XREFS-EXIT
+              UNTIL CARDAIX-AT-EOF
+
+           PERFORM 4100-READ-NEXT-CARD
+              THRU 4100-READ-NEXT-CARD-EXIT
+
+           PERFORM 4000-RECONCILE-CARDS
+              THRU 4000-RECONCILE-CARDS-EXIT
+              UNTIL CARDFILE-AT-EOF
+
+           PERFORM 9000-TERMINATE
+              THRU 9000-TERMINATE-EXIT
+
+           GOBACK
+           .
+       0000-MAIN-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1000-INITIALIZE                                               *
+      * Open every file, prime the account cursor and print the      *
+      * report headings.                                              *
+      *****************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  ACCTFILE-FILE
+                       CUSTFILE-FILE
+                       CARDFILE-FILE
+                       CARDAIX-FILE
+           OPEN OUTPUT RECONRPT-FILE
+
+           WRITE RECONRPT-RECORD FROM WS-RPT-HEADING1
+           WRITE RECONRPT-RECORD FROM WS-RPT-HEADING2
+
+           PERFORM 1100-READ-NEXT-ACCOUNT
+              THRU 1100-READ-NEXT-ACCOUNT-EXIT
+           .
+       1000-INITIALIZE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1100-READ-NEXT-ACCOUNT                                        *
+      *****************************************************************
+       1100-READ-NEXT-ACCOUNT.
+
+           READ ACCTFILE-FILE NEXT INTO ACCOUNT-RECORD
+               AT END
+                   SET ACCTFILE-AT-EOF        TO TRUE
+           END-READ
+           .
+       1100-READ-NEXT-ACCOUNT-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2000-RECONCILE-ACCOUNTS                                       *
+      * For the current account, browse the card cross-reference      *
+      * alternate index for every card linked to it.  An account      *
+      * with no linked cards at all is an exception.                  *
+      *****************************************************************
+       2000-RECONCILE-ACCOUNTS.
+
+           ADD 1                           TO WS-ACCT-COUNT
+           MOVE 'N'                        TO WS-ACCT-HAS-CARD-SW
+
+           MOVE ACCT-ID                    TO FD-XREF-ACCT-ID
+           START CARDAIX-FILE KEY IS EQUAL TO FD-XREF-ACCT-ID
+               INVALID KEY
+                   SET CARDAIX-NOTFND      TO TRUE
+           END-START
+
+           IF CARDAIX-SUCCESS
+               READ CARDAIX-FILE NEXT INTO CARD-XREF-RECORD
+                   AT END
+                       SET CARDAIX-NOTFND      TO TRUE
+               END-READ
+               PERFORM 2100-CHECK-ACCOUNT-CARDS
+                  THRU 2100-CHECK-ACCOUNT-CARDS-EXIT
+                  UNTIL CARDAIX-NOTFND
+                     OR XREF-ACCT-ID NOT EQUAL ACCT-ID
+           END-IF
+
+           IF NOT ACCT-HAS-CARD
+               MOVE ACCT-ID                 TO WS-RPT-ACCT-ID
+               MOVE SPACES                  TO WS-RPT-CARD-NUM
+               MOVE 0                       TO WS-RPT-CUST-ID
+               MOVE 'ACCOUNT HAS NO CARD ON FILE'
+                                             TO WS-RPT-EXCEPTION
+               PERFORM 8000-WRITE-EXCEPTION
+                  THRU 8000-WRITE-EXCEPTION-EXIT
+           END-IF
+
+           PERFORM 1100-READ-NEXT-ACCOUNT
+              THRU 1100-READ-NEXT-ACCOUNT-EXIT
+           .
+       2000-RECONCILE-ACCOUNTS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2100-CHECK-ACCOUNT-CARDS                                      *
+      * Confirms the card and customer on a cross-reference entry     *
+      * for the current account both exist.                           *
+      *****************************************************************
+       2100-CHECK-ACCOUNT-CARDS.
+
+           SET ACCT-HAS-CARD                TO TRUE
+
+           MOVE XREF-CARD-NUM               TO FD-CARD-NUM
+           READ CARDFILE-FILE INTO CARD-RECORD
+               INVALID KEY
+                   MOVE ACCT-ID                 TO WS-RPT-ACCT-ID
+                   MOVE XREF-CARD-NUM           TO WS-RPT-CARD-NUM
+                   MOVE XREF-CUST-ID            TO WS-RPT-CUST-ID
+                   MOVE 'CROSS-REFERENCE CARD NOT ON CARD FILE'
+                                                 TO WS-RPT-EXCEPTION
+                   PERFORM 8000-WRITE-EXCEPTION
+                      THRU 8000-WRITE-EXCEPTION-EXIT
+           END-READ
+
+           MOVE XREF-CUST-ID                TO FD-CUST-ID
+           READ CUSTFILE-FILE INTO CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE ACCT-ID                 TO WS-RPT-ACCT-ID
+                   MOVE XREF-CARD-NUM           TO WS-RPT-CARD-NUM
+                   MOVE XREF-CUST-ID            TO WS-RPT-CUST-ID
+                   MOVE 'CROSS-REFERENCE CUSTOMER NOT ON FILE'
+                                                 TO WS-RPT-EXCEPTION
+                   PERFORM 8000-WRITE-EXCEPTION
+                      THRU 8000-WRITE-EXCEPTION-EXIT
+           END-READ
+
+           READ CARDAIX-FILE NEXT INTO CARD-XREF-RECORD
+               AT END
+                   SET CARDAIX-NOTFND           TO TRUE
+           END-READ
+           .
+       2100-CHECK-ACCOUNT-CARDS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2900-POSITION-XREF-FOR-FULL-PASS                              *
+      * Repositions the cross-reference file at its very first        *
+      * record so 3000-RECONCILE-XREFS can browse every entry once    *
+      * the account-driven browsing above has left the file           *
+      * positioned wherever the last account's cards happened to end. *
+      *****************************************************************
+       2900-POSITION-XREF-FOR-FULL-PASS.
+
+           MOVE LOW-VALUES                  TO FD-XREF-CARD-NUM
+           START CARDAIX-FILE KEY IS NOT LESS THAN FD-XREF-CARD-NUM
+               INVALID KEY
+                   SET CARDAIX-AT-EOF           TO TRUE
+           END-START
+
+           IF NOT CARDAIX-AT-EOF
+               READ CARDAIX-FILE NEXT INTO CARD-XREF-RECORD
+                   AT END
+                       SET CARDAIX-AT-EOF           TO TRUE
+               END-READ
+           END-IF
+           .
+       2900-POSITION-XREF-FOR-FULL-PASS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 3000-RECONCILE-XREFS                                          *
+      * Full pass of the cross-reference file, from the top, to       *
+      * catch any cross-reference entry whose account no longer       *
+      * exists on the account master.                                 *
+      *****************************************************************
+       3000-RECONCILE-XREFS.
+
+           ADD 1                            TO WS-XREF-COUNT
+
+           MOVE XREF-ACCT-ID                TO FD-ACCT-ID
+           READ ACCTFILE-FILE INTO ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE XREF-ACCT-ID            TO WS-RPT-ACCT-ID
+                   MOVE XREF-CARD-NUM           TO WS-RPT-CARD-NUM
+                   MOVE XREF-CUST-ID            TO WS-RPT-CUST-ID
+                   MOVE 'CROSS-REFERENCE ACCOUNT NOT ON FILE'
+                                                 TO WS-RPT-EXCEPTION
+                   PERFORM 8000-WRITE-EXCEPTION
+                      THRU 8000-WRITE-EXCEPTION-EXIT
+           END-READ
+
+           READ CARDAIX-FILE NEXT INTO CARD-XREF-RECORD
+               AT END
+                   SET CARDAIX-AT-EOF           TO TRUE
+           END-READ
+           .
+       3000-RECONCILE-XREFS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 4000-RECONCILE-CARDS                                          *
+      * Full pass of the card master, from the top, to catch any      *
+      * card with no cross-reference entry pointing back to it - the  *
+      * direction 2000/2100 above can never reach, since those only   *
+      * visit cards a cross-reference entry already leads them to.    *
+      *****************************************************************
+       4000-RECONCILE-CARDS.
+
+           ADD 1                            TO WS-CARD-COUNT
+
+           MOVE FD-CARD-NUM                 TO FD-XREF-CARD-NUM
+           READ CARDAIX-FILE KEY IS FD-XREF-CARD-NUM
+               INVALID KEY
+                   MOVE ZERO                    TO WS-RPT-ACCT-ID
+                   MOVE FD-CARD-NUM             TO WS-RPT-CARD-NUM
+                   MOVE 0                       TO WS-RPT-CUST-ID
+                   MOVE 'CARD HAS NO CROSS-REFERENCE ENTRY'
+                                                 TO WS-RPT-EXCEPTION
+                   PERFORM 8000-WRITE-EXCEPTION
+                      THRU 8000-WRITE-EXCEPTION-EXIT
+           END-READ
+
+           PERFORM 4100-READ-NEXT-CARD
+              THRU 4100-READ-NEXT-CARD-EXIT
+           .
+       4000-RECONCILE-CARDS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 4100-READ-NEXT-CARD                                           *
+      *****************************************************************
+       4100-READ-NEXT-CARD.
+
+           READ CARDFILE-FILE NEXT INTO CARD-RECORD
+               AT END
+                   SET CARDFILE-AT-EOF         TO TRUE
+           END-READ
+           .
+       4100-READ-NEXT-CARD-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 8000-WRITE-EXCEPTION                                          *
+      *****************************************************************
+       8000-WRITE-EXCEPTION.
+
+           ADD 1                      TO WS-EXCEPTION-COUNT
+           WRITE RECONRPT-RECORD FROM WS-RPT-DETAIL
+           .
+       8000-WRITE-EXCEPTION-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 9000-TERMINATE                                                *
+      *****************************************************************
+       9000-TERMINATE.
+
+           MOVE WS-ACCT-COUNT               TO WS-RPT-ACCT-TOTAL
+           WRITE RECONRPT-RECORD FROM WS-RPT-SUMMARY
+
+           MOVE WS-EXCEPTION-COUNT          TO WS-RPT-EXCEPT-TOTAL
+           WRITE RECONRPT-RECORD FROM WS-RPT-SUMMARY2
+
+           CLOSE ACCTFILE-FILE
+                 CUSTFILE-FILE
+                 CARDFILE-FILE
+                 CARDAIX-FILE
+                 RECONRPT-FILE
+           .
+       9000-TERMINATE-EXIT.
+           EXIT
+           .
