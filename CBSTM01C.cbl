@@ -0,0 +1,423 @@
+      ******************************************************************
+      * Program:     CBSTM01C.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Monthly statement print file.  Walks the account *
+      *              master, finds every card linked to each account  *
+      *              via the card cross-reference alternate index,    *
+      *              and prints one statement per account showing the *
+      *              customer, the account balances and the cards.    *
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CBSTM01C.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FD-ACCT-ID
+                  FILE STATUS IS ACCTFILE-STATUS.
+
+           SELECT CUSTFILE-FILE ASSIGN TO CUSTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FD-CUST-ID
+                  FILE STATUS IS CUSTFILE-STATUS.
+
+           SELECT CARDFILE-FILE ASSIGN TO CARDFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FD-CARD-NUM
+                  FILE STATUS IS CARDFILE-STATUS.
+
+           SELECT CARDAIX-FILE ASSIGN TO CARDAIX
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FD-XREF-CARD-NUM
+                  ALTERNATE RECORD KEY IS FD-XREF-ACCT-ID
+                            WITH DUPLICATES
+                  FILE STATUS IS CARDAIX-STATUS.
+
+           SELECT STMTFILE-FILE ASSIGN TO STMTFILE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS STMTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCTFILE-FILE.
+       01  FD-ACCTFILE-REC.
+           05  FD-ACCT-ID                    PIC 9(11).
+           05  FILLER                        PIC X(299).
+
+       FD  CUSTFILE-FILE.
+       01  FD-CUSTFILE-REC.
+           05  FD-CUST-ID                    PIC 9(09).
+           05  FILLER                        PIC X(373).
+
+       FD  CARDFILE-FILE.
+       01  FD-CARDFILE-REC.
+           05  FD-CARD-NUM                   PIC X(16).
+           05  FILLER                        PIC X(134).
+
+       FD  CARDAIX-FILE.
+       01  FD-CARDAIX-REC.
+           05  FD-XREF-CARD-NUM              PIC X(16).
+           05  FD-XREF-ACCT-ID               PIC 9(11).
+           05  FILLER                        PIC X(23).
+
+       FD  STMTFILE-FILE.
+       01  STMTFILE-RECORD                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *************************************************************
+      * File status and end-of-file switches                      *
+      *************************************************************
+       01  FILE-STATUS-VALUES.
+           05  ACCTFILE-STATUS                PIC X(02).
+               88  ACCTFILE-SUCCESS                  VALUE '00'.
+               88  ACCTFILE-EOF                       VALUE '10'.
+           05  CUSTFILE-STATUS                PIC X(02).
+               88  CUSTFILE-SUCCESS                  VALUE '00'.
+               88  CUSTFILE-NOTFND                    VALUE '23'.
+           05  CARDFILE-STATUS                PIC X(02).
+               88  CARDFILE-SUCCESS                  VALUE '00'.
+               88  CARDFILE-NOTFND                    VALUE '23'.
+           05  CARDAIX-STATUS                 PIC X(02).
+               88  CARDAIX-SUCCESS                    VALUE '00'.
+               88  CARDAIX-EOF                        VALUE '10'.
+               88  CARDAIX-NOTFND                     VALUE '23'.
+           05  STMTFILE-STATUS                PIC X(02).
+               88  STMTFILE-SUCCESS                   VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-ACCTFILE-EOF-SW             PIC X(01) VALUE 'N'.
+               88  ACCTFILE-AT-EOF                    VALUE 'Y'.
+           05  WS-CARDAIX-EOF-SW              PIC X(01) VALUE 'N'.
+               88  CARDAIX-AT-EOF                      VALUE 'Y'.
+           05  WS-ACCT-HAS-CUST-SW            PIC X(01) VALUE 'N'.
+               88  ACCT-HAS-CUST                       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ACCT-COUNT                  PIC 9(07) COMP VALUE 0.
+           05  WS-STMT-COUNT                  PIC 9(07) COMP VALUE 0.
+           05  WS-CARD-COUNT                  PIC 9(03) COMP VALUE 0.
+
+      *************************************************************
+      * Opening balance, derived by backing the current cycle's   *
+      * credits and debits out of the current balance.            *
+      *************************************************************
+       01  WS-OPEN-BAL-FIELDS.
+           05  WS-STMT-OPEN-BAL               PIC S9(10)V99.
+
+      *************************************************************
+      * Statement record layouts, via the shared copybooks        *
+      *************************************************************
+           COPY CVACT01Y.
+
+           COPY CVCUS01Y.
+
+           COPY CVACT02Y.
+
+           COPY CVACT03Y.
+
+      *************************************************************
+      * Statement line layouts                                    *
+      *************************************************************
+       01  WS-STMT-LINES.
+           05  WS-STMT-HEADING1.
+               10  FILLER                     PIC X(20)
+                   VALUE 'MONTHLY ACCOUNT STAT'.
+               10  FILLER                     PIC X(12)
+                   VALUE 'EMENT       '.
+           05  WS-STMT-SEPARATOR               PIC X(50)
+                   VALUE ALL '-'.
+           05  WS-STMT-ACCT-LINE.
+               10  FILLER                     PIC X(13)
+                   VALUE 'ACCOUNT ID : '.
+               10  WS-STMT-ACCT-ID            PIC 9(11).
+               10  FILLER                     PIC X(09)
+                   VALUE '  STATUS:'.
+               10  WS-STMT-ACCT-STATUS        PIC X(01).
+           05  WS-STMT-NAME-LINE.
+               10  FILLER                     PIC X(13)
+                   VALUE 'CUSTOMER   : '.
+               10  WS-STMT-CUST-FIRST         PIC X(25).
+               10  FILLER                     PIC X(01) VALUE SPACE.
+               10  WS-STMT-CUST-LAST          PIC X(25).
+           05  WS-STMT-ADDR-LINE.
+               10  FILLER                     PIC X(13)
+                   VALUE 'ADDRESS    : '.
+               10  WS-STMT-CUST-ADDR          PIC X(50).
+           05  WS-STMT-BAL-LINE.
+               10  FILLER                     PIC X(13)
+                   VALUE 'CURR BAL   : '.
+               10  WS-STMT-CURR-BAL           PIC -(10)9.99.
+               10  FILLER                     PIC X(13)
+                   VALUE '  CR LIMIT: '.
+               10  WS-STMT-CR-LIMIT           PIC -(10)9.99.
+           05  WS-STMT-CYCLE-LINE.
+               10  FILLER                     PIC X(13)
+                   VALUE 'CYC CREDIT : '.
+               10  WS-STMT-CYC-CREDIT         PIC -(10)9.99.
+               10  FILLER                     PIC X(13)
+                   VALUE '  CYC DEBIT:'.
+               10  WS-STMT-CYC-DEBIT          PIC -(10)9.99.
+           05  WS-STMT-OPEN-CLOSE-LINE.
+               10  FILLER                     PIC X(13)
+                   VALUE 'OPEN BAL   : '.
+               10  WS-STMT-OPEN-BAL-OUT       PIC -(10)9.99.
+               10  FILLER                     PIC X(13)
+                   VALUE '  CLOSE BAL:'.
+               10  WS-STMT-CLOSE-BAL-OUT      PIC -(10)9.99.
+           05  WS-STMT-CARD-HEADING           PIC X(30)
+                   VALUE 'CARDS ON THIS ACCOUNT:'.
+           05  WS-STMT-CARD-LINE.
+               10  FILLER                     PIC X(04) VALUE SPACES.
+               10  WS-STMT-CARD-NUM           PIC X(16).
+               10  FILLER                     PIC X(04) VALUE SPACES.
+               10  WS-STMT-CARD-STATUS        PIC X(01).
+           05  WS-STMT-NO-CARDS               PIC X(36)
+                   VALUE '    NO CARDS ISSUED ON THIS ACCOUNT'.
+           05  WS-STMT-SUMMARY.
+               10  FILLER                     PIC X(25)
+                   VALUE 'STATEMENTS PRINTED.....: '.
+               10  WS-STMT-TOTAL              PIC ZZZ,ZZ9.
+               10  FILLER                     PIC X(10) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 1000-INITIALIZE
+              THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PRINT-STATEMENTS
+              THRU 2000-PRINT-STATEMENTS-EXIT
+              UNTIL ACCTFILE-AT-EOF
+
+           PERFORM 9000-TERMINATE
+              THRU 9000-TERMINATE-EXIT
+
+           GOBACK
+           .
+       0000-MAIN-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1000-INITIALIZE                                               *
+      * Open every file and prime the account cursor.                 *
+      *****************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  ACCTFILE-FILE
+                       CUSTFILE-FILE
+                       CARDFILE-FILE
+                       CARDAIX-FILE
+           OPEN OUTPUT STMTFILE-FILE
+
+           PERFORM 1100-READ-NEXT-ACCOUNT
+              THRU 1100-READ-NEXT-ACCOUNT-EXIT
+           .
+       1000-INITIALIZE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 1100-READ-NEXT-ACCOUNT                                        *
+      *****************************************************************
+       1100-READ-NEXT-ACCOUNT.
+
+           READ ACCTFILE-FILE NEXT INTO ACCOUNT-RECORD
+               AT END
+                   SET ACCTFILE-AT-EOF        TO TRUE
+           END-READ
+           .
+       1100-READ-NEXT-ACCOUNT-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2000-PRINT-STATEMENTS                                         *
+      * For the current account, get the customer off the first       *
+      * cross-reference entry on file for it, then print the          *
+      * statement heading, customer and balance lines, followed by    *
+      * one line per card linked to the account.  An account with no  *
+      * customer on its cross-reference entry is skipped with no      *
+      * statement printed for it.                                     *
+      *****************************************************************
+       2000-PRINT-STATEMENTS.
+
+           ADD 1                           TO WS-ACCT-COUNT
+           MOVE 'N'                        TO WS-ACCT-HAS-CUST-SW
+
+           MOVE ACCT-ID                    TO FD-XREF-ACCT-ID
+           START CARDAIX-FILE KEY IS EQUAL TO FD-XREF-ACCT-ID
+               INVALID KEY
+                   SET CARDAIX-NOTFND      TO TRUE
+           END-START
+
+           IF CARDAIX-SUCCESS
+               READ CARDAIX-FILE NEXT INTO CARD-XREF-RECORD
+                   AT END
+                       SET CARDAIX-NOTFND      TO TRUE
+               END-READ
+               IF NOT CARDAIX-NOTFND
+               AND XREF-ACCT-ID = ACCT-ID
+                   MOVE XREF-CUST-ID           TO FD-CUST-ID
+                   READ CUSTFILE-FILE INTO CUSTOMER-RECORD
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           SET ACCT-HAS-CUST    TO TRUE
+                   END-READ
+               END-IF
+           END-IF
+
+           IF ACCT-HAS-CUST
+               PERFORM 2100-PRINT-ONE-STATEMENT
+                  THRU 2100-PRINT-ONE-STATEMENT-EXIT
+           END-IF
+
+           PERFORM 1100-READ-NEXT-ACCOUNT
+              THRU 1100-READ-NEXT-ACCOUNT-EXIT
+           .
+       2000-PRINT-STATEMENTS-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2100-PRINT-ONE-STATEMENT                                      *
+      * Prints the heading, customer and balance lines for the        *
+      * current account, then browses the cross-reference alternate   *
+      * index once more to list every card linked to it.              *
+      *****************************************************************
+       2100-PRINT-ONE-STATEMENT.
+
+           ADD 1                            TO WS-STMT-COUNT
+           MOVE 0                           TO WS-CARD-COUNT
+
+           WRITE STMTFILE-RECORD FROM WS-STMT-HEADING1
+           WRITE STMTFILE-RECORD FROM WS-STMT-SEPARATOR
+
+           MOVE ACCT-ID                     TO WS-STMT-ACCT-ID
+           MOVE ACCT-ACTIVE-STATUS          TO WS-STMT-ACCT-STATUS
+           WRITE STMTFILE-RECORD FROM WS-STMT-ACCT-LINE
+
+           MOVE CUST-FIRST-NAME             TO WS-STMT-CUST-FIRST
+           MOVE CUST-LAST-NAME              TO WS-STMT-CUST-LAST
+           WRITE STMTFILE-RECORD FROM WS-STMT-NAME-LINE
+
+           MOVE CUST-ADDR-LINE-1            TO WS-STMT-CUST-ADDR
+           WRITE STMTFILE-RECORD FROM WS-STMT-ADDR-LINE
+
+           MOVE ACCT-CURR-BAL               TO WS-STMT-CURR-BAL
+           MOVE ACCT-CREDIT-LIMIT           TO WS-STMT-CR-LIMIT
+           WRITE STMTFILE-RECORD FROM WS-STMT-BAL-LINE
+
+           MOVE ACCT-CURR-CYC-CREDIT        TO WS-STMT-CYC-CREDIT
+           MOVE ACCT-CURR-CYC-DEBIT         TO WS-STMT-CYC-DEBIT
+           WRITE STMTFILE-RECORD FROM WS-STMT-CYCLE-LINE
+
+           COMPUTE WS-STMT-OPEN-BAL =
+               ACCT-CURR-BAL - ACCT-CURR-CYC-DEBIT
+                             + ACCT-CURR-CYC-CREDIT
+           MOVE WS-STMT-OPEN-BAL            TO WS-STMT-OPEN-BAL-OUT
+           MOVE ACCT-CURR-BAL               TO WS-STMT-CLOSE-BAL-OUT
+           WRITE STMTFILE-RECORD FROM WS-STMT-OPEN-CLOSE-LINE
+
+           WRITE STMTFILE-RECORD FROM WS-STMT-CARD-HEADING
+
+           MOVE ACCT-ID                     TO FD-XREF-ACCT-ID
+           START CARDAIX-FILE KEY IS EQUAL TO FD-XREF-ACCT-ID
+               INVALID KEY
+                   SET CARDAIX-NOTFND       TO TRUE
+           END-START
+
+           IF CARDAIX-SUCCESS
+               READ CARDAIX-FILE NEXT INTO CARD-XREF-RECORD
+                   AT END
+                       SET CARDAIX-NOTFND       TO TRUE
+               END-READ
+               PERFORM 2200-PRINT-ONE-CARD-LINE
+                  THRU 2200-PRINT-ONE-CARD-LINE-EXIT
+                  UNTIL CARDAIX-NOTFND
+                     OR XREF-ACCT-ID NOT EQUAL ACCT-ID
+           END-IF
+
+           IF WS-CARD-COUNT = 0
+               WRITE STMTFILE-RECORD FROM WS-STMT-NO-CARDS
+           END-IF
+
+           WRITE STMTFILE-RECORD FROM WS-STMT-SEPARATOR
+           .
+       2100-PRINT-ONE-STATEMENT-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 2200-PRINT-ONE-CARD-LINE                                      *
+      *****************************************************************
+       2200-PRINT-ONE-CARD-LINE.
+
+           MOVE XREF-CARD-NUM               TO FD-CARD-NUM
+           READ CARDFILE-FILE INTO CARD-RECORD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1                        TO WS-CARD-COUNT
+                   MOVE CARD-NUM                TO WS-STMT-CARD-NUM
+                   MOVE CARD-ACTIVE-STATUS      TO WS-STMT-CARD-STATUS
+                   WRITE STMTFILE-RECORD FROM WS-STMT-CARD-LINE
+           END-READ
+
+           READ CARDAIX-FILE NEXT INTO CARD-XREF-RECORD
+               AT END
+                   SET CARDAIX-NOTFND           TO TRUE
+           END-READ
+           .
+       2200-PRINT-ONE-CARD-LINE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * 9000-TERMINATE                                                *
+      *****************************************************************
+       9000-TERMINATE.
+
+           MOVE WS-STMT-COUNT               TO WS-STMT-TOTAL
+           WRITE STMTFILE-RECORD FROM WS-STMT-SUMMARY
+
+           CLOSE ACCTFILE-FILE
+                 CUSTFILE-FILE
+                 CARDFILE-FILE
+                 CARDAIX-FILE
+                 STMTFILE-FILE
+           .
+       9000-TERMINATE-EXIT.
+           EXIT
+           .
