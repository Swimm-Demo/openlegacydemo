@@ -40,20 +40,20 @@
               10 SCREEN-STATUS            PIC X(01).
                   88 SCREEN-DISPLAY                 VALUE 'D'.
                   88 SCREEN-UPDATE                  VALUE 'U'.
-                  88 STATUS-OK                      VALUE '0'.
-                  88 STATUS-ERROR                   VALUE 'E'.
+                  88 SCREEN-STATUS-OK               VALUE '0'.
+                  88 SCREEN-STATUS-ERROR            VALUE 'E'.
               10 VALIDATION-STATUS        PIC X(01).
                   88 VALIDATION-OK                  VALUE '0'.
                   88 VALIDATION-ERROR              VALUE 'E'.
               10 SCREEN-MESSAGE           PIC X(80).
               10 FUNCTION-CODE            PIC X(10).
-              10 FIELD-IN-ERROR           PIC X(20).
+              10 SCREEN-FIELD-IN-ERROR    PIC X(20).
            05 RECORD-COUNTS.
               10 RECORDS-FOUND            PIC 9(05) COMP.
               10 RECORDS-DISPLAYED        PIC 9(05) COMP.
               10 MORE-RECORDS-EXIST       PIC X(01).
-* Removed screen-related copybook:                   88 MORE-RECORDS                   VALUE 'Y'.
-* Removed screen-related copybook:                   88 NO-MORE-RECORDS               VALUE 'N'.
+                  88 MORE-RECORDS                   VALUE 'Y'.
+                  88 NO-MORE-RECORDS               VALUE 'N'.
               10 CURRENT-POSITION         PIC 9(05) COMP.
            05 DATABASE-INFO.
               10 RECORD-ID                PIC X(10).
@@ -71,29 +71,33 @@
               10 TRANSACTION-MESSAGE      PIC X(80).
            05 BUSINESS-DATA.
               10 CURDATE              PIC X(8).
-              10 CURDATE         ERROR    PIC X(01).
+              10 CURDATE-ERROR    PIC X(01).
               10 CURTIME              PIC X(8).
-              10 CURTIME         ERROR    PIC X(01).
+              10 CURTIME-ERROR    PIC X(01).
               10 ERRMSG               PIC X(8).
-              10 ERRMSG          ERROR    PIC X(01).
+              10 ERRMSG-ERROR    PIC X(01).
               10 FNAME                PIC X(8).
-              10 FNAME           ERROR    PIC X(01).
+              10 FNAME-ERROR    PIC X(01).
               10 LNAME                PIC X(8).
-              10 LNAME           ERROR    PIC X(01).
+              10 LNAME-ERROR    PIC X(01).
               10 PASSWD               PIC X(8).
-              10 PASSWD          ERROR    PIC X(01).
+              10 PASSWD-ERROR    PIC X(01).
               10 PGMNAME              PIC X(8).
-              10 PGMNAME         ERROR    PIC X(01).
+              10 PGMNAME-ERROR    PIC X(01).
               10 TITLE01              PIC X(8).
-              10 TITLE01         ERROR    PIC X(01).
+              10 TITLE01-ERROR    PIC X(01).
               10 TITLE02              PIC X(8).
-              10 TITLE02         ERROR    PIC X(01). * The following SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE evaluation has been transformed: * Updated for nested structure
+              10 TITLE02-ERROR    PIC X(01).
               10 TRNNAME              PIC X(8).
-              10 TRNNAME         ERROR    PIC X(01).
+              10 TRNNAME-ERROR    PIC X(01).
               10 USERID               PIC X(8).
-              10 USERID          ERROR    PIC X(01).
+              10 USERID-ERROR    PIC X(01).
               10 USRTYPE              PIC X(8).
-              10 USRTYPE         ERROR    PIC X(01).
+              10 USRTYPE-ERROR    PIC X(01).
+              10 SELFACCT             PIC X(11).
+              10 SELFACCT-N REDEFINES SELFACCT
+                                       PIC 9(11).
+              10 SELFACCT-ERROR   PIC X(01).
       * LENGTH constants for database operations
            05 LENGTH-USR-ID               PIC S9(04) COMP VALUE 8.
            05 LENGTH-USER-DATA            PIC S9(04) COMP VALUE 80.
@@ -104,10 +108,16 @@
          05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
          05 WS-USRSEC-FILE             PIC X(08) VALUE 'USRSEC  '.
          05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
-           88 STATUS-ERROR                         VALUE 'Y'. * Error handling standardized
-           88 STATUS-OK                        VALUE 'N'. * Error handling standardized
+           88 STATUS-ERROR                         VALUE 'Y'.
+           88 STATUS-OK                        VALUE 'N'.
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-PWD-IDX                 PIC S9(04) COMP VALUE ZEROS.
+         05 WS-PWD-CHAR                PIC X(01) VALUE SPACES.
+         05 WS-PWD-HAS-ALPHA-SW        PIC X(01) VALUE 'N'.
+           88 WS-PWD-HAS-ALPHA                     VALUE 'Y'.
+         05 WS-PWD-HAS-NUM-SW          PIC X(01) VALUE 'N'.
+           88 WS-PWD-HAS-NUM                       VALUE 'Y'.
 
        COPY COCOM01Y.
 
@@ -118,10 +128,19 @@
        COPY CSMSG01Y.
        COPY CSUSR01Y.
 
-* Removed screen-related copybook:        COPY DFHAID.
-* Removed screen-related copybook:        COPY DFHBMSCA.
+       COPY DFHAID.
+       COPY DFHBMSCA.
       *COPY DFHATTR.
 
+      *************************************************************
+      * EXEC interface block fields, normally supplied by the     *
+      * CICS translator.  Declared here explicitly since this     *
+      * program is compiled without a CICS translator step.       *
+      *************************************************************
+       01  DFHEIBLK.
+           05  EIBCALEN                              PIC 9(4) COMP.
+           05  EIBAID                                PIC X(01).
+
       *----------------------------------------------------------------*
       *                        LINKAGE SECTION
       *----------------------------------------------------------------*
@@ -144,6 +163,7 @@
            05 USERID-ERROR      PIC X(01) VALUE 'N'.
            05 PASSWD-ERROR      PIC X(01) VALUE 'N'.
            05 USRTYPE-ERROR      PIC X(01) VALUE 'N'.
+           05 SELFACCT-ERROR     PIC X(01) VALUE 'N'.
            05 ERRMSG-ERROR      PIC X(01) VALUE 'N'.
            05 TITLE01-ERROR      PIC X(01) VALUE 'N'.
            05 TITLE02-ERROR      PIC X(01) VALUE 'N'.
@@ -156,10 +176,10 @@
        PROCEDURE DIVISION.
        MAIN-PARA.
 
-           SET STATUS-OK TO TRUE * Error handling standardized
+           SET STATUS-OK TO TRUE
 
-           MOVE SPACES TO SCREEN-FIELDS.SERVICE-INFO.SCREEN-MESSAGE * Error message standardized
-                          SCREEN-FIELDS.BUSINESS-DATA.ERRMSG * Direct screen reference replaced
+           MOVE SPACES TO SCREEN-MESSAGE
+                          ERRMSG
 
            IF EIBCALEN = 0
                MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
@@ -170,7 +190,7 @@
                    SET CDEMO-PGM-REENTER    TO TRUE
       * Removed screen initialization:                    MOVE LOW-VALUES          TO COUSR1AO
       * Removed cursor operation:            MOVE 'Y' TO FNAME-ERROR
-           MOVE 'FNAME' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'FNAME' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
                ELSE
@@ -188,8 +208,8 @@
                        WHEN OTHER
                            MOVE 'Y'                       TO WS-ERR-FLG
       * Removed cursor operation:            MOVE 'Y' TO FNAME-ERROR
-           MOVE 'FNAME' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-           MOVE CCDA-MSG-INVALID-KEY TO SCREEN-FIELDS.SERVICE-INFO.SCREEN-MESSAGE * Error message standardized
+           MOVE 'FNAME' TO FIELD-IN-ERROR
+           MOVE CCDA-MSG-INVALID-KEY TO SCREEN-MESSAGE
                            SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
                    END-EVALUATE
@@ -207,58 +227,73 @@
        PROCESS-ENTER-KEY.
 
            EVALUATE TRUE
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.FNAME = SPACES OR LOW-VALUES * Direct screen reference replaced
+               WHEN FNAME = SPACES OR LOW-VALUES
                    MOVE 'Y'     TO WS-ERR-FLG
                    MOVE 'First Name can NOT be empty...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO FNAME-ERROR
-           MOVE 'FNAME' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'FNAME' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.LNAME = SPACES OR LOW-VALUES * Direct screen reference replaced
+               WHEN LNAME = SPACES OR LOW-VALUES
                    MOVE 'Y'     TO WS-ERR-FLG
                    MOVE 'Last Name can NOT be empty...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO LNAME-ERROR
-           MOVE 'LNAME' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'LNAME' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.USERID = SPACES OR LOW-VALUES * Direct screen reference replaced
+               WHEN USERID = SPACES OR LOW-VALUES
                    MOVE 'Y'     TO WS-ERR-FLG
                    MOVE 'User ID can NOT be empty...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO USERID-ERROR
-           MOVE 'USERID' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USERID' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.PASSWD = SPACES OR LOW-VALUES * Direct screen reference replaced
+               WHEN PASSWD = SPACES OR LOW-VALUES
                    MOVE 'Y'     TO WS-ERR-FLG
                    MOVE 'Password can NOT be empty...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO PASSWD-ERROR
-           MOVE 'PASSWD' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'PASSWD' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
-               WHEN SCREEN-FIELDS.BUSINESS-DATA.USRTYPE = SPACES OR LOW-VALUES * Direct screen reference replaced
+               WHEN USRTYPE = SPACES OR LOW-VALUES
                    MOVE 'Y'     TO WS-ERR-FLG
                    MOVE 'User Type can NOT be empty...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO USRTYPE-ERROR
-           MOVE 'USRTYPE' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USRTYPE' TO FIELD-IN-ERROR
+                   SET SCREEN-DISPLAY TO TRUE
+           PERFORM MAP-COMMAREA-TO-SCREEN
+               WHEN USRTYPE = 'S' AND
+                   (SELFACCT = SPACES OR LOW-VALUES)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Self-service account can NOT be empty...' TO
+                                   WS-MESSAGE
+           MOVE 'SELFACCT' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
                WHEN OTHER
       * Removed cursor operation:            MOVE 'Y' TO FNAME-ERROR
-           MOVE 'FNAME' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'FNAME' TO FIELD-IN-ERROR
                    CONTINUE
            END-EVALUATE
 
-           IF NOT STATUS-ERROR * Error handling standardized
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.USERID TO SEC-USR-ID * Complete screen reference replacement
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.FNAME TO SEC-USR-FNAME * Complete screen reference replacement
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.LNAME TO SEC-USR-LNAME * Complete screen reference replacement
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.PASSWD TO SEC-USR-PWD * Complete screen reference replacement
-               MOVE SCREEN-FIELDS.BUSINESS-DATA.USRTYPE TO SEC-USR-TYPE * Direct screen reference replaced
+           IF NOT STATUS-ERROR
+               MOVE USERID TO SEC-USR-ID
+               MOVE FNAME TO SEC-USR-FNAME
+               MOVE LNAME TO SEC-USR-LNAME
+               MOVE PASSWD TO SEC-USR-PWD
+               MOVE USRTYPE TO SEC-USR-TYPE
+               IF USRTYPE = 'S'
+                   MOVE SELFACCT-N TO SEC-USR-SELFSVC-ACCT-ID
+               ELSE
+                   MOVE ZEROS TO SEC-USR-SELFSVC-ACCT-ID
+               END-IF
+               MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO SEC-USR-PWD-CHANGED-DATE
                PERFORM WRITE-USER-SEC-FILE
            END-IF.
 
@@ -288,13 +323,13 @@
 
            PERFORM POPULATE-HEADER-INFO
 
-           MOVE WS-MESSAGE TO SCREEN-FIELDS.BUSINESS-DATA.ERRMSG * Direct screen reference replaced
+           MOVE WS-MESSAGE TO ERRMSG
 
            EXEC CICS SEND
       * Removed direct MAP reference:                      MAP('COUSR1A')
       * Removed mapset reference:       * Removed direct MAPSET reference:                      MAPSET('COUSR01')
                      FROM(COUSR1AO)
-                     * ERASE removed * * Removed screen ERASE operation
+                     * ERASE removed *
       * Removed cursor operation:                      CURSOR
            END-EXEC.
 
@@ -318,22 +353,22 @@
 
            MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
 
-           MOVE CCDA-TITLE01           TO SCREEN-FIELDS.BUSINESS-DATA.TITLE01 * Direct screen reference replaced
-           MOVE CCDA-TITLE02           TO SCREEN-FIELDS.BUSINESS-DATA.TITLE02 * Direct screen reference replaced
-           MOVE WS-TRANID              TO SCREEN-FIELDS.BUSINESS-DATA.TRNNAME * Direct screen reference replaced
-           MOVE WS-PGMNAME             TO SCREEN-FIELDS.BUSINESS-DATA.PGMNAME * Direct screen reference replaced
+           MOVE CCDA-TITLE01           TO TITLE01
+           MOVE CCDA-TITLE02           TO TITLE02
+           MOVE WS-TRANID              TO TRNNAME
+           MOVE WS-PGMNAME             TO PGMNAME
 
            MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
            MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
            MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
 
-           MOVE WS-CURDATE-MM-DD-YY    TO SCREEN-FIELDS.BUSINESS-DATA.CURDATE * Direct screen reference replaced
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATE
 
            MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
            MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
            MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
 
-           MOVE WS-CURTIME-HH-MM-SS    TO SCREEN-FIELDS.BUSINESS-DATA.CURTIME. * Direct screen reference replaced
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIME.
 
       *----------------------------------------------------------------*
       *                      WRITE-USER-SEC-FILE
@@ -343,9 +378,9 @@
            EXEC CICS WRITE
                 DATASET   (WS-USRSEC-FILE)
                 FROM      (SEC-USER-DATA)
-                LENGTH    (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-USER-DATA) * Complete screen reference replacement
+                LENGTH    (LENGTH-USER-DATA)
                 RIDFLD    (SEC-USR-ID)
-                KEYLENGTH (SCREEN-FIELDS.BUSINESS-DATA.LENGTH-USR-ID) * Complete screen reference replacement
+                KEYLENGTH (LENGTH-USR-ID)
                 RESP      (WS-RESP-CD)
                 RESP2     (WS-REAS-CD)
            END-EXEC.
@@ -353,8 +388,8 @@
            EVALUATE WS-RESP-CD
                WHEN DFHRESP(NORMAL)
                    PERFORM INITIALIZE-ALL-FIELDS
-           MOVE SPACES TO SCREEN-FIELDS.SERVICE-INFO.SCREEN-MESSAGE * Error message standardized
-      * Removed color attribute:                    MOVE DFHGREEN           TO SCREEN-FIELDS.BUSINESS-DATA.ERRMSGC * Complete screen reference replacement
+           MOVE SPACES TO SCREEN-MESSAGE
+      * Removed color attribute:                    MOVE DFHGREEN           TO ERRMSGC * Complete screen reference replacement
                    STRING 'User '     DELIMITED BY SIZE
                           SEC-USR-ID  DELIMITED BY SPACE
                           ' has been added ...' DELIMITED BY SIZE
@@ -367,7 +402,7 @@
                    MOVE 'User ID already exist...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO USERID-ERROR
-           MOVE 'USERID' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'USERID' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
                WHEN OTHER
@@ -376,11 +411,35 @@
                    MOVE 'Unable to Add User...' TO
                                    WS-MESSAGE
       * Removed cursor operation:            MOVE 'Y' TO FNAME-ERROR
-           MOVE 'FNAME' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
+           MOVE 'FNAME' TO FIELD-IN-ERROR
                    SET SCREEN-DISPLAY TO TRUE
            PERFORM MAP-COMMAREA-TO-SCREEN
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      *                      CHECK-PASSWD-COMPLEXITY
+      *----------------------------------------------------------------*
+       CHECK-PASSWD-COMPLEXITY.
+
+           MOVE 'N' TO WS-PWD-HAS-ALPHA-SW
+           MOVE 'N' TO WS-PWD-HAS-NUM-SW
+
+           PERFORM VARYING WS-PWD-IDX FROM 1 BY 1
+                   UNTIL WS-PWD-IDX >
+                         FUNCTION LENGTH(FUNCTION TRIM(PASSWD))
+               MOVE PASSWD(WS-PWD-IDX:1) TO WS-PWD-CHAR
+               EVALUATE TRUE
+                   WHEN WS-PWD-CHAR >= 'A' AND WS-PWD-CHAR <= 'Z'
+                       SET WS-PWD-HAS-ALPHA TO TRUE
+                   WHEN WS-PWD-CHAR >= 'a' AND WS-PWD-CHAR <= 'z'
+                       SET WS-PWD-HAS-ALPHA TO TRUE
+                   WHEN WS-PWD-CHAR >= '0' AND WS-PWD-CHAR <= '9'
+                       SET WS-PWD-HAS-NUM TO TRUE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
       *----------------------------------------------------------------*
       *                      CLEAR-CURRENT-SCREEN
       *----------------------------------------------------------------*
@@ -396,36 +455,38 @@
        INITIALIZE-ALL-FIELDS.
 
       * Removed cursor operation:            MOVE 'Y' TO FNAME-ERROR
-           MOVE 'FNAME' TO FIELD-IN-ERROR * Cursor positioning replaced with error flag
-           MOVE SPACES          TO SCREEN-FIELDS.BUSINESS-DATA.USERID * Complete screen reference replacement
-                                   SCREEN-FIELDS.BUSINESS-DATA.FNAME * Complete screen reference replacement
-                                   SCREEN-FIELDS.BUSINESS-DATA.LNAME * Complete screen reference replacement
-                                   SCREEN-FIELDS.BUSINESS-DATA.PASSWD * Complete screen reference replacement
-                                   SCREEN-FIELDS.BUSINESS-DATA.USRTYPE * Direct screen reference replaced
+           MOVE 'FNAME' TO FIELD-IN-ERROR
+           MOVE SPACES          TO USERID
+                                   FNAME
+                                   LNAME
+                                   PASSWD
+                                   USRTYPE
+                                   SELFACCT
                                    WS-MESSAGE.
 
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:34 CDT
        MAP-COMMAREA-TO-SCREEN SECTION.
            MOVE LOW-VALUES TO COUSR1AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.ERRMSG TO ERRMSGO OF COUSR1AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TITLE01 TO TITLE01O OF COUSR1AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TITLE02 TO TITLE02O OF COUSR1AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.TRNNAME TO TRNNAMEO OF COUSR1AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.PGMNAME TO PGMNAMEO OF COUSR1AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CURDATE TO CURDATEO OF COUSR1AO
-           MOVE SCREEN-FIELDS.BUSINESS-DATA.CURTIME TO CURTIMEO OF COUSR1AO
+           MOVE ERRMSG TO ERRMSGO OF COUSR1AO
+           MOVE TITLE01 TO TITLE01O OF COUSR1AO
+           MOVE TITLE02 TO TITLE02O OF COUSR1AO
+           MOVE TRNNAME TO TRNNAMEO OF COUSR1AO
+           MOVE PGMNAME TO PGMNAMEO OF COUSR1AO
+           MOVE CURDATE TO CURDATEO OF COUSR1AO
+           MOVE CURTIME TO CURTIMEO OF COUSR1AO
            EXIT.
 
        MAP-SCREEN-TO-COMMAREA SECTION.
-           MOVE FNAMEI OF COUSR1AI TO SCREEN-FIELDS.BUSINESS-DATA.FNAME
-           MOVE LNAMEI OF COUSR1AI TO SCREEN-FIELDS.BUSINESS-DATA.LNAME
-           MOVE USERIDI OF COUSR1AI TO SCREEN-FIELDS.BUSINESS-DATA.USERID
-           MOVE PASSWDI OF COUSR1AI TO SCREEN-FIELDS.BUSINESS-DATA.PASSWD
-           MOVE USRTYPEI OF COUSR1AI TO SCREEN-FIELDS.BUSINESS-DATA.USRTYPE
+           MOVE FNAMEI OF COUSR1AI TO FNAME
+           MOVE LNAMEI OF COUSR1AI TO LNAME
+           MOVE USERIDI OF COUSR1AI TO USERID
+           MOVE PASSWDI OF COUSR1AI TO PASSWD
+           MOVE USRTYPEI OF COUSR1AI TO USRTYPE
+           MOVE SELFACCTI OF COUSR1AI TO SELFACCT
            EXIT.
        VALIDATE-INPUT-FIELDS SECTION.
-           SET STATUS-OK TO TRUE * Error handling standardized
+           SET STATUS-OK TO TRUE
            MOVE SPACES TO SCREEN-MESSAGE
            MOVE 'N' TO VALIDATION-ERROR
            MOVE SPACES TO FIELD-IN-ERROR
@@ -436,6 +497,7 @@
            MOVE 'N' TO USERID-ERROR
            MOVE 'N' TO PASSWD-ERROR
            MOVE 'N' TO USRTYPE-ERROR
+           MOVE 'N' TO SELFACCT-ERROR
            MOVE 'N' TO ERRMSG-ERROR
            MOVE 'N' TO TITLE01-ERROR
            MOVE 'N' TO TITLE02-ERROR
@@ -446,8 +508,8 @@
 
       * Field required validations
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.FNAME = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FNAME = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME-ERROR
@@ -456,8 +518,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.LNAME = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF LNAME = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME-ERROR
@@ -466,8 +528,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USERID = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USERID = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USERID' TO FIELD-IN-ERROR
                MOVE 'Y' TO USERID-ERROR
@@ -476,8 +538,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.PASSWD = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF PASSWD = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'PASSWD' TO FIELD-IN-ERROR
                MOVE 'Y' TO PASSWD-ERROR
@@ -486,8 +548,8 @@
                END-IF
            END-IF
 
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRTYPE = SPACES OR LOW-VALUES
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRTYPE = SPACES OR LOW-VALUES
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRTYPE' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRTYPE-ERROR
@@ -498,8 +560,8 @@
 
       * Field length validations
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.FNAME)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(FNAME)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'FNAME' TO FIELD-IN-ERROR
                MOVE 'Y' TO FNAME-ERROR
@@ -508,8 +570,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.LNAME)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(LNAME)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'LNAME' TO FIELD-IN-ERROR
                MOVE 'Y' TO LNAME-ERROR
@@ -518,8 +580,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USERID)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USERID)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USERID' TO FIELD-IN-ERROR
                MOVE 'Y' TO USERID-ERROR
@@ -528,8 +590,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.PASSWD)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(PASSWD)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'PASSWD' TO FIELD-IN-ERROR
                MOVE 'Y' TO PASSWD-ERROR
@@ -538,8 +600,8 @@
                END-IF
            END-IF
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USRTYPE)) > 8
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION LENGTH(FUNCTION TRIM(USRTYPE)) > 8
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRTYPE' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRTYPE-ERROR
@@ -549,9 +611,9 @@
            END-IF
 
       * Special validations for USERID
-           IF SCREEN-FIELDS.BUSINESS-DATA.USERID NOT = SPACES AND
-              FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.USERID)) < 3
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USERID NOT = SPACES AND
+              FUNCTION LENGTH(FUNCTION TRIM(USERID)) < 3
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USERID' TO FIELD-IN-ERROR
                MOVE 'Y' TO USERID-ERROR
@@ -561,9 +623,9 @@
            END-IF
 
       * Special validations for PASSWORD
-           IF SCREEN-FIELDS.BUSINESS-DATA.PASSWD NOT = SPACES AND
-              FUNCTION LENGTH(FUNCTION TRIM(SCREEN-FIELDS.BUSINESS-DATA.PASSWD)) < 4
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF PASSWD NOT = SPACES AND
+              FUNCTION LENGTH(FUNCTION TRIM(PASSWD)) < 4
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'PASSWD' TO FIELD-IN-ERROR
                MOVE 'Y' TO PASSWD-ERROR
@@ -572,22 +634,64 @@
                END-IF
            END-IF
 
+      * Password complexity: must mix letters and digits
+           IF PASSWD NOT = SPACES AND LOW-VALUES
+               PERFORM CHECK-PASSWD-COMPLEXITY
+               IF NOT WS-PWD-HAS-ALPHA OR NOT WS-PWD-HAS-NUM
+                   SET STATUS-ERROR TO TRUE
+                   SET ERROR-PRESENT TO TRUE
+                   MOVE 'PASSWD' TO FIELD-IN-ERROR
+                   MOVE 'Y' TO PASSWD-ERROR
+                   IF SCREEN-MESSAGE = SPACES
+                       MOVE 'PASSWORD must mix letters and digits'
+                           TO SCREEN-MESSAGE
+                   END-IF
+               END-IF
+           END-IF
+
       * Special validations for USRTYPE
-           IF SCREEN-FIELDS.BUSINESS-DATA.USRTYPE NOT = 'A' AND
-              SCREEN-FIELDS.BUSINESS-DATA.USRTYPE NOT = 'U'
-               SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF USRTYPE NOT = 'A' AND
+              USRTYPE NOT = 'U' AND
+              USRTYPE NOT = 'S'
+               SET STATUS-ERROR TO TRUE
                SET ERROR-PRESENT TO TRUE
                MOVE 'USRTYPE' TO FIELD-IN-ERROR
                MOVE 'Y' TO USRTYPE-ERROR
                IF SCREEN-MESSAGE = SPACES
-                   MOVE 'USRTYPE must be A (admin) or U (user)' TO SCREEN-MESSAGE
+                   MOVE 'USRTYPE must be A, U or S' TO SCREEN-MESSAGE
+               END-IF
+           END-IF
+
+      * Special validations for SELFACCT - required and numeric
+      * only when this user is being tied to a single account
+           IF USRTYPE = 'S'
+               IF SELFACCT = SPACES OR LOW-VALUES
+                   SET STATUS-ERROR TO TRUE
+                   SET ERROR-PRESENT TO TRUE
+                   MOVE 'SELFACCT' TO FIELD-IN-ERROR
+                   MOVE 'Y' TO SELFACCT-ERROR
+                   IF SCREEN-MESSAGE = SPACES
+                       MOVE 'SELFACCT is required for self-service'
+                           TO SCREEN-MESSAGE
+                   END-IF
+               ELSE
+                   IF SELFACCT IS NOT NUMERIC
+                       SET STATUS-ERROR TO TRUE
+                       SET ERROR-PRESENT TO TRUE
+                       MOVE 'SELFACCT' TO FIELD-IN-ERROR
+                       MOVE 'Y' TO SELFACCT-ERROR
+                       IF SCREEN-MESSAGE = SPACES
+                           MOVE 'SELFACCT must be numeric'
+                               TO SCREEN-MESSAGE
+                       END-IF
+                   END-IF
                END-IF
            END-IF
 
       * Business logic validations
-           IF SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE = "U" OR SCREEN-FIELDS.SERVICE-INFO.FUNCTION-CODE = "D" * Updated for nested structure
-               IF SCREEN-FIELDS.BUSINESS-DATA.USERID = SPACES
-                   SET STATUS-ERROR TO TRUE * Error handling standardized
+           IF FUNCTION-CODE = "U" OR FUNCTION-CODE = "D"
+               IF USERID = SPACES
+                   SET STATUS-ERROR TO TRUE
                    SET ERROR-PRESENT TO TRUE
                    MOVE 'USERID' TO FIELD-IN-ERROR
                    MOVE 'Y' TO USERID-ERROR
@@ -607,7 +711,7 @@
            EXIT.
 
        RETURN-WITH-ERROR SECTION.
-           SET STATUS-ERROR TO TRUE * Error handling standardized
+           SET STATUS-ERROR TO TRUE
            SET SCREEN-DISPLAY TO TRUE
            PERFORM HANDLE-ERROR
            EXEC CICS
@@ -620,9 +724,9 @@
        GET-FIELD-IN-ERROR SECTION.
       * Removed cursor operation:       * This section replaces cursor positioning with field identification
            IF ERROR-PRESENT
-               MOVE FIELD-IN-ERROR TO SCREEN-FIELDS.BUSINESS-DATA.SERVICE-INFO.FIELD-IN-ERROR
+               MOVE FIELD-IN-ERROR TO FIELD-IN-ERROR
            ELSE
-               MOVE SPACES TO SCREEN-FIELDS.BUSINESS-DATA.SERVICE-INFO.FIELD-IN-ERROR
+               MOVE SPACES TO FIELD-IN-ERROR
            END-IF.
            EXIT.
       *
